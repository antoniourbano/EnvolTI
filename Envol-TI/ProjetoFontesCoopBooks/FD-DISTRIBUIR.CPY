@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------*
+      *    COPYBOOK - LAYOUT REGISTRO ARQUIVO DISTRIBUICAO
+      *----------------------------------------------------------------*
+      *
+       01  REG::.
+           03  CCLIENTE::              PIC  9(007).
+           03  RSOCIAL::               PIC  X(040).
+           03  CVENDEDOR::             PIC  9(007).
+           03  NOME::                  PIC  X(040).
+           03  DISTANCIA::             PIC  9(009)V9(002).
