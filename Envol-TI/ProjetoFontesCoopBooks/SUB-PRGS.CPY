@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------*
+      *    COPYBOOK - AREA DE COMUNICACAO ENTRE PROGRAMAS
+      *----------------------------------------------------------------*
+      *
+       01  ::-PARM.
+           03  FILLER                  PIC S9(004)         COMP.
+           03  ::-PARAM                PIC  X(001).
+           03  ::-RETORNO              PIC  X(002).
+           03  ::-MENSAGEM             PIC  X(050).
+           03  ::-OPERADOR             PIC  X(010).
+           03  ::-DATA-PROC            PIC  X(008).
+           03  ::-ARQ-REL              PIC  X(030).
