@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------*
+      *    COPYBOOK - LAYOUT REGISTRO ARQUIVO PARAMETROS (PARAMDIST)
+      *----------------------------------------------------------------*
+      *
+       FD  ARQ-PARAMETROS              VALUE OF FILE-ID IS
+                                                        'PARAMDIST'
+           LABEL RECORDS               IS STANDARD
+           DATA RECORD                 IS REG-PARAMETROS.
+       01  REG-PARAMETROS.
+           03  PARM-MAX-DISTANCIA      PIC  9(009)V9(002).
+           03  PARM-MODO-BALANCEADO    PIC  X(001).
+           03  PARM-LINHAS-PAGINA      PIC  9(002).
