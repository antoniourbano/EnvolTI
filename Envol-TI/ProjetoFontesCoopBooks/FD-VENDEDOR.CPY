@@ -0,0 +1,23 @@
+      *----------------------------------------------------------------*
+      *    COPYBOOK - LAYOUT REGISTRO ARQUIVO VENDEDOR
+      *----------------------------------------------------------------*
+      *
+       01  REG::.
+           03  CODIGO::                PIC  9(007).
+           03  CPF::                   PIC  9(011).
+           03  NOME::                  PIC  X(040).
+           03  LATITUDE::              PIC S9(003)V9(008).
+           03  LONGITUDE::             PIC S9(003)V9(008).
+           03  CAPACIDADE::            PIC  9(005).
+           03  RAIOMAX::               PIC  9(009)V9(002).
+           03  SITUACAO::              PIC  X(001).
+               88  ATIVO::                         VALUE 'A' 'a'.
+               88  INATIVO::                       VALUE 'I' 'i'.
+           03  DTINCLUSAO::            PIC  9(008).
+           03  DTALTERACAO::           PIC  9(008).
+           03  TELEFONE::              PIC  X(015).
+           03  EMAIL::                 PIC  X(040).
+           03  FILIAL::                PIC  9(003).
+           03  ENDERECO::              PIC  X(040).
+           03  CIDADE::                PIC  X(030).
+           03  CEP::                   PIC  X(008).
