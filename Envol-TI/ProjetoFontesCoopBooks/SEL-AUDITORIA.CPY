@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------*
+      *    COPYBOOK - DECLARACAO SELECT ARQUIVO AUDITORIA
+      *----------------------------------------------------------------*
+      *
+           SELECT  ARQ-AUDITORIA       ASSIGN TO 'AUDITORIA.TXT'
+                   ORGANIZATION        IS LINE SEQUENTIAL
+                   ACCESS MODE         IS SEQUENTIAL
+                   LOCK MODE           IS MANUAL
+                   FILE STATUS         IS FS-AUDITORIA.
