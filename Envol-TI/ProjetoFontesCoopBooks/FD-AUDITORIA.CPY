@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------*
+      *    COPYBOOK - LAYOUT REGISTRO ARQUIVO AUDITORIA
+      *----------------------------------------------------------------*
+      *
+       01  REG::.
+           03  AUD-DATA::              PIC  X(010).
+           03  FILLER                  PIC  X(001)         VALUE ';'.
+           03  AUD-HORA::              PIC  X(008).
+           03  FILLER                  PIC  X(001)         VALUE ';'.
+           03  AUD-OPERADOR::          PIC  X(010).
+           03  FILLER                  PIC  X(001)         VALUE ';'.
+           03  AUD-PROGRAMA::          PIC  X(008).
+           03  FILLER                  PIC  X(001)         VALUE ';'.
+           03  AUD-ACAO::              PIC  X(040).
