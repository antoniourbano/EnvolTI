@@ -20,6 +20,63 @@
       *     *            E LONGITUDE DE AMBOS.                         *   
       *     *----------------------------------------------------------*
       *     * VERS�O 01    -    Amarildo M Borges      -    09.03.2020 *
+      *     * VERSAO 02    -    Amarildo M Borges      -    09.08.2026 *
+      *     *            CHECKPOINT/RESTART: O PROCESSAMENTO GRAVA O   *
+      *     *            ULTIMO CLIENTE DISTRIBUIDO E, SE INTERROMPIDO,*
+      *     *            RETOMA A PARTIR DELE NA PROXIMA EXECUCAO.     *
+      *     *----------------------------------------------------------*
+      *     * VERSAO 03    -    Amarildo M Borges      -    09.08.2026 *
+      *     *            VENDEDOR PASSA A SER CARREGADO UMA UNICA VEZ  *
+      *     *            EM MEMORIA, EVITANDO RELER O ARQUIVO A CADA   *
+      *     *            CLIENTE PROCESSADO.                           *
+      *     *----------------------------------------------------------*
+      *     * VERSAO 04    -    Amarildo M Borges      -    09.08.2026 *
+      *     *            DISTANCIA MAXIMA CONFIGURAVEL (ARQ PARAMDIST) *
+      *     *            E ARQUIVO DE EXCECOES (EXCDIST) PARA CLIENTES *
+      *     *            DISTRIBUIDOS ACIMA DO LIMITE.                 *
+      *     *----------------------------------------------------------*
+      *     * VERSAO 05    -    Amarildo M Borges      -    09.08.2026 *
+      *     *            EMPATES NO CALCULO DE DISTANCIA SAO GRAVADOS  *
+      *     *            NO ARQUIVO EMPATES PARA CONFERENCIA POSTERIOR.*
+      *     *----------------------------------------------------------*
+      *     * VERSAO 06    -    Amarildo M Borges      -    09.08.2026 *
+      *     *            MODO BALANCEADO (PARAMDIST): RESPEITA A       *
+      *     *            CAPACIDADE MAXIMA DE CLIENTES DE CADA VENDEDOR*
+      *     *            QUANDO ESGOTADA, DISTRIBUI PELO MAIS PROXIMO  *
+      *     *            DISPONIVEL E GRAVA EXCECAO.                   *
+      *     *----------------------------------------------------------*
+      *     * VERSAO 07    -    Amarildo M Borges      -    09.08.2026 *
+      *     *            O CONTEUDO ANTERIOR DE DISTRIBUICAO E PRESER- *
+      *     *            VADO EM UM ARQUIVO DE HISTORICO DATADO ANTES  *
+      *     *            DE CADA NOVA EXECUCAO (SEM RETOMADA).         *
+      *     *----------------------------------------------------------*
+      *     * VERSAO 08    -    Amarildo M Borges      -    09.08.2026 *
+      *     *            LISTA DE OVERRIDE (ARQ OVERRIDE) E CONSULTADA *
+      *     *            ANTES DO CALCULO DA MENOR DISTANCIA, PARA     *
+      *     *            ATRIBUICOES MANUAIS DE CLIENTE A VENDEDOR.    *
+      *     *----------------------------------------------------------*
+      *     * VERSAO 09    -    Amarildo M Borges      -    09.08.2026 *
+      *     *            PARAMETRO DE CHAMADA ACEITA 'B' PARA RODAR EM *
+      *     *            MODO BATCH, SEM EXIBIR AS TELAS DE PROGRESSO. *
+      *     *----------------------------------------------------------*
+      *     * VERSAO 10    -    Amarildo M Borges      -    09.08.2026 *
+      *     *            PARAMETRO 'S' RODA EM MODO SIMULACAO: GRAVA   *
+      *     *            EM SIMULDIST, NAO GERA HISTORICO, CHECKPOINT  *
+      *     *            NEM O CSV, PRESERVANDO A DISTRIBUICAO REAL.   *
+      *     *----------------------------------------------------------*
+      *     * VERSAO 11    -    Amarildo M Borges      -    09.08.2026 *
+      *     *            REGISTRA EXCECAO E ENCERRA O PROCESSAMENTO    *
+      *     *            QUANDO NAO HOUVER NENHUM VENDEDOR CADASTRADO. *
+      *     *----------------------------------------------------------*
+      *     * VERSAO 12    -    Amarildo M Borges      -    09.08.2026 *
+      *     *            LAYOUT DE PARAMDIST MOVIDO PARA COPYBOOK      *
+      *     *            COMPARTILHADO (SEL/FD-PARAMETROS), MANTIDO    *
+      *     *            AGORA PELA OPCAO DE MENU PARAMETROS.          *
+      *     *----------------------------------------------------------*
+      *     * VERSAO 13    -    Amarildo M Borges      -    09.08.2026 *
+      *     *            CLIENTE E VENDEDOR PASSAM A TER CODIGO DE     *
+      *     *            FILIAL. VENDEDOR DE OUTRA FILIAL NAO CONCORRE *
+      *     *            A DISTRIBUICAO DO CLIENTE.                    *
       *     *----------------------------------------------------------*
       *================================================================*
        ENVIRONMENT                     DIVISION.
@@ -33,15 +90,57 @@
        FILE-CONTROL.
       *
       *  ---> Arquivo CLIENTES
-           COPY 'SEL-CLIENTES.CPY'     REPLACING ==::== BY == -FDC ==.
+           COPY 'SEL-CLIENTES.CPY'     REPLACING ==::== BY ==-FDC==.
       *
       *  ---> Arquivo VENDEDORES
-           COPY 'SEL-VENDEDOR.CPY'     REPLACING ==::== BY == -FDV ==.
+           COPY 'SEL-VENDEDOR.CPY'     REPLACING ==::== BY ==-FDV==.
+      *
+      *  ---> Arquivo DISTRIBUICAO (nome variavel: DISTRIBUICAO na
+      *       execucao normal, SIMULDIST no modo simulacao)
+           SELECT ARQ-DISTRIBUIR       ASSIGN TO WSS-ARQ-DISTRIBUIR
+                  ORGANIZATION         IS INDEXED
+                  ACCESS MODE          IS DYNAMIC
+                  RECORD KEY           IS CCLIENTE-FDD
+                  ALTERNATE RECORD KEY IS CVENDEDOR-FDD WITH DUPLICATES
+                  LOCK MODE            IS MANUAL
+                  FILE STATUS          IS FS-DISTRIBUIR.
       *
-      *  ---> Arquivo DISTRIBUICAO
-           SELECT ARQ-DISTRIBUIR       ASSIGN TO DISK                              
+      *  ---> Arquivo de CHECKPOINT (retomada do processamento)
+           SELECT ARQ-CHECKPOINT       ASSIGN TO DISK
                   ORGANIZATION         IS LINE SEQUENTIAL
-                  FILE STATUS          IS FS-DISTRIBUIR.
+                  FILE STATUS          IS FS-CHECKPOINT.
+      *
+      *  ---> Arquivo de PARAMETROS (distancia maxima, modo balanceado
+      *       e tamanho de pagina de relatorio), mantido pela opcao
+      *       de menu Parametros (PT000004).
+           COPY 'SEL-PARAMETROS.CPY'.
+      *
+      *  ---> Arquivo de EXCECOES (clientes fora da distancia maxima)
+           SELECT ARQ-EXCECAO          ASSIGN TO DISK
+                  ORGANIZATION         IS LINE SEQUENTIAL
+                  FILE STATUS          IS FS-EXCECAO.
+      *
+      *  ---> Arquivo de EMPATES (vendedores com mesma distancia)
+           SELECT ARQ-EMPATES          ASSIGN TO DISK
+                  ORGANIZATION         IS LINE SEQUENTIAL
+                  FILE STATUS          IS FS-EMPATES.
+      *
+      *  ---> Arquivo de HISTORICO (preserva o DISTRIBUICAO de uma
+      *       execucao anterior antes de uma nova execucao)
+           SELECT  ARQ-HISTORICO       ASSIGN TO WSS-ARQ-HISTORICO
+                   ORGANIZATION        IS LINE SEQUENTIAL
+                   ACCESS MODE         IS SEQUENTIAL
+                   LOCK MODE           IS MANUAL
+                   FILE STATUS         IS FS-HISTORICO.
+      *
+      *  ---> Arquivo de OVERRIDE (atribuicoes manuais cliente/vendedor)
+           SELECT ARQ-OVERRIDE         ASSIGN TO DISK
+                  ORGANIZATION         IS LINE SEQUENTIAL
+                  FILE STATUS          IS FS-OVERRIDE.
+      *
+      *  ---> Log permanente de auditoria - operador, data/hora,
+      *       programa e acao realizada.
+           COPY 'SEL-AUDITORIA.CPY'.
       *
       *================================================================*
        DATA                            DIVISION.
@@ -51,18 +150,67 @@
        FD  ARQ-CLIENTES                VALUE OF FILE-ID IS 'CLIENTES'
            LABEL RECORDS               IS STANDARD
            DATA RECORD                 IS REG-FDC.
-       COPY 'FD-CLIENTES.CPY'          REPLACING ==::== BY == -FDC ==.
+       COPY 'FD-CLIENTES.CPY'          REPLACING ==::== BY ==-FDC==.
       *
        FD  ARQ-VENDEDOR                VALUE OF FILE-ID IS 'VENDEDOR'
            LABEL RECORDS               IS STANDARD
            DATA RECORD                 IS REG-FDV.
-       COPY 'FD-VENDEDOR.CPY'          REPLACING ==::== BY == -FDV ==.
+       COPY 'FD-VENDEDOR.CPY'          REPLACING ==::== BY ==-FDV==.
       *
-       FD  ARQ-DISTRIBUIR              VALUE OF FILE-ID IS
-                                                        'DISTRIBUICAO'
-           LABEL RECORDS               IS STANDARD
+       FD  ARQ-DISTRIBUIR              LABEL RECORDS IS STANDARD
            DATA RECORD                 IS REG-FDD.
-       COPY 'FD-DISTRIBUIR.CPY'        REPLACING ==::== BY == -FDD ==.  .
+       COPY 'FD-DISTRIBUIR.CPY'        REPLACING ==::== BY ==-FDD==.
+      *
+       FD  ARQ-CHECKPOINT              VALUE OF FILE-ID IS
+                                                        'CHECKDIST'
+           LABEL RECORDS               IS STANDARD
+           DATA RECORD                 IS REG-CHECKPOINT.
+       01  REG-CHECKPOINT.
+           03  CTR-CCLIENTE            PIC  9(007).
+      *
+       COPY 'FD-PARAMETROS.CPY'.
+      *
+       FD  ARQ-EXCECAO                 VALUE OF FILE-ID IS
+                                                        'EXCDIST'
+           LABEL RECORDS               IS STANDARD
+           DATA RECORD                 IS REG-EXCECAO.
+       01  REG-EXCECAO.
+           03  EXC-CCLIENTE            PIC  9(007).
+           03  EXC-RSOCIAL             PIC  X(040).
+           03  EXC-CVENDEDOR           PIC  9(007).
+           03  EXC-NOME                PIC  X(040).
+           03  EXC-DISTANCIA           PIC  9(009)V9(002).
+           03  EXC-MOTIVO              PIC  X(020).
+      *
+       FD  ARQ-EMPATES                 VALUE OF FILE-ID IS
+                                                        'EMPATES'
+           LABEL RECORDS               IS STANDARD
+           DATA RECORD                 IS REG-EMPATES.
+       01  REG-EMPATES.
+           03  EMP-CCLIENTE            PIC  9(007).
+           03  EMP-RSOCIAL             PIC  X(040).
+           03  EMP-CVEND-ATUAL         PIC  9(007).
+           03  EMP-CVEND-EMPATE        PIC  9(007).
+           03  EMP-DISTANCIA           PIC  9(009)V9(002).
+      *
+       FD  ARQ-HISTORICO
+           LABEL RECORDS               IS STANDARD
+           DATA RECORD                 IS REG-FDH.
+       COPY 'FD-DISTRIBUIR.CPY'        REPLACING ==::== BY ==-FDH==.
+      *
+       FD  ARQ-OVERRIDE                VALUE OF FILE-ID IS
+                                                        'OVERRIDE'
+           LABEL RECORDS               IS STANDARD
+           DATA RECORD                 IS REG-OVERRIDE.
+       01  REG-OVERRIDE.
+           03  OVR-CCLIENTE            PIC  9(007).
+           03  OVR-CVENDEDOR           PIC  9(007).
+      *
+       FD  ARQ-AUDITORIA
+           RECORDING MODE              IS F
+           LABEL RECORD                IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       COPY 'FD-AUDITORIA.CPY'         REPLACING ==::== BY ==-FDA==.
       *
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
@@ -73,13 +221,19 @@
        77  WSS-SON                     PIC  X(001)         VALUE 'N'.
            88 SON                      VALUE 'S' 's' 'N' 'n'.
       *
-       77  WSS-PVENDEDOR               PIC  X(001)         VALUE 'N'.
-           88 PVENDEDOR                VALUE 'S' 's' 'N' 'n'.
+       77  WSS-RETOMAR                 PIC  X(001)         VALUE 'N'.
+           88 RETOMAR                  VALUE 'S' 's' 'N' 'n'.
+      *
+       77  WSS-CHECKPOINT              PIC  9(007)         VALUE ZEROS.
+      *
+       77  WSS-BALANCEADO              PIC  X(001)         VALUE 'N'.
+           88 BALANCEADO               VALUE 'S' 's'.
       *
        77  WSS-ERRO                    PIC  X(001)         VALUE 'N'.
        77  WSS-FIM-ARQ-CLI             PIC  X(001)         VALUE 'N'.
        77  WSS-FIM-ARQ-VEN             PIC  X(001)         VALUE 'N'.
        77  WSS-FIM-ARQ-DIS             PIC  X(001)         VALUE 'N'.
+       77  WSS-FIM-ARQ-OVR             PIC  X(001)         VALUE 'N'.
        77  WSS-LER-KEY-P               PIC  X(001)         VALUE 'N'.
       *----------------------------------------------------------------*
       *    VARIAVEIS - AUXILIARES
@@ -100,7 +254,49 @@
            03  WSS-FSTATUS             PIC  X(002)         VALUE SPACES.
            03  WSS-PROGRAM             PIC  X(001)         VALUE SPACES.
            03  WSS-PARAM               PIC  X(001)         VALUE SPACES.
-           03  WSS-START               PIC  9(003)         VALUE ZEROS.
+               88  MODO-BATCH                      VALUE 'B' 'b'.
+               88  SIMULACAO                       VALUE 'S' 's'.
+           03  WSS-IDX-VEN             PIC  9(005) COMP-3  VALUE ZEROS.
+           03  WSS-IDX-GANHADOR        PIC  9(005) COMP-3  VALUE ZEROS.
+           03  WSS-IDX-OVR             PIC  9(005) COMP-3  VALUE ZEROS.
+           03  WSS-MAX-DISTANCIA       PIC  9(009)V9(002)  VALUE ZEROS.
+           03  WSS-MOTIVO-EXCECAO      PIC  X(020)         VALUE SPACES.
+           03  WSS-ACHOU-FILIAL        PIC  X(001)         VALUE 'N'.
+               88  ACHOU-FILIAL                    VALUE 'S'.
+           03  WSS-ARQ-HISTORICO       PIC  X(020)         VALUE SPACES.
+           03  WSS-ARQ-DISTRIBUIR      PIC  X(020)         VALUE SPACES.
+      *
+      *----------------------------------------------------------------*
+      *    VARIAVEIS - DATA DO SISTEMA (NOME DO ARQUIVO DE HISTORICO)
+      *----------------------------------------------------------------*
+       01  WSS-DATA-SIS.
+           03  WSS-DATA-SIS-DIA        PIC  X(002).
+           03  WSS-DATA-SIS-MES        PIC  X(002).
+           03  WSS-DATA-SIS-ANO        PIC  X(004).
+      *
+      *----------------------------------------------------------------*
+      *    VARIAVEIS - TABELA DE VENDEDORES EM MEMORIA
+      *----------------------------------------------------------------*
+       01  WSS-TAB-VENDEDOR.
+           03  WSS-QTD-VENDEDOR        PIC  9(005) COMP-3  VALUE ZEROS.
+           03  WSS-VENDEDOR-OCR        OCCURS 5000 TIMES.
+               05  WSS-COD-VEN         PIC  9(007).
+               05  WSS-NOME-VEN        PIC  X(040).
+               05  WSS-LAT-VEN         PIC S9(003)V9(008).
+               05  WSS-LON-VEN         PIC S9(003)V9(008).
+               05  WSS-CAP-VEN         PIC  9(005).
+               05  WSS-QTD-ATR-VEN     PIC  9(005) COMP-3.
+               05  WSS-FIL-VEN         PIC  9(003).
+               05  WSS-RAIOMAX-VEN     PIC  9(009)V9(002).
+      *
+      *----------------------------------------------------------------*
+      *    VARIAVEIS - TABELA DE OVERRIDE (ATRIBUICAO MANUAL) EM MEMORIA
+      *----------------------------------------------------------------*
+       01  WSS-TAB-OVERRIDE.
+           03  WSS-QTD-OVERRIDE        PIC  9(005) COMP-3  VALUE ZEROS.
+           03  WSS-OVERRIDE-OCR        OCCURS 2000 TIMES.
+               05  WSS-CLI-OVR         PIC  9(007).
+               05  WSS-VEN-OVR         PIC  9(007).
       *
       *----------------------------------------------------------------*
       *    VARIAVEIS - FILE STATUS
@@ -108,6 +304,22 @@
            03  FS-CLIENTES             PIC  X(002)         VALUE SPACES.
            03  FS-VENDEDOR             PIC  X(002)         VALUE SPACES.
            03  FS-DISTRIBUIR           PIC  X(002)         VALUE SPACES.
+           03  FS-CHECKPOINT           PIC  X(002)         VALUE SPACES.
+           03  FS-PARAMETROS           PIC  X(002)         VALUE SPACES.
+           03  FS-EXCECAO              PIC  X(002)         VALUE SPACES.
+           03  FS-EMPATES              PIC  X(002)         VALUE SPACES.
+           03  FS-HISTORICO            PIC  X(002)         VALUE SPACES.
+           03  FS-OVERRIDE             PIC  X(002)         VALUE SPACES.
+           03  FS-AUDITORIA            PIC  X(002)         VALUE SPACES.
+      *
+      *----------------------------------------------------------------*
+      *    VARIAVEIS - AUDITORIA (TRILHA DE ACOES DO OPERADOR)
+      *----------------------------------------------------------------*
+           03  WSS-AUD-PROGRAMA        PIC  X(008)         VALUE SPACES.
+           03  WSS-AUD-ACAO            PIC  X(040)         VALUE SPACES.
+           03  WSS-AUD-HOR             PIC  9(002)         VALUE ZEROS.
+           03  WSS-AUD-MIN             PIC  9(002)         VALUE ZEROS.
+           03  WSS-AUD-SEG             PIC  9(002)         VALUE ZEROS.
       *
       *----------------------------------------------------------------*
       *    VARIAVEIS - CALCULO DA DISTANCIA
@@ -124,19 +336,27 @@
            03  WS-DLO                  PIC S9(003)V9(008)  VALUE ZEROS.
            03  WS-A                    PIC S9(003)V9(008)  VALUE ZEROS.
            03  WS-B                    PIC S9(003)V9(008)  VALUE ZEROS.
+      *
+      *  ---> Vendedor mais proximo ignorando a capacidade (modo
+      *       balanceado, usado quando todos estiverem esgotados)
+           03  WS-MENOR-DIST-GERAL     PIC  9(009)V9(002)  VALUE
+                                                             999999999.
+           03  WS-IDX-VEN-GERAL        PIC  9(005) COMP-3  VALUE ZEROS.
+           03  WS-COD-VEN-GERAL        PIC  9(007)         VALUE ZEROS.
+           03  WS-NOME-VEN-GERAL       PIC  X(040)         VALUE SPACES.
 
       *----------------------------------------------------------------*
       *    AREA DE ARQUIVOS NA WORKING
       *----------------------------------------------------------------*
       *
       *  ---> CLIENTES
-       COPY 'FD-CLIENTES.CPY'          REPLACING ==::== BY == -WSC ==.
+       COPY 'FD-CLIENTES.CPY'          REPLACING ==::== BY ==-WSC==.
       *
       *  ---> VENDEDOR
-       COPY 'FD-VENDEDOR.CPY'          REPLACING ==::== BY == -WSV ==.
+       COPY 'FD-VENDEDOR.CPY'          REPLACING ==::== BY ==-WSV==.
       *
       *  ---> DISTRIBUIR
-       COPY 'FD-DISTRIBUIR.CPY'        REPLACING ==::== BY == -WSD ==.
+       COPY 'FD-DISTRIBUIR.CPY'        REPLACING ==::== BY ==-WSD==.
       *
       *----------------------------------------------------------------*
       *    AREAS DE COMUNICA��O COM OUTROS PROGRAMAS
@@ -150,13 +370,13 @@
       *    Parametros para programas chamados
       *----------------------------------------------------------------*
       *
-           COPY 'SUB-PRGS.CPY'         REPLACING ==::== BY == SBP ==.
+           COPY 'SUB-PRGS.CPY'         REPLACING ==::== BY ==SBP==.
       *
       *----------------------------------------------------------------*
        LINKAGE                         SECTION.
       *----------------------------------------------------------------*
 
-           COPY SUB-PRGS               REPLACING ==::== BY == LKS ==.
+           COPY SUB-PRGS               REPLACING ==::== BY ==LKS==.
       *
       *----------------------------------------------------------------*
       *    AREA DE TELAS
@@ -215,12 +435,20 @@
                       REG-FDV
                       REG-WSC
                       REG-WSV
+                      REG-PARAMETROS
+                      REG-EXCECAO
+                      REG-EMPATES
+                      REG-OVERRIDE
                       SBP-PARM
-                      LKS-PARM
               REPLACING ALPHANUMERIC   BY SPACES
                         NUMERIC        BY ZEROS.
+      *
+      *  ---> Guarda o parametro de chamada: 'B' processa em modo
+      *       batch, sem exibir telas (reprocessamento via agendador)
+           MOVE LKS-PARAM              TO WSS-PARAM.
       *
            MOVE '00'                   TO LKS-RETORNO.
+           MOVE SPACES                 TO LKS-MENSAGEM.
       *
            PERFORM RT-ABRIR-ARQUIVOS   THRU RT-ABRIR-ARQUIVOSX.
       *
@@ -232,6 +460,9 @@
       *  ---> Abrir arquivos
       *----------------------------------------------------------------*
       *
+      *  ---> Verifica se existe checkpoint de execucao anterior
+           PERFORM RT-LER-CHECKPOINT   THRU RT-LER-CHECKPOINTX.
+      *
       *  ---> arquivo CLIENTES
            OPEN INPUT ARQ-CLIENTES.
       *
@@ -244,20 +475,96 @@
               PERFORM RT-FINALIZAR     THRU RT-FINALIZARX
            END-IF.
       *
+      *  ---> Posiciona apos o ultimo cliente ja distribuido
+           IF RETOMAR
+              MOVE WSS-CHECKPOINT      TO CODIGO-FDC
+              START ARQ-CLIENTES
+                 KEY IS                GREATER CODIGO-FDC
+                 INVALID KEY
+                    MOVE 'S'           TO WSS-FIM-ARQ-CLI
+              END-START
+           END-IF.
+      *
       *  ---> arquivo VENDEDOR
            OPEN INPUT ARQ-VENDEDOR.
       *
            IF FS-VENDEDOR              EQUAL '00'
-              MOVE 'S'                 TO WSS-PVENDEDOR
+              CONTINUE
            ELSE
               MOVE '09'                TO LKS-RETORNO
               MOVE 'Erro ao abrir arquivo VENDEDOR'
                                        TO LKS-MENSAGEM
               PERFORM RT-FINALIZAR     THRU RT-FINALIZARX
            END-IF.
+      *
+      *  ---> arquivo de EXCECOES (clientes fora da distancia maxima,
+      *       overrides invalidos ou - abaixo - ausencia de vendedor)
+           IF RETOMAR
+              OPEN EXTEND              ARQ-EXCECAO
+           ELSE
+              OPEN OUTPUT              ARQ-EXCECAO
+           END-IF.
+      *
+           IF FS-EXCECAO               EQUAL '00'
+              CONTINUE
+           ELSE
+              MOVE '09'                TO LKS-RETORNO
+              MOVE 'Erro ao abrir arquivo EXCECAO'
+                                       TO LKS-MENSAGEM
+              PERFORM RT-FINALIZAR     THRU RT-FINALIZARX
+           END-IF.
+      *
+      *  ---> Carrega a tabela de vendedores uma unica vez em memoria
+           PERFORM RT-CARREGAR-VENDEDORES
+                                       THRU RT-CARREGAR-VENDEDORESX.
+      *
+           CLOSE ARQ-VENDEDOR.
+      *
+      *  ---> Nao ha nenhum vendedor cadastrado: registra a excecao e
+      *       encerra, pois nenhum cliente poderia ser distribuido
+           IF WSS-QTD-VENDEDOR         EQUAL ZEROS
+              MOVE ZEROS               TO CCLIENTE-WSD
+                                          CVENDEDOR-WSD
+                                          DISTANCIA-WSD
+              MOVE SPACES              TO RSOCIAL-WSD
+                                          NOME-WSD
+              MOVE 'SEM VENDEDOR'      TO WSS-MOTIVO-EXCECAO
+              PERFORM RT-GRAVAR-EXCECAO
+                                       THRU RT-GRAVAR-EXCECAOX
+              MOVE '09'                TO LKS-RETORNO
+              MOVE 'Nenhum vendedor cadastrado para distribuicao'
+                                       TO LKS-MENSAGEM
+              PERFORM RT-FINALIZAR     THRU RT-FINALIZARX
+           END-IF.
+      *
+      *  ---> Carrega a lista de override (atribuicoes manuais), se
+      *       existir
+           PERFORM RT-CARREGAR-OVERRIDES
+                                       THRU RT-CARREGAR-OVERRIDESX.
 
-      *  ---> arquivo DISTRIBUICAO
-           OPEN OUTPUT ARQ-DISTRIBUIR.
+      *  ---> Modo simulacao: grava em SIMULDIST, nunca no DISTRIBUICAO
+      *       real, e nao gera historico nem checkpoint dessa execucao
+           IF SIMULACAO
+              MOVE 'SIMULDIST'         TO WSS-ARQ-DISTRIBUIR
+           ELSE
+              MOVE 'DISTRIBUICAO'      TO WSS-ARQ-DISTRIBUIR
+           END-IF.
+      *
+      *  ---> Nova execucao (sem checkpoint): preserva o DISTRIBUICAO
+      *       da execucao anterior em um arquivo de historico datado
+           IF NOT RETOMAR AND NOT SIMULACAO
+              PERFORM RT-ARQUIVAR-DISTRIBUICAO
+                                       THRU RT-ARQUIVAR-DISTRIBUICAOX
+           END-IF.
+      *
+      *  ---> arquivo DISTRIBUICAO (retoma com I-O quando houver
+      *       checkpoint, preservando o que ja foi gravado - arquivo
+      *       indexado nao suporta EXTEND)
+           IF RETOMAR
+              OPEN I-O                 ARQ-DISTRIBUIR
+           ELSE
+              OPEN OUTPUT              ARQ-DISTRIBUIR
+           END-IF.
       *
            IF FS-DISTRIBUIR            EQUAL '00'
               CONTINUE
@@ -267,16 +574,401 @@
                                        TO LKS-MENSAGEM
               PERFORM RT-FINALIZAR     THRU RT-FINALIZARX
            END-IF.
+      *
+      *  ---> Carrega a distancia maxima configurada (se existir)
+           PERFORM RT-LER-PARAMETROS   THRU RT-LER-PARAMETROSX.
+      *
+      *  ---> arquivo de EMPATES (vendedores com mesma distancia)
+           IF RETOMAR
+              OPEN EXTEND              ARQ-EMPATES
+           ELSE
+              OPEN OUTPUT              ARQ-EMPATES
+           END-IF.
+      *
+           IF FS-EMPATES               EQUAL '00'
+              CONTINUE
+           ELSE
+              MOVE '09'                TO LKS-RETORNO
+              MOVE 'Erro ao abrir arquivo EMPATES'
+                                       TO LKS-MENSAGEM
+              PERFORM RT-FINALIZAR     THRU RT-FINALIZARX
+           END-IF.
+      *
+      *  ---> Log permanente de auditoria
+           OPEN EXTEND                 ARQ-AUDITORIA.
+      *
+           IF FS-AUDITORIA             EQUAL '00'
+              CONTINUE
+           ELSE
+              MOVE '09'                TO LKS-RETORNO
+              MOVE 'Erro ao abrir arquivo AUDITORIA'
+                                       TO LKS-MENSAGEM
+              PERFORM RT-FINALIZAR     THRU RT-FINALIZARX
+           END-IF.
       *
        RT-ABRIR-ARQUIVOSX.
            EXIT.
       *
+      *----------------------------------------------------------------*
+       RT-LER-PARAMETROS               SECTION.
+      *  ---> Le a distancia maxima configurada para a distribuicao.
+      *       Arquivo inexistente ou vazio mantem sem limite (zero).
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT ARQ-PARAMETROS.
+      *
+           IF FS-PARAMETROS             EQUAL '00'
+              READ ARQ-PARAMETROS
+                 INTO REG-PARAMETROS
+                 AT END
+                    CONTINUE
+              END-READ
+              IF FS-PARAMETROS          EQUAL '00'
+      *  ---> PARM-MAX-DISTANCIA e informado em KM na tela de
+      *       parametros; converte para metros, unidade em que
+      *       DISTANCIA-WSD e calculada (ver RT-CALCULAR-DISTANCIA)
+                 COMPUTE WSS-MAX-DISTANCIA
+                                       = PARM-MAX-DISTANCIA * 1000
+                 MOVE PARM-MODO-BALANCEADO
+                                       TO WSS-BALANCEADO
+              END-IF
+              CLOSE ARQ-PARAMETROS
+           ELSE
+              CONTINUE
+           END-IF.
+      *
+       RT-LER-PARAMETROSX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-LER-CHECKPOINT               SECTION.
+      *  ---> Verifica se ha checkpoint de uma execucao interrompida
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT ARQ-CHECKPOINT.
+      *
+           IF FS-CHECKPOINT             EQUAL '00'
+              READ ARQ-CHECKPOINT
+                 INTO REG-CHECKPOINT
+                 AT END
+                    CONTINUE
+              END-READ
+              IF FS-CHECKPOINT          EQUAL '00'
+                 MOVE CTR-CCLIENTE      TO WSS-CHECKPOINT
+                 MOVE 'S'               TO WSS-RETOMAR
+              END-IF
+              CLOSE ARQ-CHECKPOINT
+           ELSE
+              CONTINUE
+           END-IF.
+      *
+       RT-LER-CHECKPOINTX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-GRAVAR-CHECKPOINT            SECTION.
+      *  ---> Grava o ultimo cliente distribuido com sucesso, para
+      *       permitir retomar o processamento apos uma interrupcao
+      *----------------------------------------------------------------*
+      *
+           MOVE CCLIENTE-WSD           TO CTR-CCLIENTE.
+      *
+           OPEN OUTPUT ARQ-CHECKPOINT.
+           WRITE REG-CHECKPOINT.
+           CLOSE ARQ-CHECKPOINT.
+      *
+       RT-GRAVAR-CHECKPOINTX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-LIMPAR-CHECKPOINT            SECTION.
+      *  ---> Remove o checkpoint ao concluir a distribuicao completa
+      *----------------------------------------------------------------*
+      *
+           OPEN OUTPUT ARQ-CHECKPOINT.
+           CLOSE ARQ-CHECKPOINT.
+      *
+       RT-LIMPAR-CHECKPOINTX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-ARQUIVAR-DISTRIBUICAO        SECTION.
+      *  ---> Copia o DISTRIBUICAO de uma execucao anterior para um
+      *       arquivo de historico datado, antes de ser sobrescrito
+      *----------------------------------------------------------------*
+      *
+           PERFORM RT-MONTAR-ARQ-HISTORICO
+                                       THRU RT-MONTAR-ARQ-HISTORICOX.
+      *
+           OPEN INPUT ARQ-DISTRIBUIR.
+      *
+           IF FS-DISTRIBUIR            EQUAL '00'
+              OPEN OUTPUT              ARQ-HISTORICO
+              MOVE 'N'                 TO WSS-FIM-ARQ-DIS
+              PERFORM
+                 UNTIL WSS-FIM-ARQ-DIS EQUAL 'S' OR 's'
+                 PERFORM RT-COPIAR-HISTORICO
+                                       THRU RT-COPIAR-HISTORICOX
+              END-PERFORM
+              CLOSE ARQ-HISTORICO
+              CLOSE ARQ-DISTRIBUIR
+           ELSE
+              CONTINUE
+           END-IF.
+      *
+       RT-ARQUIVAR-DISTRIBUICAOX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-MONTAR-ARQ-HISTORICO         SECTION.
+      *  ---> Monta o nome do arquivo de historico com a data de
+      *       processamento (data do sistema, ou a data informada no
+      *       menu principal para reprocesso/teste), para nao
+      *       sobrepor execucoes de dias diferentes.
+      *----------------------------------------------------------------*
+      *
+           IF LKS-DATA-PROC            EQUAL SPACES
+              MOVE FUNCTION CURRENT-DATE (7:2)
+                                       TO WSS-DATA-SIS-DIA
+              MOVE FUNCTION CURRENT-DATE (5:2)
+                                       TO WSS-DATA-SIS-MES
+              MOVE FUNCTION CURRENT-DATE (1:4)
+                                       TO WSS-DATA-SIS-ANO
+           ELSE
+              MOVE LKS-DATA-PROC(1:2)  TO WSS-DATA-SIS-DIA
+              MOVE LKS-DATA-PROC(3:2)  TO WSS-DATA-SIS-MES
+              MOVE LKS-DATA-PROC(5:4)  TO WSS-DATA-SIS-ANO
+           END-IF.
+      *
+           STRING 'HISTDIST'          DELIMITED BY SIZE
+                  WSS-DATA-SIS-ANO    DELIMITED BY SIZE
+                  WSS-DATA-SIS-MES    DELIMITED BY SIZE
+                  WSS-DATA-SIS-DIA    DELIMITED BY SIZE
+              INTO WSS-ARQ-HISTORICO
+           END-STRING.
+      *
+       RT-MONTAR-ARQ-HISTORICOX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-COPIAR-HISTORICO             SECTION.
+      *  ---> Copia um registro de DISTRIBUICAO para o historico
+      *----------------------------------------------------------------*
+      *
+           READ ARQ-DISTRIBUIR         NEXT
+             AT END
+                MOVE 'S'               TO WSS-FIM-ARQ-DIS
+                GO                     TO RT-COPIAR-HISTORICOX
+           END-READ.
+      *
+           WRITE REG-FDH               FROM REG-FDD.
+      *
+       RT-COPIAR-HISTORICOX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-CARREGAR-VENDEDORES          SECTION.
+      *  ---> Carrega todos os vendedores uma unica vez em memoria,
+      *       evitando reler o arquivo VENDEDOR a cada cliente
+      *----------------------------------------------------------------*
+      *
+           MOVE ZEROS                  TO WSS-QTD-VENDEDOR.
+           MOVE 'N'                    TO WSS-FIM-ARQ-VEN.
+      *
+           PERFORM RT-LER-VENDEDOR     THRU RT-LER-VENDEDORX.
+      *
+           PERFORM
+              UNTIL WSS-FIM-ARQ-VEN    EQUAL 'S' OR 's'
+              PERFORM RT-CARREGAR-VENDEDOR
+                                       THRU RT-CARREGAR-VENDEDORX
+           END-PERFORM.
+      *
+       RT-CARREGAR-VENDEDORESX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-CARREGAR-VENDEDOR            SECTION.
+      *  ---> Inclui um vendedor na tabela em memoria. Vendedores
+      *       desativados nao recebem novas distribuicoes
+      *----------------------------------------------------------------*
+      *
+           IF NOT INATIVO-WSV
+              ADD 1                    TO WSS-QTD-VENDEDOR
+      *
+              MOVE CODIGO-WSV    TO WSS-COD-VEN  (WSS-QTD-VENDEDOR)
+              MOVE NOME-WSV      TO WSS-NOME-VEN (WSS-QTD-VENDEDOR)
+              MOVE LATITUDE-WSV  TO WSS-LAT-VEN  (WSS-QTD-VENDEDOR)
+              MOVE LONGITUDE-WSV TO WSS-LON-VEN  (WSS-QTD-VENDEDOR)
+              MOVE CAPACIDADE-WSV
+                                 TO WSS-CAP-VEN  (WSS-QTD-VENDEDOR)
+              MOVE FILIAL-WSV    TO WSS-FIL-VEN  (WSS-QTD-VENDEDOR)
+              MOVE RAIOMAX-WSV   TO WSS-RAIOMAX-VEN
+                                             (WSS-QTD-VENDEDOR)
+              MOVE ZEROS         TO WSS-QTD-ATR-VEN
+                                             (WSS-QTD-VENDEDOR)
+           END-IF.
+      *
+           PERFORM RT-LER-VENDEDOR     THRU RT-LER-VENDEDORX.
+      *
+       RT-CARREGAR-VENDEDORX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-CARREGAR-OVERRIDES           SECTION.
+      *  ---> Carrega a lista de atribuicoes manuais (override) em
+      *       memoria, se o arquivo existir. Arquivo inexistente ou
+      *       vazio mantem a distribuicao somente pelo calculo normal
+      *----------------------------------------------------------------*
+      *
+           MOVE ZEROS                  TO WSS-QTD-OVERRIDE.
+      *
+           OPEN INPUT ARQ-OVERRIDE.
+      *
+           IF FS-OVERRIDE              EQUAL '00'
+              MOVE 'N'                 TO WSS-FIM-ARQ-OVR
+              PERFORM RT-LER-OVERRIDE  THRU RT-LER-OVERRIDEX
+              PERFORM
+                 UNTIL WSS-FIM-ARQ-OVR EQUAL 'S' OR 's'
+                 PERFORM RT-CARREGAR-OVERRIDE
+                                       THRU RT-CARREGAR-OVERRIDEX
+              END-PERFORM
+              CLOSE ARQ-OVERRIDE
+           ELSE
+              CONTINUE
+           END-IF.
+      *
+       RT-CARREGAR-OVERRIDESX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-LER-OVERRIDE                 SECTION.
+      *  ---> Leitura arquivo de OVERRIDE (usada apenas na carga
+      *       inicial da tabela em memoria)
+      *----------------------------------------------------------------*
+      *
+           READ ARQ-OVERRIDE
+                INTO REG-OVERRIDE
+             AT END
+                MOVE 'S'               TO WSS-FIM-ARQ-OVR
+           END-READ.
+      *
+       RT-LER-OVERRIDEX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-CARREGAR-OVERRIDE            SECTION.
+      *  ---> Inclui uma atribuicao manual na tabela em memoria
+      *----------------------------------------------------------------*
+      *
+           ADD 1                       TO WSS-QTD-OVERRIDE.
+      *
+           MOVE OVR-CCLIENTE  TO WSS-CLI-OVR (WSS-QTD-OVERRIDE).
+           MOVE OVR-CVENDEDOR TO WSS-VEN-OVR (WSS-QTD-OVERRIDE).
+      *
+           PERFORM RT-LER-OVERRIDE     THRU RT-LER-OVERRIDEX.
+      *
+       RT-CARREGAR-OVERRIDEX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-VERIFICAR-OVERRIDE           SECTION.
+      *  ---> Procura uma atribuicao manual para o cliente atual na
+      *       tabela de override carregada em memoria
+      *----------------------------------------------------------------*
+      *
+           MOVE ZEROS                  TO WSS-ACHOU.
+           MOVE 1                      TO WSS-IDX-OVR.
+      *
+           PERFORM
+              UNTIL WSS-IDX-OVR        GREATER WSS-QTD-OVERRIDE
+                 OR WSS-ACHOU          GREATER ZEROS
+              PERFORM RT-COMPARAR-OVERRIDE
+                                       THRU RT-COMPARAR-OVERRIDEX
+           END-PERFORM.
+      *
+       RT-VERIFICAR-OVERRIDEX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-COMPARAR-OVERRIDE            SECTION.
+      *  ---> Compara um item da tabela de override com o cliente atual
+      *----------------------------------------------------------------*
+      *
+           IF WSS-CLI-OVR (WSS-IDX-OVR) EQUAL CCLIENTE-WSD
+              MOVE 1                   TO WSS-ACHOU
+           ELSE
+              ADD 1                    TO WSS-IDX-OVR
+           END-IF.
+      *
+       RT-COMPARAR-OVERRIDEX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-ATRIBUIR-OVERRIDE            SECTION.
+      *  ---> Atribui o cliente ao vendedor definido manualmente,
+      *       calculando a distancia real apenas para o registro. Se o
+      *       vendedor do override nao existir mais na tabela, grava a
+      *       excecao e cai para o calculo normal da menor distancia
+      *----------------------------------------------------------------*
+      *
+           MOVE WSS-VEN-OVR (WSS-IDX-OVR)
+                                       TO CVENDEDOR-WSD.
+      *
+           MOVE 1                      TO WSS-IDX-VEN.
+           MOVE ZEROS                  TO WSS-ACHOU
+                                          WSS-IDX-GANHADOR.
+      *
+           PERFORM
+              UNTIL WSS-IDX-VEN        GREATER WSS-QTD-VENDEDOR
+                 OR WSS-ACHOU          GREATER ZEROS
+              PERFORM RT-LOCALIZAR-VENDEDOR-OVR
+                                       THRU RT-LOCALIZAR-VENDEDOR-OVRX
+           END-PERFORM.
+      *
+           IF WSS-ACHOU                EQUAL ZEROS
+              MOVE ZEROS               TO DISTANCIA-WSD
+              MOVE SPACES              TO NOME-WSD
+              MOVE 'OVERRIDE INVALIDO' TO WSS-MOTIVO-EXCECAO
+              PERFORM RT-GRAVAR-EXCECAO
+                                       THRU RT-GRAVAR-EXCECAOX
+              MOVE ZEROS               TO CVENDEDOR-WSD
+              PERFORM RT-CALCULAR-VENDEDORES
+                                       THRU RT-CALCULAR-VENDEDORESX
+           END-IF.
+      *
+       RT-ATRIBUIR-OVERRIDEX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-LOCALIZAR-VENDEDOR-OVR       SECTION.
+      *  ---> Localiza na tabela o vendedor indicado pelo override e
+      *       calcula a distancia real para o cliente, para registro
+      *----------------------------------------------------------------*
+      *
+           IF WSS-COD-VEN (WSS-IDX-VEN) EQUAL CVENDEDOR-WSD
+              MOVE WSS-NOME-VEN (WSS-IDX-VEN)
+                                       TO NOME-WSD
+              PERFORM RT-CALCULAR-DISTANCIA
+                                       THRU RT-CALCULAR-DISTANCIAX
+              MOVE WS-CALC-DIST        TO WS-MENOR-DISTANCIA
+              MOVE WSS-IDX-VEN         TO WSS-IDX-GANHADOR
+              MOVE 1                   TO WSS-ACHOU
+           ELSE
+              ADD 1                    TO WSS-IDX-VEN
+           END-IF.
+      *
+       RT-LOCALIZAR-VENDEDOR-OVRX.
+           EXIT.
+      *
       *----------------------------------------------------------------*
        RT-PROCESSAR                    SECTION.
       *  ---> Processamento
       *----------------------------------------------------------------*
       *
-           DISPLAY TELA-DISTRIBUIR.
+      *  ---> Modo batch (sem operador): nao exibe a tela de progresso
+           IF NOT MODO-BATCH
+              DISPLAY TELA-DISTRIBUIR
+           END-IF.
       *
       *  ---> Primeira leitura
            PERFORM RT-LER-CLIENTES     THRU RT-LER-CLIENTESX.
@@ -286,6 +978,16 @@
               PERFORM RT-TRATAR-CLIENTES
                                        THRU RT-TRATAR-CLIENTESX
            END-PERFORM.
+      *
+           MOVE 'PT000003'             TO WSS-AUD-PROGRAMA.
+           IF SIMULACAO
+              MOVE 'DISTRIBUICAO SIMULADA CONCLUIDA'
+                                       TO WSS-AUD-ACAO
+           ELSE
+              MOVE 'DISTRIBUICAO CONCLUIDA'
+                                       TO WSS-AUD-ACAO
+           END-IF.
+           PERFORM RT-GRAVAR-AUDITORIA THRU RT-GRAVAR-AUDITORIAX.
       *
            PERFORM RT-FECHAR-ARQUIVOS.
       *
@@ -298,6 +1000,11 @@
        RT-LER-CLIENTES                 SECTION.
       *  ---> Leitura arquivo CLIENTES
       *----------------------------------------------------------------*
+      *
+      *  ---> Ja posicionado no fim (ex.: retomada sem clientes a mais)
+           IF WSS-FIM-ARQ-CLI          EQUAL 'S' OR 's'
+              GO                       TO RT-LER-CLIENTESX
+           END-IF.
       *
            READ ARQ-CLIENTES
                 NEXT
@@ -325,31 +1032,114 @@
       *----------------------------------------------------------------*
       *
       *  ---> Exibe na tela, codigo cliente em processamento
-           DISPLAY CODIGO-WSC          LINE 13 COL 30.
+           IF NOT MODO-BATCH
+              DISPLAY CODIGO-WSC       LINE 13 COL 30
+           END-IF.
+      *
+      *  ---> Limpa o registro de DISTRIBUIR do cliente anterior, para
+      *       que um cliente sem vendedor elegivel nao herde o nome do
+      *       vendedor do cliente anterior
+           INITIALIZE                  REG-WSD
+              REPLACING ALPHANUMERIC   BY SPACES
+                        NUMERIC        BY ZEROS.
       *
       *  ---> Move dados do cliente para DISTRIBUIR
            MOVE CODIGO-WSC             TO CCLIENTE-WSD.
            MOVE RSOCIAL-WSC            TO RSOCIAL-WSD.
       *
-      *  ---> Leituta para carregar primeiro vendedor
-           PERFORM RT-LER-VENDEDOR.
+      *  ---> Consulta a lista de override antes do calculo da menor
+      *       distancia; havendo atribuicao manual para o cliente, ela
+      *       prevalece sobre o calculo
+           PERFORM RT-VERIFICAR-OVERRIDE
+                                       THRU RT-VERIFICAR-OVERRIDEX.
       *
-      *  ---> Trata vendedor
-           PERFORM
-              UNTIL WSS-FIM-ARQ-VEN    EQUAL 'S' OR 's'
-              PERFORM RT-TRATAR-VENDEDOR
-                                       THRU RT-TRATAR-VENDEDORX
-           END-PERFORM.
+           IF WSS-ACHOU                GREATER ZEROS
+              PERFORM RT-ATRIBUIR-OVERRIDE
+                                       THRU RT-ATRIBUIR-OVERRIDEX
+           ELSE
+      *  ---> Trata vendedor (percorre a tabela ja carregada em memoria)
+              PERFORM RT-CALCULAR-VENDEDORES
+                                       THRU RT-CALCULAR-VENDEDORESX
+           END-IF.
       *
-      *  ---> Move menor distancia e inicializa variavel
-           MOVE  WS-MENOR-DISTANCIA    TO DISTANCIA-WSD
-           MOVE  99999999999           TO WS-MENOR-DISTANCIA
+      *  ---> Nenhum vendedor cadastrado na filial do cliente: nao ha
+      *       candidato algum (nem mesmo como reserva do balanceado),
+      *       registra a excecao propria e nao tenta calcular distancia
+           IF NOT ACHOU-FILIAL
+              AND CVENDEDOR-WSD        EQUAL ZEROS
+              MOVE 'SEM VENDEDOR FILIAL'
+                                       TO WSS-MOTIVO-EXCECAO
+              PERFORM RT-GRAVAR-EXCECAO
+                                       THRU RT-GRAVAR-EXCECAOX
+      *
+      *  ---> Modo balanceado e nenhum vendedor com capacidade livre:
+      *       distribui mesmo assim pelo mais proximo e registra a
+      *       excecao
+           ELSE
+      *  ---> Filial tem vendedores, mas todos ficaram de fora do raio
+      *       maximo proprio (req049): nenhum candidato sobra, nem
+      *       mesmo como reserva do balanceado - registra a excecao
+      *       propria, sem cair na gravacao incondicional la embaixo
+              IF CVENDEDOR-WSD          EQUAL ZEROS
+                 AND WS-COD-VEN-GERAL   EQUAL ZEROS
+                 MOVE 'SEM VENDEDOR NO RAIO'
+                                       TO WSS-MOTIVO-EXCECAO
+                 PERFORM RT-GRAVAR-EXCECAO
+                                       THRU RT-GRAVAR-EXCECAOX
+              ELSE
+      *
+      *  ---> Modo balanceado e nenhum vendedor com capacidade livre:
+      *       distribui mesmo assim pelo mais proximo e registra a
+      *       excecao
+                 IF BALANCEADO
+                    AND CVENDEDOR-WSD  EQUAL ZEROS
+                    MOVE WS-COD-VEN-GERAL
+                                       TO CVENDEDOR-WSD
+                    MOVE WS-NOME-VEN-GERAL
+                                       TO NOME-WSD
+                    MOVE WS-MENOR-DIST-GERAL
+                                       TO WS-MENOR-DISTANCIA
+                    MOVE WS-MENOR-DIST-GERAL
+                                       TO DISTANCIA-WSD
+                    MOVE WS-IDX-VEN-GERAL
+                                       TO WSS-IDX-GANHADOR
+                    MOVE 'CAPACIDADE ESGOTADA'
+                                       TO WSS-MOTIVO-EXCECAO
+                    PERFORM RT-GRAVAR-EXCECAO
+                                       THRU RT-GRAVAR-EXCECAOX
+                 END-IF
       *
+      *  ---> Move menor distancia e inicializa variavel
+                 MOVE  WS-MENOR-DISTANCIA
+                                       TO DISTANCIA-WSD
+                 MOVE  99999999999     TO WS-MENOR-DISTANCIA
+      *
+      *  ---> Cliente acima da distancia maxima configurada: nao e
+      *       forcado a um vendedor fora de alcance realista - grava
+      *       apenas no arquivo de excecoes, como cliente nao
+      *       distribuido; nao se aplica quando a atribuicao veio de
+      *       override manual (WSS-ACHOU), que sempre prevalece
+                 IF WSS-MAX-DISTANCIA  GREATER ZEROS
+                    AND WSS-ACHOU      EQUAL ZEROS
+                    AND DISTANCIA-WSD  GREATER WSS-MAX-DISTANCIA
+                    MOVE 'DISTANCIA MAXIMA'
+                                       TO WSS-MOTIVO-EXCECAO
+                    PERFORM RT-GRAVAR-EXCECAO
+                                       THRU RT-GRAVAR-EXCECAOX
+                 ELSE
+      *  ---> Modo balanceado: contabiliza o cliente no vendedor
+      *       escolhido, para respeitar a capacidade nos proximos
+                    IF BALANCEADO
+                       AND WSS-IDX-GANHADOR
+                                       GREATER ZEROS
+                       ADD 1           TO WSS-QTD-ATR-VEN
+                                          (WSS-IDX-GANHADOR)
+                    END-IF
       *  ---> Grava registro na DISTRIBUIR
-           PERFORM RT-GRAVAR-DISTRIBUICAO.
-      *
-      *  ---> Posiciona para ler proximo vendedor
-           PERFORM RT-POSICIONA-VENDEDOR.
+                    PERFORM RT-GRAVAR-DISTRIBUICAO
+                 END-IF
+              END-IF
+           END-IF.
       *
       *  ---> Le proximo cliente
            PERFORM RT-LER-CLIENTES.
@@ -358,33 +1148,33 @@
            EXIT.
       *
       *----------------------------------------------------------------*
-       RT-POSICIONA-VENDEDOR           SECTION.
-      *  ---> Posiciona no primeiro registo arquivo vendedor
+       RT-CALCULAR-VENDEDORES          SECTION.
+      *  ---> Percorre a tabela de vendedores em memoria calculando a
+      *       distancia de cada um para o cliente atual
       *----------------------------------------------------------------*
       *
-      *  ---> Carrega valor para campo chave
-           MOVE WSS-START              TO CODIGO-FDV.
+           MOVE 1                      TO WSS-IDX-VEN.
+           MOVE ZEROS                  TO CVENDEDOR-WSD
+                                          WSS-IDX-GANHADOR.
+           MOVE 999999999              TO WS-MENOR-DIST-GERAL.
+           MOVE ZEROS                  TO WS-IDX-VEN-GERAL
+                                          WS-COD-VEN-GERAL.
+           MOVE SPACES                 TO WS-NOME-VEN-GERAL.
+           MOVE 'N'                    TO WSS-ACHOU-FILIAL.
       *
-      *  ---> Inicializa area e variavel para proxima leitura
-           MOVE 'N'                    TO WSS-FIM-ARQ-VEN.
-           INITIALIZE                  REG-WSV.
-      *
-      *  ---> Posiciona no primeiro registo
-           START ARQ-VENDEDOR
-              KEY IS                   EQUAL CODIGO-FDV
-              INVALID KEY
-                 MOVE '09'             TO LKS-RETORNO
-                 MOVE 'Erro ao posicionar arquivo VENDEDOR'
-                                       TO LKS-MENSAGEM
-                 PERFORM RT-FINALIZAR  THRU RT-FINALIZARX
-           END-START.
+           PERFORM
+              UNTIL WSS-IDX-VEN        GREATER WSS-QTD-VENDEDOR
+              PERFORM RT-TRATAR-VENDEDOR
+                                       THRU RT-TRATAR-VENDEDORX
+           END-PERFORM.
       *
-       RT-POSICIONA-VENDEDORX.
+       RT-CALCULAR-VENDEDORESX.
            EXIT.
       *
       *----------------------------------------------------------------*
        RT-LER-VENDEDOR                 SECTION.
-      *  ---> Leitura arquivo vendedor
+      *  ---> Leitura arquivo vendedor (usada apenas na carga inicial
+      *       da tabela em memoria)
       *----------------------------------------------------------------*
 
            READ ARQ-VENDEDOR
@@ -396,13 +1186,7 @@
            END-READ.
       *
            IF FS-VENDEDOR              EQUAL ZEROS
-      *  ---> Verifica primeira leitura arquivo vendedor
-              IF WSS-PVENDEDOR         EQUAL 'S' OR 's'
-      *  ---> Guarda primeiro registro para posicionamento futuro
-                 MOVE CODIGO-WSV       TO WSS-START
-      *  ---> Muda flag para dar continuidade a leitura
-                 MOVE 'N'              TO WSS-PVENDEDOR
-              END-IF
+              CONTINUE
            ELSE
               MOVE '09'                TO LKS-RETORNO
               MOVE 'Erro ao ler arquivo VENDEDOR'
@@ -414,24 +1198,23 @@
            EXIT.
       *
       *----------------------------------------------------------------*
-       RT-TRATAR-VENDEDOR              SECTION.
-      *  ---> Trata vendedor
-      *  ---> Calcula menor distancia entre cliente e vendedor
+       RT-CALCULAR-DISTANCIA           SECTION.
+      *  ---> Calcula a distancia entre o cliente atual e o vendedor
+      *       da tabela indicado por WSS-IDX-VEN
       *  ---> Formula de Harbesine
       *----------------------------------------------------------------*
       *
-      *  ---> Exibe na tela, codigo vendedor em processamento
-           DISPLAY CODIGO-WSV LINE 13 COL 51.
-      *
       *  ---> Calcula latitude Cliente e Vendedor
            COMPUTE WS-LAT-CLI  = LATITUDE-WSC  * FUNCTION PI / 180
       *
-           COMPUTE WS-LAT-VEN  = LATITUDE-WSV  * FUNCTION PI / 180
+           COMPUTE WS-LAT-VEN  = WSS-LAT-VEN (WSS-IDX-VEN)
+                                             * FUNCTION PI / 180
       *
       *  ---> Calcula longitude Cliente e Vendedor
            COMPUTE WS-LON-CLI  = LONGITUDE-WSC * FUNCTION PI / 180
       *
-           COMPUTE WS-LON-VEN  = LONGITUDE-WSV * FUNCTION PI / 180
+           COMPUTE WS-LON-VEN  = WSS-LON-VEN (WSS-IDX-VEN)
+                                             * FUNCTION PI / 180
       *
       *  ---> Calcula menor distancia Cliente e Vendedor
       *
@@ -454,17 +1237,83 @@
                                             FUNCTION SQRT(1 - WS-A))
       *
       *  ---> Menor distancia em Metros
-           COMPUTE WS-CALC-DIST = 6371 * WS-B * 1000
+           COMPUTE WS-CALC-DIST = 6371 * WS-B * 1000.
       *
+       RT-CALCULAR-DISTANCIAX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-TRATAR-VENDEDOR              SECTION.
+      *  ---> Trata vendedor
+      *----------------------------------------------------------------*
+      *
+      *  ---> Exibe na tela, codigo vendedor em processamento
+           IF NOT MODO-BATCH
+              DISPLAY WSS-COD-VEN (WSS-IDX-VEN) LINE 13 COL 51
+           END-IF.
+      *
+      *  ---> Filtro obrigatorio de filial - vendedor de outra filial
+      *       nunca concorre, mesmo na reserva do modo balanceado
+           IF FILIAL-WSC                EQUAL WSS-FIL-VEN (WSS-IDX-VEN)
+      *
+              MOVE 'S'                 TO WSS-ACHOU-FILIAL
+      *
+              PERFORM RT-CALCULAR-DISTANCIA
+                                       THRU RT-CALCULAR-DISTANCIAX
+      *
+      *  ---> Vendedor com raio maximo proprio configurado e cliente
+      *       fora desse raio: nao concorre pela menor distancia nem
+      *       pela reserva do modo balanceado - fica totalmente fora
+      *       de consideracao para este cliente
+              IF WSS-RAIOMAX-VEN (WSS-IDX-VEN)
+                                       GREATER ZEROS
+                 AND WS-CALC-DIST      GREATER WSS-RAIOMAX-VEN
+                                                     (WSS-IDX-VEN)
+                 CONTINUE
+              ELSE
+      *  ---> Guarda o vendedor mais proximo ignorando a capacidade,
+      *       como reserva do modo balanceado (ver RT-TRATAR-CLIENTES)
+                 IF WS-CALC-DIST       LESS WS-MENOR-DIST-GERAL
+                    MOVE WS-CALC-DIST  TO WS-MENOR-DIST-GERAL
+                    MOVE WSS-IDX-VEN   TO WS-IDX-VEN-GERAL
+                    MOVE WSS-COD-VEN (WSS-IDX-VEN)
+                                       TO WS-COD-VEN-GERAL
+                    MOVE WSS-NOME-VEN (WSS-IDX-VEN)
+                                       TO WS-NOME-VEN-GERAL
+                 END-IF
+      *  ---> Modo balanceado com a capacidade deste vendedor esgotada:
+      *       nao concorre pela menor distancia
+                 IF BALANCEADO
+                    AND WSS-CAP-VEN (WSS-IDX-VEN)
+                                       GREATER ZEROS
+                    AND WSS-QTD-ATR-VEN (WSS-IDX-VEN)
+                          NOT LESS WSS-CAP-VEN (WSS-IDX-VEN)
+                    CONTINUE
+                 ELSE
       *  ---> Compara menor distancia
-           IF WS-CALC-DIST             LESS WS-MENOR-DISTANCIA
-              MOVE WS-CALC-DIST        TO WS-MENOR-DISTANCIA
-              MOVE CODIGO-WSV          TO CVENDEDOR-WSD
-              MOVE NOME-WSV            TO NOME-WSD
+                    IF WS-CALC-DIST    LESS WS-MENOR-DISTANCIA
+                       MOVE WS-CALC-DIST
+                                       TO WS-MENOR-DISTANCIA
+                       MOVE WSS-IDX-VEN
+                                       TO WSS-IDX-GANHADOR
+                       MOVE WSS-COD-VEN (WSS-IDX-VEN)
+                                       TO CVENDEDOR-WSD
+                       MOVE WSS-NOME-VEN (WSS-IDX-VEN)
+                                       TO NOME-WSD
+      *  ---> Mesma distancia de um vendedor ja escolhido: registra o
+      *       empate, mantendo o primeiro vendedor encontrado
+                    ELSE
+                       IF WS-CALC-DIST EQUAL WS-MENOR-DISTANCIA
+                          PERFORM RT-GRAVAR-EMPATE
+                                       THRU RT-GRAVAR-EMPATEX
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
            END-IF.
       *
-      *  ---> Leitura para carregar proximo vendedor
-           PERFORM RT-LER-VENDEDOR.
+      *  ---> Avanca para o proximo vendedor da tabela
+           ADD 1                       TO WSS-IDX-VEN.
       *
        RT-TRATAR-VENDEDORX.
            EXIT.
@@ -477,7 +1326,10 @@
            WRITE REG-FDD               FROM REG-WSD.
       *
            IF FS-DISTRIBUIR            EQUAL '00' OR '22'
-              CONTINUE
+              IF NOT SIMULACAO
+                 PERFORM RT-GRAVAR-CHECKPOINT
+                                       THRU RT-GRAVAR-CHECKPOINTX
+              END-IF
            ELSE
               MOVE '09'                TO LKS-RETORNO
               MOVE 'Erro ao gravar arquivo DISTRIBUIR'
@@ -489,22 +1341,113 @@
            EXIT.
       *
       *----------------------------------------------------------------*
-       RT-GERAR-RELATORIO              SECTION.
-      *  ---> Chama subprograma para gerar relatorio DISTRIBUICAO.CSV
+       RT-GRAVAR-EXCECAO               SECTION.
+      *  ---> Gravar registro arquivo de EXCECOES
       *----------------------------------------------------------------*
       *
-           CALL WSPT0903               USING SBP-PARAM.
+           MOVE CCLIENTE-WSD           TO EXC-CCLIENTE.
+           MOVE RSOCIAL-WSD            TO EXC-RSOCIAL.
+           MOVE CVENDEDOR-WSD          TO EXC-CVENDEDOR.
+           MOVE NOME-WSD               TO EXC-NOME.
+           MOVE DISTANCIA-WSD          TO EXC-DISTANCIA.
+           MOVE WSS-MOTIVO-EXCECAO     TO EXC-MOTIVO.
       *
-           MOVE LKS-RETORNO            TO SBP-RETORNO.
+           WRITE REG-EXCECAO.
       *
-           IF SBP-RETORNO              EQUAL '00'
+           IF FS-EXCECAO               EQUAL '00' OR '22'
               CONTINUE
            ELSE
-              MOVE '09'                TO SBP-RETORNO
-              MOVE "Erro de processamento programa PT000903."
-                                       TO SBP-MENSAGEM
+              MOVE '09'                TO LKS-RETORNO
+              MOVE 'Erro ao gravar arquivo EXCECAO'
+                                       TO LKS-MENSAGEM
               PERFORM RT-FINALIZAR     THRU RT-FINALIZARX
            END-IF.
+      *
+       RT-GRAVAR-EXCECAOX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-GRAVAR-EMPATE                SECTION.
+      *  ---> Gravar registro arquivo de EMPATES
+      *----------------------------------------------------------------*
+      *
+           MOVE CCLIENTE-WSD           TO EMP-CCLIENTE.
+           MOVE RSOCIAL-WSD            TO EMP-RSOCIAL.
+           MOVE CVENDEDOR-WSD          TO EMP-CVEND-ATUAL.
+           MOVE WSS-COD-VEN (WSS-IDX-VEN)
+                                       TO EMP-CVEND-EMPATE.
+           MOVE WS-CALC-DIST           TO EMP-DISTANCIA.
+      *
+           WRITE REG-EMPATES.
+      *
+           IF FS-EMPATES               EQUAL '00' OR '22'
+              CONTINUE
+           ELSE
+              MOVE '09'                TO LKS-RETORNO
+              MOVE 'Erro ao gravar arquivo EMPATES'
+                                       TO LKS-MENSAGEM
+              PERFORM RT-FINALIZAR     THRU RT-FINALIZARX
+           END-IF.
+      *
+       RT-GRAVAR-EMPATEX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA GRAVAR REGISTRO NO ARQUIVO DE AUDITORIA
+      *----------------------------------------------------------------*
+       RT-GRAVAR-AUDITORIA              SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE FUNCTION CURRENT-DATE(7:2)
+                                       TO  WSS-DATA-SIS-DIA.
+           MOVE FUNCTION CURRENT-DATE(5:2)
+                                       TO  WSS-DATA-SIS-MES.
+           MOVE FUNCTION CURRENT-DATE(1:4)
+                                       TO  WSS-DATA-SIS-ANO.
+           MOVE FUNCTION CURRENT-DATE(9:2)
+                                       TO  WSS-AUD-HOR.
+           MOVE FUNCTION CURRENT-DATE(11:2)
+                                       TO  WSS-AUD-MIN.
+           MOVE FUNCTION CURRENT-DATE(13:2)
+                                       TO  WSS-AUD-SEG.
+      *
+           STRING WSS-DATA-SIS-DIA '/' WSS-DATA-SIS-MES '/'
+                  WSS-DATA-SIS-ANO    DELIMITED BY SIZE
+                                       INTO AUD-DATA-FDA.
+           STRING WSS-AUD-HOR '/' WSS-AUD-MIN '/' WSS-AUD-SEG
+                                       DELIMITED BY SIZE
+                                       INTO AUD-HORA-FDA.
+      *
+           MOVE LKS-OPERADOR           TO AUD-OPERADOR-FDA.
+           MOVE WSS-AUD-PROGRAMA       TO AUD-PROGRAMA-FDA.
+           MOVE WSS-AUD-ACAO           TO AUD-ACAO-FDA.
+      *
+           WRITE REG-FDA.
+      *
+       RT-GRAVAR-AUDITORIAX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-GERAR-RELATORIO              SECTION.
+      *  ---> Chama subprograma para gerar relatorio DISTRIBUICAO.CSV
+      *       (o CSV reflete sempre a DISTRIBUICAO real, entao nao e
+      *       gerado no modo simulacao)
+      *----------------------------------------------------------------*
+      *
+           IF NOT SIMULACAO
+              CALL WSPT0903            USING SBP-PARAM
+      *
+              MOVE LKS-RETORNO         TO SBP-RETORNO
+      *
+              IF SBP-RETORNO           EQUAL '00'
+                 CONTINUE
+              ELSE
+                 MOVE '09'             TO SBP-RETORNO
+                 MOVE "Erro de processamento programa PT000903."
+                                       TO SBP-MENSAGEM
+                 PERFORM RT-FINALIZAR  THRU RT-FINALIZARX
+              END-IF
+           END-IF.
       *
        RT-GERAR-RELATORIOX.
            EXIT.
@@ -513,6 +1456,14 @@
        RT-FINALIZAR                    SECTION.
       *  ---> Finaliza programa.
       *----------------------------------------------------------------*
+      *
+      *  ---> Distribuicao concluida com sucesso: remove o checkpoint
+      *       (modo simulacao nao mexe no checkpoint da execucao real)
+           IF LKS-RETORNO              EQUAL '00'
+              AND NOT SIMULACAO
+              PERFORM RT-LIMPAR-CHECKPOINT
+                                       THRU RT-LIMPAR-CHECKPOINTX
+           END-IF.
       *
            GOBACK.
       *
@@ -536,26 +1487,52 @@
               PERFORM RT-FINALIZAR     THRU RT-FINALIZARX
            END-IF.
       *
-      *  ---> Fecha VENDEDOR
-           CLOSE ARQ-VENDEDOR.
+      *  ---> VENDEDOR ja foi fechado apos a carga da tabela em memoria
       *
-           IF FS-VENDEDOR              EQUAL '00'
+      *  ---> Fecha DISTRIBUICAO
+           CLOSE ARQ-DISTRIBUIR.
+      *
+           IF FS-DISTRIBUIR            EQUAL '00'
               CONTINUE
            ELSE
               MOVE '09'                TO LKS-RETORNO
-              MOVE 'Erro ao fechar arquivo VENDEDOR'
+              MOVE 'Erro ao fechar arquivo DISTRIBUIR'
                                        TO LKS-MENSAGEM
               PERFORM RT-FINALIZAR     THRU RT-FINALIZARX
            END-IF.
       *
-      *  ---> Fecha DISTRIBUICAO
-           CLOSE ARQ-DISTRIBUIR.
+      *  ---> Fecha EXCECAO
+           CLOSE ARQ-EXCECAO.
       *
-           IF FS-DISTRIBUIR            EQUAL '00'
+           IF FS-EXCECAO               EQUAL '00'
               CONTINUE
            ELSE
               MOVE '09'                TO LKS-RETORNO
-              MOVE 'Erro ao fechar arquivo DISTRIBUIR'
+              MOVE 'Erro ao fechar arquivo EXCECAO'
+                                       TO LKS-MENSAGEM
+              PERFORM RT-FINALIZAR     THRU RT-FINALIZARX
+           END-IF.
+      *
+      *  ---> Fecha EMPATES
+           CLOSE ARQ-EMPATES.
+      *
+           IF FS-EMPATES               EQUAL '00'
+              CONTINUE
+           ELSE
+              MOVE '09'                TO LKS-RETORNO
+              MOVE 'Erro ao fechar arquivo EMPATES'
+                                       TO LKS-MENSAGEM
+              PERFORM RT-FINALIZAR     THRU RT-FINALIZARX
+           END-IF.
+      *
+      *  ---> Fecha AUDITORIA
+           CLOSE ARQ-AUDITORIA.
+      *
+           IF FS-AUDITORIA             EQUAL '00'
+              CONTINUE
+           ELSE
+              MOVE '09'                TO LKS-RETORNO
+              MOVE 'Erro ao fechar arquivo AUDITORIA'
                                        TO LKS-MENSAGEM
               PERFORM RT-FINALIZAR     THRU RT-FINALIZARX
            END-IF.
