@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------*
+      *    COPYBOOK - AREA DE CHAMADA AO SUBPROGRAMA PRV00900
+      *    VALIDACAO DE CPF / CNPJ
+      *----------------------------------------------------------------*
+      *
+       01  REG-::.
+           03  FILLER                  PIC S9(004)         COMP.
+           03  PROGRAM-::              PIC  X(008).
+           03  NUMERO-::               PIC  9(015).
+           03  TIPO-CALCULO-::         PIC  X(004).
+           03  RETORNO-::              PIC  9(001).
