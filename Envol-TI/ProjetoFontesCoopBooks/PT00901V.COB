@@ -31,7 +31,7 @@
        FILE-CONTROL.
       *
       *  ---> Registros arquivo VENDEDOR
-           COPY 'SEL-VENDEDOR.CPY'     REPLACING ==::== BY == -FDV ==.
+           COPY 'SEL-VENDEDOR.CPY'     REPLACING ==::== BY ==-FDV==.
       *
       *  ---> Registros a serem importados
            SELECT  ARQ-IMPORT          ASSIGN TO WSS-ENDERECO-ARQ
@@ -40,13 +40,24 @@
                    LOCK MODE           IS MANUAL
                    FILE STATUS         IS FS-IMPORT.
       *
-      *  ---> Registros nao importados por inconsistencias
-           SELECT  ARQ-RELATO          ASSIGN TO 'RELATO.TXT'
+      *  ---> Registros nao importados por inconsistencias - nome
+      *       datado/horado, para nao sobrepor execucoes anteriores
+           SELECT  ARQ-RELATO          ASSIGN TO WSS-ARQ-RELATO
                    ORGANIZATION        IS LINE SEQUENTIAL
                    ACCESS MODE         IS SEQUENTIAL
                    LOCK MODE           IS MANUAL
                    FILE STATUS         IS FS-RELATO.
       *
+      *  ---> Log permanente com os totais de cada execucao
+           SELECT  ARQ-LOG-IMPORT      ASSIGN TO 'LOGIMPORT.TXT'
+                   ORGANIZATION        IS LINE SEQUENTIAL
+                   ACCESS MODE         IS SEQUENTIAL
+                   LOCK MODE           IS MANUAL
+                   FILE STATUS         IS FS-LOG.
+      *
+      *  ---> Trilha de auditoria compartilhada entre os programas
+           COPY 'SEL-AUDITORIA.CPY'.
+      *
       *================================================================*
        DATA                            DIVISION.
       *================================================================*
@@ -56,19 +67,31 @@
        FD  ARQ-VENDEDOR                VALUE OF FILE-ID IS 'VENDEDOR'
            LABEL RECORDS               IS STANDARD
            DATA RECORD                 IS REG-FDV.
-       COPY 'FD-VENDEDOR.CPY'          REPLACING ==::== BY == -FDV ==.
+       COPY 'FD-VENDEDOR.CPY'          REPLACING ==::== BY ==-FDV==.
       *
        FD  ARQ-IMPORT
            RECORDING MODE              IS F
            LABEL RECORD                IS STANDARD
            BLOCK CONTAINS 0 RECORDS.
-       01  IMPORT-FD                   PIC  X(083).
+       01  IMPORT-FD                   PIC  X(249).
       *
        FD  ARQ-RELATO
            RECORDING MODE              IS F
            LABEL RECORD                IS STANDARD
            BLOCK CONTAINS 0 RECORDS.
        01  REL-REG                     PIC  X(080).
+      *
+       FD  ARQ-LOG-IMPORT
+           RECORDING MODE              IS F
+           LABEL RECORD                IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-LOG-IMPORT              PIC  X(070).
+      *
+       FD  ARQ-AUDITORIA
+           RECORDING MODE              IS F
+           LABEL RECORD                IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       COPY 'FD-AUDITORIA.CPY'         REPLACING ==::== BY ==-FDA==.
       *
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
@@ -90,6 +113,13 @@
       *
        77  WSS-GRAVA-CAB               PIC  X(001)         VALUE 'S'.
            88 IMPCAB                   VALUE 'S' 's' 'N' 'n'.
+      *
+       77  WSS-SOMENTE-VALIDA          PIC  X(001)         VALUE 'N'.
+           88 VALIDASO                 VALUE 'S' 's' 'N' 'n'.
+      *
+       77  WSS-FORMATO-ARQ             PIC  X(001)         VALUE 'F'.
+           88 FORMFIXO                 VALUE 'F' 'f'.
+           88 FORMDELIM                VALUE 'D' 'd'.
       *
       *----------------------------------------------------------------*
       *    VARIAVEIS - AUXILIARES
@@ -108,6 +138,39 @@
            03  WSS-FSTATUS             PIC  X(002)         VALUE SPACES.
            03  WSS-STRING              PIC  X(060)         VALUE SPACES.
            03  WSS-PARAM               PIC  X(001)         VALUE SPACES.
+           03  WSS-ENDERECO-ARQ        PIC  X(060)         VALUE SPACES.
+           03  WSS-ARQ-RELATO          PIC  X(020)         VALUE SPACES.
+           03  WSS-TENTATIVAS          PIC  9(002) COMP-3  VALUE ZEROS.
+           03  WSS-AGUARDAR            PIC  9(005) COMP-3  VALUE ZEROS.
+      *
+      *----------------------------------------------------------------*
+      *    VARIAVEIS - DATA/HORA DO SISTEMA (NOME DO RELATO E LOG)
+      *----------------------------------------------------------------*
+       01  WSS-DATA-SIS.
+           03  WSS-DATA-SIS-DIA        PIC  X(002).
+           03  WSS-DATA-SIS-MES        PIC  X(002).
+           03  WSS-DATA-SIS-ANO        PIC  X(004).
+           03  WSS-DATA-SIS-HOR        PIC  X(002).
+           03  WSS-DATA-SIS-MIN        PIC  X(002).
+           03  WSS-DATA-SIS-SEG        PIC  X(002).
+      *
+      *----------------------------------------------------------------*
+      *    VARIAVEIS - LINHA DO LOG PERMANENTE DE IMPORTACOES
+      *----------------------------------------------------------------*
+       01  WSS-LOG-REG.
+           03  WSS-LOG-DATA            PIC  X(010).
+           03  FILLER                  PIC  X(001)         VALUE ';'.
+           03  WSS-LOG-HORA            PIC  X(008).
+           03  FILLER                  PIC  X(001)         VALUE ';'.
+           03  WSS-LOG-LIDOS           PIC  9(005).
+           03  FILLER                  PIC  X(001)         VALUE ';'.
+           03  WSS-LOG-GRAVADOS        PIC  9(005).
+           03  FILLER                  PIC  X(001)         VALUE ';'.
+           03  WSS-LOG-DESPREZADOS     PIC  9(005).
+           03  FILLER                  PIC  X(001)         VALUE ';'.
+           03  WSS-LOG-MODO            PIC  X(011).
+           03  FILLER                  PIC  X(001)         VALUE ';'.
+           03  WSS-LOG-ARQ-RELATO      PIC  X(020).
       *
       *----------------------------------------------------------------*
       *    VARIAVEIS - CONTADORES
@@ -120,24 +183,51 @@
       *    VARIAVEIS - FILE STATUS
       *----------------------------------------------------------------*
            03  FS-VENDEDOR             PIC  X(002)         VALUE SPACES.
+               88  REGISTRO-BLOQUEADO                      VALUE '91'
+                                                                  '9A'.
            03  FS-IMPORT               PIC  X(002)         VALUE SPACES.
            03  FS-RELATO               PIC  X(002)         VALUE SPACES.
+           03  FS-LOG                  PIC  X(002)         VALUE SPACES.
+           03  FS-AUDITORIA            PIC  X(002)         VALUE SPACES.
+      *
+      *----------------------------------------------------------------*
+      *    VARIAVEIS - TRILHA DE AUDITORIA
+      *----------------------------------------------------------------*
+           03  WSS-AUD-PROGRAMA        PIC  X(008)         VALUE SPACES.
+           03  WSS-AUD-ACAO            PIC  X(040)         VALUE SPACES.
+           03  WSS-AUD-HOR             PIC  9(002)         VALUE ZEROS.
+           03  WSS-AUD-MIN             PIC  9(002)         VALUE ZEROS.
+           03  WSS-AUD-SEG             PIC  9(002)         VALUE ZEROS.
       *
       *----------------------------------------------------------------*
       *    VARIAVEIS - AUXILIARES PARA REGISTROS VENDEDOR / VENDEDORES
       *----------------------------------------------------------------
        01  WSS-CLIVEN.
            03  WSS-CODIGO              PIC  9(007).
-           03  WSS-CPF                PIC  9(014).
            03  WSS-CPF                 PIC  9(011).
-           03  WSS-NOME             PIC  X(040).
+           03  WSS-NOME                PIC  X(040).
            03  WSS-LATITUDE            PIC S9(003)V9(008).
            03  WSS-LONGITUDE           PIC S9(003)V9(008).
       *
       *----------------------------------------------------------------*
+      *    VARIAVEIS - TABELA DO LOTE DE IMPORTACAO EM MEMORIA
+      *    (codigo/CPF ja aceitos no arquivo sendo importado, para
+      *     pegar duplicidade dentro do proprio lote)
+      *----------------------------------------------------------------*
+       01  WSS-TAB-LOTE.
+           03  WSS-QTD-LOTE            PIC  9(005) COMP-3  VALUE ZEROS.
+           03  WSS-LOTE-OCR            OCCURS 5000 TIMES.
+               05  WSS-COD-LOTE        PIC  9(007).
+               05  WSS-CPF-LOTE        PIC  9(011).
+      *
+       77  WSS-IDX-LOTE                PIC  9(005)         VALUE ZEROS.
+       77  WSS-ACHOU-LOTE-COD          PIC  9(001)         VALUE ZEROS.
+       77  WSS-ACHOU-LOTE-CPF          PIC  9(001)         VALUE ZEROS.
+      *
+      *----------------------------------------------------------------*
       *    AREA DO ARQUIVO VENDEDOR NA WORKING
       *----------------------------------------------------------------*
-       COPY 'FD-VENDEDOR.CPY'          REPLACING ==::== BY == -WSV ==.
+       COPY 'FD-VENDEDOR.CPY'          REPLACING ==::== BY ==-WSV==.
       *
       *----------------------------------------------------------------*
       *    AREA DO ARQUIVO RELATO NA WORKING
@@ -159,7 +249,7 @@
        01  WPT00900                    PIC X(08)           VALUE
                                                              'PT000900'.
       *
-           COPY 'CPF-CNPJ.CPY'         REPLACING ==::== BY == 0900 ==.
+           COPY 'CPF-CNPJ.CPY'         REPLACING ==::== BY ==0900==.
       *
       *----------------------------------------------------------------*
        01  FILLER                      PIC  X(032)        VALUE
@@ -168,11 +258,7 @@
       *----------------------------------------------------------------*
        LINKAGE                         SECTION.
       *----------------------------------------------------------------*
-       01  LKS-PARM.
-           03 FILLER                   PIC S9(004)             COMP.
-           03 LKS-PARAM                PIC  X(001).
-           03 LKS-RETORNO              PIC  X(002).
-           03 LKS-MENSAGEM             PIC  X(050).
+           COPY 'SUB-PRGS.CPY'         REPLACING ==::== BY ==LKS==.
       *
       *----------------------------------------------------------------*
       *    AREA DE TELAS
@@ -193,6 +279,10 @@
            03 F LINE 08 COL 17         VALUE
                 ' Informe nome e endereco do arquivo a ser importado. '.
            03 F LINE 13 COL 05         VALUE ' Endereco: '.
+           03 F LINE 15 COL 05         VALUE
+                ' Somente validar, sem gravar (S/N): '.
+           03 F LINE 17 COL 05         VALUE
+                ' Formato do arquivo - Fixo/Delimitado (F/D): '.
       *
       *----------------------------------------------------------------*
       *    TELA MENSAGEMS
@@ -243,6 +333,9 @@
                         NUMERIC        BY ZEROS.
       *
            MOVE LKS-PARAM              TO WSS-PARAM.
+      *
+           PERFORM RT-MONTAR-ARQ-RELATO
+                                       THRU RT-MONTAR-ARQ-RELATOX.
       *
            PERFORM RT-ABRIR-ARQUIVOS   THRU RT-ABRIR-ARQUIVOSX.
       *
@@ -274,6 +367,12 @@
            IF WSS-ENDERECO-ARQ         EQUAL 'S' OR 's'
               PERFORM RT-FINALIZAR
            ELSE
+              MOVE 'N'                 TO WSS-SOMENTE-VALIDA
+              ACCEPT WSS-SOMENTE-VALIDA LINE 15 COL 41
+                                            WITH PROMPT AUTO-SKIP
+              MOVE 'F'                 TO WSS-FORMATO-ARQ
+              ACCEPT WSS-FORMATO-ARQ   LINE 17 COL 52
+                                            WITH PROMPT AUTO-SKIP
               PERFORM RT-ABRIR-IMPORT  THRU RT-ABRIR-IMPORTX
            END-IF.
       *
@@ -315,10 +414,67 @@
               MOVE 2                   TO WSS-PONTO-ERRO
               PERFORM RT-ERROS         THRU RT-ERROSX
            END-IF.
+      *
+           OPEN EXTEND ARQ-LOG-IMPORT.
+      *
+           IF FS-LOG                   EQUAL '00'
+              CONTINUE
+           ELSE
+              MOVE 'abrir'             TO WSS-DESCRICAO
+              MOVE 'LOGIMPORT'         TO WSS-ARQUIVO
+              MOVE FS-LOG              TO WSS-FSTATUS
+              MOVE 11                  TO WSS-PONTO-ERRO
+              PERFORM RT-ERROS         THRU RT-ERROSX
+           END-IF.
+      *
+           OPEN EXTEND ARQ-AUDITORIA.
+      *
+           IF FS-AUDITORIA              EQUAL '00'
+              CONTINUE
+           ELSE
+              MOVE 'abrir'             TO WSS-DESCRICAO
+              MOVE 'AUDITORIA'         TO WSS-ARQUIVO
+              MOVE FS-AUDITORIA        TO WSS-FSTATUS
+              MOVE 14                  TO WSS-PONTO-ERRO
+              PERFORM RT-ERROS         THRU RT-ERROSX
+           END-IF.
       *
        RT-ABRIR-ARQUIVOSX.
            EXIT.
       *
+      *----------------------------------------------------------------*
+       RT-MONTAR-ARQ-RELATO            SECTION.
+      *  ---> Monta o nome do arquivo de relato com data e hora do
+      *       sistema, para cada execucao ficar arquivada a parte
+      *----------------------------------------------------------------*
+      *
+           MOVE FUNCTION CURRENT-DATE (7:2)
+                                       TO WSS-DATA-SIS-DIA.
+           MOVE FUNCTION CURRENT-DATE (5:2)
+                                       TO WSS-DATA-SIS-MES.
+           MOVE FUNCTION CURRENT-DATE (1:4)
+                                       TO WSS-DATA-SIS-ANO.
+           MOVE FUNCTION CURRENT-DATE (9:2)
+                                       TO WSS-DATA-SIS-HOR.
+           MOVE FUNCTION CURRENT-DATE (11:2)
+                                       TO WSS-DATA-SIS-MIN.
+           MOVE FUNCTION CURRENT-DATE (13:2)
+                                       TO WSS-DATA-SIS-SEG.
+      *
+           STRING 'RELATO-'            DELIMITED BY SIZE
+                  WSS-DATA-SIS-ANO     DELIMITED BY SIZE
+                  WSS-DATA-SIS-MES     DELIMITED BY SIZE
+                  WSS-DATA-SIS-DIA     DELIMITED BY SIZE
+                  WSS-DATA-SIS-HOR     DELIMITED BY SIZE
+                  WSS-DATA-SIS-MIN     DELIMITED BY SIZE
+                  WSS-DATA-SIS-SEG     DELIMITED BY SIZE
+                  '.TXT'               DELIMITED BY SIZE
+              INTO WSS-ARQ-RELATO
+           END-STRING.
+      *
+       RT-MONTAR-ARQ-RELATOX.
+           EXIT.
+      *
       *----------------------------------------------------------------*
        RT-ABRIR-IMPORT                 SECTION.
       * ---> Abre arquivo com dados para importacao
@@ -385,7 +541,6 @@
       *  ---> Leitura sequencial do arquivo.
            READ ARQ-IMPORT
                 NEXT
-                INTO REG-WSV
              AT END
                 MOVE 'S'               TO WSS-FIM-IMPORT
                 PERFORM RT-FINALIZAR
@@ -394,6 +549,19 @@
       *  ---> Testa File Status da leitura.
            IF FS-IMPORT                EQUAL '00'
               ADD 1                    TO WSS-REG-LIDOS
+      *  ---> Limpa o registro do vendedor anterior, para que um
+      *       registro importado nao herde campos de um anterior
+              INITIALIZE                REG-WSV
+                 REPLACING ALPHANUMERIC BY SPACES
+                           NUMERIC      BY ZEROS
+      *  ---> Formato fixo - posicoes das colunas ja conhecidas, ou
+      *       delimitado por ';' - separado campo a campo.
+              IF WSS-FORMATO-ARQ       EQUAL 'D' OR 'd'
+                 PERFORM RT-SEPARAR-IMPORT
+                                       THRU RT-SEPARAR-IMPORTX
+              ELSE
+                 MOVE IMPORT-FD        TO REG-WSV
+              END-IF
               PERFORM RT-CONSISTE-CAMPOS
                                        THRU RT-CONSISTE-CAMPOS
            ELSE
@@ -407,6 +575,36 @@
        RT-LER-IMPORTX.
            EXIT.
       *
+      *----------------------------------------------------------------*
+       RT-SEPARAR-IMPORT                SECTION.
+      *  ---> Separa os campos do registro delimitado por ';' -
+      *       codigo;cpf;nome;latitude;longitude;capacidade;raiomax;
+      *       situacao;dtinclusao;dtalteracao;telefone;email;filial;
+      *       endereco;cidade;cep.
+      *----------------------------------------------------------------*
+      *
+           UNSTRING IMPORT-FD          DELIMITED BY ';'
+                    INTO  CODIGO-WSV
+                          CPF-WSV
+                          NOME-WSV
+                          LATITUDE-WSV
+                          LONGITUDE-WSV
+                          CAPACIDADE-WSV
+                          RAIOMAX-WSV
+                          SITUACAO-WSV
+                          DTINCLUSAO-WSV
+                          DTALTERACAO-WSV
+                          TELEFONE-WSV
+                          EMAIL-WSV
+                          FILIAL-WSV
+                          ENDERECO-WSV
+                          CIDADE-WSV
+                          CEP-WSV
+           END-UNSTRING.
+      *
+       RT-SEPARAR-IMPORTX.
+           EXIT.
+      *
       *----------------------------------------------------------------*
        RT-CONSISTE-CAMPOS              SECTION.
       *  ---> Verificacao de campos e seu conteudo
@@ -423,6 +621,10 @@
       *  ---> Registro inconsistente
            MOVE WSS-REG-LIDOS          TO WSS-REL-REGISTRO.
       *
+      *  ---> Verifica codigo/CPF contra os registros ja aceitos neste
+      *       mesmo arquivo de importacao.
+           PERFORM RT-VERIFICAR-LOTE   THRU RT-VERIFICAR-LOTEX.
+      *
       *  ---> Verifica se codigo e valido - (Diferente de zeros)
            MOVE CODIGO-WSV             TO WSS-CODIGO.
       *
@@ -448,6 +650,16 @@
               PERFORM RT-GRAVAR-RELATO THRU RT-GRAVAR-RELATOX
               PERFORM RT-LER-IMPORT
            END-IF.
+      *
+           IF WSS-ACHOU-LOTE-COD       EQUAL ZEROS
+              CONTINUE
+           ELSE
+              ADD 1                    TO WSS-REG-DESPREZADOS
+              MOVE 'CODIGO'            TO WSS-REL-CAMPO
+              MOVE 'DUPLIC. NO LOTE'   TO WSS-REL-DESCRICAO
+              PERFORM RT-GRAVAR-RELATO THRU RT-GRAVAR-RELATOX
+              PERFORM RT-LER-IMPORT
+           END-IF.
       *
       *  ---> Validar CNPJ / CPF - (Quanto ao formato)
            MOVE 'N'                    TO WSS-ERRO
@@ -483,6 +695,16 @@
               PERFORM RT-GRAVAR-RELATO THRU RT-GRAVAR-RELATOX
               PERFORM RT-LER-IMPORT
            END-IF.
+      *
+           IF WSS-ACHOU-LOTE-CPF       EQUAL ZEROS
+              CONTINUE
+           ELSE
+              ADD 1                    TO WSS-REG-DESPREZADOS
+              MOVE 'CNPJ'              TO WSS-REL-CAMPO
+              MOVE 'DUPLIC. NO LOTE'   TO WSS-REL-DESCRICAO
+              PERFORM RT-GRAVAR-RELATO THRU RT-GRAVAR-RELATOX
+              PERFORM RT-LER-IMPORT
+           END-IF.
       *
       *  ---> Verifica se Razao Social e valida - Diferente de espacos
            IF NOME-WSV              EQUAL SPACES
@@ -511,7 +733,19 @@
               PERFORM RT-LER-IMPORT
            END-IF.
       *
-           PERFORM RT-GRAVAR-REGISTROS  THRU RT-GRAVAR-REGISTROSX.
+      *  ---> Registra o codigo/CPF na tabela do lote, para detectar
+      *       duplicidade nos proximos registros deste mesmo arquivo.
+           ADD 1                       TO WSS-QTD-LOTE.
+           MOVE CODIGO-WSV             TO WSS-COD-LOTE (WSS-QTD-LOTE).
+           MOVE CPF-WSV                TO WSS-CPF-LOTE (WSS-QTD-LOTE).
+      *
+      *  ---> Em modo somente validar nao grava, apenas contabiliza.
+           IF WSS-SOMENTE-VALIDA        EQUAL 'S' OR 's'
+              ADD 1                    TO WSS-REG-GRAVADOS
+           ELSE
+              PERFORM RT-GRAVAR-REGISTROS
+                                       THRU RT-GRAVAR-REGISTROSX
+           END-IF.
       *
        RT-CONSISTE-CAMPOSX.
            EXIT.
@@ -523,22 +757,66 @@
       *
            CALL WPT00900               USING REG-0900.
       *
-           EVALUATE RETORNO-0900
-               WHEN 0
-                    CONTINUE
-               WHEN 1
-                    MOVE 'S'           TO WSS-ERRO
-           END-EVALUATE.
+           IF RETORNO-0900             NOT EQUAL 0
+              MOVE 'S'                 TO WSS-ERRO
+           END-IF.
       *
        RT-VALIDAR-CPF-CPFX.
            EXIT.
       *
+      *----------------------------------------------------------------*
+       RT-VERIFICAR-LOTE               SECTION.
+      *  ---> Percorre a tabela do lote em memoria comparando o
+      *       registro atual contra todos os ja aceitos neste mesmo
+      *       arquivo de importacao.
+      *----------------------------------------------------------------*
+      *
+           MOVE 1                      TO WSS-IDX-LOTE.
+           MOVE ZEROS                  TO WSS-ACHOU-LOTE-COD
+                                          WSS-ACHOU-LOTE-CPF.
+      *
+           PERFORM
+              UNTIL WSS-IDX-LOTE       GREATER WSS-QTD-LOTE
+              PERFORM RT-LOCALIZAR-LOTE
+                                       THRU RT-LOCALIZAR-LOTEX
+           END-PERFORM.
+      *
+       RT-VERIFICAR-LOTEX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-LOCALIZAR-LOTE               SECTION.
+      *  ---> Compara um registro da tabela do lote contra o registro
+      *       atual e avanca para o proximo.
+      *----------------------------------------------------------------*
+      *
+           IF WSS-COD-LOTE (WSS-IDX-LOTE) EQUAL CODIGO-WSV
+              MOVE 1                   TO WSS-ACHOU-LOTE-COD
+           END-IF.
+      *
+           IF WSS-CPF-LOTE (WSS-IDX-LOTE) EQUAL CPF-WSV
+              MOVE 1                   TO WSS-ACHOU-LOTE-CPF
+           END-IF.
+      *
+           ADD 1                       TO WSS-IDX-LOTE.
+      *
+       RT-LOCALIZAR-LOTEX.
+           EXIT.
+      *
       *----------------------------------------------------------------*
        RT-GRAVAR-REGISTROS              SECTION.
       *  ---> Gravar registro no arquivo VENDEDOR / vendedores
       *----------------------------------------------------------------*
       *
-           WRITE REG-FDV               FROM REG-WSV
+           MOVE ZEROS                  TO WSS-TENTATIVAS.
+           PERFORM RT-GRAVAR-TENTATIVA THRU RT-GRAVAR-TENTATIVAX.
+      *
+           PERFORM UNTIL NOT REGISTRO-BLOQUEADO
+                      OR WSS-TENTATIVAS
+                                       GREATER OR EQUAL 3
+              PERFORM RT-GRAVAR-TENTATIVA
+                                       THRU RT-GRAVAR-TENTATIVAX
+           END-PERFORM.
       *
            IF FS-VENDEDOR              EQUAL '00'
               ADD 1                    TO WSS-REG-GRAVADOS
@@ -553,6 +831,45 @@
        RT-GRAVAR-REGISTROSX.
            EXIT.
       *
+      *----------------------------------------------------------------*
+      *    TENTATIVA UNICA DE GRAVACAO DO VENDEDOR IMPORTADO. SE O
+      *    REGISTRO ESTIVER BLOQUEADO POR OUTRO OPERADOR (LOCK MODE
+      *    MANUAL), AGUARDA UM INSTANTE E DEIXA A ROTINA CHAMADORA
+      *    TENTAR DE NOVO, ATE O LIMITE DE TENTATIVAS.
+      *----------------------------------------------------------------*
+       RT-GRAVAR-TENTATIVA             SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF WSS-TENTATIVAS            GREATER ZEROS
+              PERFORM RT-AGUARDAR-BLOQUEIO
+                                       THRU RT-AGUARDAR-BLOQUEIOX
+           END-IF.
+      *
+           ADD 1                       TO WSS-TENTATIVAS.
+      *
+           WRITE REG-FDV               FROM REG-WSV.
+      *
+       RT-GRAVAR-TENTATIVAX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    PEQUENA ESPERA (BACKOFF) ANTES DE REGRAVAR UM REGISTRO
+      *    ENCONTRADO BLOQUEADO POR OUTRO OPERADOR.
+      *----------------------------------------------------------------*
+       RT-AGUARDAR-BLOQUEIO            SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE ZEROS                  TO WSS-AGUARDAR.
+      *
+           PERFORM VARYING WSS-AGUARDAR
+                                       FROM 1 BY 1
+                   UNTIL WSS-AGUARDAR  GREATER 50000
+              CONTINUE
+           END-PERFORM.
+      *
+       RT-AGUARDAR-BLOQUEIOX.
+           EXIT.
+      *
       *----------------------------------------------------------------*
        RT-GRAVAR-RELATO                SECTION.
       *  ---> Gravar registro no arquivo relato - inconsistencias
@@ -617,6 +934,30 @@
               MOVE 10                  TO WSS-PONTO-ERRO
               PERFORM RT-ERROS         THRU RT-ERROSX
            END-IF.
+      *
+           CLOSE ARQ-LOG-IMPORT.
+      *
+           IF FS-LOG                   EQUAL '00'
+              CONTINUE
+           ELSE
+              MOVE 'fechar'            TO WSS-DESCRICAO
+              MOVE 'LOGIMPORT'         TO WSS-ARQUIVO
+              MOVE FS-LOG              TO WSS-FSTATUS
+              MOVE 12                  TO WSS-PONTO-ERRO
+              PERFORM RT-ERROS         THRU RT-ERROSX
+           END-IF.
+      *
+           CLOSE ARQ-AUDITORIA.
+      *
+           IF FS-AUDITORIA             EQUAL '00'
+              CONTINUE
+           ELSE
+              MOVE 'fechar'            TO WSS-DESCRICAO
+              MOVE 'AUDITORIA'         TO WSS-ARQUIVO
+              MOVE FS-AUDITORIA        TO WSS-FSTATUS
+              MOVE 15                  TO WSS-PONTO-ERRO
+              PERFORM RT-ERROS         THRU RT-ERROSX
+           END-IF.
       *
        RT-FECHAR-ARQUIVOSX.
            EXIT.
@@ -697,6 +1038,11 @@
       *
            DISPLAY '-----------------------------------------'
                                        LINE 19 COL 20.
+      *
+           IF WSS-SOMENTE-VALIDA        EQUAL 'S' OR 's'
+              DISPLAY '*** MODO SOMENTE VALIDACAO - NADA GRAVADO ***'
+                                       LINE 20 COL 17
+           END-IF.
       *
            MOVE " Pressione qualquer tecla para sair. "
                                        TO WSS-MENSAGEM
@@ -707,11 +1053,128 @@
        RT-EXIBIR-TOTALX.
            EXIT.
       *
+      *----------------------------------------------------------------*
+       RT-GRAVAR-LOG-IMPORT             SECTION.
+      *  ---> Grava uma linha no log permanente com os totais da
+      *       execucao, para consulta de historico de importacoes.
+      *----------------------------------------------------------------*
+      *
+           MOVE FUNCTION CURRENT-DATE (7:2)
+                                       TO WSS-DATA-SIS-DIA.
+           MOVE FUNCTION CURRENT-DATE (5:2)
+                                       TO WSS-DATA-SIS-MES.
+           MOVE FUNCTION CURRENT-DATE (1:4)
+                                       TO WSS-DATA-SIS-ANO.
+           MOVE FUNCTION CURRENT-DATE (9:2)
+                                       TO WSS-DATA-SIS-HOR.
+           MOVE FUNCTION CURRENT-DATE (11:2)
+                                       TO WSS-DATA-SIS-MIN.
+           MOVE FUNCTION CURRENT-DATE (13:2)
+                                       TO WSS-DATA-SIS-SEG.
+      *
+           STRING WSS-DATA-SIS-DIA '/' WSS-DATA-SIS-MES '/'
+                  WSS-DATA-SIS-ANO     DELIMITED BY SIZE
+              INTO WSS-LOG-DATA
+           END-STRING.
+      *
+           STRING WSS-DATA-SIS-HOR ':' WSS-DATA-SIS-MIN ':'
+                  WSS-DATA-SIS-SEG     DELIMITED BY SIZE
+              INTO WSS-LOG-HORA
+           END-STRING.
+      *
+           MOVE WSS-REG-LIDOS          TO WSS-LOG-LIDOS.
+           MOVE WSS-REG-GRAVADOS       TO WSS-LOG-GRAVADOS.
+           MOVE WSS-REG-DESPREZADOS    TO WSS-LOG-DESPREZADOS.
+      *
+           IF WSS-SOMENTE-VALIDA       EQUAL 'S' OR 's'
+              MOVE 'VALIDACAO  '       TO WSS-LOG-MODO
+           ELSE
+              MOVE 'IMPORTACAO '       TO WSS-LOG-MODO
+           END-IF.
+      *
+           MOVE WSS-ARQ-RELATO         TO WSS-LOG-ARQ-RELATO.
+      *
+           WRITE REG-LOG-IMPORT        FROM WSS-LOG-REG.
+      *
+           IF FS-LOG                   EQUAL '00'
+              CONTINUE
+           ELSE
+              MOVE 'gravar'            TO WSS-DESCRICAO
+              MOVE 'LOGIMPORT'         TO WSS-ARQUIVO
+              MOVE FS-LOG              TO WSS-FSTATUS
+              MOVE 13                  TO WSS-PONTO-ERRO
+              PERFORM RT-ERROS         THRU RT-ERROSX
+           END-IF.
+      *
+       RT-GRAVAR-LOG-IMPORTX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-GRAVAR-AUDITORIA             SECTION.
+      *  ---> Grava uma linha na trilha de auditoria compartilhada,
+      *       com os totais da importacao.
+      *----------------------------------------------------------------*
+      *
+           MOVE FUNCTION CURRENT-DATE (9:2)
+                                       TO WSS-AUD-HOR.
+           MOVE FUNCTION CURRENT-DATE (11:2)
+                                       TO WSS-AUD-MIN.
+           MOVE FUNCTION CURRENT-DATE (13:2)
+                                       TO WSS-AUD-SEG.
+      *
+           STRING WSS-DATA-SIS-DIA '/' WSS-DATA-SIS-MES '/'
+                  WSS-DATA-SIS-ANO     DELIMITED BY SIZE
+              INTO AUD-DATA-FDA
+           END-STRING.
+      *
+           STRING WSS-AUD-HOR ':' WSS-AUD-MIN ':'
+                  WSS-AUD-SEG          DELIMITED BY SIZE
+              INTO AUD-HORA-FDA
+           END-STRING.
+      *
+           MOVE LKS-OPERADOR           TO AUD-OPERADOR-FDA.
+           MOVE WSS-AUD-PROGRAMA       TO AUD-PROGRAMA-FDA.
+           MOVE WSS-AUD-ACAO           TO AUD-ACAO-FDA.
+      *
+           WRITE REG-FDA.
+      *
+           IF FS-AUDITORIA             EQUAL '00'
+              CONTINUE
+           ELSE
+              MOVE 'gravar'            TO WSS-DESCRICAO
+              MOVE 'AUDITORIA'         TO WSS-ARQUIVO
+              MOVE FS-AUDITORIA        TO WSS-FSTATUS
+              MOVE 16                  TO WSS-PONTO-ERRO
+              PERFORM RT-ERROS         THRU RT-ERROSX
+           END-IF.
+      *
+       RT-GRAVAR-AUDITORIAX.
+           EXIT.
+      *
       *----------------------------------------------------------------*
        RT-FINALIZAR                    SECTION.
       *  ---> Finaliza o programa e retorna.
       *----------------------------------------------------------------*
       *
+      *  ---> Grava log de totais, antes de fechar os arquivos.
+           IF WSS-ENDERECO-ARQ         EQUAL 'S' OR 's'
+              CONTINUE
+           ELSE
+              PERFORM RT-GRAVAR-LOG-IMPORT
+                                    THRU RT-GRAVAR-LOG-IMPORTX
+           END-IF.
+      *
+      *  ---> Grava trilha de auditoria com os totais da execucao.
+           MOVE 'PRV0901'              TO WSS-AUD-PROGRAMA.
+           IF WSS-SOMENTE-VALIDA       EQUAL 'S' OR 's'
+              MOVE 'VALIDACAO DE IMPORTACAO CONCLUIDA'
+                                       TO WSS-AUD-ACAO
+           ELSE
+              MOVE 'IMPORTACAO DE VENDEDORES CONCLUIDA'
+                                       TO WSS-AUD-ACAO
+           END-IF.
+           PERFORM RT-GRAVAR-AUDITORIA THRU RT-GRAVAR-AUDITORIAX.
+      *
       *  ---> Fecha arquivos.
            PERFORM RT-FECHAR-ARQUIVOS  THRU RT-FECHAR-ARQUIVOSX.
       *
