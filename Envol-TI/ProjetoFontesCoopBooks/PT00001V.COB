@@ -30,7 +30,20 @@
       *----------------------------------------------------------------*
        FILE-CONTROL.
       *
-           COPY 'SEL-VENDEDOR.CPY'     REPLACING ==::== BY == -FDV ==.
+           COPY 'SEL-VENDEDOR.CPY'     REPLACING ==::== BY ==-FDV==.
+      *
+      *  ---> Arquivo DISTRIBUICAO (consulta para bloquear desativacao
+      *       de vendedor com clientes distribuidos)
+           COPY 'SEL-DISTRIBUIR.CPY'   REPLACING ==::== BY ==-FDD==.
+      *
+      *  ---> Arquivo de CONTROLE (ultimo codigo de vendedor gerado)
+           SELECT ARQ-CTRLVEND         ASSIGN TO DISK
+                  ORGANIZATION         IS LINE SEQUENTIAL
+                  FILE STATUS          IS FS-CTRLVEND.
+      *
+      *  ---> Log permanente de auditoria - operador, data/hora,
+      *       programa e acao realizada.
+           COPY 'SEL-AUDITORIA.CPY'.
       *
       *================================================================*
        DATA                            DIVISION.
@@ -40,7 +53,25 @@
        FD  ARQ-VENDEDOR                VALUE OF FILE-ID IS 'VENDEDOR'
            LABEL RECORDS               IS STANDARD
            DATA RECORD                 IS REG-FDV.
-       COPY 'FD-VENDEDOR.CPY'          REPLACING ==::== BY == -FDV ==.
+       COPY 'FD-VENDEDOR.CPY'          REPLACING ==::== BY ==-FDV==.
+      *
+       FD  ARQ-DISTRIBUIR              VALUE OF FILE-ID IS
+                                                        'DISTRIBUICAO'
+           LABEL RECORDS               IS STANDARD
+           DATA RECORD                 IS REG-FDD.
+       COPY 'FD-DISTRIBUIR.CPY'        REPLACING ==::== BY ==-FDD==.
+      *
+       FD  ARQ-CTRLVEND                VALUE OF FILE-ID IS
+                                                        'CTRLVEND'
+           LABEL RECORDS               IS STANDARD
+           DATA RECORD                 IS REG-CTRLVEND.
+       01  REG-CTRLVEND.
+           03  CTR-CODIGO              PIC  9(007).
+      *
+       FD  ARQ-AUDITORIA
+           LABEL RECORD                IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       COPY 'FD-AUDITORIA.CPY'         REPLACING ==::== BY ==-FDA==.
       *
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
@@ -52,8 +83,8 @@
            88 SON                      VALUE 'S' 's' 'N' 'n'.
       *
        77  WSS-ERRO                    PIC  X(001)         VALUE 'N'.
-       77  WSS-FIM-ARQ                 PIC  X(001)         VALUE 'N'.
        77  WSS-LER-KEY-P               PIC  X(001)         VALUE 'N'.
+       77  WSS-CONT-ARROBA             PIC  9(002)         VALUE ZEROS.
       *----------------------------------------------------------------*
       *    VARIAVEIS - AUXILIARES
       *----------------------------------------------------------------*
@@ -73,11 +104,48 @@
            03  WSS-FSTATUS             PIC  X(002)         VALUE SPACES.
            03  WSS-PROGRAM             PIC  X(001)         VALUE SPACES.
            03  WSS-PARAM               PIC  X(001)         VALUE SPACES.
+           03  WSS-TENTATIVAS          PIC  9(002) COMP-3  VALUE ZEROS.
+           03  WSS-AGUARDAR            PIC  9(005) COMP-3  VALUE ZEROS.
       *
       *----------------------------------------------------------------*
       *    VARIAVEIS - FILE STATUS
       *----------------------------------------------------------------*
            03  FS-VENDEDOR             PIC  X(002)         VALUE SPACES.
+               88  REGISTRO-BLOQUEADO                      VALUE '91'
+                                                                  '9A'.
+           03  FS-DISTRIBUIR           PIC  X(002)         VALUE SPACES.
+           03  FS-CTRLVEND             PIC  X(002)         VALUE SPACES.
+           03  FS-AUDITORIA            PIC  X(002)         VALUE SPACES.
+      *
+      *----------------------------------------------------------------*
+      *    VARIAVEIS - AUDITORIA (TRILHA DE ACOES DO OPERADOR)
+      *----------------------------------------------------------------*
+           03  WSS-AUD-PROGRAMA        PIC  X(008)         VALUE SPACES.
+           03  WSS-AUD-ACAO            PIC  X(040)         VALUE SPACES.
+           03  WSS-AUD-HOR             PIC  9(002)         VALUE ZEROS.
+           03  WSS-AUD-MIN             PIC  9(002)         VALUE ZEROS.
+           03  WSS-AUD-SEG             PIC  9(002)         VALUE ZEROS.
+      *
+      *----------------------------------------------------------------*
+      *    VARIAVEIS - VERIFICACAO DE CLIENTES DISTRIBUIDOS AO VENDEDOR
+      *----------------------------------------------------------------*
+           03  WSS-FIM-ARQ-DIS         PIC  X(001)         VALUE 'N'.
+           03  WSS-VENDEDOR-DISTRIBUIDO
+                                       PIC  X(001)         VALUE 'N'.
+               88 VENDEDOR-DISTRIBUIDO VALUE 'S' 's'.
+      *
+      *----------------------------------------------------------------*
+      *    VARIAVEIS - CONSULTA DE VENDEDOR NA TELA
+      *----------------------------------------------------------------*
+           03  WSS-FIM-ARQ-CON         PIC  X(001)         VALUE 'N'.
+      *
+      *----------------------------------------------------------------*
+      *    VARIAVEIS - DATA DE INCLUSAO/ALTERACAO DO REGISTRO
+      *----------------------------------------------------------------*
+       01  WSS-DATA-SIS.
+           03  WSS-DATA-SIS-ANO        PIC  X(004).
+           03  WSS-DATA-SIS-MES        PIC  X(002).
+           03  WSS-DATA-SIS-DIA        PIC  X(002).
       *
       *----------------------------------------------------------------*
       *    TABELA DE OP��ES PARA EXIBIR FUN��ES DE MENU
@@ -104,7 +172,12 @@
       *----------------------------------------------------------------*
       *    AREA DO ARQUIVO VENDEDOR NA WORKING
       *----------------------------------------------------------------*
-       COPY 'FD-VENDEDOR.CPY'          REPLACING ==::== BY == -WSV ==.
+       COPY 'FD-VENDEDOR.CPY'          REPLACING ==::== BY ==-WSV==.
+      *
+      *----------------------------------------------------------------*
+      *    AREA DO ARQUIVO DISTRIBUICAO NA WORKING
+      *----------------------------------------------------------------*
+       COPY 'FD-DISTRIBUIR.CPY'        REPLACING ==::== BY ==-WSD==.
       *
       *----------------------------------------------------------------*
       *    AREA PARA CHAMADA A SUBPROGRAMAS
@@ -115,7 +188,7 @@
        01  WPT00900                    PIC X(08)           VALUE
                                                              'PT000900'.
       *
-           COPY 'CPF-CNPJ.CPY'         REPLACING ==::== BY == 0900 ==.
+           COPY 'CPF-CNPJ.CPY'         REPLACING ==::== BY ==0900==.
       *
       *----------------------------------------------------------------*       
       *    AREA PARA CHAMADA AO SUBPROGRAMA IMPORTAR VENDEDOR          *
@@ -128,7 +201,7 @@
       *    Parametros para programas chamados
       *----------------------------------------------------------------*
       *
-           COPY 'SUB-PRGS.CPY'         REPLACING ==::== BY == SBP ==.
+           COPY 'SUB-PRGS.CPY'         REPLACING ==::== BY ==SBP==.
       *
       *----------------------------------------------------------------*
        01  FILLER                      PIC  X(032)         VALUE
@@ -138,7 +211,7 @@
        LINKAGE                         SECTION.
       *----------------------------------------------------------------*
       *
-           COPY 'SUB-PRGS.CPY'         REPLACING ==::== BY == LKS ==.
+           COPY 'SUB-PRGS.CPY'         REPLACING ==::== BY ==LKS==.
       *
       *----------------------------------------------------------------*
       *    AREA DE TELAS
@@ -153,8 +226,9 @@
            03 F LINE 10 COL 28        VALUE " 2 - Alteracao  ".
            03 F LINE 12 COL 28        VALUE " 3 - Exclusao   ".
            03 F LINE 14 COL 28        VALUE " 4 - Importacao ".
-           03 F LINE 16 COL 28        VALUE " 9 - Sair       ".
-           03 F LINE 18 COL 28        VALUE " Opcao:[ ]      ".
+           03 F LINE 16 COL 28        VALUE " 5 - Consulta   ".
+           03 F LINE 18 COL 28        VALUE " 9 - Sair       ".
+           03 F LINE 20 COL 28        VALUE " Opcao:[ ]      ".
       *
       *----------------------------------------------------------------*
       *    TELA LABEL VENDEDOR - CADASTRO
@@ -167,6 +241,12 @@
            03 F LINE 12 COL 24        VALUE " Nome........: ".
            03 F LINE 14 COL 24        VALUE " Latitude....: ".
            03 F LINE 16 COL 24        VALUE " Longitude...: ".
+           03 F LINE 18 COL 24        VALUE " Telefone....: ".
+           03 F LINE 19 COL 24        VALUE " Raio Max....: ".
+           03 F LINE 20 COL 24        VALUE " E-mail......: ".
+           03 F LINE 21 COL 24        VALUE " Endereco....: ".
+           03 F LINE 22 COL 24        VALUE " Cidade......: ".
+           03 F LINE 23 COL 24        VALUE " CEP.........: ".
       *
       *----------------------------------------------------------------*
       *    TELA DADOS VENDEDOR - CADASTRO
@@ -177,6 +257,12 @@
            03 U3C LINE 12 COL 39 PIC  X(040)        USING NOME-WSV.
            03 U4C LINE 14 COL 39 PIC -ZZ9,99999999  USING LATITUDE-WSV.
            03 U5C LINE 16 COL 39 PIC -ZZ9,99999999  USING LONGITUDE-WSV.
+           03 U6C LINE 18 COL 39 PIC  X(015)        USING TELEFONE-WSV.
+           03 U11C LINE 19 COL 39 PIC ZZZZZZZZ9,99   USING RAIOMAX-WSV.
+           03 U7C LINE 20 COL 39 PIC  X(040)        USING EMAIL-WSV.
+           03 U8C LINE 21 COL 39 PIC  X(040)        USING ENDERECO-WSV.
+           03 U9C LINE 22 COL 39 PIC  X(030)        USING CIDADE-WSV.
+           03 U10C LINE 23 COL 39 PIC X(008)        USING CEP-WSV.
       *
        01  TELA-DADOS-VENDEDOR-T.
            03 T1C LINE 08 COL 39 PIC  ZZZZZZ9       TO    CODIGO-WSV.
@@ -184,6 +270,12 @@
            03 T3C LINE 12 COL 39 PIC  X(040)        TO    NOME-WSV.
            03 T4C LINE 14 COL 39 PIC -ZZ9,99999999  TO    LATITUDE-WSV.
            03 T5C LINE 16 COL 39 PIC -ZZ9,99999999  TO    LONGITUDE-WSV.
+           03 T6C LINE 18 COL 39 PIC  X(015)        TO    TELEFONE-WSV.
+           03 T11C LINE 19 COL 39 PIC ZZZZZZZZ9,99   TO    RAIOMAX-WSV.
+           03 T7C LINE 20 COL 39 PIC  X(040)        TO    EMAIL-WSV.
+           03 T8C LINE 21 COL 39 PIC  X(040)        TO    ENDERECO-WSV.
+           03 T9C LINE 22 COL 39 PIC  X(030)        TO    CIDADE-WSV.
+           03 T10C LINE 23 COL 39 PIC X(008)        TO    CEP-WSV.
       *
       *----------------------------------------------------------------*
       *    TELA DIVERSOS MENSAGEMS
@@ -232,6 +324,15 @@
            MOVE LKS-PARAM              TO WSS-PARAM.
       *
            PERFORM RT-ABRIR-ARQUIVOS   THRU RT-ABRIR-ARQUIVOSX.
+      *
+           OPEN EXTEND                 ARQ-AUDITORIA.
+           IF FS-AUDITORIA              NOT EQUAL '00'
+              MOVE 'ao abrir   '       TO WSS-DESCRICAO
+              MOVE 'AUDITORIA'         TO WSS-ARQUIVO
+              MOVE FS-AUDITORIA        TO WSS-FSTATUS
+              MOVE 7                   TO WSS-PONTO-ERRO
+              PERFORM RT-ERROS         THRU RT-ERROSX
+           END-IF.
       *
        RT-INICIALIZARX.
            EXIT.
@@ -253,7 +354,7 @@
            DISPLAY TELA-MANUTENCAO
                    TELA-MENSAGENS.
       *            
-           ACCEPT WSS-FUN              LINE 18 COL 36
+           ACCEPT WSS-FUN              LINE 20 COL 36
                                             WITH PROMPT AUTO-SKIP.
       *
            EVALUATE WSS-FUN
@@ -264,6 +365,9 @@
                WHEN 4
                     PERFORM RT-IMPORTACAO
                                        THRU RT-IMPORTACAOX
+               WHEN 5
+                    PERFORM RT-CONSULTA
+                                       THRU RT-CONSULTAX
                WHEN 9
                     CONTINUE
                WHEN OTHER
@@ -467,12 +571,30 @@
       *----------------------------------------------------------------*
        RT-EXCLUSAO                     SECTION.
       *----------------------------------------------------------------*
-           MOVE '  exclusao'           TO WSS-DESCRICAO.
-           PERFORM RT-CONFIRMA         THRU RT-CONFIRMAX.
-
-           IF WSS-SON                  EQUAL 'S' OR 's'
-              PERFORM RT-EXCLUIR-REGISTROS
+      *  ---> Desativa (ou reativa) o vendedor em vez de excluir
+      *       fisicamente o registro. Desativacao e bloqueada se o
+      *       vendedor ainda tiver clientes distribuidos.
+           IF INATIVO-WSV
+              MOVE '  reativar'        TO WSS-DESCRICAO
+           ELSE
+              PERFORM RT-VERIFICAR-VENDEDOR-DISTRIBUIDO
+                             THRU RT-VERIFICAR-VENDEDOR-DISTRIBUIDOX
+              MOVE ' desativar'        TO WSS-DESCRICAO
+           END-IF.
+      *
+           IF VENDEDOR-DISTRIBUIDO
+              MOVE "Vendedor possui clientes distribuidos."
+                                       TO WSS-MENSAGEM
+              DISPLAY TELA-MENSAGENS
+              ACCEPT WSS-ENT           LINE 24 COL 80
+                                            WITH PROMPT AUTO-SKIP
+           ELSE
+              PERFORM RT-CONFIRMA      THRU RT-CONFIRMAX
+      *
+              IF WSS-SON               EQUAL 'S' OR 's'
+                 PERFORM RT-EXCLUIR-REGISTROS
                                        THRU RT-EXCLUIR-REGISTROSX
+              END-IF
            END-IF.
       *
        RT-EXCLUSAOX.
@@ -499,6 +621,84 @@
        RT-IMPORTACAOX.
            EXIT.
       *
+      *----------------------------------------------------------------*
+      *    CONSULTA DE VENDEDORES NA TELA, SEM GERAR RELATORIO
+      *----------------------------------------------------------------*
+       RT-CONSULTA                     SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM RT-LIMPAR-TELA      THRU RT-LIMPAR-TELAX.
+      *
+           MOVE 'Consulta'              TO WSS-TITULO.
+           DISPLAY TELA-LABEL-VENDEDOR.
+      *
+           MOVE ZEROS                   TO CODIGO-FDV.
+           MOVE 'N'                     TO WSS-FIM-ARQ-CON.
+      *
+           START ARQ-VENDEDOR           KEY IS NOT LESS CODIGO-FDV
+                INVALID KEY
+                    MOVE 'S'             TO WSS-FIM-ARQ-CON
+           END-START.
+      *
+           IF WSS-FIM-ARQ-CON           NOT EQUAL 'S'
+              PERFORM RT-LER-VENDEDOR-SEQ
+                                       THRU RT-LER-VENDEDOR-SEQX
+           END-IF.
+      *
+           IF WSS-FIM-ARQ-CON           EQUAL 'S'
+              MOVE "Nenhum vendedor cadastrado."
+                                       TO WSS-MENSAGEM
+              DISPLAY TELA-MENSAGENS
+              ACCEPT WSS-ENT           LINE 24 COL 80
+                                            WITH PROMPT AUTO-SKIP
+           ELSE
+              PERFORM UNTIL WSS-FIM-ARQ-CON
+                                        EQUAL 'S'
+                 PERFORM RT-EXIBIR-CONSULTA
+                                       THRU RT-EXIBIR-CONSULTAX
+              END-PERFORM
+           END-IF.
+      *
+       RT-CONSULTAX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-EXIBIR-CONSULTA              SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY TELA-DADOS-VENDEDOR-U.
+      *
+           MOVE "ENTER avanca, 'S' encerra a consulta."
+                                       TO WSS-MENSAGEM.
+           DISPLAY TELA-MENSAGENS.
+      *
+           MOVE SPACES                  TO WSS-ENT.
+           ACCEPT WSS-ENT               LINE 24 COL 80
+                                            WITH PROMPT AUTO-SKIP.
+      *
+           IF WSS-ENT                   EQUAL 'S' OR 's'
+              MOVE 'S'                  TO WSS-FIM-ARQ-CON
+           ELSE
+              PERFORM RT-LER-VENDEDOR-SEQ
+                                       THRU RT-LER-VENDEDOR-SEQX
+           END-IF.
+      *
+       RT-EXIBIR-CONSULTAX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-LER-VENDEDOR-SEQ             SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQ-VENDEDOR            NEXT
+                                        INTO REG-WSV
+                AT END
+                    MOVE 'S'             TO WSS-FIM-ARQ-CON
+           END-READ.
+      *
+       RT-LER-VENDEDOR-SEQX.
+           EXIT.
+      *
       *----------------------------------------------------------------*
        RT-CONSISTENCIA                 SECTION.
       *----------------------------------------------------------------*
@@ -541,7 +741,9 @@
            END-IF
       *
            IF LATITUDE-WSV             EQUAL ZEROS
-              MOVE "Valor invalido para Latitude."
+              OR LATITUDE-WSV          LESS -90
+              OR LATITUDE-WSV          GREATER 90
+              MOVE "Valor invalido para Latitude (-90 a 90)."
                                        TO WSS-MENSAGEM
               DISPLAY TELA-MENSAGENS
               ACCEPT WSS-ENT           LINE 24 COL 80
@@ -564,13 +766,157 @@
            END-IF
       *
            IF LONGITUDE-WSV            EQUAL ZEROS
-              MOVE "Valor invalido para Longitude."
+              OR LONGITUDE-WSV         LESS -180
+              OR LONGITUDE-WSV         GREATER 180
+              MOVE "Valor invalido para Longitude (-180 a 180)."
                                        TO WSS-MENSAGEM
               DISPLAY TELA-MENSAGENS
               ACCEPT WSS-ENT           LINE 24 COL 80
                                             WITH PROMPT AUTO-SKIP
               PERFORM REC-LONG
            END-IF.
+      *
+      *----------------------------------------------------------------*
+      *  ---> Receber Raio Maximo de atendimento na tela. Zero significa
+      *       que o vendedor nao tem limite proprio de raio (so entra
+      *       em jogo o limite global de distancia, se configurado).
+      *----------------------------------------------------------------*
+       REC-RAIOMAX.
+      *
+           MOVE "Informe o Raio Maximo, em metros (ZEROS = sem limite)."
+                                       TO WSS-MENSAGEM.
+           DISPLAY TELA-MENSAGENS.
+      *
+           IF RAIOMAX-WSV              EQUAL ZEROS
+              ACCEPT T11C
+           ELSE
+              ACCEPT U11C
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+      *  ---> Receber Telefone na tela
+      *----------------------------------------------------------------*
+       REC-TELEFONE.
+      *
+           MOVE "Informe o Telefone do vendedor."
+                                       TO WSS-MENSAGEM.
+           DISPLAY TELA-MENSAGENS.
+      *
+           IF TELEFONE-WSV          EQUAL SPACES
+              ACCEPT T6C
+           ELSE
+              ACCEPT U6C
+           END-IF
+      *
+           IF TELEFONE-WSV             EQUAL SPACES
+              MOVE "Valor invalido para Telefone."
+                                       TO WSS-MENSAGEM
+              DISPLAY TELA-MENSAGENS
+              ACCEPT WSS-ENT           LINE 24 COL 80
+                                            WITH PROMPT AUTO-SKIP
+              PERFORM REC-TELEFONE
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+      *  ---> Receber E-mail na tela
+      *----------------------------------------------------------------*
+       REC-EMAIL.
+      *
+           MOVE "Informe o E-mail do vendedor."
+                                       TO WSS-MENSAGEM.
+           DISPLAY TELA-MENSAGENS.
+      *
+           IF EMAIL-WSV             EQUAL SPACES
+              ACCEPT T7C
+           ELSE
+              ACCEPT U7C
+           END-IF
+      *
+           MOVE ZEROS                  TO WSS-CONT-ARROBA.
+           INSPECT EMAIL-WSV           TALLYING WSS-CONT-ARROBA
+                                       FOR ALL '@'.
+      *
+           IF EMAIL-WSV                EQUAL SPACES
+              OR WSS-CONT-ARROBA       NOT EQUAL 1
+              MOVE "Valor invalido para E-mail."
+                                       TO WSS-MENSAGEM
+              DISPLAY TELA-MENSAGENS
+              ACCEPT WSS-ENT           LINE 24 COL 80
+                                            WITH PROMPT AUTO-SKIP
+              PERFORM REC-EMAIL
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+      *  ---> Receber Endereco na tela
+      *----------------------------------------------------------------*
+       REC-ENDERECO.
+      *
+           MOVE "Informe o Endereco do vendedor."
+                                       TO WSS-MENSAGEM.
+           DISPLAY TELA-MENSAGENS.
+      *
+           IF ENDERECO-WSV          EQUAL SPACES
+              ACCEPT T8C
+           ELSE
+              ACCEPT U8C
+           END-IF
+      *
+           IF ENDERECO-WSV             EQUAL SPACES
+              MOVE "Valor invalido para Endereco."
+                                       TO WSS-MENSAGEM
+              DISPLAY TELA-MENSAGENS
+              ACCEPT WSS-ENT           LINE 24 COL 80
+                                            WITH PROMPT AUTO-SKIP
+              PERFORM REC-ENDERECO
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+      *  ---> Receber Cidade na tela
+      *----------------------------------------------------------------*
+       REC-CIDADE.
+      *
+           MOVE "Informe a Cidade do vendedor."
+                                       TO WSS-MENSAGEM.
+           DISPLAY TELA-MENSAGENS.
+      *
+           IF CIDADE-WSV            EQUAL SPACES
+              ACCEPT T9C
+           ELSE
+              ACCEPT U9C
+           END-IF
+      *
+           IF CIDADE-WSV               EQUAL SPACES
+              MOVE "Valor invalido para Cidade."
+                                       TO WSS-MENSAGEM
+              DISPLAY TELA-MENSAGENS
+              ACCEPT WSS-ENT           LINE 24 COL 80
+                                            WITH PROMPT AUTO-SKIP
+              PERFORM REC-CIDADE
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+      *  ---> Receber CEP na tela
+      *----------------------------------------------------------------*
+       REC-CEP.
+      *
+           MOVE "Informe o CEP do vendedor."
+                                       TO WSS-MENSAGEM.
+           DISPLAY TELA-MENSAGENS.
+      *
+           IF CEP-WSV               EQUAL SPACES
+              ACCEPT T10C
+           ELSE
+              ACCEPT U10C
+           END-IF
+      *
+           IF CEP-WSV                  EQUAL SPACES
+              MOVE "Valor invalido para CEP."
+                                       TO WSS-MENSAGEM
+              DISPLAY TELA-MENSAGENS
+              ACCEPT WSS-ENT           LINE 24 COL 80
+                                            WITH PROMPT AUTO-SKIP
+              PERFORM REC-CEP
+           END-IF.
       *
        RT-CONSISTENCIAX.
            EXIT.
@@ -681,21 +1027,42 @@
       *----------------------------------------------------------------*
        RT-GRAVAR-REGISTROS             SECTION.
       *----------------------------------------------------------------*
+      *
+           PERFORM RT-DATA-SISTEMA     THRU RT-DATA-SISTEMAX.
       *
            IF WSS-FUN                  EQUAL 1
-              WRITE REG-FDV            FROM REG-WSV
-           ELSE 
-              REWRITE REG-FDV          FROM REG-WSV
+              MOVE 'A'                 TO SITUACAO-WSV
+              MOVE WSS-DATA-SIS        TO DTINCLUSAO-WSV
+              MOVE WSS-DATA-SIS        TO DTALTERACAO-WSV
+           ELSE
+              MOVE WSS-DATA-SIS        TO DTALTERACAO-WSV
            END-IF.
+      *
+           MOVE ZEROS                  TO WSS-TENTATIVAS.
+           PERFORM RT-GRAVAR-TENTATIVA THRU RT-GRAVAR-TENTATIVAX.
+      *
+           PERFORM UNTIL NOT REGISTRO-BLOQUEADO
+                      OR WSS-TENTATIVAS
+                                       GREATER OR EQUAL 3
+              PERFORM RT-GRAVAR-TENTATIVA
+                                       THRU RT-GRAVAR-TENTATIVAX
+           END-PERFORM.
       *
            IF FS-VENDEDOR              EQUAL '00'
+              MOVE 'PT000001'          TO WSS-AUD-PROGRAMA
               IF WSS-FUN               EQUAL 1
+                 PERFORM RT-GRAVAR-CTRLVEND
+                                       THRU RT-GRAVAR-CTRLVENDX
                  MOVE "Vendedor gravado com sucesso!"
                                        TO WSS-MENSAGEM
+                 MOVE 'INCLUSAO DE VENDEDOR' TO WSS-AUD-ACAO
               ELSE
                  MOVE "Vendedor alterado com sucesso!"
                                        TO WSS-MENSAGEM
+                 MOVE 'ALTERACAO DE VENDEDOR' TO WSS-AUD-ACAO
               END-IF
+              PERFORM RT-GRAVAR-AUDITORIA
+                                       THRU RT-GRAVAR-AUDITORIAX
               DISPLAY TELA-MENSAGENS
               ACCEPT WSS-ENT           LINE 24 COL 80
                                             WITH PROMPT AUTO-SKIP
@@ -711,16 +1078,66 @@
            EXIT.
       *
       *----------------------------------------------------------------*
-      *    ROTINA PARA EXCLUIR REGISTROS ARQUIVO VENDEDOR / VENDEDOR
+      *    TENTATIVA UNICA DE GRAVACAO DO VENDEDOR. SE O REGISTRO
+      *    ESTIVER BLOQUEADO POR OUTRO OPERADOR (LOCK MODE MANUAL),
+      *    AGUARDA UM INSTANTE E DEIXA A ROTINA CHAMADORA TENTAR DE
+      *    NOVO, ATE O LIMITE DE TENTATIVAS.
+      *----------------------------------------------------------------*
+       RT-GRAVAR-TENTATIVA             SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF WSS-TENTATIVAS            GREATER ZEROS
+              PERFORM RT-AGUARDAR-BLOQUEIO
+                                       THRU RT-AGUARDAR-BLOQUEIOX
+           END-IF.
+      *
+           ADD 1                       TO WSS-TENTATIVAS.
+      *
+           IF WSS-FUN                  EQUAL 1
+              WRITE REG-FDV            FROM REG-WSV
+           ELSE
+              REWRITE REG-FDV          FROM REG-WSV
+           END-IF.
+      *
+       RT-GRAVAR-TENTATIVAX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA DESATIVAR/REATIVAR REGISTRO DO VENDEDOR
       *----------------------------------------------------------------*
        RT-EXCLUIR-REGISTROS            SECTION.
       *----------------------------------------------------------------*
       *
-           DELETE ARQ-VENDEDOR.
+           IF INATIVO-WSV
+              MOVE 'A'                 TO SITUACAO-WSV
+           ELSE
+              MOVE 'I'                 TO SITUACAO-WSV
+           END-IF.
+      *
+           MOVE ZEROS                  TO WSS-TENTATIVAS.
+           PERFORM RT-EXCLUIR-TENTATIVA
+                                       THRU RT-EXCLUIR-TENTATIVAX.
+      *
+           PERFORM UNTIL NOT REGISTRO-BLOQUEADO
+                      OR WSS-TENTATIVAS
+                                       GREATER OR EQUAL 3
+              PERFORM RT-EXCLUIR-TENTATIVA
+                                       THRU RT-EXCLUIR-TENTATIVAX
+           END-PERFORM.
       *
            IF FS-VENDEDOR              EQUAL '00'
-              MOVE "Vendedor excluido com sucesso!"
+              MOVE 'PT000001'          TO WSS-AUD-PROGRAMA
+              IF ATIVO-WSV
+                 MOVE "Vendedor reativado com sucesso!"
                                        TO WSS-MENSAGEM
+                 MOVE 'REATIVACAO DE VENDEDOR' TO WSS-AUD-ACAO
+              ELSE
+                 MOVE "Vendedor desativado com sucesso!"
+                                       TO WSS-MENSAGEM
+                 MOVE 'DESATIVACAO DE VENDEDOR' TO WSS-AUD-ACAO
+              END-IF
+              PERFORM RT-GRAVAR-AUDITORIA
+                                       THRU RT-GRAVAR-AUDITORIAX
               DISPLAY TELA-MENSAGENS
               ACCEPT WSS-ENT           LINE 24 COL 80
                                             WITH PROMPT AUTO-SKIP
@@ -736,6 +1153,102 @@
            EXIT.
       *
       *----------------------------------------------------------------*
+      *    TENTATIVA UNICA DE ATIVAR/DESATIVAR O VENDEDOR. SE O
+      *    REGISTRO ESTIVER BLOQUEADO POR OUTRO OPERADOR, AGUARDA UM
+      *    INSTANTE E DEIXA A ROTINA CHAMADORA TENTAR DE NOVO.
+      *----------------------------------------------------------------*
+       RT-EXCLUIR-TENTATIVA            SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF WSS-TENTATIVAS            GREATER ZEROS
+              PERFORM RT-AGUARDAR-BLOQUEIO
+                                       THRU RT-AGUARDAR-BLOQUEIOX
+           END-IF.
+      *
+           ADD 1                       TO WSS-TENTATIVAS.
+      *
+           REWRITE REG-FDV             FROM REG-WSV.
+      *
+       RT-EXCLUIR-TENTATIVAX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    PEQUENA ESPERA (BACKOFF) ANTES DE REGRAVAR UM REGISTRO
+      *    ENCONTRADO BLOQUEADO POR OUTRO OPERADOR.
+      *----------------------------------------------------------------*
+       RT-AGUARDAR-BLOQUEIO            SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE ZEROS                  TO WSS-AGUARDAR.
+      *
+           PERFORM VARYING WSS-AGUARDAR
+                                       FROM 1 BY 1
+                   UNTIL WSS-AGUARDAR  GREATER 50000
+              CONTINUE
+           END-PERFORM.
+      *
+       RT-AGUARDAR-BLOQUEIOX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    VERIFICA SE O VENDEDOR POSSUI CLIENTES DISTRIBUIDOS
+      *----------------------------------------------------------------*
+       RT-VERIFICAR-VENDEDOR-DISTRIBUIDO
+                                        SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE 'N'                    TO WSS-VENDEDOR-DISTRIBUIDO.
+      *
+           OPEN INPUT ARQ-DISTRIBUIR.
+      *
+           IF FS-DISTRIBUIR             EQUAL '00'
+              MOVE 'N'                 TO WSS-FIM-ARQ-DIS
+              PERFORM RT-LER-DISTRIBUICAO
+                                       THRU RT-LER-DISTRIBUICAOX
+              PERFORM UNTIL WSS-FIM-ARQ-DIS
+                                        EQUAL 'S'
+                                     OR VENDEDOR-DISTRIBUIDO
+                 PERFORM RT-COMPARAR-DISTRIBUICAO
+                                       THRU RT-COMPARAR-DISTRIBUICAOX
+              END-PERFORM
+              CLOSE ARQ-DISTRIBUIR
+           END-IF.
+      *
+       RT-VERIFICAR-VENDEDOR-DISTRIBUIDOX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    LEITURA ARQUIVO DISTRIBUICAO
+      *----------------------------------------------------------------*
+       RT-LER-DISTRIBUICAO             SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQ-DISTRIBUIR          NEXT
+                                        INTO REG-WSD
+                AT END
+                    MOVE 'S'            TO WSS-FIM-ARQ-DIS
+           END-READ.
+      *
+       RT-LER-DISTRIBUICAOX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    COMPARA CODIGO DO VENDEDOR DISTRIBUIDO COM O SELECIONADO
+      *----------------------------------------------------------------*
+       RT-COMPARAR-DISTRIBUICAO        SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF CVENDEDOR-WSD             EQUAL CODIGO-WSV
+              MOVE 'S'                 TO WSS-VENDEDOR-DISTRIBUIDO
+           ELSE
+              PERFORM RT-LER-DISTRIBUICAO
+                                       THRU RT-LER-DISTRIBUICAOX
+           END-IF.
+      *
+       RT-COMPARAR-DISTRIBUICAOX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
       *    ROTINA PARA FECHAR ARQUIVOS
       *----------------------------------------------------------------*
        RT-FECHAR-ARQUIVOS              SECTION.
@@ -771,18 +1284,47 @@
        RT-LIMPAR-TELAX.
            EXIT.
       *
+      *----------------------------------------------------------------*
+       RT-DATA-SISTEMA                 SECTION.
+      *----------------------------------------------------------------*
+      *
+      *  ---> Monta a data do sistema no formato AAAAMMDD, para
+      *       carimbar inclusao/alteracao do registro do vendedor.
+      *       Se o menu principal informou uma data de processamento
+      *       (reprocesso/teste), usa-a no lugar da data do sistema.
+           IF LKS-DATA-PROC             EQUAL SPACES
+              MOVE FUNCTION CURRENT-DATE (1:4)
+                                       TO WSS-DATA-SIS-ANO
+              MOVE FUNCTION CURRENT-DATE (5:2)
+                                       TO WSS-DATA-SIS-MES
+              MOVE FUNCTION CURRENT-DATE (7:2)
+                                       TO WSS-DATA-SIS-DIA
+           ELSE
+              MOVE LKS-DATA-PROC(5:4)  TO WSS-DATA-SIS-ANO
+              MOVE LKS-DATA-PROC(3:2)  TO WSS-DATA-SIS-MES
+              MOVE LKS-DATA-PROC(1:2)  TO WSS-DATA-SIS-DIA
+           END-IF.
+      *
+       RT-DATA-SISTEMAX.
+           EXIT.
+      *
       *----------------------------------------------------------------*
        RT-AUTOINCREMENTO               SECTION.
       *----------------------------------------------------------------*
       *
-      *  ---> Busca o ultimo registro do arquivo
-           PERFORM UNTIL WSS-FIM-ARQ   EQUAL 'S ' OR 's'
-              PERFORM RT-LER-SEQUENCIAL
-                                       THRU RT-LER-SEQUENCIALX
-           END-PERFORM.
+      *  ---> Le o ultimo codigo gerado no arquivo de controle, sem
+      *       varrer o arquivo de VENDEDOR inteiro.
+           MOVE ZEROS                  TO CTR-CODIGO.
+      *
+           OPEN INPUT ARQ-CTRLVEND.
+      *
+           IF FS-CTRLVEND               EQUAL '00'
+              READ ARQ-CTRLVEND        INTO REG-CTRLVEND
+              CLOSE ARQ-CTRLVEND
+           END-IF.
       *
       *  ---> Calcula o proximo valor para codigo.
-           COMPUTE WSS-PROXIMO         EQUAL CODIGO-WSV + 1.
+           COMPUTE WSS-PROXIMO         EQUAL CTR-CODIGO + 1.
       *
            INITIALIZE REG-FDV
                       REG-WSV
@@ -793,18 +1335,49 @@
            EXIT.
       *
       *----------------------------------------------------------------*
-       RT-LER-SEQUENCIAL               SECTION.
+       RT-GRAVAR-CTRLVEND              SECTION.
       *----------------------------------------------------------------*
       *
-      *  ---> Leitura sequencial em arquivo indexado.
-              READ ARQ-VENDEDOR
-                   NEXT
-                   INTO REG-WSV
-                AT END
-                   MOVE 'S'             TO WSS-FIM-ARQ
-              END-READ.
+      *  ---> Grava o ultimo codigo de vendedor gerado no arquivo de
+      *       controle, para a proxima inclusao.
+           MOVE CODIGO-WSV             TO CTR-CODIGO.
+      *
+           OPEN OUTPUT ARQ-CTRLVEND.
+           WRITE REG-CTRLVEND.
+           CLOSE ARQ-CTRLVEND.
+      *
+       RT-GRAVAR-CTRLVENDX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA GRAVAR REGISTRO NO ARQUIVO DE AUDITORIA
+      *----------------------------------------------------------------*
+       RT-GRAVAR-AUDITORIA              SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM RT-DATA-SISTEMA     THRU RT-DATA-SISTEMAX.
+      *
+           MOVE FUNCTION CURRENT-DATE(9:2)
+                                       TO  WSS-AUD-HOR.
+           MOVE FUNCTION CURRENT-DATE(11:2)
+                                       TO  WSS-AUD-MIN.
+           MOVE FUNCTION CURRENT-DATE(13:2)
+                                       TO  WSS-AUD-SEG.
+      *
+           STRING WSS-DATA-SIS-DIA '/' WSS-DATA-SIS-MES '/'
+                  WSS-DATA-SIS-ANO    DELIMITED BY SIZE
+                                       INTO AUD-DATA-FDA.
+           STRING WSS-AUD-HOR '/' WSS-AUD-MIN '/' WSS-AUD-SEG
+                                       DELIMITED BY SIZE
+                                       INTO AUD-HORA-FDA.
+      *
+           MOVE LKS-OPERADOR           TO AUD-OPERADOR-FDA.
+           MOVE WSS-AUD-PROGRAMA       TO AUD-PROGRAMA-FDA.
+           MOVE WSS-AUD-ACAO           TO AUD-ACAO-FDA.
+      *
+           WRITE REG-FDA.
       *
-       RT-LER-SEQUENCIALX.
+       RT-GRAVAR-AUDITORIAX.
            EXIT.
       *
       *----------------------------------------------------------------*
@@ -872,13 +1445,28 @@
                WHEN 0
                     MOVE 'N'           TO WSS-LER-KEY-P
                WHEN 1
+                    MOVE "CPF invalido - 1o digito verificador."
+                                       TO WSS-MENSAGEM
+               WHEN 2
+                    MOVE "CPF invalido - 2o digito verificador."
+                                       TO WSS-MENSAGEM
+               WHEN 3
+                    MOVE "CPF invalido - 1o e 2o digitos verificadores."
+                                       TO WSS-MENSAGEM
+               WHEN 9
+                    MOVE "CPF invalido - digitos repetidos."
+                                       TO WSS-MENSAGEM
+               WHEN OTHER
                     MOVE "CPF verificado e invalido."
                                        TO WSS-MENSAGEM
-                    DISPLAY TELA-MENSAGENS
-                    ACCEPT WSS-ENT     LINE 24 COL 80
-                                            WITH PROMPT AUTO-SKIP
-                    MOVE 'S'           TO WSS-ERRO
            END-EVALUATE.
+      *
+           IF RETORNO-0900             NOT EQUAL 0
+              DISPLAY TELA-MENSAGENS
+              ACCEPT WSS-ENT           LINE 24 COL 80
+                                            WITH PROMPT AUTO-SKIP
+              MOVE 'S'                 TO WSS-ERRO
+           END-IF.
       *
        RT-VALIDAR-CPF-CNPJX.
            EXIT.
@@ -889,6 +1477,8 @@
       *
       *  ---> Rotina de finalizacao do programa.
 
+           CLOSE ARQ-AUDITORIA.
+      *
            EVALUATE WSS-PONTO-ERRO
                WHEN 0
                     MOVE ZEROS         TO LKS-RETORNO
