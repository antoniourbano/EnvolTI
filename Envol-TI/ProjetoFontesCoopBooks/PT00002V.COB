@@ -36,17 +36,26 @@
        FILE-CONTROL.
       *
       *  ---> Arquivo VENDEDOR
-           COPY 'SEL-VENDEDOR.CPY'     REPLACING ==::== BY == -FDV ==.
+           COPY 'SEL-VENDEDOR.CPY'     REPLACING ==::== BY ==-FDV==.
       *
       *  ---> Arquivo SORT (Ordena dados)
            SELECT  SRT-VENDEDOR        ASSIGN TO 'SRT-VENDEDOR.TMP'
                    FILE STATUS         IS FS-VEN-SRT.
       *
-      *  ---> Arquivo RELATORIO
-           SELECT  REL-VENDEDOR        ASSIGN TO 'REL-VENDEDOR.TXT'
+      *  ---> Arquivo RELATORIO (nome datado, nao sobrepoe execucoes
+      *       anteriores)
+           SELECT  REL-VENDEDOR        ASSIGN TO WSS-ARQ-REL-VENDEDOR
                    ORGANIZATION        IS LINE SEQUENTIAL
                    FILE STATUS         IS FS-VEN-REL.
       *
+      *  ---> Arquivo CSV (exportacao, nome tambem datado)
+           SELECT  CSV-VENDEDOR        ASSIGN TO WSS-ARQ-CSV-VENDEDOR
+                   ORGANIZATION        IS LINE SEQUENTIAL
+                   FILE STATUS         IS FS-VEN-CSV.
+      *
+      *  ---> Arquivo de PARAMETROS (tamanho de pagina de relatorio)
+           COPY 'SEL-PARAMETROS.CPY'.
+      *
       *================================================================*
        DATA                            DIVISION.
       *================================================================*
@@ -55,7 +64,7 @@
        FD  ARQ-VENDEDOR                VALUE OF FILE-ID IS 'VENDEDOR'
            LABEL RECORDS               IS STANDARD
            DATA RECORD                 IS VEN-FDV.
-       COPY 'FD-VENDEDOR.CPY'          REPLACING ==::== BY == -FDV ==.
+       COPY 'FD-VENDEDOR.CPY'          REPLACING ==::== BY ==-FDV==.
       *
        SD  SRT-VENDEDOR.
        01  REG-SRTV.
@@ -67,6 +76,11 @@
 
        FD  REL-VENDEDOR.
        01  REG-REL-VENDEDOR            PIC  X(120).
+      *
+       FD  CSV-VENDEDOR.
+       01  REG-CSV-VENDEDOR            PIC  X(120).
+      *
+       COPY 'FD-PARAMETROS.CPY'.
       *
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
@@ -85,6 +99,8 @@
            03  WSS-T-FILTRO            PIC  9              VALUE ZEROS. S.
            03  WSS-T-CVENDEDOR         PIC  9(003)         VALUE ZEROS.
            03  WSS-T-NVENDEDOR         PIC  X(040)         VALUE SPACES.
+           03  WSS-T-CSV               PIC  X(001)         VALUE SPACES.
+           03  WSS-T-SEM-FMT           PIC  X(001)         VALUE SPACES.
       *
            03  WSS-FIM-ARQ             PIC  X(001)         VALUE SPACES.
            03  WSS-FIM-SORT            PIC  X(001)         VALUE SPACES.
@@ -94,6 +110,11 @@
       *  ---> Variaveis relatorio.
            03  WSS-REL-NLIN            PIC  99             VALUE ZEROS.
            03  WSS-REL-NPAG            PIC  999            VALUE ZEROS.
+           03  WSS-REL-TOTREG          PIC  9(007)         VALUE ZEROS.
+           03  WSS-REL-TOTARQ          PIC  9(007)         VALUE ZEROS.
+           03  WSS-T-LINPAG            PIC  99             VALUE 55.
+           03  WSS-LINPAG-MENOS1       PIC  99             VALUE 54.
+           03  WSS-LINPAG-PADRAO       PIC  99             VALUE 55.
       *
            03  WSS-REL-DAT.
                05  WSS-REL-DAT-DIA     PIC  99             VALUE ZEROS.
@@ -101,11 +122,35 @@
                05  WSS-REL-DAT-ANO     PIC  9999           VALUE ZEROS.
       *
       *----------------------------------------------------------------*
+      *    VARIAVEIS - NOME DATADO DO ARQUIVO DE RELATORIO
+      *----------------------------------------------------------------*
+           03  WSS-DATA-SIS.
+               05  WSS-DATA-SIS-ANO    PIC  X(004)         VALUE SPACES.
+               05  WSS-DATA-SIS-MES    PIC  X(002)         VALUE SPACES.
+               05  WSS-DATA-SIS-DIA    PIC  X(002)         VALUE SPACES.
+      *
+           03  WSS-ARQ-REL-VENDEDOR    PIC  X(030)         VALUE SPACES.
+           03  WSS-ARQ-CSV-VENDEDOR    PIC  X(030)         VALUE SPACES.
+      *
+      *----------------------------------------------------------------*
       *    VARIAVEIS - FILE STATUS
       *----------------------------------------------------------------*
            03  FS-VENDEDOR             PIC  X(002)         VALUE SPACES.
+           03  FS-PARAMETROS           PIC  X(002)         VALUE SPACES.
            03  FS-VEN-SRT              PIC  X(002)         VALUE SPACES.
            03  FS-VEN-REL              PIC  X(002)         VALUE SPACES.
+           03  FS-VEN-CSV              PIC  X(002)         VALUE SPACES.
+      *
+      *----------------------------------------------------------------*
+      *    VARIAVEIS - PESQUISA PARCIAL DE NOME DO VENDEDOR
+      *----------------------------------------------------------------*
+           03  WSS-NOME-TAM            PIC  99             VALUE ZEROS.
+           03  WSS-NOME-POS            PIC  99             VALUE ZEROS.
+           03  WSS-NOME-LIM            PIC  99             VALUE ZEROS.
+           03  WSS-NOME-FIM            PIC  X(001)         VALUE 'N'.
+               88  NOME-FIM-TAM                           VALUE 'S' 's'.
+           03  WSS-NOME-ACHOU          PIC  X(001)         VALUE 'N'.
+               88  NOME-ACHOU                             VALUE 'S' 's'.
       *
        01  WSS-CPF-EDITADO.
            03  WSS-CPF-EDT-1           PIC  X(003)         VALUE SPACES.
@@ -121,7 +166,7 @@
       *----------------------------------------------------------------*
       *
       *  ---> VENDEDOR
-       COPY 'FD-VENDEDOR.CPY'          REPLACING ==::== BY == -WSV ==.
+       COPY 'FD-VENDEDOR.CPY'          REPLACING ==::== BY ==-WSV==.
       *
       *----------------------------------------------------------------*
       * AREA DE DECLARACAO DO LAY-OUT DO RELATORIO                     *
@@ -184,6 +229,18 @@
            03  FILLER                  PIC  X(008)         VALUE
                                             'Pagina: '.
            03  RLR-PAGINA              PIC  9(003)         VALUE ZEROS.
+      *
+       01  RODAPE-TOTAL.
+           03  FILLER                  PIC  X(002)         VALUE SPACES.
+           03  FILLER                  PIC  X(029)         VALUE
+                                         'Total de registros emitidos:'.
+           03  FILLER                  PIC  X(001)         VALUE SPACES.
+           03  RLT-TOTREG              PIC  ZZZZZZ9       VALUE ZEROS.
+           03  FILLER                  PIC  X(004)         VALUE ' de '.
+           03  RLT-TOTARQ              PIC  ZZZZZZ9       VALUE ZEROS.
+           03  FILLER                  PIC  X(011)         VALUE
+                                         ' no arquivo'.
+           03  FILLER                  PIC  X(059)         VALUE SPACES.
       *
        01  RELATORIO-AUXILIARES.
            03 LINHA-TRACO.
@@ -194,14 +251,40 @@
               05 FILLER                PIC  X(120)         VALUE ALL
                                             SPACES.
       *
+      *----------------------------------------------------------------*
+      * AREA DE DECLARACAO DO LAY-OUT DO ARQUIVO CSV DE VENDEDORES      *
+      *----------------------------------------------------------------*
+       01  CSV-CAB-VENDEDOR.
+           03  FILLER                  PIC  X(012)         VALUE
+                                           'COD_VENDEDOR'.
+           03  FILLER                  PIC  X(001)         VALUE ';'.
+           03  FILLER                  PIC  X(014)         VALUE
+                                           'CPF'.
+           03  FILLER                  PIC  X(001)         VALUE ';'.
+           03  FILLER                  PIC  X(040)         VALUE
+                                           'NOME'.
+           03  FILLER                  PIC  X(001)         VALUE ';'.
+           03  FILLER                  PIC  X(015)         VALUE
+                                           'LATITUDE'.
+           03  FILLER                  PIC  X(001)         VALUE ';'.
+           03  FILLER                  PIC  X(015)         VALUE
+                                           'LONGITUDE'.
+      *
+       01  CSV-DET-VENDEDOR.
+           03  CSVD-VCODIGO            PIC  9(007)         VALUE ZEROS.
+           03  FILLER                  PIC  X(001)         VALUE ';'.
+           03  CSVD-CPF                PIC  X(018)         VALUE SPACES.
+           03  FILLER                  PIC  X(001)         VALUE ';'.
+           03  CSVD-NOME               PIC  X(040)         VALUE SPACES.
+           03  FILLER                  PIC  X(001)         VALUE ';'.
+           03  CSVD-LATITUDE           PIC +ZZ9,99999999   VALUE ZEROS.
+           03  FILLER                  PIC  X(001)         VALUE ';'.
+           03  CSVD-LONGITUDE          PIC +ZZ9,99999999   VALUE ZEROS.
+      *
       *----------------------------------------------------------------*
        LINKAGE                         SECTION.
       *----------------------------------------------------------------*
-       01  LKS-PARM.
-           03  FILLER                  PIC S9(004) COMP.
-           03  LKS-PARAM               PIC  X(001).
-           03  LKS-RETORNO             PIC  X(002).
-           03  LKS-MENSAGEM            PIC  X(050).
+           COPY 'SUB-PRGS.CPY'         REPLACING ==::== BY ==LKS==.
       *
       *----------------------------------------------------------------*
        SCREEN                          SECTION.
@@ -211,6 +294,10 @@
        01  TELA-TITULO-VENDEDOR.
            03 F LINE 05 COL 28         VALUE ' VENDEDOR -'        BLINK.
            03 F LINE 05 COL 39         PIC X(12) USING WSS-TITULO BLINK.
+      *
+       01  TELA-LINPAG.
+           03 TLP1 LINE 08 COL 10  VALUE
+                         'Linhas por pagina (<ENTER> = 55): '.
       *
        01  TELA-VENDEDOR-RELATORIO.
            03 TCR1 LINE 08 COL 10  VALUE 'Tipo de ordenacao: '.
@@ -221,6 +308,10 @@
            03 TCR5 LINE 14 COL 10  VALUE 'Filtra por: '.
            03 TCR6 LINE 16 COL 15  VALUE '1 - Codigo do Vendedor: '.
            03 TCR7 LINE 18 COL 15  VALUE '2 - Nome do Vendedor..: '.
+           03 TCR8 LINE 22 COL 10  VALUE
+                                   'Gerar tambem em CSV..: <S>im <N>ao'.
+           03 TCR9 LINE 20 COL 10  VALUE
+                         'CPF sem formatacao......: <S>im <N>ao'.
       *
       *----------------------------------------------------------------*
       *    TELA MENSAGEMS
@@ -273,6 +364,8 @@
       * Abertura de arquivos
       *----------------------------------------------------------------*
        RT-ABRE-ARQUIVOS                SECTION.
+      *
+           PERFORM RT-MONTAR-ARQ-REL   THRU RT-MONTAR-ARQ-RELX.
       *
            OPEN INPUT ARQ-VENDEDOR.
       *
@@ -295,16 +388,109 @@
                                        TO LKS-MENSAGEM
               PERFORM RT-FINALIZA      THRU RT-FINALIZAX
            END-IF.
+      *
+           OPEN OUTPUT CSV-VENDEDOR.
+      *
+           IF FS-VEN-CSV               EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO LKS-RETORNO
+              MOVE 'ERRO NA ABERTURA DO ARQUIVO CSV-VENDEDOR'
+                                       TO LKS-MENSAGEM
+              PERFORM RT-FINALIZA      THRU RT-FINALIZAX
+           END-IF.
       *
        RT-ABRE-ARQUIVOSX.
            EXIT.
       *
       *----------------------------------------------------------------*
+      * Monta os nomes dos arquivos de relatorio/CSV com a data de
+      * processamento (data do sistema, ou a data informada no menu
+      * principal para reprocesso/teste), para nao sobrepor execucoes
+      * de dias diferentes.
+      *----------------------------------------------------------------*
+       RT-MONTAR-ARQ-REL                SECTION.
+      *
+           IF LKS-DATA-PROC            EQUAL SPACES
+              MOVE FUNCTION CURRENT-DATE(1:4)
+                                       TO WSS-DATA-SIS-ANO
+              MOVE FUNCTION CURRENT-DATE(5:2)
+                                       TO WSS-DATA-SIS-MES
+              MOVE FUNCTION CURRENT-DATE(7:2)
+                                       TO WSS-DATA-SIS-DIA
+           ELSE
+              MOVE LKS-DATA-PROC(5:4)  TO WSS-DATA-SIS-ANO
+              MOVE LKS-DATA-PROC(3:2)  TO WSS-DATA-SIS-MES
+              MOVE LKS-DATA-PROC(1:2)  TO WSS-DATA-SIS-DIA
+           END-IF.
+      *
+           STRING 'REL-VENDEDOR-'     DELIMITED BY SIZE
+                  WSS-DATA-SIS-ANO    DELIMITED BY SIZE
+                  WSS-DATA-SIS-MES    DELIMITED BY SIZE
+                  WSS-DATA-SIS-DIA    DELIMITED BY SIZE
+                  '.TXT'              DELIMITED BY SIZE
+              INTO WSS-ARQ-REL-VENDEDOR
+           END-STRING.
+      *
+           STRING 'REL-VENDEDOR-'     DELIMITED BY SIZE
+                  WSS-DATA-SIS-ANO    DELIMITED BY SIZE
+                  WSS-DATA-SIS-MES    DELIMITED BY SIZE
+                  WSS-DATA-SIS-DIA    DELIMITED BY SIZE
+                  '.CSV'              DELIMITED BY SIZE
+              INTO WSS-ARQ-CSV-VENDEDOR
+           END-STRING.
+      *
+       RT-MONTAR-ARQ-RELX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-LER-PARAMETROS               SECTION.
+      *  ---> Le o tamanho de pagina configurado para os relatorios.
+      *       Arquivo inexistente ou vazio mantem o padrao (55).
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT ARQ-PARAMETROS.
+      *
+           IF FS-PARAMETROS             EQUAL '00'
+              READ ARQ-PARAMETROS
+                 INTO REG-PARAMETROS
+                 AT END
+                    CONTINUE
+              END-READ
+              IF FS-PARAMETROS          EQUAL '00' AND
+                 PARM-LINHAS-PAGINA     GREATER ZEROS
+                 MOVE PARM-LINHAS-PAGINA
+                                       TO WSS-LINPAG-PADRAO
+              END-IF
+              CLOSE ARQ-PARAMETROS
+           ELSE
+              CONTINUE
+           END-IF.
+      *
+       RT-LER-PARAMETROSX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
       * Processamento Principal                                        *
       *----------------------------------------------------------------*
        RT-PROCESSA                     SECTION.
       *
            PERFORM RT-LIMPAR-TELA      THRU RT-LIMPAR-TELAX.
+      *
+           PERFORM RT-LER-PARAMETROS   THRU RT-LER-PARAMETROSX.
+      *
+           DISPLAY TELA-LINPAG.
+      *
+           ACCEPT WSS-T-LINPAG         LINE 08 COL 46
+                                            WITH PROMPT AUTO-SKIP.
+      *
+           IF WSS-T-LINPAG             EQUAL ZEROS
+              MOVE WSS-LINPAG-PADRAO    TO WSS-T-LINPAG
+           END-IF.
+      *
+           COMPUTE WSS-LINPAG-MENOS1 = WSS-T-LINPAG - 1.
+      *
+           PERFORM RT-LIMPAR-TELA      THRU RT-LIMPAR-TELAX.
       *
            MOVE '  RELATORIOS'         TO WSS-TITULO
       *
@@ -354,6 +540,8 @@
                     ACCEPT WSS-T-NVENDEDOR
                                        LINE 18 COL 39
                                             WITH PROMPT AUTO-SKIP
+                    PERFORM RT-CALC-TAM-NOME
+                                       THRU RT-CALC-TAM-NOMEX
                WHEN OTHER
                     MOVE
                    'Opcao invalida...Pressione qualquer tecla para sair'
@@ -364,6 +552,24 @@
                     MOVE ZEROS         TO WSS-T-FILTRO
                     PERFORM REC-FILTRO
            END-EVALUATE.
+      *
+           MOVE 'Deseja gerar tambem um arquivo CSV?'
+                                       TO WSS-MENSAGEM.
+      *
+           DISPLAY TCR8
+                   TELA-MENSAGENS.
+      *
+           ACCEPT WSS-T-CSV            LINE 22 COL 46
+                                            WITH PROMPT AUTO-SKIP.
+      *
+           MOVE 'Emitir CPF apenas com digitos (sem mascara)?'
+                                       TO WSS-MENSAGEM.
+      *
+           DISPLAY TCR9
+                   TELA-MENSAGENS.
+      *
+           ACCEPT WSS-T-SEM-FMT        LINE 20 COL 48
+                                            WITH PROMPT AUTO-SKIP.
       *
            IF  WSS-T-ORDENA            EQUAL 'A' OR 'a'
                IF  WSS-T-CLASSIF       EQUAL 'C' OR 'c'
@@ -419,7 +625,9 @@
               IF WSS-T-NVENDEDOR       EQUAL SPACES
                  RELEASE REG-SRTV      FROM REG-WSV
               ELSE
-                 IF NOME-WSV        EQUAL WSS-T-NVENDEDOR
+                 PERFORM RT-VERIFICA-NOME
+                                       THRU RT-VERIFICA-NOMEX
+                 IF NOME-ACHOU
                     RELEASE REG-SRTV   FROM REG-WSV
                  END-IF
               END-IF
@@ -435,6 +643,70 @@
            EXIT.
       *
       *----------------------------------------------------------------*
+      * Calcula o tamanho (sem brancos a direita) do filtro de nome
+      *----------------------------------------------------------------*
+       RT-CALC-TAM-NOME                SECTION.
+      *
+           MOVE 41                     TO WSS-NOME-TAM.
+           MOVE 'N'                    TO WSS-NOME-FIM.
+      *
+           PERFORM UNTIL NOME-FIM-TAM
+              PERFORM RT-DECREMENTA-TAM
+                                       THRU RT-DECREMENTA-TAMX
+           END-PERFORM.
+      *
+       RT-CALC-TAM-NOMEX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-DECREMENTA-TAM               SECTION.
+      *----------------------------------------------------------------*
+      *
+           SUBTRACT 1                  FROM WSS-NOME-TAM.
+      *
+           IF WSS-NOME-TAM             EQUAL ZEROS
+              MOVE 'S'                 TO WSS-NOME-FIM
+           ELSE
+              IF WSS-T-NVENDEDOR(WSS-NOME-TAM:1) NOT EQUAL SPACE
+                 MOVE 'S'              TO WSS-NOME-FIM
+              END-IF
+           END-IF.
+      *
+       RT-DECREMENTA-TAMX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * Pesquisa parcial do nome do vendedor no registro corrente
+      *----------------------------------------------------------------*
+       RT-VERIFICA-NOME                SECTION.
+      *
+           MOVE 'N'                    TO WSS-NOME-ACHOU.
+           MOVE 1                      TO WSS-NOME-POS.
+           COMPUTE WSS-NOME-LIM = 41 - WSS-NOME-TAM.
+      *
+           PERFORM UNTIL WSS-NOME-POS  GREATER WSS-NOME-LIM
+                   OR NOME-ACHOU
+              PERFORM RT-COMPARA-NOME  THRU RT-COMPARA-NOMEX
+           END-PERFORM.
+      *
+       RT-VERIFICA-NOMEX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-COMPARA-NOME                 SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF NOME-WSV(WSS-NOME-POS:WSS-NOME-TAM)
+                    EQUAL WSS-T-NVENDEDOR(1:WSS-NOME-TAM)
+              MOVE 'S'                 TO WSS-NOME-ACHOU
+           ELSE
+              ADD 1                    TO WSS-NOME-POS
+           END-IF.
+      *
+       RT-COMPARA-NOMEX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
       * Rotina OUTPUT do Sort                                          *
       *----------------------------------------------------------------*
        RT-OUTPUT-SORT                  SECTION.
@@ -474,7 +746,7 @@
                     END-RETURN
       *
                     ADD 1              TO WSS-REL-NLIN
-               WHEN EQUAL 55
+               WHEN EQUAL WSS-T-LINPAG
                     PERFORM RT-IMPRIME-REL-RDP
                                        THRU RT-IMPRIME-REL-RDPX
                     MOVE ZEROS         TO WSS-REL-NLIN
@@ -503,14 +775,21 @@
        RT-FINALIZA                     SECTION.
       *
            PERFORM VARYING WSS-IND     FROM WSS-REL-NLIN   BY 1
-                UNTIL WSS-IND          GREATER  54
+                UNTIL WSS-IND          GREATER WSS-LINPAG-MENOS1
                 WRITE REG-REL-VENDEDOR FROM LINHA-BRANCO   AFTER 1
            END-PERFORM.
       *
            PERFORM RT-IMPRIME-REL-RDP  THRU RT-IMPRIME-REL-RDPX.
+      *
+           MOVE WSS-REL-TOTREG         TO RLT-TOTREG.
+           MOVE WSS-REL-TOTARQ         TO RLT-TOTARQ.
+           WRITE REG-REL-VENDEDOR      FROM RODAPE-TOTAL AFTER 1.
+      *
            MOVE ZEROS                  TO WSS-REL-NLIN.
       *
            PERFORM RT-FECHAR-ARQUIVOS  THRU RT-FECHAR-ARQUIVOSX.
+      *
+           MOVE WSS-ARQ-REL-VENDEDOR   TO LKS-ARQ-REL.
       *
            GOBACK.
       *
@@ -531,7 +810,7 @@
            END-READ.
       *
            IF FS-VENDEDOR              EQUAL ZEROS
-              CONTINUE
+              ADD 1                    TO WSS-REL-TOTARQ
            ELSE
               MOVE 10                  TO LKS-RETORNO
               MOVE 'ERRO NA LEITURA DO ARQUIVO ARQ-VENDEDOR'
@@ -568,6 +847,17 @@
                                        TO LKS-MENSAGEM
               PERFORM RT-FINALIZA      THRU RT-FINALIZAX
            END-IF.
+      *
+           CLOSE CSV-VENDEDOR.
+      *
+           IF FS-VEN-CSV               EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 14                  TO LKS-RETORNO
+              MOVE 'ERRO NO FECHAMENTO DO ARQUIVO CSV-VENDEDOR'
+                                       TO LKS-MENSAGEM
+              PERFORM RT-FINALIZA      THRU RT-FINALIZAX
+           END-IF.
       *
        RT-FECHAR-ARQUIVOSX.
            EXIT.
@@ -577,10 +867,14 @@
       *----------------------------------------------------------------*
        RT-CPF                          SECTION.
       *
-           MOVE WSS-CPF-AUX(01:3)     TO WSS-CPF-EDT-1.
-           MOVE WSS-CPF-AUX(05:3)     TO WSS-CPF-EDT-2.
-           MOVE WSS-CPF-AUX(08:3)     TO WSS-CPF-EDT-3.
-           MOVE WSS-CPF-AUX(10:2)     TO WSS-CPF-EDT-4.
+           IF WSS-T-SEM-FMT           EQUAL 'S' OR 's'
+              MOVE WSS-CPF-AUX        TO WSS-CPF-EDITADO
+           ELSE
+              MOVE WSS-CPF-AUX(01:3)  TO WSS-CPF-EDT-1
+              MOVE WSS-CPF-AUX(05:3)  TO WSS-CPF-EDT-2
+              MOVE WSS-CPF-AUX(08:3)  TO WSS-CPF-EDT-3
+              MOVE WSS-CPF-AUX(10:2)  TO WSS-CPF-EDT-4
+           END-IF.
       *
        RT-CPFX.
            EXIT.
@@ -606,6 +900,12 @@
            WRITE REG-REL-VENDEDOR      FROM LINHA-TRACO AFTER 1.
       *
            ADD 1                       TO WSS-REL-NPAG.
+      *
+           IF WSS-T-CSV                EQUAL 'S' OR 's'
+              IF WSS-REL-NPAG          EQUAL 1
+                 WRITE REG-CSV-VENDEDOR FROM CSV-CAB-VENDEDOR
+              END-IF
+           END-IF.
       *
        RT-IMPRIME-REL-CABX.
            EXIT.
@@ -628,13 +928,22 @@
            WRITE REG-REL-VENDEDOR      FROM DETALHE AFTER 1.
 
            IF FS-VEN-REL               EQUAL ZEROS
-              CONTINUE
+              ADD 1                    TO WSS-REL-TOTREG
            ELSE
               MOVE 13                  TO LKS-RETORNO
               MOVE 'ERRO AO GRAVAR DETALHE NO REL DE VENDEDOR'
                                        TO LKS-MENSAGEM
               PERFORM RT-FINALIZA      THRU RT-FINALIZAX
            END-IF.
+      *
+           IF WSS-T-CSV                EQUAL 'S' OR 's'
+              MOVE RLD-VCODIGO         TO CSVD-VCODIGO
+              MOVE RLD-CPF             TO CSVD-CPF
+              MOVE RLD-NOME            TO CSVD-NOME
+              MOVE RLD-LATITUDE        TO CSVD-LATITUDE
+              MOVE RLD-LONGITUDE       TO CSVD-LONGITUDE
+              WRITE REG-CSV-VENDEDOR   FROM CSV-DET-VENDEDOR
+           END-IF.
       *
        RT-IMPRIME-REL-DETX.
            EXIT.
