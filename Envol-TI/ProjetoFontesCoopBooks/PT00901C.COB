@@ -0,0 +1,866 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+       PROGRAM-ID.                     PRC0901.
+       AUTHOR.                         AmarildoMB.
+       DATE-WRITTEN.                   09 AGO 2026.
+       DATE-COMPILED.
+      *----------------------------------------------------------------*
+      *REMARKS.
+      *     *----------------------------------------------------------*
+      *     *#NOME     : PRC0901 ---> IMPORTACAO -> CLIENTES           *
+      *     *----------------------------------------------------------*
+      *     *#TIPO     : COBOL - MICRO FOCUS - NET EXPRESS 5           *
+      *     *----------------------------------------------------------*
+      *     *#ANALISTA : AMARILDO MBORGES                              *
+      *     *----------------------------------------------------------*
+      *     *#FUNCAO   : ESTE PROGRAMA TEM COMO FUNCAO A IMPORTACAO DE *
+      *     *            DADOS PARA CLIENTES.                         *
+      *     *----------------------------------------------------------*
+      *     * VERSAO 01    -    Amarildo M Borges      -    09.08.2026 *
+      *     *----------------------------------------------------------*
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES.                  DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+      *
+      *  ---> Registros arquivo CLIENTES
+           COPY 'SEL-CLIENTES.CPY'     REPLACING ==::== BY ==-FDC==.
+      *
+      *  ---> Registros a serem importados
+           SELECT  ARQ-IMPORT          ASSIGN TO WSS-ENDERECO-ARQ
+                   ORGANIZATION        IS LINE SEQUENTIAL
+                   ACCESS MODE         IS SEQUENTIAL
+                   LOCK MODE           IS MANUAL
+                   FILE STATUS         IS FS-IMPORT.
+      *
+      *  ---> Registros nao importados por inconsistencias
+           SELECT  ARQ-RELATO          ASSIGN TO 'RELATO.TXT'
+                   ORGANIZATION        IS LINE SEQUENTIAL
+                   ACCESS MODE         IS SEQUENTIAL
+                   LOCK MODE           IS MANUAL
+                   FILE STATUS         IS FS-RELATO.
+      *
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+      *
+       FD  ARQ-CLIENTES                VALUE OF FILE-ID IS 'CLIENTES'
+           LABEL RECORDS               IS STANDARD
+           DATA RECORD                 IS REG-FDC.
+       COPY 'FD-CLIENTES.CPY'          REPLACING ==::== BY ==-FDC==.
+      *
+       FD  ARQ-IMPORT
+           RECORDING MODE              IS F
+           LABEL RECORD                IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  IMPORT-FD                   PIC  X(164).
+      *
+       FD  ARQ-RELATO
+           RECORDING MODE              IS F
+           LABEL RECORD                IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  REL-REG                     PIC  X(080).
+      *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC  X(032)         VALUE
+           'III  WORKING STORAGE SECTION III'.
+      *
+       77  WSS-SON                     PIC  X(001)         VALUE 'N'.
+           88 SON                      VALUE 'S' 's' 'N' 'n'.
+      *
+       77  WSS-ERRO                    PIC  X(001)         VALUE 'N'.
+           88 ERRO                     VALUE 'S' 's' 'N' 'n'.
+      *
+       77  WSS-FIM-IMPORT              PIC  X(001)         VALUE 'N'.
+           88 FIMARQ                   VALUE 'S' 's' 'N' 'n'.
+      *
+       77  WSS-LER-KEY-COD             PIC  X(001)         VALUE 'N'.
+           88 LERKEYP                  VALUE 'S' 's' 'N' 'n'.
+      *
+       77  WSS-GRAVA-CAB               PIC  X(001)         VALUE 'S'.
+           88 IMPCAB                   VALUE 'S' 's' 'N' 'n'.
+      *
+      *----------------------------------------------------------------*
+      *    VARIAVEIS - AUXILIARES
+      *----------------------------------------------------------------*
+       01  WSS-AUXILIARES.
+           03  WSS-ENT                 PIC  X(001)         VALUE SPACES.
+           03  WSS-IND                 PIC  9(005)         VALUE ZEROS.
+           03  WSS-TITULO              PIC  X(012)         VALUE SPACES.
+           03  WSS-MENSAGEM            PIC  X(068)         VALUE SPACES.
+           03  WSS-ACHOU               PIC  9(001)         VALUE ZEROS.
+           03  WSS-PONTO-ERRO          PIC  9(002)         VALUE ZEROS.
+           03  WSS-DESCRICAO           PIC  X(012)         VALUE SPACES.
+           03  WSS-LINHA               PIC  9(003) COMP-3  VALUE ZEROS.
+           03  WSS-LIMPA-LINHA         PIC  X(080)         VALUE SPACES.
+           03  WSS-ARQUIVO             PIC  X(008)         VALUE SPACES.
+           03  WSS-FSTATUS             PIC  X(002)         VALUE SPACES.
+           03  WSS-STRING              PIC  X(060)         VALUE SPACES.
+           03  WSS-PARAM               PIC  X(001)         VALUE SPACES.
+           03  WSS-ENDERECO-ARQ        PIC  X(060)         VALUE SPACES.
+           03  WSS-TENTATIVAS          PIC  9(002) COMP-3  VALUE ZEROS.
+           03  WSS-AGUARDAR            PIC  9(005) COMP-3  VALUE ZEROS.
+      *
+      *----------------------------------------------------------------*
+      *    VARIAVEIS - CONTADORES
+      *----------------------------------------------------------------*
+           03  WSS-REG-LIDOS           PIC  9(005)         VALUE ZEROS.
+           03  WSS-REG-GRAVADOS        PIC  9(005)         VALUE ZEROS.
+           03  WSS-REG-DESPREZADOS     PIC  9(005)         VALUE ZEROS.
+      *
+      *----------------------------------------------------------------*
+      *    VARIAVEIS - FILE STATUS
+      *----------------------------------------------------------------*
+           03  FS-CLIENTES             PIC  X(002)         VALUE SPACES.
+               88  REGISTRO-BLOQUEADO                      VALUE '91'
+                                                                  '9A'.
+           03  FS-IMPORT               PIC  X(002)         VALUE SPACES.
+           03  FS-RELATO               PIC  X(002)         VALUE SPACES.
+      *
+      *----------------------------------------------------------------*
+      *    VARIAVEIS - AUXILIARES PARA REGISTRO CLIENTES
+      *----------------------------------------------------------------
+       01  WSS-CLIVEN.
+           03  WSS-CODIGO              PIC  9(007).
+           03  WSS-CNPJ                PIC  9(014).
+           03  WSS-NOME                PIC  X(040).
+           03  WSS-LATITUDE            PIC S9(003)V9(008).
+           03  WSS-LONGITUDE           PIC S9(003)V9(008).
+      *
+      *----------------------------------------------------------------*
+      *    VARIAVEIS - TABELA DO LOTE DE IMPORTACAO EM MEMORIA
+      *    (codigo/CNPJ ja aceitos no arquivo sendo importado, para
+      *     pegar duplicidade dentro do proprio lote)
+      *----------------------------------------------------------------*
+       01  WSS-TAB-LOTE.
+           03  WSS-QTD-LOTE            PIC  9(005) COMP-3  VALUE ZEROS.
+           03  WSS-LOTE-OCR            OCCURS 5000 TIMES.
+               05  WSS-COD-LOTE        PIC  9(007).
+               05  WSS-CNPJ-LOTE       PIC  9(014).
+      *
+       77  WSS-IDX-LOTE                PIC  9(005)         VALUE ZEROS.
+       77  WSS-ACHOU-LOTE-COD          PIC  9(001)         VALUE ZEROS.
+       77  WSS-ACHOU-LOTE-CNPJ         PIC  9(001)         VALUE ZEROS.
+      *
+      *----------------------------------------------------------------*
+      *    AREA DO ARQUIVO CLIENTES NA WORKING
+      *----------------------------------------------------------------*
+       COPY 'FD-CLIENTES.CPY'          REPLACING ==::== BY ==-WSC==.
+      *
+      *----------------------------------------------------------------*
+      *    AREA DO ARQUIVO RELATO NA WORKING
+      *----------------------------------------------------------------*
+       01  WSS-REL-REG.
+           03 FILLER                   PIC  X(003).
+           03 WSS-REL-REGISTRO         PIC  X(005).
+           03 FILLER                   PIC  X(001).
+           03 WSS-REL-CAMPO            PIC  X(013).
+           03 FILLER                   PIC  X(001).
+           03 WSS-REL-DESCRICAO        PIC  X(050).
+
+      *----------------------------------------------------------------*
+      *    AREA PARA CHAMADA A SUBPROGRAMAS
+      *----------------------------------------------------------------*
+      *    Area para chamada ao subprograma valida CPF / CNPJ          *
+      *----------------------------------------------------------------*
+      *
+       01  WPT00900                    PIC X(08)           VALUE
+                                                             'PT000900'.
+      *
+           COPY 'CPF-CNPJ.CPY'         REPLACING ==::== BY ==0900==.
+      *
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(032)        VALUE
+           'FFF  FIM DA WORKING-STORAGE  FFF'.
+      *
+      *----------------------------------------------------------------*
+       LINKAGE                         SECTION.
+      *----------------------------------------------------------------*
+           COPY 'SUB-PRGS.CPY'         REPLACING ==::== BY ==LKS==.
+      *
+      *----------------------------------------------------------------*
+      *    AREA DE TELAS
+      *----------------------------------------------------------------*
+       SCREEN                          SECTION.
+      *----------------------------------------------------------------*
+      *    TELA IMPORT CLIENTES - CADASTRO
+      *----------------------------------------------------------------*
+       01  TELA-IMPORT-CLIENTES.
+           03 F LINE 05 COL 28         VALUE ' Clientes -'        BLINK.
+           03 F LINE 05 COL 40         PIC X(12) USING WSS-TITULO BLINK.
+      *
+       01  TELA-IMPORT-ENDERECO.
+           03 F LINE 08 COL 17         VALUE
+                ' Informe nome e endereco do arquivo a ser importado. '.
+           03 F LINE 13 COL 05         VALUE ' Endereco: '.
+      *
+      *----------------------------------------------------------------*
+      *    TELA MENSAGEMS
+      *----------------------------------------------------------------*
+       01  TELA-MENSAGENS.
+      *----> Linha Limpa Mensagem
+           03 LL-M LINE 24 COL 12      BLANK LINE.
+      *
+      *----> Linha Exibe Label
+           03 LE-L LINE 24 COL 01      VALUE " Mensagem:" BLINK.
+      *
+      *----> Linha Exibe Mensagem
+           03 LE-M LINE 24 COL 12      PIC  X(068) USING WSS-MENSAGEM.
+      *
+      *================================================================*
+       PROCEDURE                       DIVISION USING LKS-PARM.
+      *================================================================*
+       RT-PRINCIPAL                    SECTION.
+      *  ---> Processamento inicial.
+      *----------------------------------------------------------------*
+      *
+           PERFORM RT-INICIALIZAR      THRU RT-INICIALIZARX.
+      *
+           PERFORM
+              UNTIL WSS-FIM-IMPORT     EQUAL 'S' OR
+                    WSS-ENDERECO-ARQ   EQUAL 'S'
+              PERFORM RT-PROCESSAR     THRU RT-PROCESSARX
+           END-PERFORM.
+      *
+           PERFORM RT-FINALIZAR        THRU RT-FINALIZARX.
+      *
+           GOBACK.
+      *
+       RT-PRINCIPALX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-INICIALIZAR                  SECTION.
+      *  ---> Inicializa variaveis diversas e abre arquivos.
+      *----------------------------------------------------------------*
+      *
+           INITIALIZE WSS-AUXILIARES
+                      REG-WSC
+                      LKS-PARM
+                      WSS-CLIVEN
+                      WSS-ENDERECO-ARQ
+              REPLACING ALPHANUMERIC   BY SPACES
+                        NUMERIC        BY ZEROS.
+      *
+           MOVE LKS-PARAM              TO WSS-PARAM.
+      *
+           PERFORM RT-ABRIR-ARQUIVOS   THRU RT-ABRIR-ARQUIVOSX.
+      *
+       RT-INICIALIZARX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-PROCESSAR                    SECTION.
+      *  ---> Processamento principal.
+      *----------------------------------------------------------------*
+      *
+           PERFORM RT-LIMPAR-TELA      THRU RT-LIMPAR-TELAX.
+      *
+           MOVE '  IMPORTACAO'         TO WSS-TITULO.
+      *
+           DISPLAY TELA-IMPORT-CLIENTES
+                   TELA-IMPORT-ENDERECO.
+      *
+           MOVE 'Informe <S> para sair sem importar dados.'
+                                       TO WSS-MENSAGEM.
+           DISPLAY TELA-MENSAGENS.
+      *
+           ACCEPT WSS-ENDERECO-ARQ     LINE 13 COL 16
+                                            WITH PROMPT AUTO-SKIP.
+      *
+      *  ---> Abre arquivo IMPORT ou Sai do programa.
+           IF WSS-ENDERECO-ARQ         EQUAL 'S' OR 's'
+              PERFORM RT-FINALIZAR
+           ELSE
+              PERFORM RT-ABRIR-IMPORT  THRU RT-ABRIR-IMPORTX
+           END-IF.
+      *
+      *  ---> Executa ate achar o final do arquivo IMPORT.
+           PERFORM
+              UNTIL WSS-FIM-IMPORT     EQUAL'S' OR 's'
+              MOVE 'N'                 TO WSS-ERRO
+              PERFORM RT-LER-IMPORT    THRU RT-LER-IMPORTX
+           END-PERFORM.
+      *
+       RT-PROCESSARX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-ABRIR-ARQUIVOS               SECTION.
+      * ---> Abre arquivos
+      *----------------------------------------------------------------*
+      *
+           OPEN I-O ARQ-CLIENTES.
+      *
+           IF FS-CLIENTES              EQUAL '00'
+              CONTINUE
+           ELSE
+              MOVE 'abrir'             TO WSS-DESCRICAO
+              MOVE 'CLIENTES'          TO WSS-ARQUIVO
+              MOVE FS-CLIENTES         TO WSS-FSTATUS
+              MOVE 1                   TO WSS-PONTO-ERRO
+              PERFORM RT-ERROS         THRU RT-ERROSX
+           END-IF.
+      *
+           OPEN OUTPUT ARQ-RELATO.
+      *
+           IF FS-RELATO                EQUAL '00'
+              CONTINUE
+           ELSE
+              MOVE 'abrir'             TO WSS-DESCRICAO
+              MOVE 'RELATO'            TO WSS-ARQUIVO
+              MOVE FS-RELATO           TO WSS-FSTATUS
+              MOVE 2                   TO WSS-PONTO-ERRO
+              PERFORM RT-ERROS         THRU RT-ERROSX
+           END-IF.
+      *
+       RT-ABRIR-ARQUIVOSX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-ABRIR-IMPORT                 SECTION.
+      * ---> Abre arquivo com dados para importacao
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT ARQ-IMPORT.
+      *
+           IF FS-IMPORT                EQUAL '00'
+              CONTINUE
+           ELSE
+              MOVE 'abrir'             TO WSS-DESCRICAO
+              MOVE 'IMPORT'            TO WSS-ARQUIVO
+              MOVE FS-IMPORT           TO WSS-FSTATUS
+              MOVE 3                   TO WSS-PONTO-ERRO
+              PERFORM RT-ERROS         THRU RT-ERROSX
+           END-IF.
+      *
+       RT-ABRIR-IMPORTX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-LER-CLIENTES                 SECTION.
+      *  ---> Leitura do arquivo CLIENTES
+      *----------------------------------------------------------------*
+      *
+      *  ---> Busca registro por Codigo.
+           IF WSS-LER-KEY-COD          EQUAL 'S' OR 's'
+              READ ARQ-CLIENTES        INTO REG-WSC
+                                       KEY IS CODIGO-FDC
+                   INVALID KEY
+                       MOVE ZEROS      TO WSS-ACHOU
+              END-READ
+           ELSE
+      *  ---> Busca registro por CNPJ.
+              READ ARQ-CLIENTES        INTO REG-WSC
+                                       KEY IS CNPJ-FDC
+                   INVALID KEY
+                       MOVE ZEROS      TO WSS-ACHOU
+              END-READ
+           END-IF.
+      *
+      *  ---> Testa File Status da leitura.
+           EVALUATE FS-CLIENTES
+               WHEN '00'
+                    ADD 1              TO WSS-ACHOU
+               WHEN '23'
+                    CONTINUE
+               WHEN OTHER
+                    MOVE 'na leitura ' TO WSS-DESCRICAO
+                    MOVE 'CLIENTES'    TO WSS-ARQUIVO
+                    MOVE FS-CLIENTES   TO WSS-FSTATUS
+                    MOVE 4             TO WSS-PONTO-ERRO
+                    PERFORM RT-ERROS   THRU RT-ERROSX
+           END-EVALUATE.
+      *
+       RT-LER-CLIENTESX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-LER-IMPORT               SECTION.
+      *  ---> Leitura do arquivo com dados para importar
+      *----------------------------------------------------------------*
+      *
+      *  ---> Limpa o registro do cliente anterior, para que um
+      *       registro importado nao herde campos de um anterior
+           INITIALIZE                  REG-WSC
+              REPLACING ALPHANUMERIC   BY SPACES
+                        NUMERIC        BY ZEROS.
+      *
+      *  ---> Leitura sequencial do arquivo.
+           READ ARQ-IMPORT
+                NEXT
+                INTO REG-WSC
+             AT END
+                MOVE 'S'               TO WSS-FIM-IMPORT
+                PERFORM RT-FINALIZAR
+           END-READ
+      *
+      *  ---> Testa File Status da leitura.
+           IF FS-IMPORT                EQUAL '00'
+              ADD 1                    TO WSS-REG-LIDOS
+              PERFORM RT-CONSISTE-CAMPOS
+                                       THRU RT-CONSISTE-CAMPOS
+           ELSE
+              MOVE 'leitura'           TO WSS-DESCRICAO
+              MOVE 'IMPORT'            TO WSS-ARQUIVO
+              MOVE FS-IMPORT           TO WSS-FSTATUS
+              MOVE 5                   TO WSS-PONTO-ERRO
+              PERFORM RT-ERROS         THRU RT-ERROSX
+           END-IF.
+      *
+       RT-LER-IMPORTX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-CONSISTE-CAMPOS              SECTION.
+      *  ---> Verificacao de campos e seu conteudo
+      *----------------------------------------------------------------*
+      *
+      *  ---> Cabecalho para arquivo relatorio de inconsistencias
+           IF WSS-GRAVA-CAB            EQUAL 'S' OR 's'
+              MOVE 'REGISTRO CAMPO         DESCRICAO'
+                                       TO REL-REG
+              WRITE REL-REG
+              MOVE 'N'                 TO WSS-GRAVA-CAB
+           END-IF.
+      *
+      *  ---> Registro inconsistente
+           MOVE WSS-REG-LIDOS          TO WSS-REL-REGISTRO.
+      *
+      *  ---> Verifica codigo/CNPJ contra os registros ja aceitos neste
+      *       mesmo arquivo de importacao.
+           PERFORM RT-VERIFICAR-LOTE   THRU RT-VERIFICAR-LOTEX.
+      *
+      *  ---> Verifica se codigo e valido - (Diferente de zeros)
+           MOVE CODIGO-WSC             TO WSS-CODIGO.
+      *
+           IF WSS-CODIGO               EQUAL ZEROS
+              ADD 1                    TO WSS-REG-DESPREZADOS
+              MOVE 'CODIGO'            TO WSS-REL-CAMPO
+              MOVE 'IGUAL A ZEROS'     TO WSS-REL-DESCRICAO
+              PERFORM RT-GRAVAR-RELATO THRU RT-GRAVAR-RELATOX
+              PERFORM RT-LER-IMPORT
+           ELSE
+      *  ---> Verifica se codigo ja esta cadastrado
+              MOVE 'S'                 TO WSS-LER-KEY-COD
+              MOVE WSS-CODIGO          TO CODIGO-FDC
+              PERFORM RT-LER-CLIENTES  THRU RT-LER-CLIENTESX
+           END-IF.
+      *
+           IF WSS-ACHOU                EQUAL ZEROS
+              CONTINUE
+           ELSE
+              ADD 1                    TO WSS-REG-DESPREZADOS
+              MOVE 'CODIGO'            TO WSS-REL-CAMPO
+              MOVE 'JA CADASTRADO'     TO WSS-REL-DESCRICAO
+              PERFORM RT-GRAVAR-RELATO THRU RT-GRAVAR-RELATOX
+              PERFORM RT-LER-IMPORT
+           END-IF.
+      *
+           IF WSS-ACHOU-LOTE-COD       EQUAL ZEROS
+              CONTINUE
+           ELSE
+              ADD 1                    TO WSS-REG-DESPREZADOS
+              MOVE 'CODIGO'            TO WSS-REL-CAMPO
+              MOVE 'DUPLIC. NO LOTE'   TO WSS-REL-DESCRICAO
+              PERFORM RT-GRAVAR-RELATO THRU RT-GRAVAR-RELATOX
+              PERFORM RT-LER-IMPORT
+           END-IF.
+      *
+      *  ---> Validar CNPJ - (Quanto ao formato)
+           MOVE 'N'                    TO WSS-ERRO
+           MOVE ZEROS                  TO RETORNO-0900
+      *
+           MOVE CNPJ-WSC              TO NUMERO-0900
+           MOVE 'CNPJ'                 TO TIPO-CALCULO-0900
+      *
+           PERFORM RT-VALIDAR-CNPJ     THRU RT-VALIDAR-CNPJX
+      *
+           IF WSS-ERRO                 EQUAL 'N'
+              CONTINUE
+           ELSE
+              ADD 1                    TO WSS-REG-DESPREZADOS
+              MOVE 'CNPJ'              TO WSS-REL-CAMPO
+              MOVE 'INVALIDO'          TO WSS-REL-DESCRICAO
+              PERFORM RT-GRAVAR-RELATO THRU RT-GRAVAR-RELATOX
+              PERFORM RT-LER-IMPORT
+           END-IF.
+      *
+      *   ---> Verifica se CNPJ ja esta cadastrado
+           MOVE 'N'                    TO WSS-LER-KEY-COD.
+      *
+           MOVE CNPJ-WSC              TO CNPJ-FDC.
+           PERFORM RT-LER-CLIENTES     THRU RT-LER-CLIENTESX.
+      *
+           IF WSS-ACHOU                EQUAL ZEROS
+              CONTINUE
+           ELSE
+              ADD 1                    TO WSS-REG-DESPREZADOS
+              MOVE 'CNPJ'              TO WSS-REL-CAMPO
+              MOVE 'JA CADASTRADO'     TO WSS-REL-DESCRICAO
+              PERFORM RT-GRAVAR-RELATO THRU RT-GRAVAR-RELATOX
+              PERFORM RT-LER-IMPORT
+           END-IF.
+      *
+           IF WSS-ACHOU-LOTE-CNPJ      EQUAL ZEROS
+              CONTINUE
+           ELSE
+              ADD 1                    TO WSS-REG-DESPREZADOS
+              MOVE 'CNPJ'              TO WSS-REL-CAMPO
+              MOVE 'DUPLIC. NO LOTE'   TO WSS-REL-DESCRICAO
+              PERFORM RT-GRAVAR-RELATO THRU RT-GRAVAR-RELATOX
+              PERFORM RT-LER-IMPORT
+           END-IF.
+      *
+      *  ---> Verifica se Razao Social e valida - Diferente de espacos
+           IF RSOCIAL-WSC            EQUAL SPACES
+              ADD 1                    TO WSS-REG-DESPREZADOS
+              MOVE 'Nome'              TO WSS-REL-CAMPO
+              MOVE 'IGUAL A ESPACOS'   TO WSS-REL-DESCRICAO
+              PERFORM RT-GRAVAR-RELATO THRU RT-GRAVAR-RELATOX
+              PERFORM RT-LER-IMPORT
+           END-IF.
+      *
+      *  ---> Verifica se Latitude e valida - Diferente de Zeros
+           IF LATITUDE-WSC              EQUAL ZEROS
+              ADD 1                    TO WSS-REG-DESPREZADOS
+              MOVE 'LATITUDE'          TO WSS-REL-CAMPO
+              MOVE 'IGUAL A ZEROS'     TO WSS-REL-DESCRICAO
+              PERFORM RT-GRAVAR-RELATO THRU RT-GRAVAR-RELATOX
+              PERFORM RT-LER-IMPORT
+           END-IF.
+      *
+      *  ---> Verifica se Longitude e valida - Diferente de Zeros
+           IF LONGITUDE-WSC            EQUAL ZEROS
+              ADD 1                    TO WSS-REG-DESPREZADOS
+              MOVE 'LONGITUDE'         TO WSS-REL-CAMPO
+              MOVE 'IGUAL A ZEROS'     TO WSS-REL-DESCRICAO
+              PERFORM RT-GRAVAR-RELATO THRU RT-GRAVAR-RELATOX
+              PERFORM RT-LER-IMPORT
+           END-IF.
+      *
+      *  ---> Registra o codigo/CNPJ na tabela do lote, para detectar
+      *       duplicidade nos proximos registros deste mesmo arquivo.
+           ADD 1                       TO WSS-QTD-LOTE.
+           MOVE CODIGO-WSC             TO WSS-COD-LOTE (WSS-QTD-LOTE).
+           MOVE CNPJ-WSC               TO WSS-CNPJ-LOTE (WSS-QTD-LOTE).
+      *
+           PERFORM RT-GRAVAR-REGISTROS  THRU RT-GRAVAR-REGISTROSX.
+      *
+       RT-CONSISTE-CAMPOSX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-VALIDAR-CNPJ                 SECTION.
+      *  ---> Verifica se CNPJ e valido.
+      *----------------------------------------------------------------*
+      *
+           CALL WPT00900               USING REG-0900.
+      *
+           IF RETORNO-0900             NOT EQUAL 0
+              MOVE 'S'                 TO WSS-ERRO
+           END-IF.
+      *
+       RT-VALIDAR-CNPJX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-VERIFICAR-LOTE               SECTION.
+      *  ---> Percorre a tabela do lote em memoria comparando o
+      *       registro atual contra todos os ja aceitos neste mesmo
+      *       arquivo de importacao.
+      *----------------------------------------------------------------*
+      *
+           MOVE 1                      TO WSS-IDX-LOTE.
+           MOVE ZEROS                  TO WSS-ACHOU-LOTE-COD
+                                          WSS-ACHOU-LOTE-CNPJ.
+      *
+           PERFORM
+              UNTIL WSS-IDX-LOTE       GREATER WSS-QTD-LOTE
+              PERFORM RT-LOCALIZAR-LOTE
+                                       THRU RT-LOCALIZAR-LOTEX
+           END-PERFORM.
+      *
+       RT-VERIFICAR-LOTEX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-LOCALIZAR-LOTE               SECTION.
+      *  ---> Compara um registro da tabela do lote contra o registro
+      *       atual e avanca para o proximo.
+      *----------------------------------------------------------------*
+      *
+           IF WSS-COD-LOTE (WSS-IDX-LOTE) EQUAL CODIGO-WSC
+              MOVE 1                   TO WSS-ACHOU-LOTE-COD
+           END-IF.
+      *
+           IF WSS-CNPJ-LOTE (WSS-IDX-LOTE) EQUAL CNPJ-WSC
+              MOVE 1                   TO WSS-ACHOU-LOTE-CNPJ
+           END-IF.
+      *
+           ADD 1                       TO WSS-IDX-LOTE.
+      *
+       RT-LOCALIZAR-LOTEX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-GRAVAR-REGISTROS              SECTION.
+      *  ---> Gravar registro no arquivo CLIENTES
+      *----------------------------------------------------------------*
+      *
+           MOVE ZEROS                  TO WSS-TENTATIVAS.
+           PERFORM RT-GRAVAR-TENTATIVA THRU RT-GRAVAR-TENTATIVAX.
+      *
+           PERFORM UNTIL NOT REGISTRO-BLOQUEADO
+                      OR WSS-TENTATIVAS
+                                       GREATER OR EQUAL 3
+              PERFORM RT-GRAVAR-TENTATIVA
+                                       THRU RT-GRAVAR-TENTATIVAX
+           END-PERFORM.
+      *
+           IF FS-CLIENTES              EQUAL '00'
+              ADD 1                    TO WSS-REG-GRAVADOS
+           ELSE
+              MOVE 'gravar'            TO WSS-DESCRICAO
+              MOVE 'CLIENTES'          TO WSS-ARQUIVO
+              MOVE FS-CLIENTES         TO WSS-FSTATUS
+              MOVE 6                   TO WSS-PONTO-ERRO
+              PERFORM RT-ERROS         THRU RT-ERROSX
+           END-IF.
+      *
+       RT-GRAVAR-REGISTROSX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    TENTATIVA UNICA DE GRAVACAO DO CLIENTE IMPORTADO. SE O
+      *    REGISTRO ESTIVER BLOQUEADO POR OUTRO OPERADOR (LOCK MODE
+      *    MANUAL), AGUARDA UM INSTANTE E DEIXA A ROTINA CHAMADORA
+      *    TENTAR DE NOVO, ATE O LIMITE DE TENTATIVAS.
+      *----------------------------------------------------------------*
+       RT-GRAVAR-TENTATIVA             SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF WSS-TENTATIVAS            GREATER ZEROS
+              PERFORM RT-AGUARDAR-BLOQUEIO
+                                       THRU RT-AGUARDAR-BLOQUEIOX
+           END-IF.
+      *
+           ADD 1                       TO WSS-TENTATIVAS.
+      *
+           WRITE REG-FDC               FROM REG-WSC.
+      *
+       RT-GRAVAR-TENTATIVAX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    PEQUENA ESPERA (BACKOFF) ANTES DE REGRAVAR UM REGISTRO
+      *    ENCONTRADO BLOQUEADO POR OUTRO OPERADOR.
+      *----------------------------------------------------------------*
+       RT-AGUARDAR-BLOQUEIO            SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE ZEROS                  TO WSS-AGUARDAR.
+      *
+           PERFORM VARYING WSS-AGUARDAR
+                                       FROM 1 BY 1
+                   UNTIL WSS-AGUARDAR  GREATER 50000
+              CONTINUE
+           END-PERFORM.
+      *
+       RT-AGUARDAR-BLOQUEIOX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-GRAVAR-RELATO                SECTION.
+      *  ---> Gravar registro no arquivo relato - inconsistencias
+      *----------------------------------------------------------------*
+      *
+           WRITE REL-REG               FROM WSS-REL-REG.
+      *
+           IF FS-RELATO                EQUAL '00'
+              CONTINUE
+           ELSE
+              MOVE 'Gravar'            TO WSS-DESCRICAO
+              MOVE 'RELATO'            TO WSS-ARQUIVO
+              MOVE FS-RELATO           TO WSS-FSTATUS
+              MOVE 7                   TO WSS-PONTO-ERRO
+              PERFORM RT-ERROS         THRU RT-ERROSX
+           END-IF.
+      *
+       RT-GRAVAR-RELATOX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-FECHAR-ARQUIVOS              SECTION.
+      * ---> Fechar arquivos
+      *----------------------------------------------------------------*
+      *
+           CLOSE ARQ-CLIENTES
+      *
+           IF FS-CLIENTES              EQUAL '00'
+              CONTINUE
+           ELSE
+              MOVE 'fechar'            TO WSS-DESCRICAO
+              MOVE 'CLIENTES'          TO WSS-ARQUIVO
+              MOVE FS-CLIENTES         TO WSS-FSTATUS
+              MOVE 8                   TO WSS-PONTO-ERRO
+              PERFORM RT-ERROS         THRU RT-ERROSX
+           END-IF.
+      *
+           CLOSE ARQ-IMPORT.
+      *
+           IF WSS-ENDERECO-ARQ(1:1)    EQUAL 'S' OR 's'
+              CONTINUE
+           ELSE
+               IF FS-IMPORT                EQUAL '00'
+                   CONTINUE
+               ELSE
+                   MOVE 'fechar'            TO WSS-DESCRICAO
+                   MOVE 'IMPORT'            TO WSS-ARQUIVO
+                   MOVE FS-IMPORT           TO WSS-FSTATUS
+                   MOVE 9                   TO WSS-PONTO-ERRO
+                   PERFORM RT-ERROS         THRU RT-ERROSX
+               END-IF
+           END-IF.
+      *
+           CLOSE ARQ-RELATO.
+      *
+           IF FS-RELATO                EQUAL '00'
+              CONTINUE
+           ELSE
+              MOVE 'fechar'            TO WSS-DESCRICAO
+              MOVE 'IMPORT'            TO WSS-ARQUIVO
+              MOVE FS-IMPORT           TO WSS-FSTATUS
+              MOVE 10                  TO WSS-PONTO-ERRO
+              PERFORM RT-ERROS         THRU RT-ERROSX
+           END-IF.
+      *
+       RT-FECHAR-ARQUIVOSX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-LIMPAR-TELA                  SECTION.
+      *  ---> Limpa a tela desde a linha 4 ate a 22.
+      *----------------------------------------------------------------*
+      *
+           MOVE 4                      TO WSS-LINHA.
+      *
+           PERFORM VARYING WSS-LINHA   FROM 04 BY 01
+                   UNTIL   WSS-LINHA   EQUAL 22
+              DISPLAY WSS-LIMPA-LINHA  LINE WSS-LINHA COL 1
+           END-PERFORM.
+      *
+       RT-LIMPAR-TELAX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-ERROS                        SECTION.
+      *  ---> Monta mensagens de erro.
+      *----------------------------------------------------------------*
+      *
+           PERFORM RT-LIMPAR-TELA      THRU RT-LIMPAR-TELAX.
+      *
+           STRING 'Erro ' WSS-DESCRICAO 'arquivo ' WSS-ARQUIVO
+                  ' - FS: ' WSS-FSTATUS ' Local: #' WSS-PONTO-ERRO '#'
+              DELIMITED BY SIZE        INTO WSS-MENSAGEM
+           END-STRING.
+      *
+           DISPLAY TELA-MENSAGENS.
+           ACCEPT WSS-ENT              LINE 24 COL 80
+                                            WITH PROMPT AUTO-SKIP.
+           MOVE 1                      TO LKS-RETORNO.
+      *
+           PERFORM RT-FINALIZAR        THRU RT-FINALIZARX.
+      *
+       RT-ERROSX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-EXIBIR-TOTAL                 SECTION.
+      *  ---> Exibe totalizadores apos final da importacao de dados.
+      *----------------------------------------------------------------*
+      *
+           PERFORM RT-LIMPAR-TELA      THRU RT-LIMPAR-TELAX.
+      *
+           DISPLAY TELA-IMPORT-CLIENTES.
+      *
+           DISPLAY '-----------------------------------------'
+                                       LINE 07 COL 20.
+           DISPLAY '             - DADOS FINAIS -            '
+                                       LINE 09 COL 20.
+           DISPLAY '-----------------------------------------'
+                                       LINE 11 COL 20.
+      *
+           STRING ' REGISTROS LIDOS PARA IMPORTAR...: '
+                    WSS-REG-LIDOS
+              DELIMITED BY SIZE        INTO WSS-STRING
+           END-STRING.
+      *
+           DISPLAY WSS-STRING          LINE 13 COL 20.
+      *
+           STRING ' REGISTROS GRAVADOS .............: '
+                    WSS-REG-GRAVADOS
+              DELIMITED BY SIZE   INTO WSS-STRING
+           END-STRING.
+      *
+           DISPLAY WSS-STRING          LINE 15 COL 20.
+      *
+           STRING ' REGISTROS DESPREZADOS...........: '
+                    WSS-REG-DESPREZADOS
+              DELIMITED BY SIZE   INTO WSS-STRING
+           END-STRING.
+      *
+           DISPLAY WSS-STRING          LINE 17 COL 20.
+      *
+           DISPLAY '-----------------------------------------'
+                                       LINE 19 COL 20.
+      *
+           MOVE " Pressione qualquer tecla para sair. "
+                                       TO WSS-MENSAGEM
+           DISPLAY TELA-MENSAGENS.
+           ACCEPT WSS-ENT              LINE 24 COL 80
+                                            WITH PROMPT AUTO-SKIP.
+      *
+       RT-EXIBIR-TOTALX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-FINALIZAR                    SECTION.
+      *  ---> Finaliza o programa e retorna.
+      *----------------------------------------------------------------*
+      *
+      *  ---> Fecha arquivos.
+           PERFORM RT-FECHAR-ARQUIVOS  THRU RT-FECHAR-ARQUIVOSX.
+      *
+           MOVE 'N'                    TO WSS-FIM-IMPORT.
+      *
+      *  ---> Exibe totalizadores.
+           IF WSS-ENDERECO-ARQ         EQUAL 'S' OR 's'
+              CONTINUE
+           ELSE
+           PERFORM RT-EXIBIR-TOTAL     THRU RT-EXIBIR-TOTALX
+           END-IF.
+      *
+           IF WSS-ERRO                 EQUAL 'N' OR 'n'
+              MOVE '00'                TO LKS-RETORNO
+           ELSE
+              MOVE '01'                TO LKS-RETORNO
+           END-IF.
+      *
+       RT-FINALIZARX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *                   F I M  D O  P R O G R A M A
+      *----------------------------------------------------------------*
