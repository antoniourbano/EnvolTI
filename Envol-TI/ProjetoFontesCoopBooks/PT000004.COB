@@ -0,0 +1,499 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+       PROGRAM-ID.                     PT000004.
+       AUTHOR.                         AmarildoMB.
+       DATE-WRITTEN.                   09 AGO 2026.
+       DATE-COMPILED.
+      *----------------------------------------------------------------*
+      *REMARKS.
+      *     *----------------------------------------------------------*
+      *     *#NOME     : PT000004 ---> MANUTENCAO -> PARAMETROS        *
+      *     *----------------------------------------------------------*
+      *     *#TIPO     : COBOL - MICRO FOCUS - NET EXPRESS 5           *
+      *     *----------------------------------------------------------*
+      *     *#ANALISTA : AMARILDO MBORGES                              *
+      *     *----------------------------------------------------------*
+      *     *#FUNCAO   : MANUTENCAO DOS PARAMETROS GERAIS DO SISTEMA   *
+      *     *            (ARQUIVO PARAMDIST), EVITANDO VALORES FIXOS   *
+      *     *            NOS DEMAIS PROGRAMAS (DISTANCIA MAXIMA, MODO  *
+      *     *            BALANCEADO E LINHAS POR PAGINA DE RELATORIO). *
+      *     *----------------------------------------------------------*
+      *     * VERSAO 01    -    Amarildo M Borges      -    09.08.2026 *
+      *     *----------------------------------------------------------*
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES.                  DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+      *
+      *  ---> Arquivo de PARAMETROS (distancia maxima, modo balanceado
+      *       e tamanho de pagina de relatorio).
+           COPY 'SEL-PARAMETROS.CPY'.
+      *
+      *  ---> Log permanente de auditoria - operador, data/hora,
+      *       programa e acao realizada.
+           COPY 'SEL-AUDITORIA.CPY'.
+      *
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+       COPY 'FD-PARAMETROS.CPY'.
+      *
+       FD  ARQ-AUDITORIA
+           RECORDING MODE              IS F
+           LABEL RECORD                IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       COPY 'FD-AUDITORIA.CPY'         REPLACING ==::== BY ==-FDA==.
+      *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC  X(032)         VALUE
+           'III  WORKING STORAGE SECTION III'.
+      *
+       77  WSS-SON                     PIC  X(001)         VALUE 'N'.
+           88 SON                      VALUE 'S' 's' 'N' 'n'.
+      *
+      *----------------------------------------------------------------*
+      *    VARIAVEIS - AUXILIARES
+      *----------------------------------------------------------------*
+       01  WSS-AUXILIARES.
+           03  WSS-ENT                 PIC  X(001)         VALUE SPACES.
+           03  WSS-FUN                 PIC  9(001)         VALUE ZEROS.
+           03  WSS-MENSAGEM            PIC  X(067)         VALUE SPACES.
+           03  WSS-PONTO-ERRO          PIC  9(002)         VALUE ZEROS.
+           03  WSS-DESCRICAO           PIC  X(012)         VALUE SPACES.
+           03  WSS-LINHA               PIC  9(003) COMP-3  VALUE ZEROS.
+           03  WSS-LIMPA-LINHA         PIC  X(080)         VALUE SPACES.
+           03  WSS-ARQUIVO             PIC  X(010)         VALUE SPACES.
+           03  WSS-FSTATUS             PIC  X(002)         VALUE SPACES.
+           03  WSS-PARAM               PIC  X(001)         VALUE SPACES.
+      *
+      *----------------------------------------------------------------*
+      *    VARIAVEIS - FILE STATUS
+      *----------------------------------------------------------------*
+           03  FS-PARAMETROS           PIC  X(002)         VALUE SPACES.
+           03  FS-AUDITORIA            PIC  X(002)         VALUE SPACES.
+      *
+      *----------------------------------------------------------------*
+      *    VARIAVEIS - AUDITORIA (TRILHA DE ACOES DO OPERADOR)
+      *----------------------------------------------------------------*
+           03  WSS-AUD-PROGRAMA        PIC  X(008)         VALUE SPACES.
+           03  WSS-AUD-ACAO            PIC  X(040)         VALUE SPACES.
+           03  WSS-AUD-HOR             PIC  9(002)         VALUE ZEROS.
+           03  WSS-AUD-MIN             PIC  9(002)         VALUE ZEROS.
+           03  WSS-AUD-SEG             PIC  9(002)         VALUE ZEROS.
+      *
+      *----------------------------------------------------------------*
+      *    VARIAVEIS - DATA DO SISTEMA (OU DATA DE PROCESSAMENTO)
+      *----------------------------------------------------------------*
+       01  WSS-DATA-SIS.
+           03  WSS-DATA-SIS-ANO        PIC  X(004).
+           03  WSS-DATA-SIS-MES        PIC  X(002).
+           03  WSS-DATA-SIS-DIA        PIC  X(002).
+      *
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(032)         VALUE
+           'FFF  FIM DA WORKING-STORAGE  FFF'.
+      *
+      *----------------------------------------------------------------*
+       LINKAGE                         SECTION.
+      *----------------------------------------------------------------*
+      *
+           COPY 'SUB-PRGS.CPY'         REPLACING ==::== BY ==LKS==.
+      *
+      *----------------------------------------------------------------*
+      *    AREA DE TELAS
+      *----------------------------------------------------------------*
+       SCREEN                          SECTION.
+      *----------------------------------------------------------------*
+      *    TELA MANUTENCAO - OPCOES PARA MANUTENCAO DOS PARAMETROS
+      *----------------------------------------------------------------*
+       01  TELA-MANUTENCAO.
+           03 F LINE 05 COL 24   VALUE
+               ' ..... PARAMETROS DO SISTEMA ..... '         BLINK.
+           03 F LINE 16 COL 28   VALUE " 1 - Alterar    ".
+           03 F LINE 18 COL 28   VALUE " 9 - Sair       ".
+           03 F LINE 20 COL 28   VALUE " Opcao:[ ]      ".
+      *
+      *----------------------------------------------------------------*
+      *    TELA LABEL PARAMETROS
+      *----------------------------------------------------------------*
+       01  TELA-LABEL-PARAMETROS.
+           03 F LINE 08 COL 20   VALUE
+               " Distancia Maxima (KM), zero = sem limite...: ".
+           03 F LINE 10 COL 20   VALUE
+               " Modo Balanceado (S/N).......................: ".
+           03 F LINE 12 COL 20   VALUE
+               " Linhas por Pagina de Relatorio..............: ".
+      *
+      *----------------------------------------------------------------*
+      *    TELA DADOS PARAMETROS
+      *----------------------------------------------------------------*
+       01  TELA-DADOS-PARAMETROS-U.
+           03 U1P LINE 08 COL 69 PIC ZZZZZZZ9,99
+                                     USING PARM-MAX-DISTANCIA.
+           03 U2P LINE 10 COL 69 PIC X(001)
+                                     USING PARM-MODO-BALANCEADO.
+           03 U3P LINE 12 COL 69 PIC 99
+                                     USING PARM-LINHAS-PAGINA.
+      *
+       01  TELA-DADOS-PARAMETROS-T.
+           03 T1P LINE 08 COL 69 PIC ZZZZZZZ9,99
+                                     TO    PARM-MAX-DISTANCIA.
+           03 T2P LINE 10 COL 69 PIC X(001)
+                                     TO    PARM-MODO-BALANCEADO.
+           03 T3P LINE 12 COL 69 PIC 99
+                                     TO    PARM-LINHAS-PAGINA.
+      *
+      *----------------------------------------------------------------*
+      *    TELA DIVERSOS MENSAGEMS
+      *----------------------------------------------------------------*
+       01  TELA-MENSAGENS.
+      * ---> Linha Limpa Mensagem
+           03 LL-M LINE 24 COL 01      BLANK LINE.
+      *
+      * ---> Linha Exibe Label
+           03 LE-L LINE 24 COL 01      VALUE " Mensagem:" BLINK.
+      *
+      * ---> Linha Exibe Mensagem
+           03 LE-M LINE 24 COL 13      PIC  X(067) USING WSS-MENSAGEM.
+      *
+      *================================================================*
+       PROCEDURE                       DIVISION USING LKS-PARM.
+      *================================================================*
+       RT-PRINCIPAL                    SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM RT-INICIALIZAR      THRU RT-INICIALIZARX.
+      *
+           PERFORM UNTIL WSS-FUN       EQUAL 9
+              PERFORM RT-PROCESSAR     THRU RT-PROCESSARX
+           END-PERFORM.
+      *
+           PERFORM RT-FINALIZAR        THRU RT-FINALIZARX.
+      *
+           GOBACK.
+      *
+       RT-PRINCIPALX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-INICIALIZAR                  SECTION.
+      *----------------------------------------------------------------*
+      *
+      *  ---> Inicializa areas e variaveis.
+           INITIALIZE WSS-AUXILIARES
+                      REG-PARAMETROS
+              REPLACING ALPHANUMERIC   BY SPACES
+                        NUMERIC        BY ZEROS.
+      *
+           MOVE LKS-PARAM              TO WSS-PARAM.
+      *
+           PERFORM RT-LER-PARAMETROS   THRU RT-LER-PARAMETROSX.
+      *
+           OPEN EXTEND                 ARQ-AUDITORIA.
+           IF FS-AUDITORIA              NOT EQUAL '00'
+              MOVE 'ao abrir   '       TO WSS-DESCRICAO
+              MOVE 'AUDITORIA'         TO WSS-ARQUIVO
+              MOVE FS-AUDITORIA        TO WSS-FSTATUS
+              MOVE 1                   TO WSS-PONTO-ERRO
+              PERFORM RT-ERROS         THRU RT-ERROSX
+           END-IF.
+      *
+       RT-INICIALIZARX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    LEITURA DO ARQUIVO DE PARAMETROS
+      *----------------------------------------------------------------*
+       RT-LER-PARAMETROS               SECTION.
+      *  ---> Carrega os parametros ja gravados. Arquivo inexistente
+      *       mantem os valores inicializados, com o tamanho de pagina
+      *       assumindo o padrao historico dos relatorios (55).
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT ARQ-PARAMETROS.
+      *
+           EVALUATE FS-PARAMETROS
+               WHEN '00'
+                    READ ARQ-PARAMETROS
+                       AT END
+                           CONTINUE
+                    END-READ
+                    CLOSE ARQ-PARAMETROS
+               WHEN '05'
+                    CONTINUE
+               WHEN OTHER
+                    MOVE 'ao abrir   '  TO WSS-DESCRICAO
+                    MOVE 'PARAMETROS'   TO WSS-ARQUIVO
+                    MOVE FS-PARAMETROS  TO WSS-FSTATUS
+                    MOVE 2              TO WSS-PONTO-ERRO
+                    PERFORM RT-ERROS    THRU RT-ERROSX
+           END-EVALUATE.
+      *
+           IF PARM-LINHAS-PAGINA       EQUAL ZEROS
+              MOVE 55                  TO PARM-LINHAS-PAGINA
+           END-IF.
+      *
+       RT-LER-PARAMETROSX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-PROCESSAR                    SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM RT-LIMPAR-TELA      THRU RT-LIMPAR-TELAX.
+      *
+           MOVE ZEROS                  TO WSS-FUN.
+      *
+           MOVE "Informe opcao desejada."
+                                       TO WSS-MENSAGEM.
+      *
+           DISPLAY TELA-LABEL-PARAMETROS
+                   TELA-DADOS-PARAMETROS-U
+                   TELA-MANUTENCAO
+                   TELA-MENSAGENS.
+      *
+           ACCEPT  WSS-FUN             LINE 20 COL 36
+                                            WITH PROMPT AUTO-SKIP.
+      *
+           EVALUATE WSS-FUN
+               WHEN 1
+                    PERFORM RT-ALTERAR THRU RT-ALTERARX
+               WHEN 9
+                    CONTINUE
+               WHEN OTHER
+                    MOVE "Opcao invalida!!! Tente novamente."
+                                       TO WSS-MENSAGEM
+                    DISPLAY TELA-MENSAGENS
+                    ACCEPT WSS-ENT     LINE 24 COL 80
+                                            WITH PROMPT AUTO-SKIP
+           END-EVALUATE.
+      *
+       RT-PROCESSARX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    ALTERACAO DOS PARAMETROS
+      *----------------------------------------------------------------*
+       RT-ALTERAR                      SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM RT-LIMPAR-TELA      THRU RT-LIMPAR-TELAX.
+      *
+           DISPLAY TELA-LABEL-PARAMETROS
+                   TELA-DADOS-PARAMETROS-U.
+      *
+           MOVE "Informe a nova distancia maxima (0 = sem limite)."
+                                       TO WSS-MENSAGEM.
+           DISPLAY TELA-MENSAGENS.
+           ACCEPT T1P.
+      *
+           MOVE "Informe o novo modo balanceado (S/N)."
+                                       TO WSS-MENSAGEM.
+           DISPLAY TELA-MENSAGENS.
+           ACCEPT T2P.
+      *
+           IF NOT SON
+              MOVE "Valor invalido. Informe novamente (S/N)."
+                                       TO WSS-MENSAGEM
+              DISPLAY TELA-MENSAGENS
+              ACCEPT WSS-ENT           LINE 24 COL 80
+                                            WITH PROMPT AUTO-SKIP
+              PERFORM RT-ALTERAR
+           ELSE
+              MOVE "Informe o novo numero de linhas por pagina."
+                                       TO WSS-MENSAGEM
+              DISPLAY TELA-MENSAGENS
+              ACCEPT T3P
+      *
+              IF PARM-LINHAS-PAGINA    EQUAL ZEROS
+                 MOVE 55               TO PARM-LINHAS-PAGINA
+              END-IF
+      *
+              PERFORM RT-CONFIRMA      THRU RT-CONFIRMAX
+      *
+              IF SON AND WSS-SON       EQUAL 'S' OR 's'
+                 PERFORM RT-GRAVAR     THRU RT-GRAVARX
+              ELSE
+                 MOVE "Alteracao cancelada."
+                                       TO WSS-MENSAGEM
+                 DISPLAY TELA-MENSAGENS
+                 ACCEPT WSS-ENT        LINE 24 COL 80
+                                            WITH PROMPT AUTO-SKIP
+              END-IF
+           END-IF.
+      *
+       RT-ALTERARX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    CONFIRMACAO DA ALTERACAO
+      *----------------------------------------------------------------*
+       RT-CONFIRMA                     SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE "Confirma a alteracao dos parametros? (S/N): "
+                                       TO WSS-MENSAGEM.
+           DISPLAY TELA-MENSAGENS.
+      *
+           MOVE 'N'                    TO WSS-SON.
+           ACCEPT WSS-SON              LINE 24 COL 56
+                                            WITH PROMPT AUTO-SKIP.
+      *
+           IF NOT SON
+              MOVE 'N'                 TO WSS-SON
+           END-IF.
+      *
+       RT-CONFIRMAX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    GRAVACAO DOS PARAMETROS
+      *----------------------------------------------------------------*
+       RT-GRAVAR                       SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN OUTPUT ARQ-PARAMETROS.
+           WRITE REG-PARAMETROS.
+           CLOSE ARQ-PARAMETROS.
+      *
+           IF FS-PARAMETROS             EQUAL '00'
+              MOVE 'PT000004'          TO WSS-AUD-PROGRAMA
+              MOVE 'ALTERACAO DE PARAMETROS DO SISTEMA'
+                                       TO WSS-AUD-ACAO
+              PERFORM RT-GRAVAR-AUDITORIA
+                                       THRU RT-GRAVAR-AUDITORIAX
+              MOVE "Parametros gravados com sucesso!"
+                                       TO WSS-MENSAGEM
+              DISPLAY TELA-MENSAGENS
+              ACCEPT WSS-ENT           LINE 24 COL 80
+                                            WITH PROMPT AUTO-SKIP
+           ELSE
+              MOVE 'ao gravar  '       TO WSS-DESCRICAO
+              MOVE 'PARAMETROS'        TO WSS-ARQUIVO
+              MOVE FS-PARAMETROS       TO WSS-FSTATUS
+              MOVE 3                   TO WSS-PONTO-ERRO
+              PERFORM RT-ERROS         THRU RT-ERROSX
+           END-IF.
+      *
+       RT-GRAVARX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-LIMPAR-TELA                  SECTION.
+      *----------------------------------------------------------------*
+      *
+      *  ---> Limpa area da tela: linha 4 ate linha 22.
+           MOVE 4                      TO WSS-LINHA.
+      *
+           PERFORM VARYING WSS-LINHA   FROM 04 BY 01
+                   UNTIL   WSS-LINHA   EQUAL 22
+              DISPLAY WSS-LIMPA-LINHA  LINE WSS-LINHA COL 1
+           END-PERFORM.
+      *
+       RT-LIMPAR-TELAX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-DATA-SISTEMA                 SECTION.
+      *----------------------------------------------------------------*
+      *
+      *  ---> Monta a data do sistema no formato AAAAMMDD, para a
+      *       auditoria. Se o menu principal informou uma data de
+      *       processamento (reprocesso/teste), usa-a no lugar da
+      *       data do sistema.
+           IF LKS-DATA-PROC             EQUAL SPACES
+              MOVE FUNCTION CURRENT-DATE (1:4)
+                                       TO WSS-DATA-SIS-ANO
+              MOVE FUNCTION CURRENT-DATE (5:2)
+                                       TO WSS-DATA-SIS-MES
+              MOVE FUNCTION CURRENT-DATE (7:2)
+                                       TO WSS-DATA-SIS-DIA
+           ELSE
+              MOVE LKS-DATA-PROC(5:4)  TO WSS-DATA-SIS-ANO
+              MOVE LKS-DATA-PROC(3:2)  TO WSS-DATA-SIS-MES
+              MOVE LKS-DATA-PROC(1:2)  TO WSS-DATA-SIS-DIA
+           END-IF.
+      *
+       RT-DATA-SISTEMAX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA GRAVAR REGISTRO NO ARQUIVO DE AUDITORIA
+      *----------------------------------------------------------------*
+       RT-GRAVAR-AUDITORIA             SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM RT-DATA-SISTEMA     THRU RT-DATA-SISTEMAX.
+      *
+           MOVE FUNCTION CURRENT-DATE(9:2)
+                                       TO  WSS-AUD-HOR.
+           MOVE FUNCTION CURRENT-DATE(11:2)
+                                       TO  WSS-AUD-MIN.
+           MOVE FUNCTION CURRENT-DATE(13:2)
+                                       TO  WSS-AUD-SEG.
+      *
+           STRING WSS-DATA-SIS-DIA '/' WSS-DATA-SIS-MES '/'
+                  WSS-DATA-SIS-ANO    DELIMITED BY SIZE
+                                       INTO AUD-DATA-FDA.
+           STRING WSS-AUD-HOR '/' WSS-AUD-MIN '/' WSS-AUD-SEG
+                                       DELIMITED BY SIZE
+                                       INTO AUD-HORA-FDA.
+      *
+           MOVE LKS-OPERADOR           TO AUD-OPERADOR-FDA.
+           MOVE WSS-AUD-PROGRAMA       TO AUD-PROGRAMA-FDA.
+           MOVE WSS-AUD-ACAO           TO AUD-ACAO-FDA.
+      *
+           WRITE REG-FDA.
+      *
+       RT-GRAVAR-AUDITORIAX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-ERROS                        SECTION.
+      *----------------------------------------------------------------*
+      *
+      *  ---> Tratamento de erros.
+      *
+           PERFORM RT-LIMPAR-TELA      THRU RT-LIMPAR-TELAX.
+      *
+           STRING 'Erro ' WSS-DESCRICAO 'arquivo ' WSS-ARQUIVO
+                  ' - FS: ' WSS-FSTATUS ' Local: #' WSS-PONTO-ERRO '#'
+              DELIMITED BY SIZE        INTO WSS-MENSAGEM
+           END-STRING.
+      *
+           DISPLAY TELA-MENSAGENS.
+           ACCEPT WSS-ENT              LINE 24 COL 80
+                                            WITH PROMPT AUTO-SKIP.
+           MOVE 1                      TO LKS-RETORNO.
+      *
+           GOBACK.
+      *
+       RT-ERROSX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-FINALIZAR                    SECTION.
+      *----------------------------------------------------------------*
+      *
+      *  ---> Rotina de finalizacao do programa.
+           CLOSE ARQ-AUDITORIA.
+      *
+           MOVE ZEROS                  TO LKS-RETORNO.
+      *
+       RT-FINALIZARX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *                   F I M  D O  P R O G R A M A
+      *----------------------------------------------------------------*
