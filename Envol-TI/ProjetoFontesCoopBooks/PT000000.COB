@@ -1,402 +1,1020 @@
-      *================================================================*
-       IDENTIFICATION                  DIVISION.
-      *================================================================*
-       PROGRAM-ID.                     PT000000.
-       AUTHOR.                         AmarildoMB.
-       DATE-WRITTEN.                   09 MAR 2020.
-       DATE-COMPILED.
-      *----------------------------------------------------------------*
-      *REMARKS.                                                        *
-      *     *----------------------------------------------------------*
-      *     *#NOME     : PT000000 ---> Prova COBOL - Menu Principal    *
-      *     *----------------------------------------------------------*
-      *     *#TIPO     : COBOL - MICRO FOCUS - NET EXPRESS 5           *
-      *     *----------------------------------------------------------*
-      *     *#ANALISTA : AMARILDO MBORGES                              *
-      *     *----------------------------------------------------------*
-      *     *#FUNCAO   : ESTE PROGRAMA TEM COMO FUNCAO EXIBIR MENU E   *
-      *     *            OPCOES INICIAIS DE NAVEGACAO PARA O USUARIO   *
-      *     *----------------------------------------------------------*
-      *     * VERSAO 01    -    Amarildo M Borges      -    09.03.2020 *
-      *     *----------------------------------------------------------*
-      *================================================================*
-       ENVIRONMENT                     DIVISION.
-      *================================================================*
-       CONFIGURATION                   SECTION.
-      *----------------------------------------------------------------*
-       SPECIAL-NAMES.
-           DECIMAL-POINT               IS COMMA.
-      *
-      *================================================================*
-       DATA                            DIVISION.
-      *================================================================*
-       WORKING-STORAGE                 SECTION.
-      *----------------------------------------------------------------*
-       77  FILLER                      PIC  X(032)         VALUE
-           'III  WORKING STORAGE SECTION III'.
-      *
-      *----------------------------------------------------------------*
-      *    VARIAVEIS - AUXILIARES
-      *----------------------------------------------------------------*
-       01  WSS-AUXILIARES.
-           03  WSS-ENT                  PIC  X(001)        VALUE SPACES.
-           03  WSS-SAI                  PIC  X(001)        VALUE SPACES.
-           03  WSS-VLT                  PIC  X(001)        VALUE SPACES.
-           03  WSS-OPC                  PIC  9             VALUE ZEROS.
-           03  WSS-CAD-CV               PIC  9             VALUE ZEROS.
-           03  WSS-REL-CV               PIC  9             VALUE ZEROS.
-           03  WSS-CAD-REL-EXC          PIC  9             VALUE ZEROS.
-      *  ---> variaveis de tela
-           03  WSS-LINHA                PIC  9(003) COMP-3 VALUE ZEROS.
-           03  WSS-LIMPA-LINHA          PIC  X(080)        VALUE SPACES.
-           03  WSS-TIT-CAD              PIC  X(026)        VALUE SPACES.
-           03  WSS-TIT-CR               PIC  X(009)        VALUE SPACES.
-      *    03  WSS-TMENSAGEM            PIC  X(068)        VALUE SPACES.
-      *
-      *----------------------------------------------------------------*
-      *    VARIAVEIS - DATA DO SISTEMA
-      *----------------------------------------------------------------*
-           03  WSS-DATA-SIS.
-               05  WSS-DATA-SIS-DIA     PIC  X(002).
-               05  WSS-DATA-SIS-MES     PIC  X(002).
-               05  WSS-DATA-SIS-ANO     PIC  X(004).
-      *
-      *----------------------------------------------------------------*
-      *    AREA PARA CHAMADA AO SUBPROGRAMA PT000001
-      *    - Manutenção Cliente / Vendedores
-      *----------------------------------------------------------------*
-      *
-       01  WSPT001C                    PIC X(08)           VALUE
-                                                            'PT00001C'.
-      *
-       01  WSPT001V                    PIC X(08)           VALUE
-                                                            'PT00001V'.
-      *
-      *----------------------------------------------------------------*
-      *    AREA PARA CHAMADA AO SUBPROGRAMA PT000002
-      *    - Relatorios Cliente / Vendedores
-      *----------------------------------------------------------------*
-      *
-       01  WSPT002C                    PIC X(08)           VALUE
-                                                            'PT00002C'.
-      *
-       01  WSPT002V                    PIC X(08)           VALUE
-                                                            'PT00002V'.
-      *
-      *----------------------------------------------------------------*
-      *    AREA PARA CHAMADA AO SUBPROGRAMA PT000003
-      *    - Distribuição Cliente / Vendedores
-      *----------------------------------------------------------------*
-      *
-       01  WSPT0003                    PIC X(08)           VALUE
-                                                            'PT000003'.
-      *
-      *----------------------------------------------------------------*
-      *    Parametros para programas chamados
-      *  ---> variaveis comunicação entre programas
-      *----------------------------------------------------------------*
-      *
-           COPY 'SUB-PRGS.CPY'         REPLACING ==::== BY == WSS ==.
-      *
-      *----------------------------------------------------------------*
-       01  FILLER                      PIC  X(032)         VALUE
-           'FFF  FIM DA WORKING-STORAGE  FFF'.
-      *
-      *----------------------------------------------------------------*
-      *    DESCRICAO DE TELAS
-      *----------------------------------------------------------------*
-       SCREEN                          SECTION.
-      *----------------------------------------------------------------*
-      *    TELA PRINCIPAL - APRESENTACAO DE MENUS
-      *----------------------------------------------------------------*
-       01  TELA-PRINCIPAL.
-           03  BLANK SCREEN.
-           03  F   LINE 01 COL 02   VALUE 'Prova Tecnica'.
-           03  F   LINE 01 COL 75   VALUE 'COBOL'.
-           03  F   LINE 02 COL 01   VALUE '-----------------------------
-      -        '---------------------------------------------------'.
-           03  F   LINE 03 COL 02   VALUE 'Carteira de Clientes'.
-           03  TL-PRINCIPAL-DATA.
-               05  F LINE 03 COL 70 PIC 99  USING WSS-DATA-SIS-DIA.
-               05  F LINE 03 COL 72 VALUE '/'.
-               05  F LINE 03 COL 73 PIC 99  USING WSS-DATA-SIS-MES.
-               05  F LINE 03 COL 75 VALUE '/'.
-               05  F LINE 03 COL 76 PIC 9999 USING WSS-DATA-SIS-ANO.
-           03  F   LINE 05 COL 28   VALUE  '..... MENU PRINCIPAL .....'
-                                                                  BLINK.
-           03  F   LINE 08 COL 28   VALUE  ' 1 - Cadastros '.
-           03  F   LINE 10 COL 28   VALUE  ' 2 - Relatorios '.
-           03  F   LINE 12 COL 28   VALUE  ' 3 - Executar '.
-           03  F   LINE 14 COL 28   VALUE  ' 9 - Sair do Sistema '.
-           03  F   LINE 18 COL 28   VALUE  ' Opcao:[ ]'.
-           03  F   LINE 23 COL 01   VALUE '-----------------------------
-      -        '---------------------------------------------------'.
-      *
-      *----------------------------------------------------------------*
-      *    TELA CADASTROS - APRESENTACAO DE MENUS
-      *----------------------------------------------------------------*
-       01  TELA-CADASTROS-RELATORIOS.
-           03 F LINE 05 COL 28       PIC X(26) USING WSS-TIT-CAD BLINk.
-           03 F LINE 08 COL 28 VALUE ' 1 - '.
-           03 F LINE 08 COL 33       PIC X(09) USING WSS-TIT-CR.
-           03 F LINE 08 COL 42 VALUE ' Clientes'.
-           03 F LINE 10 COL 28 VALUE ' 2 - '.
-           03 F LINE 10 COL 33       PIC X(09) USING WSS-TIT-CR.
-           03 F LINE 10 COL 42 VALUE ' Vendedores'.
-           03 F LINE 14 COL 28 VALUE ' 9 - Voltar ao Menu Principal'.
-           03 F LINE 18 COL 28 VALUE ' Opcao:[ ] '.
-      *
-      *----------------------------------------------------------------*
-      *    TELA DIVERSOS MENSAGEMS
-      *----------------------------------------------------------------*
-       01  TELA-MENSAGENS.
-      *  ---> Linha Limpa Mensagem
-           03 LL-M LINE 24 COL 01      BLANK LINE.
-      *
-      *  ---> Linha Exibe Label
-           03 LE-L LINE 24 COL 01      VALUE ' Mensagem: ' BLINK.
-      *
-      *  ---> Linha Exibe Mensagem
-           03 LE-M LINE 24 COL 12      PIC  X(068) USING WSS-MENSAGEM.
-      *
-      *================================================================*
-       PROCEDURE                       DIVISION.
-      *================================================================*
-       RT-PRINCIPAL                    SECTION.
-      *----------------------------------------------------------------*
-      *
-           PERFORM RT-INICIALIZAR      THRU RT-INICIALIZARX.
-      *
-           PERFORM UNTIL WSS-CAD-REL-EXC
-                                       EQUAL 9
-               PERFORM RT-PROCESSAR    THRU RT-PROCESSARX
-           END-PERFORM.
-      *
-           PERFORM RT-FINALIZAR        THRU RT-FINALIZARX.
-      *
-           STOP RUN.
-      *
-       RT-PRINCIPALX.
-           EXIT.
-      *
-      *----------------------------------------------------------------*
-       RT-INICIALIZAR                  SECTION.
-      *----------------------------------------------------------------*
-      *
-           INITIALIZE                  WSS-AUXILIARES
-                                       WSS-DATA-SIS
-              REPLACING ALPHANUMERIC   BY SPACES
-                        NUMERIC        BY ZEROS.
-      *
-           MOVE FUNCTION CURRENT-DATE(7:2)
-                                       TO  WSS-DATA-SIS-DIA.
-           MOVE FUNCTION CURRENT-DATE(5:2)
-                                       TO  WSS-DATA-SIS-MES.
-           MOVE FUNCTION CURRENT-DATE(1:4)
-                                       TO  WSS-DATA-SIS-ANO.
-      *
-       RT-INICIALIZARX.
-           EXIT.
-      *
-      *----------------------------------------------------------------*
-       RT-PROCESSAR                    SECTION.
-      *----------------------------------------------------------------*
-      *
-           MOVE ZEROS                  TO WSS-CAD-REL-EXC.
-      *
-           MOVE 'Informe opcao desejada.'
-                                       TO WSS-MENSAGEM.
-      *
-           DISPLAY TELA-PRINCIPAL
-                   TELA-MENSAGENS.
-           ACCEPT  WSS-CAD-REL-EXC     LINE 18 COL 36
-                                            WITH PROMPT AUTO-SKIP.
-           EVALUATE WSS-CAD-REL-EXC
-               WHEN 1
-                    PERFORM RT-CADASTROS
-                                       THRU RT-CADASTROSX
-               WHEN 2
-                    PERFORM RT-RELATORIOS
-                                       THRU RT-RELATORIOSX
-               WHEN 3
-                    PERFORM RT-EXECUTAR
-                                       THRU RT-EXECUTARX
-               WHEN 9
-                    CONTINUE
-               WHEN OTHER
-                    MOVE 'Opcao invalida!!! Tente novamente.'
-                                       TO WSS-MENSAGEM
-                    DISPLAY TELA-MENSAGENS
-                    ACCEPT WSS-CAD-REL-EXC
-                                       LINE 18 COL 36
-                                            WITH PROMPT AUTO-SKIP
-           END-EVALUATE.
-      *
-       RT-PROCESSARX.
-           EXIT.
-      *
-      *----------------------------------------------------------------*
-      *    Chama subprograma para manutencao de CLIENTES / VENDEDORES    *
-      *----------------------------------------------------------------*
-       RT-CADASTROS                    SECTION.
-      *
-           MOVE ZEROS                  TO WSS-CAD-CV.
-      *
-           PERFORM RT-LIMPAR-TELA      THRU RT-LIMPAR-TELAX.
-      *
-           MOVE '   ..... CADASTROS .....  '
-                                       TO WSS-TIT-CAD.
-           MOVE 'Cadastrar'            TO WSS-TIT-CR.
-      *
-           MOVE 'Informe opcao desejada.'
-                                       TO WSS-MENSAGEM.
-      *
-           DISPLAY TELA-CADASTROS-RELATORIOS
-                   TELA-MENSAGENS.
-           ACCEPT  WSS-CAD-CV          LINE 18 COL 36
-                                            WITH PROMPT AUTO-SKIP.
-      *
-           EVALUATE WSS-CAD-CV
-               WHEN 1
-                    CALL WSPT001C      USING WSS-PARM
-                    IF WSS-RETORNO     EQUAL '00'
-                       PERFORM         RT-CADASTROS
-                    ELSE
-                       MOVE 'Erro de processamento programa PT00001C.'
-                                       TO WSS-MENSAGEM
-                       DISPLAY TELA-MENSAGENS
-                       ACCEPT WSS-ENT  LINE 24 COL 80
-                                            WITH PROMPT AUTO-SKIP
-                    END-IF
-               WHEN 2
-                    CALL WSPT001V      USING WSS-PARM
-                    IF WSS-RETORNO     EQUAL '00'
-                       PERFORM         RT-CADASTROS
-                    ELSE
-                       MOVE 'Erro de processamento programa PT00001V.'
-                                       TO WSS-MENSAGEM
-                       DISPLAY TELA-MENSAGENS
-                       ACCEPT WSS-ENT  LINE 24 COL 80
-                                            WITH PROMPT AUTO-SKIP
-                    END-IF
-               WHEN 9
-                    CONTINUE
-               WHEN OTHER
-                    MOVE 'Opcao invalida!!! Tente novamente.'
-                                       TO WSS-MENSAGEM
-                    DISPLAY TELA-MENSAGENS
-                    ACCEPT WSS-CAD-CV  LINE 18 COL 360
-                                            WITH PROMPT AUTO-SKIP
-           END-EVALUATE.
-      *
-       RT-CADASTROSX.
-           EXIT.
-      *
-      *----------------------------------------------------------------*
-       RT-RELATORIOS                   SECTION.
-      *----------------------------------------------------------------*
-      *
-           MOVE ZEROS                  TO WSS-REL-CV.
-      *
-           PERFORM RT-LIMPAR-TELA      THRU RT-LIMPAR-TELAX.
-      *
-           MOVE '  ..... RELATORIOS .....  '
-                                       TO WSS-TIT-CAD
-           MOVE 'Relatorio'            TO WSS-TIT-CR
-      *
-           MOVE 'Informe opcao desejada.'
-                                       TO WSS-MENSAGEM.
-      *
-           DISPLAY TELA-CADASTROS-RELATORIOS
-                   TELA-MENSAGENS.
-           ACCEPT  WSS-REL-CV          LINE 18 COL 36
-                                            WITH PROMPT AUTO-SKIP.
-      *
-           EVALUATE WSS-REL-CV
-               WHEN 1
-                    CALL WSPT002C      USING WSS-PARM
-      *
-                    IF WSS-RETORNO     EQUAL '00'
-                       PERFORM         RT-RELATORIOS
-                    ELSE
-                       MOVE 'Erro de processamento programa PT00002C.'
-                                       TO WSS-MENSAGEM
-                       DISPLAY TELA-MENSAGENS
-                       ACCEPT WSS-ENT  LINE 24 COL 80
-                                            WITH PROMPT AUTO-SKIP
-                    END-IF
-               WHEN 2
-                    CALL WSPT002V      USING WSS-PARM
-      *
-                    IF WSS-RETORNO     EQUAL '00'
-                       PERFORM         RT-RELATORIOS
-                    ELSE
-                       MOVE 'Erro de processamento programa PT00002V.'
-                                       TO WSS-MENSAGEM
-                       DISPLAY TELA-MENSAGENS
-                       ACCEPT WSS-ENT  LINE 24 COL 80
-                                            WITH PROMPT AUTO-SKIP
-                    END-IF
-               WHEN 9
-                    CONTINUE
-               WHEN OTHER
-                    MOVE 'Opcao invalida!!! Tente novamente.'
-                                       TO WSS-MENSAGEM
-                    DISPLAY TELA-MENSAGENS
-                    ACCEPT WSS-REL-CV  LINE 18 COL 360
-                                            WITH PROMPT AUTO-SKIP
-           END-EVALUATE.
-      *
-       RT-RELATORIOSX.
-           EXIT.
-      *
-      *----------------------------------------------------------------*
-       RT-EXECUTAR                     SECTION.
-      *----------------------------------------------------------------*
-      *
-           PERFORM RT-LIMPAR-TELA      THRU RT-LIMPAR-TELAX.
-      *
-           CALL WSPT0003               USING WSS-PARM.
-      *
-           IF WSS-RETORNO              EQUAL '00'
-              MOVE 'DISTRIBUIÇÃO realizada com sucesso!!! Pres. qualquer
-      -       ' tecla para sair'       TO WSS-MENSAGEM
-           ELSE
-              MOVE
-                 'Erro de processamento de Distribuição (prg PT00003).'
-                                       TO WSS-MENSAGEM
-           END-IF.
-      *
-           DISPLAY TELA-MENSAGENS.
-           ACCEPT WSS-ENT              LINE 24 COL 80
-                                            WITH PROMPT AUTO-SKIP.
-      *
-       RT-EXECUTARX.
-           EXIT.
-      *
-      *----------------------------------------------------------------*
-       RT-LIMPAR-TELA                  SECTION.
-      *----------------------------------------------------------------*
-      *
-           MOVE 4                      TO WSS-LINHA.
-      *
-           PERFORM VARYING WSS-LINHA   FROM 04 BY 01
-                   UNTIL   WSS-LINHA   EQUAL 22
-              DISPLAY WSS-LIMPA-LINHA  LINE WSS-LINHA COL 1
-           END-PERFORM.
-      *
-       RT-LIMPAR-TELAX.
-           EXIT.
-      *
-      *----------------------------------------------------------------*
-       RT-FINALIZAR                    SECTION.
-      *----------------------------------------------------------------*
-      *
-            MOVE ZEROS                 TO RETURN-CODE.
-      *
-       RT-FINALIZARX.
-           EXIT.
-      *
-      *----------------------------------------------------------------*
-      *                   F I M  D O  P R O G R A M A
-      *----------------------------------------------------------------*
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+       PROGRAM-ID.                     PT000000.
+       AUTHOR.                         AmarildoMB.
+       DATE-WRITTEN.                   09 MAR 2020.
+       DATE-COMPILED.
+      *----------------------------------------------------------------*
+      *REMARKS.                                                        *
+      *     *----------------------------------------------------------*
+      *     *#NOME     : PT000000 ---> Prova COBOL - Menu Principal    *
+      *     *----------------------------------------------------------*
+      *     *#TIPO     : COBOL - MICRO FOCUS - NET EXPRESS 5           *
+      *     *----------------------------------------------------------*
+      *     *#ANALISTA : AMARILDO MBORGES                              *
+      *     *----------------------------------------------------------*
+      *     *#FUNCAO   : ESTE PROGRAMA TEM COMO FUNCAO EXIBIR MENU E   *
+      *     *            OPCOES INICIAIS DE NAVEGACAO PARA O USUARIO   *
+      *     *----------------------------------------------------------*
+      *     * VERSAO 01    -    Amarildo M Borges      -    09.03.2020 *
+      *     *----------------------------------------------------------*
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+      *
+      *  ---> Log permanente de auditoria - operador, data/hora,
+      *       programa e acao realizada.
+           COPY 'SEL-AUDITORIA.CPY'.
+      *
+      *  ---> Arquivo de relatorio aberto somente para visualizacao em
+      *       tela do ultimo relatorio gerado (nome devolvido pelos
+      *       programas de Relatorios via WSS-ARQ-REL).
+           SELECT  ARQ-VISUALIZAR      ASSIGN TO WSS-ARQ-REL
+                   ORGANIZATION        IS LINE SEQUENTIAL
+                   FILE STATUS         IS FS-VISUALIZAR.
+      *
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+      *
+       FD  ARQ-AUDITORIA
+           RECORDING MODE              IS F
+           LABEL RECORD                IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       COPY 'FD-AUDITORIA.CPY'         REPLACING ==::== BY ==-FDA==.
+      *
+       FD  ARQ-VISUALIZAR.
+       01  REG-VISUALIZAR              PIC  X(120).
+      *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC  X(032)         VALUE
+           'III  WORKING STORAGE SECTION III'.
+      *
+      *----------------------------------------------------------------*
+      *    VARIAVEIS - AUXILIARES
+      *----------------------------------------------------------------*
+       01  WSS-AUXILIARES.
+           03  WSS-ENT                  PIC  X(001)        VALUE SPACES.
+           03  WSS-SAI                  PIC  X(001)        VALUE SPACES.
+           03  WSS-VLT                  PIC  X(001)        VALUE SPACES.
+           03  WSS-OPC                  PIC  9             VALUE ZEROS.
+           03  WSS-CAD-CV               PIC  9             VALUE ZEROS.
+           03  WSS-REL-CV               PIC  9             VALUE ZEROS.
+           03  WSS-CAD-REL-EXC          PIC  9             VALUE ZEROS.
+      *  ---> variaveis de tela
+           03  WSS-LINHA                PIC  9(003) COMP-3 VALUE ZEROS.
+           03  WSS-LIMPA-LINHA          PIC  X(080)        VALUE SPACES.
+      *  ---> variaveis do paginador de visualizacao de relatorios
+           03  FS-VISUALIZAR            PIC  X(002)        VALUE SPACES.
+           03  WSS-FIM-ARQ-VIS          PIC  X(001)        VALUE SPACES.
+           03  WSS-VIS-NLIN             PIC  9(003) COMP-3 VALUE ZEROS.
+           03  WSS-VIS-TECLA            PIC  X(001)        VALUE SPACES.
+           03  WSS-VIS-SN               PIC  X(001)        VALUE SPACES.
+           03  WSS-TIT-CAD              PIC  X(026)        VALUE SPACES.
+           03  WSS-TIT-CR               PIC  X(009)        VALUE SPACES.
+           03  WSS-TIT-AJUDA            PIC  X(030)        VALUE SPACES.
+      *    03  WSS-TMENSAGEM            PIC  X(068)        VALUE SPACES.
+      *
+      *----------------------------------------------------------------*
+      *    VARIAVEIS - DATA DO SISTEMA
+      *----------------------------------------------------------------*
+           03  WSS-DATA-SIS.
+               05  WSS-DATA-SIS-DIA     PIC  X(002).
+               05  WSS-DATA-SIS-MES     PIC  X(002).
+               05  WSS-DATA-SIS-ANO     PIC  X(004).
+           03  WSS-DATA-PROC-ENT        PIC  X(008)        VALUE SPACES.
+      *
+      *----------------------------------------------------------------*
+      *    VARIAVEIS - LOGIN DO OPERADOR (GATE CADASTROS / EXECUTAR)
+      *----------------------------------------------------------------*
+           03  WSS-OPERADOR-ID         PIC  X(010)        VALUE SPACES.
+           03  WSS-OPERADOR-SENHA      PIC  X(010)        VALUE SPACES.
+           03  WSS-OPERADOR-OK         PIC  X(001)        VALUE 'N'.
+               88  OPERADOR-AUTENTICADO          VALUE 'S'.
+           03  WSS-QTD-TENTATIVAS      PIC  9(001)        VALUE ZEROS.
+      *
+      *----------------------------------------------------------------*
+      *    VARIAVEIS - AUDITORIA (TRILHA DE ACOES DO OPERADOR)
+      *----------------------------------------------------------------*
+           03  FS-AUDITORIA            PIC  X(002)        VALUE SPACES.
+           03  WSS-AUD-PROGRAMA        PIC  X(008)        VALUE SPACES.
+           03  WSS-AUD-ACAO            PIC  X(040)        VALUE SPACES.
+           03  WSS-AUD-DIA             PIC  9(002)        VALUE ZEROS.
+           03  WSS-AUD-MES             PIC  9(002)        VALUE ZEROS.
+           03  WSS-AUD-ANO             PIC  9(004)        VALUE ZEROS.
+           03  WSS-AUD-HOR             PIC  9(002)        VALUE ZEROS.
+           03  WSS-AUD-MIN             PIC  9(002)        VALUE ZEROS.
+           03  WSS-AUD-SEG             PIC  9(002)        VALUE ZEROS.
+      *
+      *----------------------------------------------------------------*
+      *    TABELA - OPERADORES CADASTRADOS (ID / SENHA)
+      *----------------------------------------------------------------*
+       01  WSS-TAB-OPERADOR.
+           03  WSS-OPERADOR-OCR.
+               05  FILLER                PIC  X(020)        VALUE
+                   'ADMIN     ADM12345 '.
+               05  FILLER                PIC  X(020)        VALUE
+                   'OPER01    OPER0001 '.
+               05  FILLER                PIC  X(020)        VALUE
+                   'OPER02    OPER0002 '.
+           03  FILLER                    REDEFINES
+               WSS-OPERADOR-OCR.
+               05  WSS-OPERADOR-REG      OCCURS 3 TIMES.
+                   07  WSS-OPERADOR-REG-ID     PIC  X(010).
+                   07  WSS-OPERADOR-REG-SENHA  PIC  X(010).
+      *
+       77  WSS-IDX-OPERADOR             PIC  9(002)         VALUE ZEROS.
+      *
+      *----------------------------------------------------------------*
+      *    AREA PARA CHAMADA AO SUBPROGRAMA PT000001
+      *    - Manutenção Cliente / Vendedores
+      *----------------------------------------------------------------*
+      *
+       01  WSPT001C                    PIC X(08)           VALUE
+                                                            'PT00001C'.
+      *
+       01  WSPT001V                    PIC X(08)           VALUE
+                                                            'PT00001V'.
+      *
+      *----------------------------------------------------------------*
+      *    AREA PARA CHAMADA AO SUBPROGRAMA PT000002
+      *    - Relatorios Cliente / Vendedores
+      *----------------------------------------------------------------*
+      *
+       01  WSPT002C                    PIC X(08)           VALUE
+                                                            'PT00002C'.
+      *
+       01  WSPT002V                    PIC X(08)           VALUE
+                                                            'PT00002V'.
+      *
+      *----------------------------------------------------------------*
+      *    AREA PARA CHAMADA AO SUBPROGRAMA PT000003
+      *    - Distribuição Cliente / Vendedores
+      *----------------------------------------------------------------*
+      *
+       01  WSPT0003                    PIC X(08)           VALUE
+                                                            'PT000003'.
+      *
+      *----------------------------------------------------------------*
+      *    AREA PARA CHAMADA AO SUBPROGRAMA PT000004
+      *    - Manutenção de Parametros do Sistema
+      *----------------------------------------------------------------*
+      *
+       01  WSPT0004                    PIC X(08)           VALUE
+                                                            'PT000004'.
+      *
+      *----------------------------------------------------------------*
+      *    Parametros para programas chamados
+      *  ---> variaveis comunicação entre programas
+      *----------------------------------------------------------------*
+      *
+           COPY 'SUB-PRGS.CPY'         REPLACING ==::== BY ==WSS==.
+      *
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(032)         VALUE
+           'FFF  FIM DA WORKING-STORAGE  FFF'.
+      *
+      *----------------------------------------------------------------*
+      *    DESCRICAO DE TELAS
+      *----------------------------------------------------------------*
+       SCREEN                          SECTION.
+      *----------------------------------------------------------------*
+      *    TELA PRINCIPAL - APRESENTACAO DE MENUS
+      *----------------------------------------------------------------*
+       01  TELA-PRINCIPAL.
+           03  BLANK SCREEN.
+           03  F   LINE 01 COL 02   VALUE 'Prova Tecnica'.
+           03  F   LINE 01 COL 75   VALUE 'COBOL'.
+           03  F   LINE 02 COL 01   VALUE '-----------------------------
+      -        '---------------------------------------------------'.
+           03  F   LINE 03 COL 02   VALUE 'Carteira de Clientes'.
+           03  TL-PRINCIPAL-DATA.
+               05  F LINE 03 COL 70 PIC 99  USING WSS-DATA-SIS-DIA.
+               05  F LINE 03 COL 72 VALUE '/'.
+               05  F LINE 03 COL 73 PIC 99  USING WSS-DATA-SIS-MES.
+               05  F LINE 03 COL 75 VALUE '/'.
+               05  F LINE 03 COL 76 PIC 9999 USING WSS-DATA-SIS-ANO.
+           03  F   LINE 05 COL 28   VALUE  '..... MENU PRINCIPAL .....'
+                                                                  BLINK.
+           03  F   LINE 08 COL 28   VALUE  ' 1 - Cadastros '.
+           03  F   LINE 10 COL 28   VALUE  ' 2 - Relatorios '.
+           03  F   LINE 12 COL 28   VALUE  ' 3 - Executar '.
+           03  F   LINE 14 COL 28   VALUE  ' 4 - Parametros '.
+           03  F   LINE 16 COL 28   VALUE  ' 9 - Sair do Sistema '.
+           03  F   LINE 18 COL 28   VALUE  ' Opcao:[ ]'.
+           03  F   LINE 20 COL 25   VALUE  '(Digite 0 p/ Ajuda)'.
+           03  F   LINE 23 COL 01   VALUE '-----------------------------
+      -        '---------------------------------------------------'.
+      *
+      *----------------------------------------------------------------*
+      *    TELA CADASTROS - APRESENTACAO DE MENUS
+      *----------------------------------------------------------------*
+       01  TELA-CADASTROS-RELATORIOS.
+           03 F LINE 05 COL 28       PIC X(26) USING WSS-TIT-CAD BLINk.
+           03 F LINE 08 COL 28 VALUE ' 1 - '.
+           03 F LINE 08 COL 33       PIC X(09) USING WSS-TIT-CR.
+           03 F LINE 08 COL 42 VALUE ' Clientes'.
+           03 F LINE 10 COL 28 VALUE ' 2 - '.
+           03 F LINE 10 COL 33       PIC X(09) USING WSS-TIT-CR.
+           03 F LINE 10 COL 42 VALUE ' Vendedores'.
+           03 F LINE 14 COL 28 VALUE ' 9 - Voltar ao Menu Principal'.
+           03 F LINE 16 COL 28 VALUE ' (Digite 0 p/ Ajuda) '.
+           03 F LINE 18 COL 28 VALUE ' Opcao:[ ] '.
+      *
+      *----------------------------------------------------------------*
+      *    TELA AJUDA - MENU PRINCIPAL
+      *----------------------------------------------------------------*
+       01  TELA-AJUDA-PRINCIPAL.
+           03  BLANK SCREEN.
+           03  F   LINE 01 COL 02   VALUE 'Prova Tecnica'.
+           03  F   LINE 01 COL 75   VALUE 'COBOL'.
+           03  F   LINE 03 COL 25   VALUE
+               '..... AJUDA - MENU PRINCIPAL .....'            BLINK.
+           03  F   LINE 06 COL 10   VALUE
+               '1 - Cadastros..: inclui, altera, reativa ou desativa'.
+           03  F   LINE 07 COL 10   VALUE
+               '                 registros de Clientes e Vendedores.'.
+           03  F   LINE 09 COL 10   VALUE
+               '2 - Relatorios.: emite relatorio impresso ou arquivo'.
+           03  F   LINE 10 COL 10   VALUE
+               '                 CSV de Clientes e Vendedores.'.
+           03  F   LINE 12 COL 10   VALUE
+               '3 - Executar...: roda a distribuicao dos Clientes ao'.
+           03  F   LINE 13 COL 10   VALUE
+               '                 Vendedor mais proximo cadastrado.'.
+           03  F   LINE 15 COL 10   VALUE
+               '4 - Parametros.: altera distancia maxima, modo'.
+           03  F   LINE 16 COL 10   VALUE
+               '                 balanceado e linhas por pagina.'.
+           03  F   LINE 18 COL 10   VALUE
+               '9 - Sair do Sistema.'.
+           03  F   LINE 21 COL 10   VALUE
+               'CPF c/ 11 digitos e CNPJ c/ 14, sem pontuacao.'.
+           03  F   LINE 22 COL 10   VALUE
+               'Latitude/Longitude com sinal e ate 6 casas decimais.'.
+      *
+      *----------------------------------------------------------------*
+      *    TELA AJUDA - CADASTROS / RELATORIOS
+      *----------------------------------------------------------------*
+       01  TELA-AJUDA-CADASTROS.
+           03  BLANK SCREEN.
+           03  F   LINE 01 COL 02   VALUE 'Prova Tecnica'.
+           03  F   LINE 01 COL 75   VALUE 'COBOL'.
+           03  F   LINE 03 COL 20       PIC X(30) USING WSS-TIT-AJUDA
+                                                                  BLINK.
+           03  F   LINE 06 COL 10   VALUE
+               '1 - Clientes..: codigo, CPF/CNPJ, endereco e'.
+           03  F   LINE 07 COL 10   VALUE
+               '                coordenadas (latitude/longitude).'.
+           03  F   LINE 09 COL 10   VALUE
+               '2 - Vendedores: codigo, CPF/CNPJ, endereco e'.
+           03  F   LINE 10 COL 10   VALUE
+               '                coordenadas (latitude/longitude).'.
+           03  F   LINE 12 COL 10   VALUE
+               '9 - Voltar ao Menu Principal.'.
+           03  F   LINE 21 COL 10   VALUE
+               'CPF c/ 11 digitos e CNPJ c/ 14, sem pontuacao.'.
+           03  F   LINE 22 COL 10   VALUE
+               'Latitude/Longitude com sinal e ate 6 casas decimais.'.
+      *
+      *----------------------------------------------------------------*
+      *    TELA LOGIN - IDENTIFICACAO DO OPERADOR
+      *----------------------------------------------------------------*
+       01  TELA-LOGIN.
+           03  BLANK SCREEN.
+           03  F   LINE 01 COL 02   VALUE 'Prova Tecnica'.
+           03  F   LINE 01 COL 75   VALUE 'COBOL'.
+           03  F   LINE 05 COL 27   VALUE  '..... IDENTIFICACAO .....'
+                                                                  BLINK.
+           03  F   LINE 10 COL 25   VALUE  'Operador: '.
+           03  F   LINE 12 COL 25   VALUE  'Senha...: '.
+      *
+      *----------------------------------------------------------------*
+      *    TELA DATA DE PROCESSAMENTO - OVERRIDE P/ REPROCESSO E TESTE
+      *----------------------------------------------------------------*
+       01  TELA-DATA-PROC.
+           03  BLANK SCREEN.
+           03  F   LINE 01 COL 02   VALUE 'Prova Tecnica'.
+           03  F   LINE 01 COL 75   VALUE 'COBOL'.
+           03  F   LINE 05 COL 20   VALUE
+               '..... DATA DE PROCESSAMENTO .....'        BLINK.
+           03  F   LINE 10 COL 15   VALUE
+               'Informe a data de processamento no formato DDMMAAAA,'.
+           03  F   LINE 11 COL 15   VALUE
+               'ou <ENTER> para utilizar a data do sistema.'.
+           03  F   LINE 13 COL 25   VALUE  'Data....: '.
+      *
+      *----------------------------------------------------------------*
+      *    TELA DIVERSOS MENSAGEMS
+      *----------------------------------------------------------------*
+       01  TELA-MENSAGENS.
+      *  ---> Linha Limpa Mensagem
+           03 LL-M LINE 24 COL 01      BLANK LINE.
+      *
+      *  ---> Linha Exibe Label
+           03 LE-L LINE 24 COL 01      VALUE ' Mensagem: ' BLINK.
+      *
+      *  ---> Linha Exibe Mensagem
+           03 LE-M LINE 24 COL 12      PIC  X(068) USING WSS-MENSAGEM.
+      *
+      *================================================================*
+       PROCEDURE                       DIVISION.
+      *================================================================*
+       RT-PRINCIPAL                    SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM RT-INICIALIZAR      THRU RT-INICIALIZARX.
+      *
+           PERFORM UNTIL WSS-CAD-REL-EXC
+                                       EQUAL 9
+               PERFORM RT-PROCESSAR    THRU RT-PROCESSARX
+           END-PERFORM.
+      *
+           PERFORM RT-FINALIZAR        THRU RT-FINALIZARX.
+      *
+           STOP RUN.
+      *
+       RT-PRINCIPALX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-INICIALIZAR                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           INITIALIZE                  WSS-AUXILIARES
+                                       WSS-DATA-SIS
+              REPLACING ALPHANUMERIC   BY SPACES
+                        NUMERIC        BY ZEROS.
+      *
+           MOVE FUNCTION CURRENT-DATE(7:2)
+                                       TO  WSS-DATA-SIS-DIA.
+           MOVE FUNCTION CURRENT-DATE(5:2)
+                                       TO  WSS-DATA-SIS-MES.
+           MOVE FUNCTION CURRENT-DATE(1:4)
+                                       TO  WSS-DATA-SIS-ANO.
+      *
+           OPEN EXTEND                 ARQ-AUDITORIA.
+           IF FS-AUDITORIA              NOT EQUAL '00'
+              MOVE 'Erro na abertura do arquivo de auditoria.'
+                                       TO WSS-MENSAGEM
+              DISPLAY TELA-MENSAGENS
+              ACCEPT WSS-ENT           LINE 24 COL 80
+                                            WITH PROMPT AUTO-SKIP
+           END-IF.
+      *
+           PERFORM RT-PEDIR-DATA-PROC  THRU RT-PEDIR-DATA-PROCX.
+      *
+           PERFORM RT-VALIDAR-LOGIN    THRU RT-VALIDAR-LOGINX.
+      *
+       RT-INICIALIZARX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    Permite sobrepor a data de processamento (reprocesso/teste) *
+      *----------------------------------------------------------------*
+       RT-PEDIR-DATA-PROC              SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY TELA-DATA-PROC.
+           ACCEPT  WSS-DATA-PROC-ENT   LINE 13 COL 35
+                                            WITH PROMPT AUTO-SKIP.
+      *
+           IF WSS-DATA-PROC-ENT        EQUAL SPACES
+              CONTINUE
+           ELSE
+              IF WSS-DATA-PROC-ENT     NUMERIC
+                 MOVE WSS-DATA-PROC-ENT(1:2)
+                                       TO WSS-DATA-SIS-DIA
+                 MOVE WSS-DATA-PROC-ENT(3:2)
+                                       TO WSS-DATA-SIS-MES
+                 MOVE WSS-DATA-PROC-ENT(5:4)
+                                       TO WSS-DATA-SIS-ANO
+              ELSE
+                 MOVE 'Data invalida - utilizando data do sistema.'
+                                       TO WSS-MENSAGEM
+                 DISPLAY TELA-MENSAGENS
+                 ACCEPT WSS-ENT        LINE 24 COL 80
+                                            WITH PROMPT AUTO-SKIP
+              END-IF
+           END-IF.
+      *
+           MOVE WSS-DATA-SIS           TO WSS-DATA-PROC.
+      *
+       RT-PEDIR-DATA-PROCX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    Identifica o operador - gate para Cadastros e Executar      *
+      *----------------------------------------------------------------*
+       RT-VALIDAR-LOGIN                SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE ZEROS                  TO WSS-QTD-TENTATIVAS.
+           MOVE 'N'                    TO WSS-OPERADOR-OK.
+      *
+           PERFORM
+              UNTIL OPERADOR-AUTENTICADO OR
+                    WSS-QTD-TENTATIVAS  EQUAL 3
+              PERFORM RT-PEDIR-LOGIN    THRU RT-PEDIR-LOGINX
+           END-PERFORM.
+      *
+           IF OPERADOR-AUTENTICADO
+              MOVE 'PT000000'           TO WSS-AUD-PROGRAMA
+              MOVE 'LOGIN DE OPERADOR REALIZADO'
+                                       TO WSS-AUD-ACAO
+              PERFORM RT-GRAVAR-AUDITORIA
+                                       THRU RT-GRAVAR-AUDITORIAX
+           END-IF.
+      *
+       RT-VALIDAR-LOGINX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-PEDIR-LOGIN                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           ADD 1                       TO WSS-QTD-TENTATIVAS.
+      *
+           MOVE SPACES                 TO WSS-OPERADOR-ID
+                                          WSS-OPERADOR-SENHA.
+      *
+           MOVE 'Informe operador e senha para acessar o sistema.'
+                                       TO WSS-MENSAGEM.
+      *
+           DISPLAY TELA-LOGIN
+                   TELA-MENSAGENS.
+           ACCEPT  WSS-OPERADOR-ID     LINE 10 COL 36
+                                            WITH PROMPT AUTO-SKIP.
+           ACCEPT  WSS-OPERADOR-SENHA  LINE 12 COL 36
+                                            WITH PROMPT AUTO-SKIP.
+      *
+           PERFORM RT-LOCALIZAR-OPERADOR
+                                       THRU RT-LOCALIZAR-OPERADORX.
+      *
+           IF OPERADOR-AUTENTICADO
+              CONTINUE
+           ELSE
+              MOVE 'Operador ou senha invalidos.'
+                                       TO WSS-MENSAGEM
+              DISPLAY TELA-MENSAGENS
+              ACCEPT WSS-ENT           LINE 24 COL 80
+                                            WITH PROMPT AUTO-SKIP
+           END-IF.
+      *
+       RT-PEDIR-LOGINX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-LOCALIZAR-OPERADOR           SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE 1                      TO WSS-IDX-OPERADOR.
+      *
+           PERFORM UNTIL WSS-IDX-OPERADOR GREATER 3 OR
+                         OPERADOR-AUTENTICADO
+              PERFORM RT-COMPARAR-OPERADOR
+                                       THRU RT-COMPARAR-OPERADORX
+           END-PERFORM.
+      *
+       RT-LOCALIZAR-OPERADORX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-COMPARAR-OPERADOR            SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF WSS-OPERADOR-ID EQUAL
+                    WSS-OPERADOR-REG-ID (WSS-IDX-OPERADOR)
+              AND   WSS-OPERADOR-SENHA EQUAL
+                    WSS-OPERADOR-REG-SENHA (WSS-IDX-OPERADOR)
+              MOVE 'S'                 TO WSS-OPERADOR-OK
+           ELSE
+              ADD 1                    TO WSS-IDX-OPERADOR
+           END-IF.
+      *
+       RT-COMPARAR-OPERADORX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-PROCESSAR                    SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE ZEROS                  TO WSS-CAD-REL-EXC.
+      *
+           MOVE 'Informe opcao desejada.'
+                                       TO WSS-MENSAGEM.
+      *
+           DISPLAY TELA-PRINCIPAL
+                   TELA-MENSAGENS.
+           ACCEPT  WSS-CAD-REL-EXC     LINE 18 COL 36
+                                            WITH PROMPT AUTO-SKIP.
+           EVALUATE WSS-CAD-REL-EXC
+               WHEN 0
+                    PERFORM RT-AJUDA-PRINCIPAL
+                                       THRU RT-AJUDA-PRINCIPALX
+                    PERFORM RT-PROCESSAR
+               WHEN 1
+                    IF OPERADOR-AUTENTICADO
+                       PERFORM RT-CADASTROS
+                                       THRU RT-CADASTROSX
+                    ELSE
+                       PERFORM RT-ACESSO-NEGADO
+                                       THRU RT-ACESSO-NEGADOX
+                    END-IF
+               WHEN 2
+                    PERFORM RT-RELATORIOS
+                                       THRU RT-RELATORIOSX
+               WHEN 3
+                    IF OPERADOR-AUTENTICADO
+                       PERFORM RT-EXECUTAR
+                                       THRU RT-EXECUTARX
+                    ELSE
+                       PERFORM RT-ACESSO-NEGADO
+                                       THRU RT-ACESSO-NEGADOX
+                    END-IF
+               WHEN 4
+                    IF OPERADOR-AUTENTICADO
+                       PERFORM RT-PARAMETROS
+                                       THRU RT-PARAMETROSX
+                    ELSE
+                       PERFORM RT-ACESSO-NEGADO
+                                       THRU RT-ACESSO-NEGADOX
+                    END-IF
+               WHEN 9
+                    CONTINUE
+               WHEN OTHER
+                    MOVE 'Opcao invalida!!! Tente novamente.'
+                                       TO WSS-MENSAGEM
+                    DISPLAY TELA-MENSAGENS
+                    ACCEPT WSS-CAD-REL-EXC
+                                       LINE 18 COL 36
+                                            WITH PROMPT AUTO-SKIP
+           END-EVALUATE.
+      *
+       RT-PROCESSARX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-ACESSO-NEGADO                SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE 'Acesso negado - operador nao autenticado.'
+                                       TO WSS-MENSAGEM.
+           DISPLAY TELA-MENSAGENS.
+           ACCEPT WSS-ENT              LINE 24 COL 80
+                                            WITH PROMPT AUTO-SKIP.
+      *
+       RT-ACESSO-NEGADOX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    Painel de ajuda - opcoes do Menu Principal                  *
+      *----------------------------------------------------------------*
+       RT-AJUDA-PRINCIPAL              SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM RT-LIMPAR-TELA      THRU RT-LIMPAR-TELAX.
+      *
+           DISPLAY TELA-AJUDA-PRINCIPAL.
+           ACCEPT WSS-ENT              LINE 24 COL 80
+                                            WITH PROMPT AUTO-SKIP.
+      *
+       RT-AJUDA-PRINCIPALX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    Painel de ajuda - opcoes de Cadastros / Relatorios          *
+      *----------------------------------------------------------------*
+       RT-AJUDA-CADASTROS              SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM RT-LIMPAR-TELA      THRU RT-LIMPAR-TELAX.
+      *
+           DISPLAY TELA-AJUDA-CADASTROS.
+           ACCEPT WSS-ENT              LINE 24 COL 80
+                                            WITH PROMPT AUTO-SKIP.
+      *
+       RT-AJUDA-CADASTROSX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    Chama subprograma para manutencao de CLIENTES / VENDEDORES    *
+      *----------------------------------------------------------------*
+       RT-CADASTROS                    SECTION.
+      *
+           MOVE ZEROS                  TO WSS-CAD-CV.
+      *
+           PERFORM RT-LIMPAR-TELA      THRU RT-LIMPAR-TELAX.
+      *
+           MOVE '   ..... CADASTROS .....  '
+                                       TO WSS-TIT-CAD.
+           MOVE 'Cadastrar'            TO WSS-TIT-CR.
+      *
+           MOVE 'Informe opcao desejada.'
+                                       TO WSS-MENSAGEM.
+      *
+           DISPLAY TELA-CADASTROS-RELATORIOS
+                   TELA-MENSAGENS.
+           ACCEPT  WSS-CAD-CV          LINE 18 COL 36
+                                            WITH PROMPT AUTO-SKIP.
+      *
+           EVALUATE WSS-CAD-CV
+               WHEN 0
+                    MOVE '.... AJUDA - CADASTROS ....'
+                                       TO WSS-TIT-AJUDA
+                    PERFORM RT-AJUDA-CADASTROS
+                                       THRU RT-AJUDA-CADASTROSX
+                    PERFORM RT-CADASTROS
+               WHEN 1
+                    MOVE WSS-OPERADOR-ID
+                                       TO WSS-OPERADOR
+                    CALL WSPT001C      USING WSS-PARM
+                    MOVE 'PT00001C'    TO WSS-AUD-PROGRAMA
+                    MOVE 'CADASTRO DE CLIENTES ACESSADO'
+                                       TO WSS-AUD-ACAO
+                    PERFORM RT-GRAVAR-AUDITORIA
+                                       THRU RT-GRAVAR-AUDITORIAX
+                    IF WSS-RETORNO     EQUAL '00'
+                       PERFORM         RT-CADASTROS
+                    ELSE
+                       MOVE 'Erro de processamento programa PT00001C.'
+                                       TO WSS-MENSAGEM
+                       DISPLAY TELA-MENSAGENS
+                       ACCEPT WSS-ENT  LINE 24 COL 80
+                                            WITH PROMPT AUTO-SKIP
+                    END-IF
+               WHEN 2
+                    MOVE WSS-OPERADOR-ID
+                                       TO WSS-OPERADOR
+                    CALL WSPT001V      USING WSS-PARM
+                    MOVE 'PT00001V'    TO WSS-AUD-PROGRAMA
+                    MOVE 'CADASTRO DE VENDEDORES ACESSADO'
+                                       TO WSS-AUD-ACAO
+                    PERFORM RT-GRAVAR-AUDITORIA
+                                       THRU RT-GRAVAR-AUDITORIAX
+                    IF WSS-RETORNO     EQUAL '00'
+                       PERFORM         RT-CADASTROS
+                    ELSE
+                       MOVE 'Erro de processamento programa PT00001V.'
+                                       TO WSS-MENSAGEM
+                       DISPLAY TELA-MENSAGENS
+                       ACCEPT WSS-ENT  LINE 24 COL 80
+                                            WITH PROMPT AUTO-SKIP
+                    END-IF
+               WHEN 9
+                    CONTINUE
+               WHEN OTHER
+                    MOVE 'Opcao invalida!!! Tente novamente.'
+                                       TO WSS-MENSAGEM
+                    DISPLAY TELA-MENSAGENS
+                    ACCEPT WSS-CAD-CV  LINE 18 COL 360
+                                            WITH PROMPT AUTO-SKIP
+           END-EVALUATE.
+      *
+       RT-CADASTROSX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-RELATORIOS                   SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE ZEROS                  TO WSS-REL-CV.
+      *
+           PERFORM RT-LIMPAR-TELA      THRU RT-LIMPAR-TELAX.
+      *
+           MOVE '  ..... RELATORIOS .....  '
+                                       TO WSS-TIT-CAD
+           MOVE 'Relatorio'            TO WSS-TIT-CR
+      *
+           MOVE 'Informe opcao desejada.'
+                                       TO WSS-MENSAGEM.
+      *
+           DISPLAY TELA-CADASTROS-RELATORIOS
+                   TELA-MENSAGENS.
+           ACCEPT  WSS-REL-CV          LINE 18 COL 36
+                                            WITH PROMPT AUTO-SKIP.
+      *
+           EVALUATE WSS-REL-CV
+               WHEN 0
+                    MOVE '.... AJUDA - RELATORIOS ....'
+                                       TO WSS-TIT-AJUDA
+                    PERFORM RT-AJUDA-CADASTROS
+                                       THRU RT-AJUDA-CADASTROSX
+                    PERFORM RT-RELATORIOS
+               WHEN 1
+                    MOVE WSS-OPERADOR-ID
+                                       TO WSS-OPERADOR
+                    CALL WSPT002C      USING WSS-PARM
+                    MOVE 'PT00002C'    TO WSS-AUD-PROGRAMA
+                    MOVE 'RELATORIO DE CLIENTES ACESSADO'
+                                       TO WSS-AUD-ACAO
+                    PERFORM RT-GRAVAR-AUDITORIA
+                                       THRU RT-GRAVAR-AUDITORIAX
+      *
+                    IF WSS-RETORNO     EQUAL '00'
+                       PERFORM RT-PERGUNTAR-VISUALIZAR
+                                       THRU RT-PERGUNTAR-VISUALIZARX
+                       PERFORM         RT-RELATORIOS
+                    ELSE
+                       MOVE 'Erro de processamento programa PT00002C.'
+                                       TO WSS-MENSAGEM
+                       DISPLAY TELA-MENSAGENS
+                       ACCEPT WSS-ENT  LINE 24 COL 80
+                                            WITH PROMPT AUTO-SKIP
+                    END-IF
+               WHEN 2
+                    MOVE WSS-OPERADOR-ID
+                                       TO WSS-OPERADOR
+                    CALL WSPT002V      USING WSS-PARM
+                    MOVE 'PT00002V'    TO WSS-AUD-PROGRAMA
+                    MOVE 'RELATORIO DE VENDEDORES ACESSADO'
+                                       TO WSS-AUD-ACAO
+                    PERFORM RT-GRAVAR-AUDITORIA
+                                       THRU RT-GRAVAR-AUDITORIAX
+      *
+                    IF WSS-RETORNO     EQUAL '00'
+                       PERFORM RT-PERGUNTAR-VISUALIZAR
+                                       THRU RT-PERGUNTAR-VISUALIZARX
+                       PERFORM         RT-RELATORIOS
+                    ELSE
+                       MOVE 'Erro de processamento programa PT00002V.'
+                                       TO WSS-MENSAGEM
+                       DISPLAY TELA-MENSAGENS
+                       ACCEPT WSS-ENT  LINE 24 COL 80
+                                            WITH PROMPT AUTO-SKIP
+                    END-IF
+               WHEN 9
+                    CONTINUE
+               WHEN OTHER
+                    MOVE 'Opcao invalida!!! Tente novamente.'
+                                       TO WSS-MENSAGEM
+                    DISPLAY TELA-MENSAGENS
+                    ACCEPT WSS-REL-CV  LINE 18 COL 360
+                                            WITH PROMPT AUTO-SKIP
+           END-EVALUATE.
+      *
+       RT-RELATORIOSX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    Pergunta se deseja ver na tela o relatorio recem gerado      *
+      *----------------------------------------------------------------*
+       RT-PERGUNTAR-VISUALIZAR         SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE 'Deseja visualizar o relatorio gerado? <S>im <N>ao'
+                                       TO WSS-MENSAGEM.
+           DISPLAY TELA-MENSAGENS.
+           ACCEPT WSS-VIS-SN           LINE 24 COL 80
+                                            WITH PROMPT AUTO-SKIP.
+      *
+           IF WSS-VIS-SN               EQUAL 'S' OR 's'
+              PERFORM RT-VISUALIZAR-RELATORIO
+                                       THRU RT-VISUALIZAR-RELATORIOX
+           END-IF.
+      *
+       RT-PERGUNTAR-VISUALIZARX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    Abre e pagina em tela o relatorio devolvido em WSS-ARQ-REL   *
+      *----------------------------------------------------------------*
+       RT-VISUALIZAR-RELATORIO         SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF WSS-ARQ-REL              EQUAL SPACES
+              MOVE 'Nenhum relatorio disponivel para visualizacao.'
+                                       TO WSS-MENSAGEM
+              DISPLAY TELA-MENSAGENS
+              ACCEPT WSS-ENT           LINE 24 COL 80
+                                            WITH PROMPT AUTO-SKIP
+           ELSE
+              OPEN INPUT               ARQ-VISUALIZAR
+              IF FS-VISUALIZAR         EQUAL ZEROS
+                 PERFORM RT-PAGINAR-RELATORIO
+                                       THRU RT-PAGINAR-RELATORIOX
+                 CLOSE                 ARQ-VISUALIZAR
+              ELSE
+                 MOVE
+                 'Erro na abertura do relatorio para visualizacao.'
+                                       TO WSS-MENSAGEM
+                 DISPLAY TELA-MENSAGENS
+                 ACCEPT WSS-ENT        LINE 24 COL 80
+                                            WITH PROMPT AUTO-SKIP
+              END-IF
+           END-IF.
+      *
+       RT-VISUALIZAR-RELATORIOX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    Percorre o relatorio aberto, pagina por pagina, ate o fim do*
+      *    arquivo ou o operador optar por sair                        *
+      *----------------------------------------------------------------*
+       RT-PAGINAR-RELATORIO            SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE SPACES                 TO WSS-FIM-ARQ-VIS.
+      *
+           PERFORM RT-LER-VISUALIZAR   THRU RT-LER-VISUALIZARX.
+      *
+           PERFORM UNTIL WSS-FIM-ARQ-VIS
+                                       EQUAL 'S' OR 's'
+              PERFORM RT-EXIBIR-PAGINA THRU RT-EXIBIR-PAGINAX
+           END-PERFORM.
+      *
+       RT-PAGINAR-RELATORIOX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    Exibe uma pagina (linhas 04 a 21) do relatorio e aguarda     *
+      *    o operador antes de seguir para a proxima                   *
+      *----------------------------------------------------------------*
+       RT-EXIBIR-PAGINA                SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM RT-LIMPAR-TELA      THRU RT-LIMPAR-TELAX.
+      *
+           MOVE 4                      TO WSS-VIS-NLIN.
+      *
+           PERFORM UNTIL WSS-VIS-NLIN  GREATER 21
+                      OR WSS-FIM-ARQ-VIS
+                                       EQUAL 'S' OR 's'
+              PERFORM RT-EXIBIR-LINHA  THRU RT-EXIBIR-LINHAX
+           END-PERFORM.
+      *
+           MOVE
+           'Pressione qualquer tecla p/ proxima pagina ou <9> p/ sair'
+                                       TO WSS-MENSAGEM.
+           DISPLAY TELA-MENSAGENS.
+           ACCEPT WSS-VIS-TECLA        LINE 24 COL 80
+                                            WITH PROMPT AUTO-SKIP.
+      *
+           IF WSS-VIS-TECLA            EQUAL '9'
+              MOVE 'S'                 TO WSS-FIM-ARQ-VIS
+           END-IF.
+      *
+       RT-EXIBIR-PAGINAX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    Exibe uma linha do relatorio e le a proxima                 *
+      *----------------------------------------------------------------*
+       RT-EXIBIR-LINHA                 SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY REG-VISUALIZAR      LINE WSS-VIS-NLIN COL 01.
+      *
+           ADD 1                       TO WSS-VIS-NLIN.
+      *
+           PERFORM RT-LER-VISUALIZAR   THRU RT-LER-VISUALIZARX.
+      *
+       RT-EXIBIR-LINHAX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    Leitura do arquivo de relatorio em visualizacao             *
+      *----------------------------------------------------------------*
+       RT-LER-VISUALIZAR               SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQ-VISUALIZAR
+                INTO REG-VISUALIZAR
+             AT END
+                MOVE 'S'               TO WSS-FIM-ARQ-VIS
+           END-READ.
+      *
+       RT-LER-VISUALIZARX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-EXECUTAR                     SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM RT-LIMPAR-TELA      THRU RT-LIMPAR-TELAX.
+      *
+           MOVE WSS-OPERADOR-ID        TO WSS-OPERADOR.
+           CALL WSPT0003               USING WSS-PARM.
+      *
+           MOVE 'PT000003'             TO WSS-AUD-PROGRAMA.
+           MOVE 'EXECUCAO DA DISTRIBUICAO'
+                                       TO WSS-AUD-ACAO.
+           PERFORM RT-GRAVAR-AUDITORIA THRU RT-GRAVAR-AUDITORIAX.
+      *
+           IF WSS-RETORNO              EQUAL '00'
+              MOVE 'DISTRIBUIÇÃO realizada com sucesso!!! Pres. qualquer
+      -       ' tecla para sair'       TO WSS-MENSAGEM
+           ELSE
+              MOVE
+                'Erro de processamento de Distribuição (prg PT00003).'
+                                       TO WSS-MENSAGEM
+           END-IF.
+      *
+           DISPLAY TELA-MENSAGENS.
+           ACCEPT WSS-ENT              LINE 24 COL 80
+                                            WITH PROMPT AUTO-SKIP.
+      *
+       RT-EXECUTARX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    Chama subprograma para manutencao de PARAMETROS DO SISTEMA    *
+      *----------------------------------------------------------------*
+       RT-PARAMETROS                   SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM RT-LIMPAR-TELA      THRU RT-LIMPAR-TELAX.
+      *
+           MOVE WSS-OPERADOR-ID        TO WSS-OPERADOR.
+           CALL WSPT0004               USING WSS-PARM.
+      *
+           MOVE 'PT000004'             TO WSS-AUD-PROGRAMA.
+           MOVE 'MANUTENCAO DE PARAMETROS ACESSADA'
+                                       TO WSS-AUD-ACAO.
+           PERFORM RT-GRAVAR-AUDITORIA THRU RT-GRAVAR-AUDITORIAX.
+      *
+           IF WSS-RETORNO              NOT EQUAL '00'
+              MOVE 'Erro de processamento programa PT000004.'
+                                       TO WSS-MENSAGEM
+              DISPLAY TELA-MENSAGENS
+              ACCEPT WSS-ENT           LINE 24 COL 80
+                                            WITH PROMPT AUTO-SKIP
+           END-IF.
+      *
+       RT-PARAMETROSX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-LIMPAR-TELA                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE 4                      TO WSS-LINHA.
+      *
+           PERFORM VARYING WSS-LINHA   FROM 04 BY 01
+                   UNTIL   WSS-LINHA   EQUAL 22
+              DISPLAY WSS-LIMPA-LINHA  LINE WSS-LINHA COL 1
+           END-PERFORM.
+      *
+       RT-LIMPAR-TELAX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-FINALIZAR                    SECTION.
+      *----------------------------------------------------------------*
+      *
+           CLOSE                        ARQ-AUDITORIA.
+      *
+            MOVE ZEROS                 TO RETURN-CODE.
+      *
+       RT-FINALIZARX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-GRAVAR-AUDITORIA              SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE FUNCTION CURRENT-DATE(7:2)
+                                       TO  WSS-AUD-DIA.
+           MOVE FUNCTION CURRENT-DATE(5:2)
+                                       TO  WSS-AUD-MES.
+           MOVE FUNCTION CURRENT-DATE(1:4)
+                                       TO  WSS-AUD-ANO.
+           MOVE FUNCTION CURRENT-DATE(9:2)
+                                       TO  WSS-AUD-HOR.
+           MOVE FUNCTION CURRENT-DATE(11:2)
+                                       TO  WSS-AUD-MIN.
+           MOVE FUNCTION CURRENT-DATE(13:2)
+                                       TO  WSS-AUD-SEG.
+      *
+           STRING WSS-AUD-DIA '/' WSS-AUD-MES '/' WSS-AUD-ANO
+                                       DELIMITED BY SIZE
+                                       INTO AUD-DATA-FDA.
+           STRING WSS-AUD-HOR ':' WSS-AUD-MIN ':' WSS-AUD-SEG
+                                       DELIMITED BY SIZE
+                                       INTO AUD-HORA-FDA.
+      *
+           MOVE WSS-OPERADOR-ID        TO AUD-OPERADOR-FDA.
+           MOVE WSS-AUD-PROGRAMA       TO AUD-PROGRAMA-FDA.
+           MOVE WSS-AUD-ACAO           TO AUD-ACAO-FDA.
+      *
+           WRITE REG-FDA.
+      *
+       RT-GRAVAR-AUDITORIAX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *                   F I M  D O  P R O G R A M A
+      *----------------------------------------------------------------*
