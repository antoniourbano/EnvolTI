@@ -0,0 +1,7 @@
+      *----------------------------------------------------------------*
+      *    COPYBOOK - DECLARACAO SELECT ARQUIVO PARAMETROS (PARAMDIST)
+      *----------------------------------------------------------------*
+      *
+           SELECT  ARQ-PARAMETROS      ASSIGN TO DISK
+                   ORGANIZATION        IS LINE SEQUENTIAL
+                   FILE STATUS         IS FS-PARAMETROS.
