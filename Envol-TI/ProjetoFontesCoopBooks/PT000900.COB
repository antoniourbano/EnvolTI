@@ -13,10 +13,20 @@
       *     *----------------------------------------------------------*
       *     *#ANALISTA : AMARILDO MBORGES                              *
       *     *----------------------------------------------------------*
-      *     *#FUNCAO   : Validar os campos CPF e CNPJ.                 *
+      *     *#FUNCAO   : Validar os campos CPF, CNPJ e Inscricao        *
+      *     *            Estadual.                                     *
       *     *----------------------------------------------------------*
       *     * VERSAO 01    -    Amarildo M Borges      -    09.03.2020 *
       *     *----------------------------------------------------------*
+      *     * VERSAO 02    -    Amarildo M Borges      -    09.08.2026 *
+      *     *            REJEITA SEQUENCIAS COM TODOS OS DIGITOS       *
+      *     *            IGUAIS (EX.: 111.111.111-11) ANTES DE CALCU-  *
+      *     *            LAR OS DIGITOS VERIFICADORES.                 *
+      *     *----------------------------------------------------------*
+      *     * VERSAO 03    -    Amarildo M Borges      -    09.08.2026 *
+      *     *            INCLUIDA VALIDACAO DE INSCRICAO ESTADUAL      *
+      *     *            (PADRAO SP, 12 DIGITOS) NO MESMO PROGRAMA.    *
+      *     *----------------------------------------------------------*
       *                                                                *
       *================================================================*
        ENVIRONMENT                     DIVISION.
@@ -41,6 +51,11 @@
            03 WSS-NUMERO               PIC 9(015)          VALUE ZEROES.
            03 WSS-NUMERO-R             REDEFINES WSS-NUMERO.
               05  WSS-NUMERO-T         PIC 9(001)  OCCURS 15 TIMES.
+           03 WSS-NUMERO-ORIG          PIC 9(015)          VALUE ZEROES.
+           03 WSS-NUMERO-ORIG-R        REDEFINES WSS-NUMERO-ORIG.
+              05  WSS-NUMERO-ORIG-T    PIC 9(001)  OCCURS 15 TIMES.
+           03 WSS-IND-DV1              PIC 9(002)          VALUE ZEROES.
+           03 WSS-IND-DV2              PIC 9(002)          VALUE ZEROES.
            03 WSS-PESOS                PIC X(028)          VALUE SPACES.
            03 WSS-PESOS-R              REDEFINES WSS-PESOS.
               05  WSS-PESOS-T          PIC 9(002)  OCCURS 14 TIMES.
@@ -51,6 +66,15 @@
                                         '0000000011100908070605040302'.
            03 WSS-PESOS-CNPJ           PIC X(028)          VALUE
                                         '0706050403020908070605040302'.
+           03 WSS-PESOS-IE1            PIC X(028)          VALUE
+                                        '0103040506070810000000000000'.
+           03 WSS-PESOS-IE2            PIC X(028)          VALUE
+                                        '0302100908070605040302000000'.
+           03 WSS-IND-SEQ              PIC 9(002)          VALUE ZEROES.
+           03 WSS-IND-INICIO           PIC 9(002)          VALUE ZEROES.
+           03 WSS-IND-FIM              PIC 9(002)          VALUE ZEROES.
+           03 WSS-SEQ-INVALIDA         PIC X(001)          VALUE 'N'.
+              88 SEQ-INVALIDA                              VALUE 'S' 's'.
       *
       *----------------------------------------------------------------*
        LINKAGE                         SECTION.
@@ -63,9 +87,12 @@
            03 LKS-RETORNO              PIC  9(001).
       *----------------------------------------------------------------*
       * LKS-NUMERO-I     = n�mero informado
-      * LKS-TIPO-CALCULO = CPF ou CNPJ
+      * LKS-TIPO-CALCULO = CPF, CNPJ ou IE (Inscricao Estadual)
       * LKS-RETORNO      = 0 - codigo verificado est� correto
-      *                  = 1 - c�digo verificado est� com erro
+      *                  = 1 - 1o digito verificador incorreto
+      *                  = 2 - 2o digito verificador incorreto
+      *                  = 3 - 1o e 2o digitos verificadores incorretos
+      *                  = 9 - sequencia de digitos repetidos (invalida)
       *----------------------------------------------------------------*
       *
       *================================================================*
@@ -92,6 +119,7 @@
            MOVE ZEROES                 TO LKS-RETORNO.
       *
            MOVE LKS-NUMERO-I           TO WSS-NUMERO.
+           MOVE LKS-NUMERO-I           TO WSS-NUMERO-ORIG.
       *
        RT-INICIALIZARX.
            EXIT.
@@ -99,17 +127,75 @@
       *----------------------------------------------------------------*
        RT-PROCESSAR                    SECTION.
       *----------------------------------------------------------------*
+      *
+      *  ---> Rejeita sequencias com todos os digitos iguais (ex.:
+      *       111.111.111-11) antes mesmo de calcular os digitos
+           PERFORM RT-VERIFICAR-SEQUENCIA
+                                       THRU RT-VERIFICAR-SEQUENCIAX.
+      *
+           IF NOT SEQ-INVALIDA
+              EVALUATE LKS-TIPO-CALCULO
+                 WHEN 'CPF '
+                       PERFORM RT-VALIDA-CPF
+                                       THRU RT-VALIDA-CPFX
+                 WHEN 'CNPJ'
+                       PERFORM RT-VALIDA-CNPJ
+                                       THRU RT-VALIDA-CNPJX
+                 WHEN 'IE  '
+                       PERFORM RT-VALIDA-IE
+                                       THRU RT-VALIDA-IEX
+              END-EVALUATE
+           END-IF.
+      *
+       RT-PROCESSARX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-VERIFICAR-SEQUENCIA          SECTION.
+      *  ---> Verifica se todos os digitos do numero informado sao
+      *       iguais (sequencia invalida, ex.: 000.000.000/0000-00)
+      *----------------------------------------------------------------*
+      *
+           MOVE 'N'                    TO WSS-SEQ-INVALIDA.
       *
            EVALUATE LKS-TIPO-CALCULO
               WHEN 'CPF '
-                    PERFORM RT-VALIDA-CPF
-                                       THRU RT-VALIDA-CPFX
+                    MOVE 05            TO WSS-IND-INICIO
+                    MOVE 15            TO WSS-IND-FIM
               WHEN 'CNPJ'
-                    PERFORM RT-VALIDA-CNPJ
-                                       THRU RT-VALIDA-CNPJX
+                    MOVE 02            TO WSS-IND-INICIO
+                    MOVE 15            TO WSS-IND-FIM
+              WHEN 'IE  '
+                    MOVE 04            TO WSS-IND-INICIO
+                    MOVE 15            TO WSS-IND-FIM
            END-EVALUATE.
       *
-       RT-PROCESSARX.
+           MOVE 'S'                    TO WSS-SEQ-INVALIDA.
+           ADD 1                       TO WSS-IND-INICIO
+                                       GIVING WSS-IND-SEQ.
+      *
+           PERFORM
+              UNTIL WSS-IND-SEQ        GREATER WSS-IND-FIM
+                 OR NOT SEQ-INVALIDA
+              PERFORM RT-COMPARAR-SEQUENCIA
+                                       THRU RT-COMPARAR-SEQUENCIAX
+           END-PERFORM.
+      *
+       RT-VERIFICAR-SEQUENCIAX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-COMPARAR-SEQUENCIA           SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF WSS-NUMERO-T (WSS-IND-SEQ) NOT EQUAL
+              WSS-NUMERO-T (WSS-IND-INICIO)
+              MOVE 'N'                 TO WSS-SEQ-INVALIDA
+           ELSE
+              ADD 1                    TO WSS-IND-SEQ
+           END-IF.
+      *
+       RT-COMPARAR-SEQUENCIAX.
            EXIT.
       *
       *----------------------------------------------------------------*
@@ -152,6 +238,27 @@
        RT-VALIDA-CNPJX.
            EXIT.
       *
+      *----------------------------------------------------------------*
+       RT-VALIDA-IE                    SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE WSS-PESOS-IE1          TO WSS-PESOS
+           MOVE 04                     TO WSS-IND-N
+           MOVE 01                     TO WSS-IND-P
+           MOVE 11                     TO WSS-IND-O
+           MOVE ZEROES                 TO WSS-SOMA
+           PERFORM RT-CALC-DIGITO-IE-1 THRU RT-CALC-DIGITO-IE-1X.
+      *
+           MOVE WSS-PESOS-IE2          TO WSS-PESOS
+           MOVE 04                     TO WSS-IND-N
+           MOVE 01                     TO WSS-IND-P
+           MOVE 14                     TO WSS-IND-O
+           MOVE ZEROES                 TO WSS-SOMA
+           PERFORM RT-CALC-DIGITO-IE-2 THRU RT-CALC-DIGITO-IE-2X.
+      *
+       RT-VALIDA-IEX.
+           EXIT.
+      *
       *----------------------------------------------------------------*
        RT-CALC-DIGITO-1                SECTION.
       *----------------------------------------------------------------*
@@ -206,18 +313,95 @@
        RT-CALC-DIGITO-2X.
            EXIT.
       *
+      *----------------------------------------------------------------*
+       RT-CALC-DIGITO-IE-1             SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE ZEROES                 TO WSS-SOMA.
+      *
+           PERFORM UNTIL WSS-IND-N     GREATER WSS-IND-O
+                   COMPUTE WSS-SOMA    EQUAL WSS-SOMA +
+                                      (WSS-NUMERO-T (WSS-IND-N) *
+                                       WSS-PESOS-T  (WSS-IND-P))
+                   ADD 1               TO WSS-IND-N
+                                          WSS-IND-P
+           END-PERFORM.
+      *
+           DIVIDE WSS-SOMA             BY 11
+                                       GIVING WSS-QUOCI
+                                       REMAINDER WSS-RESTO.
+      *
+           IF WSS-RESTO                GREATER 9
+              MOVE ZEROES              TO WSS-NUMERO-T (12)
+           ELSE
+              MOVE WSS-RESTO           TO WSS-NUMERO-T (12)
+           END-IF.
+      *
+       RT-CALC-DIGITO-IE-1X.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-CALC-DIGITO-IE-2             SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE ZEROES                 TO WSS-SOMA.
+      *
+           PERFORM UNTIL WSS-IND-N     GREATER WSS-IND-O
+                   COMPUTE WSS-SOMA    EQUAL WSS-SOMA +
+                                      (WSS-NUMERO-T (WSS-IND-N) *
+                                       WSS-PESOS-T  (WSS-IND-P))
+                   ADD 1               TO WSS-IND-N
+                                          WSS-IND-P
+           END-PERFORM.
+      *
+           DIVIDE WSS-SOMA             BY 11
+                                       GIVING WSS-QUOCI
+                                       REMAINDER WSS-RESTO.
+      *
+           IF WSS-RESTO                GREATER 9
+              MOVE ZEROES              TO WSS-NUMERO-T (15)
+           ELSE
+              MOVE WSS-RESTO           TO WSS-NUMERO-T (15)
+           END-IF.
+      *
+       RT-CALC-DIGITO-IE-2X.
+           EXIT.
+      *
       *----------------------------------------------------------------*
        RT-FINALIZAR                    SECTION.
       *----------------------------------------------------------------*
       *
            MOVE WSS-NUMERO             TO WSS-NUMERO-F.
       *
-           IF LKS-NUMERO-I             EQUAL WSS-NUMERO-F
-              MOVE 0                   TO LKS-RETORNO                
-           ELSE                                    
-              MOVE 1                   TO LKS-RETORNO                
-           END-IF.                                  
-      *                                    
+           IF SEQ-INVALIDA
+              MOVE 9                   TO LKS-RETORNO
+           ELSE
+              EVALUATE LKS-TIPO-CALCULO
+                 WHEN 'IE  '
+                       MOVE 12         TO WSS-IND-DV1
+                       MOVE 15         TO WSS-IND-DV2
+                 WHEN OTHER
+                       MOVE 14         TO WSS-IND-DV1
+                       MOVE 15         TO WSS-IND-DV2
+              END-EVALUATE
+      *
+              EVALUATE TRUE
+                 WHEN WSS-NUMERO-T (WSS-IND-DV1) NOT EQUAL
+                      WSS-NUMERO-ORIG-T (WSS-IND-DV1)
+                  AND WSS-NUMERO-T (WSS-IND-DV2) NOT EQUAL
+                      WSS-NUMERO-ORIG-T (WSS-IND-DV2)
+                       MOVE 3          TO LKS-RETORNO
+                 WHEN WSS-NUMERO-T (WSS-IND-DV1) NOT EQUAL
+                      WSS-NUMERO-ORIG-T (WSS-IND-DV1)
+                       MOVE 1          TO LKS-RETORNO
+                 WHEN WSS-NUMERO-T (WSS-IND-DV2) NOT EQUAL
+                      WSS-NUMERO-ORIG-T (WSS-IND-DV2)
+                       MOVE 2          TO LKS-RETORNO
+                 WHEN OTHER
+                       MOVE 0          TO LKS-RETORNO
+              END-EVALUATE
+           END-IF.
+      *
        RT-FINALIZARX.
            EXIT.
       *
