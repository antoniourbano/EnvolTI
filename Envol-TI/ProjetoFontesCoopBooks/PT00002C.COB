@@ -18,6 +18,13 @@
       *     *----------------------------------------------------------*
       *     * VERS�O 01    -    Amarildo M Borges      -    09.03.2020 *
       *     *----------------------------------------------------------*
+      *     * VERSAO 02    -    Amarildo M Borges      -    09.08.2026 *
+      *     *            ARQ-DISTRIBUIR PASSA A SER LIDO PELO LAYOUT   *
+      *     *            INDEXADO JA PREVISTO EM SEL-DISTRIBUIR.CPY. O *
+      *     *            FILTRO POR VENDEDOR (FILTRO 3) FAZ START/READ *
+      *     *            DIRETO PELA CHAVE ALTERNATIVA DE VENDEDOR, SEM*
+      *     *            PRECISAR MAIS ORDENAR O ARQUIVO INTEIRO.      *
+      *     *----------------------------------------------------------*
       *                                                                *
       *     ARQUIVOS.....: ARQ-CLIENTES - ARQUIVO DE CLIENTES          *
       *                    SRT-CLIENTES - ARQUIVO DE SORT              *
@@ -36,25 +43,36 @@
        FILE-CONTROL.
       *
       *  ---> Arquivo CLIENTES
-           COPY 'SEL-CLIENTES.CPY'     REPLACING ==::== BY == -FDC ==.
+           COPY 'SEL-CLIENTES.CPY'     REPLACING ==::== BY ==-FDC==.
       *
       *  ---> Arquivo SORT (Ordena dados)
            SELECT  SRT-CLIENTES        ASSIGN TO 'SRT-CLIENTES.TMP'
                    FILE STATUS         IS FS-CLI-SRT.
       *
-      *  ---> Arquivo SORT (Ordena dados)
-           SELECT  SRT-DISTRIBUICAO    ASSIGN TO 'SRT-DISTRIBUICAO.TMP'
-                   FILE STATUS         IS FS-DST-SRT.
+      *  ---> Arquivo SORT (carga de clientes por vendedor)
+           SELECT  SRT-CARGA           ASSIGN TO 'SRT-CARGA.TMP'
+                   FILE STATUS         IS FS-CRG-SRT.
       *
-      *  ---> Arquivo RELATORIO
-           SELECT  REL-CLIENTES        ASSIGN TO 'REL-CLIENTES.TXT'
+      *  ---> Arquivo RELATORIO (nome datado, nao sobrepoe execucoes
+      *       anteriores)
+           SELECT  REL-CLIENTES        ASSIGN TO WSS-ARQ-REL-CLIENTES
                    ORGANIZATION        IS LINE SEQUENTIAL
                    FILE STATUS         IS FS-CLI-REL.
       *
-      *  ---> Arquivo DISTRIBUI��O
-           SELECT  ARQ-DISTRIBUIR      ASSIGN TO DISK
+      *  ---> Arquivo CSV (exportacao, nome tambem datado)
+           SELECT  CSV-CLIENTES        ASSIGN TO WSS-ARQ-CSV-CLIENTES
                    ORGANIZATION        IS LINE SEQUENTIAL
-                   FILE STATUS         IS FS-DISTRIBUIR.
+                   FILE STATUS         IS FS-CLI-CSV.
+      *
+      *  ---> Arquivo DISTRIBUI��O (indexado, permite START/READ
+      *       direto pela chave alternativa de vendedor)
+           COPY 'SEL-DISTRIBUIR.CPY'   REPLACING ==::== BY ==-FDD==.
+      *
+      *  ---> Arquivo VENDEDOR (relatorio de vendedores orfaos)
+           COPY 'SEL-VENDEDOR.CPY'     REPLACING ==::== BY ==-FDV==.
+      *
+      *  ---> Arquivo de PARAMETROS (tamanho de pagina de relatorio)
+           COPY 'SEL-PARAMETROS.CPY'.
       *
       *================================================================*
        DATA                            DIVISION.
@@ -64,7 +82,7 @@
        FD  ARQ-CLIENTES                VALUE OF FILE-ID IS 'CLIENTES'
            LABEL RECORDS               IS STANDARD
            DATA RECORD                 IS CLI-FDC.
-       COPY 'FD-CLIENTES.CPY'          REPLACING ==::== BY == -FDC ==.
+       COPY 'FD-CLIENTES.CPY'          REPLACING ==::== BY ==-FDC==.
       *
        SD  SRT-CLIENTES.
        01  REG-SRTC.
@@ -74,22 +92,30 @@
            03  SRTC-LATITUDE           PIC S9(003)V9(008).
            03  SRTC-LONGITUDE          PIC S9(003)V9(008).
       *
-       SD  SRT-DISTRIBUICAO.
-       01  REG-SRTD.
-           03  SRTD-CCLIENTE           PIC  9(007).
-           03  SRTD-RSOCIAL            PIC  X(040).
-           03  SRTD-CVENDEDOR          PIC  9(003).
-           03  SRTD-NOME               PIC  X(040).
-           03  SRTD-DISTANCIA          PIC  9(009).
+       SD  SRT-CARGA.
+       01  REG-SRTG.
+           03  SRTG-CVENDEDOR          PIC  9(007).
+           03  SRTG-NOME               PIC  X(040).
+           03  SRTG-QTDE               PIC  9(007).
       *
        FD  REL-CLIENTES.
        01  REG-REL-CLIENTES            PIC  X(120).
+      *
+       FD  CSV-CLIENTES.
+       01  REG-CSV-CLIENTES            PIC  X(120).
       *
        FD  ARQ-DISTRIBUIR              VALUE OF FILE-ID IS
                                                         'DISTRIBUICAO'
            LABEL RECORDS               IS STANDARD
            DATA RECORD                 IS DST-FDD.
-       COPY 'FD-DISTRIBUIR.CPY'        REPLACING ==::== BY == -FDD ==.  .
+       COPY 'FD-DISTRIBUIR.CPY'        REPLACING ==::== BY ==-FDD==.
+      *
+       FD  ARQ-VENDEDOR                VALUE OF FILE-ID IS 'VENDEDOR'
+           LABEL RECORDS               IS STANDARD
+           DATA RECORD                 IS VEN-FDV.
+       COPY 'FD-VENDEDOR.CPY'          REPLACING ==::== BY ==-FDV==.
+      *
+       COPY 'FD-PARAMETROS.CPY'.
       *
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
@@ -109,6 +135,8 @@
            03  WSS-T-CCLIENTE          PIC  ZZZZZZ9        VALUE ZEROS.
            03  WSS-T-RSOCIAL           PIC  X(040)         VALUE SPACES.
            03  WSS-T-CVENDEDOR         PIC  9(003)         VALUE ZEROS.
+           03  WSS-T-CSV               PIC  X(001)         VALUE SPACES.
+           03  WSS-T-SEM-FMT           PIC  X(001)         VALUE SPACES.
       *
            03  WSS-FIM-ARQ             PIC  X(001)         VALUE SPACES.
            03  WSS-FIM-SORT            PIC  X(001)         VALUE SPACES.
@@ -118,6 +146,13 @@
       *  ---> Variaveis relatorio.
            03  WSS-REL-NLIN            PIC  99             VALUE ZEROS.
            03  WSS-REL-NPAG            PIC  999            VALUE ZEROS.
+           03  WSS-REL-TOTREG          PIC  9(007)         VALUE ZEROS.
+           03  WSS-REL-TOTARQ          PIC  9(007)         VALUE ZEROS.
+           03  WSS-QTD-CLIENTES-CNC    PIC  9(007)         VALUE ZEROS.
+           03  WSS-QTD-DISTRIB-CNC     PIC  9(007)         VALUE ZEROS.
+           03  WSS-T-LINPAG            PIC  99             VALUE 55.
+           03  WSS-LINPAG-MENOS1       PIC  99             VALUE 54.
+           03  WSS-LINPAG-PADRAO       PIC  99             VALUE 55.
       *
            03  WSS-REL-DAT.
                05  WSS-REL-DAT-DIA     PIC  99             VALUE ZEROS.
@@ -125,13 +160,60 @@
                05  WSS-REL-DAT-ANO     PIC  9999           VALUE ZEROS.
       *
       *----------------------------------------------------------------*
+      *    VARIAVEIS - NOME DATADO DO ARQUIVO DE RELATORIO
+      *----------------------------------------------------------------*
+           03  WSS-DATA-SIS.
+               05  WSS-DATA-SIS-ANO    PIC  X(004)         VALUE SPACES.
+               05  WSS-DATA-SIS-MES    PIC  X(002)         VALUE SPACES.
+               05  WSS-DATA-SIS-DIA    PIC  X(002)         VALUE SPACES.
+      *
+           03  WSS-ARQ-REL-CLIENTES    PIC  X(030)         VALUE SPACES.
+           03  WSS-ARQ-CSV-CLIENTES    PIC  X(030)         VALUE SPACES.
+      *
+      *----------------------------------------------------------------*
       *    VARIAVEIS - FILE STATUS
       *----------------------------------------------------------------*
            03  FS-CLIENTES             PIC  X(002)         VALUE SPACES.
            03  FS-CLI-SRT              PIC  X(002)         VALUE SPACES.
-           03  FS-DST-SRT              PIC  X(002)         VALUE SPACES.
            03  FS-CLI-REL              PIC  X(002)         VALUE SPACES.
+           03  FS-CLI-CSV              PIC  X(002)         VALUE SPACES.
            03  FS-DISTRIBUIR           PIC  X(002)         VALUE SPACES.
+           03  FS-VENDEDOR             PIC  X(002)         VALUE SPACES.
+           03  FS-CRG-SRT              PIC  X(002)         VALUE SPACES.
+           03  FS-PARAMETROS           PIC  X(002)         VALUE SPACES.
+      *
+      *----------------------------------------------------------------*
+      *    VARIAVEIS - RELATORIO DE VENDEDORES ORFAOS
+      *----------------------------------------------------------------*
+           03  WSS-FIM-ARQ-VEN         PIC  X(001)         VALUE SPACES.
+           03  WSS-FIM-ARQ-DIS         PIC  X(001)         VALUE SPACES.
+           03  WSS-VEN-DISTRIBUIDO     PIC  X(001)         VALUE 'N'.
+               88  VENDEDOR-DISTRIBUIDO                   VALUE 'S' 's'.
+      *
+      *----------------------------------------------------------------*
+      *    VARIAVEIS - PESQUISA PARCIAL DE NOME/RAZAO SOCIAL
+      *----------------------------------------------------------------*
+           03  WSS-NOME-TAM            PIC  99             VALUE ZEROS.
+           03  WSS-NOME-POS            PIC  99             VALUE ZEROS.
+           03  WSS-NOME-LIM            PIC  99             VALUE ZEROS.
+           03  WSS-NOME-FIM            PIC  X(001)         VALUE 'N'.
+               88  NOME-FIM-TAM                           VALUE 'S' 's'.
+           03  WSS-NOME-ACHOU          PIC  X(001)         VALUE 'N'.
+               88  NOME-ACHOU                             VALUE 'S' 's'.
+      *
+      *----------------------------------------------------------------*
+      *    VARIAVEIS - CARGA DE CLIENTES POR VENDEDOR
+      *----------------------------------------------------------------*
+           03  WSS-QTDE-CLI            PIC  9(007)         VALUE ZEROS.
+      *
+      *----------------------------------------------------------------*
+      *    VARIAVEIS - DISTRIBUICAO DO VENDEDOR FILTRADO (FILTRO 3),
+      *    POSICIONADO DIRETO PELA CHAVE ALTERNATIVA DE VENDEDOR
+      *----------------------------------------------------------------*
+       01  REG-SRTD.
+           03  SRTD-CCLIENTE           PIC  9(007).
+           03  SRTD-CVENDEDOR          PIC  9(003).
+           03  SRTD-NOME               PIC  X(040).
       *
        01  WSS-CNPJ-EDITADO.
            03  WSS-CNPJ-EDT-1          PIC  X(002)         VALUE SPACES.
@@ -149,10 +231,13 @@
       *----------------------------------------------------------------*
       *
       *  ---> CLIENTES
-       COPY 'FD-CLIENTES.CPY'          REPLACING ==::== BY == -WSC ==.
+       COPY 'FD-CLIENTES.CPY'          REPLACING ==::== BY ==-WSC==.
       *
       *  ---> DISTRIBUICAO
-       COPY 'FD-DISTRIBUIR.CPY'        REPLACING ==::== BY == -WSD ==.
+       COPY 'FD-DISTRIBUIR.CPY'        REPLACING ==::== BY ==-WSD==.
+      *
+      *  ---> VENDEDOR
+       COPY 'FD-VENDEDOR.CPY'          REPLACING ==::== BY ==-WSV==.
       *
 
       *----------------------------------------------------------------*
@@ -212,6 +297,64 @@
            03  FILLER                  PIC  X(002)         VALUE SPACES.
            03  RLD-LONGITUDE           PIC +ZZ9,99999999   VALUE ZEROS.
            03  FILLER                  PIC  X(007)         VALUE SPACES.
+      *
+       01  CAB-L3-ORFAO.
+           03  FILLER                  PIC  X(002)         VALUE SPACES.
+           03  FILLER                  PIC  X(012)         VALUE
+                                           'COD.VENDEDOR'.
+           03  FILLER                  PIC  X(002)         VALUE SPACES.
+           03  FILLER                  PIC  X(004)         VALUE
+                                           'NOME'.
+           03  FILLER                  PIC  X(100)         VALUE SPACES.
+      *
+       01  DETALHE-ORFAO.
+           03  FILLER                  PIC  X(006)         VALUE SPACES.
+           03  RLD-ORF-CODIGO          PIC  9(007)         VALUE ZEROS.
+           03  FILLER                  PIC  X(003)         VALUE SPACES.
+           03  RLD-ORF-NOME            PIC  X(040)         VALUE SPACES.
+           03  FILLER                  PIC  X(064)         VALUE SPACES.
+      *
+       01  CAB-L3-CARGA.
+           03  FILLER                  PIC  X(002)         VALUE SPACES.
+           03  FILLER                  PIC  X(012)         VALUE
+                                           'COD.VENDEDOR'.
+           03  FILLER                  PIC  X(002)         VALUE SPACES.
+           03  FILLER                  PIC  X(004)         VALUE
+                                           'NOME'.
+           03  FILLER                  PIC  X(036)         VALUE SPACES.
+           03  FILLER                  PIC  X(013)         VALUE
+                                           'QTDE CLIENTES'.
+           03  FILLER                  PIC  X(051)         VALUE SPACES.
+      *
+       01  DETALHE-CARGA.
+           03  FILLER                  PIC  X(006)         VALUE SPACES.
+           03  RLD-CRG-CODIGO          PIC  9(007)         VALUE ZEROS.
+           03  FILLER                  PIC  X(003)         VALUE SPACES.
+           03  RLD-CRG-NOME            PIC  X(040)         VALUE SPACES.
+           03  FILLER                  PIC  X(016)         VALUE SPACES.
+           03  RLD-CRG-QTDE            PIC  ZZZZZZ9        VALUE ZEROS.
+           03  FILLER                  PIC  X(041)         VALUE SPACES.
+      *
+       01  CAB-L3-CONCILIACAO.
+           03  FILLER                  PIC  X(002)         VALUE SPACES.
+           03  FILLER                  PIC  X(020)         VALUE
+                                           'DESCRICAO'.
+           03  FILLER                  PIC  X(010)         VALUE SPACES.
+           03  FILLER                  PIC  X(013)         VALUE
+                                           'QUANTIDADE'.
+           03  FILLER                  PIC  X(075)         VALUE SPACES.
+      *
+       01  DETALHE-CONCILIACAO.
+           03  FILLER                  PIC  X(006)         VALUE SPACES.
+           03  RLD-CNC-DESCR           PIC  X(030)         VALUE SPACES.
+           03  FILLER                  PIC  X(004)         VALUE SPACES.
+           03  RLD-CNC-QTDE            PIC  ZZZZZZ9        VALUE ZEROS.
+           03  FILLER                  PIC  X(073)         VALUE SPACES.
+      *
+       01  DETALHE-CONCILIACAO-STATUS.
+           03  FILLER                  PIC  X(006)         VALUE SPACES.
+           03  RLD-CNC-STATUS          PIC  X(080)         VALUE SPACES.
+           03  FILLER                  PIC  X(034)         VALUE SPACES.
       *
        01  RODAPE.
            03  FILLER                  PIC  X(002)         VALUE SPACES.
@@ -226,6 +369,18 @@
            03  FILLER                  PIC  X(008)         VALUE
                                             'Pagina: '.
            03  RLR-PAGINA              PIC  9(003)         VALUE ZEROS.
+      *
+       01  RODAPE-TOTAL.
+           03  FILLER                  PIC  X(002)         VALUE SPACES.
+           03  FILLER                  PIC  X(029)         VALUE
+                                         'Total de registros emitidos:'.
+           03  FILLER                  PIC  X(001)         VALUE SPACES.
+           03  RLT-TOTREG              PIC  ZZZZZZ9       VALUE ZEROS.
+           03  FILLER                  PIC  X(004)         VALUE ' de '.
+           03  RLT-TOTARQ              PIC  ZZZZZZ9       VALUE ZEROS.
+           03  FILLER                  PIC  X(011)         VALUE
+                                         ' no arquivo'.
+           03  FILLER                  PIC  X(059)         VALUE SPACES.
       *
        01  RELATORIO-AUXILIARES.
            03 LINHA-TRACO.
@@ -236,14 +391,40 @@
               05 FILLER                PIC  X(120)         VALUE ALL
                                             SPACES.
       *
+      *----------------------------------------------------------------*
+      * AREA DE DECLARACAO DO LAY-OUT DO ARQUIVO CSV DE CLIENTES        *
+      *----------------------------------------------------------------*
+       01  CSV-CAB-CLIENTES.
+           03  FILLER                  PIC  X(012)         VALUE
+                                           'COD_CLIENTE'.
+           03  FILLER                  PIC  X(001)         VALUE ';'.
+           03  FILLER                  PIC  X(018)         VALUE
+                                           'CNPJ'.
+           03  FILLER                  PIC  X(001)         VALUE ';'.
+           03  FILLER                  PIC  X(040)         VALUE
+                                           'RAZAO_SOCIAL'.
+           03  FILLER                  PIC  X(001)         VALUE ';'.
+           03  FILLER                  PIC  X(015)         VALUE
+                                           'LATITUDE'.
+           03  FILLER                  PIC  X(001)         VALUE ';'.
+           03  FILLER                  PIC  X(015)         VALUE
+                                           'LONGITUDE'.
+      *
+       01  CSV-DET-CLIENTES.
+           03  CSVD-CODIGO             PIC  9(007)         VALUE ZEROS.
+           03  FILLER                  PIC  X(001)         VALUE ';'.
+           03  CSVD-CNPJ               PIC  X(018)         VALUE SPACES.
+           03  FILLER                  PIC  X(001)         VALUE ';'.
+           03  CSVD-RSOCIAL            PIC  X(040)         VALUE SPACES.
+           03  FILLER                  PIC  X(001)         VALUE ';'.
+           03  CSVD-LATITUDE           PIC +ZZ9,99999999   VALUE ZEROS.
+           03  FILLER                  PIC  X(001)         VALUE ';'.
+           03  CSVD-LONGITUDE          PIC +ZZ9,99999999   VALUE ZEROS.
+      *
       *----------------------------------------------------------------*
        LINKAGE                         SECTION.
       *----------------------------------------------------------------*
-       01  LKS-PARM.
-           03  FILLER                  PIC S9(004) COMP.
-           03  LKS-PARAM               PIC  X(001).
-           03  LKS-RETORNO             PIC  X(002).
-           03  LKS-MENSAGEM            PIC  X(050).
+           COPY 'SUB-PRGS.CPY'         REPLACING ==::== BY ==LKS==.
       *
       *----------------------------------------------------------------*
        SCREEN                          SECTION.
@@ -253,6 +434,10 @@
        01  TELA-TITULO-CLIENTES.
            03 F LINE 05 COL 28         VALUE ' CLIENTES -'        BLINK.
            03 F LINE 05 COL 39         PIC X(12) USING WSS-TITULO BLINK.
+      *
+       01  TELA-LINPAG.
+           03 TLP1 LINE 08 COL 10  VALUE
+                         'Linhas por pagina (<ENTER> = 55): '.
       *
        01  TELA-CLIENTES-RELATORIO.
            03 TCR1 LINE 08 COL 10  VALUE 'Tipo de ordenacao: '.
@@ -264,6 +449,16 @@
            03 TCR6 LINE 16 COL 15  VALUE '1 - Codigo do cliente.: '.
            03 TCR7 LINE 18 COL 15  VALUE '2 - Nome do cliente...: '.
            03 TCR8 LINE 20 COL 15  VALUE '3 - Codigo do vendedor: '.
+           03 TCR10 LINE 21 COL 15 VALUE
+                                   '4 - Vendedores orfaos (sem clte)'.
+           03 TCR11 LINE 22 COL 15 VALUE
+                                   '5 - Carga de clientes p/vendedor'.
+           03 TCR13 LINE 23 COL 10 VALUE
+                                   '6 - Conciliacao clientes x distrib'.
+           03 TCR9 LINE 23 COL 10  VALUE
+                                   'Gerar tambem em CSV..: <S>im <N>ao'.
+           03 TCR12 LINE 19 COL 10 VALUE
+                         'CPF/CNPJ sem formatacao: <S>im <N>ao'.
       *
       *----------------------------------------------------------------*
       *    TELA MENSAGEMS
@@ -314,6 +509,8 @@
       * Abertura de arquivos
       *----------------------------------------------------------------*
        RT-ABRE-ARQUIVOS                SECTION.
+      *
+           PERFORM RT-MONTAR-ARQ-REL   THRU RT-MONTAR-ARQ-RELX.
       *
            IF WSS-T-FILTRO             EQUAL 3
               OPEN I-O ARQ-CLIENTES
@@ -341,26 +538,133 @@
               PERFORM RT-FINALIZAR     THRU RT-FINALIZARX
            END-IF.
       *
-           OPEN INPUT ARQ-DISTRIBUIR.
+           IF WSS-T-CSV                EQUAL 'S' OR 's'
+              OPEN OUTPUT CSV-CLIENTES
+              IF FS-CLI-CSV            EQUAL ZEROS
+                 CONTINUE
+              ELSE
+                 MOVE 9                TO LKS-RETORNO
+                 MOVE 'ERRO NA ABERTURA DO ARQUIVO CSV-CLIENTES'
+                                       TO LKS-MENSAGEM
+                 PERFORM RT-FINALIZAR  THRU RT-FINALIZARX
+              END-IF
+           END-IF.
       *
-            IF FS-DISTRIBUIR           EQUAL ZEROS
-              CONTINUE
+           IF WSS-T-FILTRO             EQUAL 4 OR 5
+              OPEN INPUT ARQ-VENDEDOR
+      *
+              IF FS-VENDEDOR           EQUAL ZEROS
+                 CONTINUE
+              ELSE
+                 MOVE 9                TO LKS-RETORNO
+                 MOVE 'ERRO NA ABERTURA DO ARQUIVO VENDEDOR'
+                                       TO LKS-MENSAGEM
+                 PERFORM RT-FINALIZAR  THRU RT-FINALIZARX
+              END-IF
            ELSE
-              MOVE 9                   TO LKS-RETORNO
-              MOVE 'ERRO NA ABERTURA DO ARQUIVO DISTRIBUIR'
+              OPEN INPUT ARQ-DISTRIBUIR
+      *
+              IF FS-DISTRIBUIR         EQUAL ZEROS
+                 CONTINUE
+              ELSE
+                 MOVE 9                TO LKS-RETORNO
+                 MOVE 'ERRO NA ABERTURA DO ARQUIVO DISTRIBUIR'
                                        TO LKS-MENSAGEM
-              PERFORM RT-FINALIZAR     THRU RT-FINALIZARX
+                 PERFORM RT-FINALIZAR  THRU RT-FINALIZARX
+              END-IF
            END-IF.
       *
        RT-ABRE-ARQUIVOSX.
            EXIT.
       *
+      *----------------------------------------------------------------*
+       RT-MONTAR-ARQ-REL                SECTION.
+      *  ---> Monta os nomes dos arquivos de relatorio/CSV com a data
+      *       de processamento (data do sistema, ou a data informada
+      *       no menu principal para reprocesso/teste), para nao
+      *       sobrepor execucoes de dias diferentes.
+      *----------------------------------------------------------------*
+      *
+           IF LKS-DATA-PROC            EQUAL SPACES
+              MOVE FUNCTION CURRENT-DATE(1:4)
+                                       TO WSS-DATA-SIS-ANO
+              MOVE FUNCTION CURRENT-DATE(5:2)
+                                       TO WSS-DATA-SIS-MES
+              MOVE FUNCTION CURRENT-DATE(7:2)
+                                       TO WSS-DATA-SIS-DIA
+           ELSE
+              MOVE LKS-DATA-PROC(5:4)  TO WSS-DATA-SIS-ANO
+              MOVE LKS-DATA-PROC(3:2)  TO WSS-DATA-SIS-MES
+              MOVE LKS-DATA-PROC(1:2)  TO WSS-DATA-SIS-DIA
+           END-IF.
+      *
+           STRING 'REL-CLIENTES-'      DELIMITED BY SIZE
+                  WSS-DATA-SIS-ANO     DELIMITED BY SIZE
+                  WSS-DATA-SIS-MES     DELIMITED BY SIZE
+                  WSS-DATA-SIS-DIA     DELIMITED BY SIZE
+                  '.TXT'               DELIMITED BY SIZE
+              INTO WSS-ARQ-REL-CLIENTES
+           END-STRING.
+      *
+           STRING 'REL-CLIENTES-'      DELIMITED BY SIZE
+                  WSS-DATA-SIS-ANO     DELIMITED BY SIZE
+                  WSS-DATA-SIS-MES     DELIMITED BY SIZE
+                  WSS-DATA-SIS-DIA     DELIMITED BY SIZE
+                  '.CSV'               DELIMITED BY SIZE
+              INTO WSS-ARQ-CSV-CLIENTES
+           END-STRING.
+      *
+       RT-MONTAR-ARQ-RELX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-LER-PARAMETROS               SECTION.
+      *  ---> Le o tamanho de pagina configurado para os relatorios.
+      *       Arquivo inexistente ou vazio mantem o padrao (55).
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT ARQ-PARAMETROS.
+      *
+           IF FS-PARAMETROS             EQUAL '00'
+              READ ARQ-PARAMETROS
+                 INTO REG-PARAMETROS
+                 AT END
+                    CONTINUE
+              END-READ
+              IF FS-PARAMETROS          EQUAL '00' AND
+                 PARM-LINHAS-PAGINA     GREATER ZEROS
+                 MOVE PARM-LINHAS-PAGINA
+                                       TO WSS-LINPAG-PADRAO
+              END-IF
+              CLOSE ARQ-PARAMETROS
+           ELSE
+              CONTINUE
+           END-IF.
+      *
+       RT-LER-PARAMETROSX.
+           EXIT.
+      *
       *----------------------------------------------------------------*
       * Processamento Principal                                        *
       *----------------------------------------------------------------*
        RT-PROCESSAR                    SECTION.
       *
            PERFORM RT-LIMPAR-TELA      THRU RT-LIMPAR-TELAX.
+      *
+           PERFORM RT-LER-PARAMETROS   THRU RT-LER-PARAMETROSX.
+      *
+           DISPLAY TELA-LINPAG.
+      *
+           ACCEPT WSS-T-LINPAG         LINE 08 COL 46
+                                            WITH PROMPT AUTO-SKIP.
+      *
+           IF WSS-T-LINPAG             EQUAL ZEROS
+              MOVE WSS-LINPAG-PADRAO    TO WSS-T-LINPAG
+           END-IF.
+      *
+           COMPUTE WSS-LINPAG-MENOS1 = WSS-T-LINPAG - 1.
+      *
+           PERFORM RT-LIMPAR-TELA      THRU RT-LIMPAR-TELAX.
       *
            MOVE '  RELATORIOS'         TO WSS-TITULO
       *
@@ -394,6 +698,9 @@
                    TCR6
                    TCR7
                    TCR8
+                   TCR10
+                   TCR11
+                   TCR13
                    TELA-MENSAGENS.
       *
        REC-FILTRO.
@@ -411,10 +718,18 @@
                     ACCEPT WSS-T-RSOCIAL
                                        LINE 18 COL 39
                                             WITH PROMPT AUTO-SKIP
+                    PERFORM RT-CALC-TAM-NOME
+                                       THRU RT-CALC-TAM-NOMEX
                WHEN 3
                     ACCEPT WSS-T-CVENDEDOR
                                        LINE 20 COL 39
                                             WITH PROMPT AUTO-SKIP
+               WHEN 4
+                    CONTINUE
+               WHEN 5
+                    CONTINUE
+               WHEN 6
+                    CONTINUE
                WHEN OTHER
                     MOVE
                    'Opcao invalida...Pressione qualquer tecla para sair'
@@ -426,28 +741,77 @@
                     PERFORM REC-FILTRO
            END-EVALUATE.
       *
-           PERFORM RT-ABRE-ARQUIVOS    THRU RT-ABRE-ARQUIVOSX.
+           IF WSS-T-FILTRO             NOT EQUAL 4
+              AND WSS-T-FILTRO         NOT EQUAL 5
+              AND WSS-T-FILTRO         NOT EQUAL 6
+              MOVE 'Deseja gerar tambem um arquivo CSV?'
+                                       TO WSS-MENSAGEM
       *
-           IF WSS-T-FILTRO             EQUAL 3
-              PERFORM RT-SORT-DIST     THRU RT-SORT-DISTX
-           ELSE
-              PERFORM RT-SORT-CLIENTE  THRU RT-SORT-CLIENTEX
+              DISPLAY TCR9
+                      TELA-MENSAGENS
+      *
+              ACCEPT WSS-T-CSV         LINE 23 COL 46
+                                            WITH PROMPT AUTO-SKIP
+      *
+              MOVE 'Emitir CPF/CNPJ apenas com digitos (sem mascara)?'
+                                       TO WSS-MENSAGEM
+      *
+              DISPLAY TCR12
+                      TELA-MENSAGENS
+      *
+              ACCEPT WSS-T-SEM-FMT     LINE 19 COL 47
+                                            WITH PROMPT AUTO-SKIP
            END-IF.
+      *
+           PERFORM RT-ABRE-ARQUIVOS    THRU RT-ABRE-ARQUIVOSX.
+      *
+           EVALUATE WSS-T-FILTRO
+               WHEN 3
+                    PERFORM RT-BUSCA-DIST
+                                       THRU RT-BUSCA-DISTX
+               WHEN 4
+                    PERFORM RT-ORFAOS  THRU RT-ORFAOSX
+               WHEN 5
+                    PERFORM RT-SORT-CARGA
+                                       THRU RT-SORT-CARGAX
+               WHEN 6
+                    PERFORM RT-CONCILIACAO
+                                       THRU RT-CONCILIACAOX
+               WHEN OTHER
+                    PERFORM RT-SORT-CLIENTE
+                                       THRU RT-SORT-CLIENTEX
+           END-EVALUATE.
       *
        RT-PROCESSARX.
            EXIT.
       *
       *----------------------------------------------------------------*
-      * Rotina de Sort do Vendedor
+      * Rotina de busca direta de DISTRIBUICAO pelo codigo do vendedor,
+      * posicionando o arquivo pela chave alternativa de vendedor (sem
+      * necessidade de ordenar o arquivo inteiro)
       *----------------------------------------------------------------*
-       RT-SORT-DIST                    SECTION.
+       RT-BUSCA-DIST                   SECTION.
+      *
+           MOVE ZEROS                  TO WSS-REL-NLIN.
+           MOVE SPACES                 TO WSS-FIM-SORT.
+           MOVE WSS-T-CVENDEDOR        TO CVENDEDOR-FDD.
+      *
+           START ARQ-DISTRIBUIR        KEY IS EQUAL CVENDEDOR-FDD
+              INVALID KEY
+                 MOVE 'S'              TO WSS-FIM-SORT
+           END-START.
+      *
+           IF WSS-FIM-SORT             NOT EQUAL 'S'
+              PERFORM RT-LER-DIST-VENDEDOR
+                                       THRU RT-LER-DIST-VENDEDORX
+           END-IF.
       *
-           SORT SRT-DISTRIBUICAO
-                ON ASCENDING           KEY SRTD-CVENDEDOR
-                   INPUT PROCEDURE     IS RT-INPUT-SORT-DIST
-                   OUTPUT PROCEDURE    IS RT-OUTPUT-SORT-DIST.
+           PERFORM UNTIL WSS-FIM-SORT  EQUAL 'S' OR 's'
+              PERFORM RT-GERA-RELATORIO
+                                       THRU RT-GERA-RELATORIOX
+           END-PERFORM.
       *
-       RT-SORT-DISTX.
+       RT-BUSCA-DISTX.
            EXIT.
       *
       *----------------------------------------------------------------*
@@ -485,21 +849,6 @@
            EXIT.
       *
       *----------------------------------------------------------------*
-      * Rotina de INPUT Sort DISTRIBUICAO
-      *----------------------------------------------------------------*
-       RT-INPUT-SORT-DIST              SECTION.
-      *
-           PERFORM RT-LER-DISTRIBUICAO THRU RT-LER-DISTRIBUICAOX
-      *
-           PERFORM UNTIL WSS-FIM-ARQ   EQUAL 'S' OR 's'
-              PERFORM RT-ALIMENTA-SORT-DIST
-                                       THRU RT-ALIMENTA-SORT-DISTX
-           END-PERFORM.
-      *
-       RT-INPUT-SORT-DISTX.
-           EXIT.
-      *
-      *----------------------------------------------------------------*
       * Rotina de INPUT Sort CLIENTE
       *----------------------------------------------------------------*
        RT-INPUT-SORT-CLIENTE           SECTION.
@@ -515,18 +864,28 @@
            EXIT.
       *
       *----------------------------------------------------------------*
-      * Rotina de alimenta��o do Sort - Filtros selecionados na tela   *
-      * ---> Clientes por vendedor
+      * Leitura do proximo registro de DISTRIBUICAO do vendedor
+      * filtrado, pela chave alternativa de vendedor (arquivo ja
+      * posicionado pelo START em RT-BUSCA-DIST)
       *----------------------------------------------------------------*
-       RT-ALIMENTA-SORT-DIST           SECTION.
+       RT-LER-DIST-VENDEDOR            SECTION.
       *
-           IF CVENDEDOR-WSD            EQUAL WSS-T-CVENDEDOR
-              RELEASE REG-SRTD         FROM REG-WSD
-           END-IF.
+           READ ARQ-DISTRIBUIR         NEXT
+             AT END
+                MOVE 'S'               TO WSS-FIM-SORT
+           END-READ.
       *
-           PERFORM RT-LER-DISTRIBUICAO THRU RT-LER-DISTRIBUICAOX.
+           IF WSS-FIM-SORT             NOT EQUAL 'S'
+              IF CVENDEDOR-FDD         NOT EQUAL WSS-T-CVENDEDOR
+                 MOVE 'S'              TO WSS-FIM-SORT
+              ELSE
+                 MOVE CCLIENTE-FDD     TO SRTD-CCLIENTE
+                 MOVE CVENDEDOR-FDD    TO SRTD-CVENDEDOR
+                 MOVE NOME-FDD         TO SRTD-NOME
+              END-IF
+           END-IF.
       *
-       RT-ALIMENTA-SORT-DISTX.
+       RT-LER-DIST-VENDEDORX.
            EXIT.
       *
       *----------------------------------------------------------------*
@@ -546,7 +905,9 @@
                     END-IF
                  END-IF
               ELSE
-                 IF RSOCIAL-WSC        EQUAL WSS-T-RSOCIAL
+                 PERFORM RT-VERIFICA-NOME
+                                       THRU RT-VERIFICA-NOMEX
+                 IF NOME-ACHOU
                     RELEASE REG-SRTC   FROM REG-WSC
                  END-IF
               END-IF
@@ -562,34 +923,73 @@
            EXIT.
       *
       *----------------------------------------------------------------*
-      * Rotina OUTPUT do Sort DISTRIBUICAO
+      * Calcula o tamanho (sem brancos a direita) do filtro de nome
       *----------------------------------------------------------------*
-       RT-OUTPUT-SORT-DIST             SECTION.
+       RT-CALC-TAM-NOME                SECTION.
       *
-           RETURN SRT-DISTRIBUICAO     INTO REG-SRTD
-              AT END
-                 MOVE 'S'              TO WSS-FIM-SORT
-           END-RETURN.
+           MOVE 41                     TO WSS-NOME-TAM.
+           MOVE 'N'                    TO WSS-NOME-FIM.
       *
-           PERFORM UNTIL WSS-FIM-SORT  EQUAL 'S' or 's'
-              PERFORM RT-GERA-RELATORIO
-                                       THRU RT-GERA-RELATORIOX
+           PERFORM UNTIL NOME-FIM-TAM
+              PERFORM RT-DECREMENTA-TAM
+                                       THRU RT-DECREMENTA-TAMX
            END-PERFORM.
       *
-       RT-OUTPUT-SORT-CLIENTEX.
+       RT-CALC-TAM-NOMEX.
            EXIT.
       *
       *----------------------------------------------------------------*
-      * Rotina OUTPUT do Sort                                          *
+       RT-DECREMENTA-TAM               SECTION.
       *----------------------------------------------------------------*
-       RT-OUTPUT-SORT-CLIENTE          SECTION.
       *
-           IF  WSS-T-FILTRO            EQUAL 3
-               RETURN SRT-DISTRIBUICAO INTO REG-SRTD
-                  AT END
-                     MOVE 'S'          TO WSS-FIM-SORT
-               END-RETURN
+           SUBTRACT 1                  FROM WSS-NOME-TAM.
+      *
+           IF WSS-NOME-TAM             EQUAL ZEROS
+              MOVE 'S'                 TO WSS-NOME-FIM
+           ELSE
+              IF WSS-T-RSOCIAL(WSS-NOME-TAM:1) NOT EQUAL SPACE
+                 MOVE 'S'              TO WSS-NOME-FIM
+              END-IF
+           END-IF.
+      *
+       RT-DECREMENTA-TAMX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * Pesquisa parcial do nome/razao social no registro corrente
+      *----------------------------------------------------------------*
+       RT-VERIFICA-NOME                SECTION.
+      *
+           MOVE 'N'                    TO WSS-NOME-ACHOU.
+           MOVE 1                      TO WSS-NOME-POS.
+           COMPUTE WSS-NOME-LIM = 41 - WSS-NOME-TAM.
+      *
+           PERFORM UNTIL WSS-NOME-POS  GREATER WSS-NOME-LIM
+                   OR NOME-ACHOU
+              PERFORM RT-COMPARA-NOME  THRU RT-COMPARA-NOMEX
+           END-PERFORM.
+      *
+       RT-VERIFICA-NOMEX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-COMPARA-NOME                 SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF RSOCIAL-WSC(WSS-NOME-POS:WSS-NOME-TAM)
+                    EQUAL WSS-T-RSOCIAL(1:WSS-NOME-TAM)
+              MOVE 'S'                 TO WSS-NOME-ACHOU
+           ELSE
+              ADD 1                    TO WSS-NOME-POS
            END-IF.
+      *
+       RT-COMPARA-NOMEX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * Rotina OUTPUT do Sort                                          *
+      *----------------------------------------------------------------*
+       RT-OUTPUT-SORT-CLIENTE          SECTION.
       *
            RETURN SRT-CLIENTES         INTO REG-SRTC
               AT END
@@ -619,11 +1019,8 @@
                                        THRU RT-IMPRIME-REL-DETX
       *
                     IF WSS-T-FILTRO    EQUAL 3
-                       RETURN SRT-DISTRIBUICAO
-                                       INTO REG-SRTD
-                          AT END
-                             MOVE 'S'  TO WSS-FIM-SORT
-                       END-RETURN
+                       PERFORM RT-LER-DIST-VENDEDOR
+                                       THRU RT-LER-DIST-VENDEDORX
                     ELSE
                        RETURN SRT-CLIENTES
                                        INTO REG-SRTC
@@ -633,7 +1030,7 @@
                     END-IF
       *
                     ADD 1              TO WSS-REL-NLIN
-               WHEN EQUAL 55
+               WHEN EQUAL WSS-T-LINPAG
                     PERFORM RT-IMPRIME-REL-RDP
                                        THRU RT-IMPRIME-REL-RDPX
                     MOVE ZEROS         TO WSS-REL-NLIN
@@ -643,96 +1040,677 @@
            EXIT.
       *
       *----------------------------------------------------------------*
-       RT-LIMPAR-TELA                  SECTION.
+      * Relatorio de Vendedores sem clientes distribuidos (orfaos)
       *----------------------------------------------------------------*
+       RT-ORFAOS                       SECTION.
       *
-           MOVE 4                      TO WSS-LINHA.
-      *
-           PERFORM VARYING WSS-LINHA   FROM 04 BY 01
-                   UNTIL   WSS-LINHA   EQUAL 22
-              DISPLAY WSS-LIMPA-LINHA  LINE WSS-LINHA COL 1
-           END-PERFORM.
-      *
-       RT-LIMPAR-TELAX.
-           EXIT.
+           MOVE 'VENDEDORES ORFAOS'    TO RLC-TITULO.
       *
-      *----------------------------------------------------------------*
-      * Finaliza programa e devolve controle ao programa chamador
-      *----------------------------------------------------------------*
-       RT-FINALIZAR                    SECTION.
+           PERFORM RT-LER-VENDEDOR     THRU RT-LER-VENDEDORX.
       *
-           PERFORM VARYING WSS-IND     FROM WSS-REL-NLIN   BY 1
-                UNTIL WSS-IND          GREATER  54
-                WRITE REG-REL-CLIENTES FROM LINHA-BRANCO   AFTER 1
+           PERFORM UNTIL WSS-FIM-ARQ-VEN EQUAL 'S' OR 's'
+              PERFORM RT-GERA-ORFAO    THRU RT-GERA-ORFAOX
            END-PERFORM.
       *
-           PERFORM RT-IMPRIME-REL-RDP  THRU RT-IMPRIME-REL-RDPX.
-      *
-           MOVE ZEROS                  TO WSS-REL-NLIN.
-      *
-           PERFORM RT-FECHAR-ARQUIVOS  THRU RT-FECHAR-ARQUIVOSX.
-      *
-           GOBACK.
-      *
-       RT-FINALIZARX.
+       RT-ORFAOSX.
            EXIT.
       *
       *----------------------------------------------------------------*
-      * Leitura arquivo CLIENTES
+      * Leitura arquivo VENDEDOR
       *----------------------------------------------------------------*
-       RT-LER-CLIENTES                 SECTION.
+       RT-LER-VENDEDOR                 SECTION.
       *
-           READ ARQ-CLIENTES
-                NEXT
-                INTO REG-WSC
+           READ ARQ-VENDEDOR           NEXT
+                                       INTO REG-WSV
              AT END
-                MOVE 'S'               TO WSS-FIM-ARQ
-                PERFORM RT-INPUT-SORT-CLIENTE
+                MOVE 'S'               TO WSS-FIM-ARQ-VEN
            END-READ.
       *
-           IF FS-CLIENTES              EQUAL ZEROS
-              CONTINUE
+           IF FS-VENDEDOR              EQUAL ZEROS
+              ADD 1                    TO WSS-REL-TOTARQ
            ELSE
-              MOVE 10                  TO LKS-RETORNO
-              MOVE 'ERRO NA LEITURA DO ARQUIVO CLIENTES'
+              IF FS-VENDEDOR           EQUAL '10'
+                 CONTINUE
+              ELSE
+                 MOVE 10               TO LKS-RETORNO
+                 MOVE 'ERRO NA LEITURA DO ARQUIVO VENDEDOR'
                                        TO LKS-MENSAGEM
-              PERFORM RT-FINALIZAR     THRU RT-FINALIZARX
+                 PERFORM RT-FINALIZAR  THRU RT-FINALIZARX
+              END-IF
            END-IF.
       *
-       RT-LER-CLIENTESX.
+       RT-LER-VENDEDORX.
            EXIT.
       *
       *----------------------------------------------------------------*
-      * Leitura arquivo DISTRIBUICAO
+      * Gera��o do Relat�rio de Vendedores Orfaos
       *----------------------------------------------------------------*
-       RT-LER-DISTRIBUICAO             SECTION.
+       RT-GERA-ORFAO                   SECTION.
       *
-           READ ARQ-DISTRIBUIR         INTO REG-WSD
-             AT END
-                MOVE 'S'               TO WSS-FIM-ARQ
-                PERFORM RT-INPUT-SORT-DIST
-           END-READ.
+           EVALUATE WSS-REL-NLIN
+               WHEN ZEROS
+                    PERFORM RT-IMPRIME-ORF-CAB
+                                       THRU RT-IMPRIME-ORF-CABX
+                    MOVE 6             TO WSS-REL-NLIN
+               WHEN GREATER ZEROS
+                    PERFORM RT-VERIFICAR-VENDEDOR-DISTRIBUIDO
+                               THRU RT-VERIFICAR-VENDEDOR-DISTRIBUIDOX
       *
-           IF FS-DISTRIBUIR            EQUAL ZEROS
-              CONTINUE
-           ELSE
-              MOVE 10                  TO LKS-RETORNO
-              MOVE 'ERRO NA LEITURA DO ARQUIVO DISTRIBUICAO'
-                                       TO LKS-MENSAGEM
-              PERFORM RT-FINALIZAR     THRU RT-FINALIZARX
-           END-IF.
+                    IF NOT VENDEDOR-DISTRIBUIDO
+                       PERFORM RT-IMPRIME-ORF-DET
+                                       THRU RT-IMPRIME-ORF-DETX
+                    END-IF
+      *
+                    PERFORM RT-LER-VENDEDOR
+                                       THRU RT-LER-VENDEDORX
+                    ADD 1              TO WSS-REL-NLIN
+               WHEN EQUAL WSS-T-LINPAG
+                    PERFORM RT-IMPRIME-REL-RDP
+                                       THRU RT-IMPRIME-REL-RDPX
+                    MOVE ZEROS         TO WSS-REL-NLIN
+           END-EVALUATE.
       *
-       RT-LER-DISTRIBUICAOX.
+       RT-GERA-ORFAOX.
            EXIT.
       *
       *----------------------------------------------------------------*
-      * Fechamento de arquivos
+      * Verifica se o vendedor corrente possui cliente distribuido,
+      * posicionando o arquivo de DISTRIBUICAO direto pela chave
+      * alternativa de vendedor (igual a RT-BUSCA-DIST) em vez de
+      * varrer o arquivo inteiro a cada vendedor
       *----------------------------------------------------------------*
-       RT-FECHAR-ARQUIVOS              SECTION.
+       RT-VERIFICAR-VENDEDOR-DISTRIBUIDO
+                                       SECTION.
       *
-           CLOSE ARQ-CLIENTES.
+           MOVE 'N'                    TO WSS-VEN-DISTRIBUIDO.
+           MOVE SPACES                 TO WSS-FIM-ARQ-DIS.
+           MOVE CODIGO-WSV             TO CVENDEDOR-FDD.
       *
-           IF FS-CLIENTES              EQUAL ZEROS
+           OPEN INPUT ARQ-DISTRIBUIR.
+      *
+           START ARQ-DISTRIBUIR        KEY IS EQUAL CVENDEDOR-FDD
+              INVALID KEY
+                 MOVE 'S'              TO WSS-FIM-ARQ-DIS
+           END-START.
+      *
+           IF WSS-FIM-ARQ-DIS          NOT EQUAL 'S'
+              PERFORM RT-LER-DISTRIBUICAO-ORF
+                                       THRU RT-LER-DISTRIBUICAO-ORFX
+           END-IF.
+      *
+           PERFORM UNTIL WSS-FIM-ARQ-DIS EQUAL 'S' OR 's'
+                   OR VENDEDOR-DISTRIBUIDO
+              PERFORM RT-COMPARAR-DISTRIBUICAO
+                                       THRU RT-COMPARAR-DISTRIBUICAOX
+           END-PERFORM.
+      *
+           CLOSE ARQ-DISTRIBUIR.
+      *
+       RT-VERIFICAR-VENDEDOR-DISTRIBUIDOX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * Leitura arquivo DISTRIBUICAO - verifica��o de orfaos
+      *----------------------------------------------------------------*
+       RT-LER-DISTRIBUICAO-ORF         SECTION.
+      *
+           READ ARQ-DISTRIBUIR         NEXT
+                                       INTO REG-WSD
+             AT END
+                MOVE 'S'               TO WSS-FIM-ARQ-DIS
+           END-READ.
+      *
+       RT-LER-DISTRIBUICAO-ORFX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * Compara vendedor da distribuicao com o vendedor corrente; como
+      * o arquivo ja foi posicionado pelo START, o primeiro registro
+      * com vendedor diferente indica que nao ha mais registros deste
+      * vendedor (chave alternativa em ordem crescente)
+      *----------------------------------------------------------------*
+       RT-COMPARAR-DISTRIBUICAO        SECTION.
+      *
+           IF CVENDEDOR-WSD            EQUAL CODIGO-WSV
+              MOVE 'S'                 TO WSS-VEN-DISTRIBUIDO
+           ELSE
+              MOVE 'S'                 TO WSS-FIM-ARQ-DIS
+           END-IF.
+      *
+       RT-COMPARAR-DISTRIBUICAOX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * Grava cabecalho relatorio de orfaos
+      *----------------------------------------------------------------*
+       RT-IMPRIME-ORF-CAB              SECTION.
+      *
+           IF WSS-REL-NLIN             EQUAL ZEROS
+              WRITE REG-REL-CLIENTES   FROM LINHA-TRACO AFTER 1
+           ELSE
+              WRITE REG-REL-CLIENTES   AFTER ADVANCING PAGE
+              WRITE REG-REL-CLIENTES   FROM LINHA-TRACO AFTER 1
+           END-IF.
+      *
+           WRITE REG-REL-CLIENTES      FROM CAB-L1 AFTER 2.
+           WRITE REG-REL-CLIENTES      FROM CAB-L2 AFTER 1.
+           WRITE REG-REL-CLIENTES      FROM LINHA-BRANCO AFTER 1.
+           WRITE REG-REL-CLIENTES      FROM CAB-L3-ORFAO AFTER 1.
+           WRITE REG-REL-CLIENTES      FROM LINHA-TRACO AFTER 1.
+      *
+           ADD 1                       TO WSS-REL-NPAG.
+      *
+       RT-IMPRIME-ORF-CABX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * Grava linha detalhe relatorio de orfaos
+      *----------------------------------------------------------------*
+       RT-IMPRIME-ORF-DET              SECTION.
+      *
+           MOVE CODIGO-WSV             TO RLD-ORF-CODIGO.
+           MOVE NOME-WSV               TO RLD-ORF-NOME.
+      *
+           WRITE REG-REL-CLIENTES      FROM DETALHE-ORFAO AFTER 1.
+      *
+           IF FS-CLI-REL               EQUAL ZEROS
+              ADD 1                    TO WSS-REL-TOTREG
+           ELSE
+              MOVE 13                  TO LKS-RETORNO
+              MOVE 'ERRO AO GRAVAR DETALHE NO REL DE ORFAOS'
+                                       TO LKS-MENSAGEM
+              PERFORM RT-FINALIZAR     THRU RT-FINALIZARX
+           END-IF.
+      *
+       RT-IMPRIME-ORF-DETX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * Rotina de Sort da Carga de Clientes por Vendedor
+      *----------------------------------------------------------------*
+       RT-SORT-CARGA                    SECTION.
+      *
+           IF WSS-T-ORDENA             EQUAL 'A' OR 'a'
+              SORT SRT-CARGA
+                   ON ASCENDING        KEY SRTG-QTDE
+                   INPUT PROCEDURE     IS RT-INPUT-SORT-CARGA
+                   OUTPUT PROCEDURE    IS RT-OUTPUT-SORT-CARGA
+           ELSE
+              SORT SRT-CARGA
+                   ON DESCENDING       KEY SRTG-QTDE
+                   INPUT PROCEDURE     IS RT-INPUT-SORT-CARGA
+                   OUTPUT PROCEDURE    IS RT-OUTPUT-SORT-CARGA
+           END-IF.
+      *
+       RT-SORT-CARGAX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * Rotina de INPUT Sort CARGA
+      *----------------------------------------------------------------*
+       RT-INPUT-SORT-CARGA              SECTION.
+      *
+           PERFORM RT-LER-VENDEDOR     THRU RT-LER-VENDEDORX.
+      *
+           PERFORM UNTIL WSS-FIM-ARQ-VEN EQUAL 'S' OR 's'
+              PERFORM RT-ALIMENTA-SORT-CARGA
+                                       THRU RT-ALIMENTA-SORT-CARGAX
+           END-PERFORM.
+      *
+       RT-INPUT-SORT-CARGAX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * Conta, para o vendedor corrente, quantos clientes estao
+      * distribuidos a ele e alimenta o SORT de carga
+      *----------------------------------------------------------------*
+       RT-ALIMENTA-SORT-CARGA           SECTION.
+      *
+           PERFORM RT-CONTAR-CARGA-VENDEDOR
+                                       THRU RT-CONTAR-CARGA-VENDEDORX.
+      *
+           MOVE CODIGO-WSV             TO SRTG-CVENDEDOR.
+           MOVE NOME-WSV               TO SRTG-NOME.
+           MOVE WSS-QTDE-CLI           TO SRTG-QTDE.
+      *
+           RELEASE REG-SRTG.
+      *
+           PERFORM RT-LER-VENDEDOR     THRU RT-LER-VENDEDORX.
+      *
+       RT-ALIMENTA-SORT-CARGAX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * Conta quantos registros do arquivo DISTRIBUICAO pertencem ao
+      * vendedor corrente, posicionando o arquivo direto pela chave
+      * alternativa de vendedor (igual a RT-BUSCA-DIST) em vez de
+      * varrer o arquivo inteiro a cada vendedor
+      *----------------------------------------------------------------*
+       RT-CONTAR-CARGA-VENDEDOR         SECTION.
+      *
+           MOVE ZEROS                  TO WSS-QTDE-CLI.
+           MOVE SPACES                 TO WSS-FIM-ARQ-DIS.
+           MOVE CODIGO-WSV             TO CVENDEDOR-FDD.
+      *
+           OPEN INPUT ARQ-DISTRIBUIR.
+      *
+           START ARQ-DISTRIBUIR        KEY IS EQUAL CVENDEDOR-FDD
+              INVALID KEY
+                 MOVE 'S'              TO WSS-FIM-ARQ-DIS
+           END-START.
+      *
+           IF WSS-FIM-ARQ-DIS          NOT EQUAL 'S'
+              PERFORM RT-LER-DISTRIBUICAO-CRG
+                                       THRU RT-LER-DISTRIBUICAO-CRGX
+           END-IF.
+      *
+           PERFORM UNTIL WSS-FIM-ARQ-DIS EQUAL 'S' OR 's'
+              PERFORM RT-COMPARAR-CARGA
+                                       THRU RT-COMPARAR-CARGAX
+           END-PERFORM.
+      *
+           CLOSE ARQ-DISTRIBUIR.
+      *
+       RT-CONTAR-CARGA-VENDEDORX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * Leitura arquivo DISTRIBUICAO - contagem de carga
+      *----------------------------------------------------------------*
+       RT-LER-DISTRIBUICAO-CRG          SECTION.
+      *
+           READ ARQ-DISTRIBUIR         NEXT
+                                       INTO REG-WSD
+             AT END
+                MOVE 'S'               TO WSS-FIM-ARQ-DIS
+           END-READ.
+      *
+       RT-LER-DISTRIBUICAO-CRGX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * Compara vendedor da distribuicao com o vendedor corrente; como
+      * o arquivo ja foi posicionado pelo START, o primeiro registro
+      * com vendedor diferente indica que nao ha mais registros deste
+      * vendedor (chave alternativa em ordem crescente)
+      *----------------------------------------------------------------*
+       RT-COMPARAR-CARGA                SECTION.
+      *
+           IF CVENDEDOR-WSD            EQUAL CODIGO-WSV
+              ADD 1                    TO WSS-QTDE-CLI
+              PERFORM RT-LER-DISTRIBUICAO-CRG
+                                       THRU RT-LER-DISTRIBUICAO-CRGX
+           ELSE
+              MOVE 'S'                 TO WSS-FIM-ARQ-DIS
+           END-IF.
+      *
+       RT-COMPARAR-CARGAX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * Rotina OUTPUT do Sort CARGA
+      *----------------------------------------------------------------*
+       RT-OUTPUT-SORT-CARGA             SECTION.
+      *
+           RETURN SRT-CARGA            INTO REG-SRTG
+              AT END
+                 MOVE 'S'              TO WSS-FIM-SORT
+           END-RETURN.
+      *
+           PERFORM UNTIL WSS-FIM-SORT  EQUAL 'S' OR 's'
+              PERFORM RT-GERA-CARGA    THRU RT-GERA-CARGAX
+           END-PERFORM.
+      *
+       RT-OUTPUT-SORT-CARGAX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * Geracao do Relatorio de Carga de Clientes por Vendedor
+      *----------------------------------------------------------------*
+       RT-GERA-CARGA                    SECTION.
+      *
+           EVALUATE WSS-REL-NLIN
+               WHEN ZEROS
+                    PERFORM RT-IMPRIME-CRG-CAB
+                                       THRU RT-IMPRIME-CRG-CABX
+                    MOVE 6             TO WSS-REL-NLIN
+               WHEN GREATER ZEROS
+                    PERFORM RT-IMPRIME-CRG-DET
+                                       THRU RT-IMPRIME-CRG-DETX
+                    RETURN SRT-CARGA   INTO REG-SRTG
+                       AT END
+                          MOVE 'S'     TO WSS-FIM-SORT
+                    END-RETURN
+                    ADD 1              TO WSS-REL-NLIN
+               WHEN EQUAL WSS-T-LINPAG
+                    PERFORM RT-IMPRIME-REL-RDP
+                                       THRU RT-IMPRIME-REL-RDPX
+                    MOVE ZEROS         TO WSS-REL-NLIN
+           END-EVALUATE.
+      *
+       RT-GERA-CARGAX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * Grava cabecalho relatorio de carga por vendedor
+      *----------------------------------------------------------------*
+       RT-IMPRIME-CRG-CAB               SECTION.
+      *
+           MOVE 'CARGA POR VENDEDOR'    TO RLC-TITULO.
+      *
+           IF WSS-REL-NLIN             EQUAL ZEROS
+              WRITE REG-REL-CLIENTES   FROM LINHA-TRACO AFTER 1
+           ELSE
+              WRITE REG-REL-CLIENTES   AFTER ADVANCING PAGE
+              WRITE REG-REL-CLIENTES   FROM LINHA-TRACO AFTER 1
+           END-IF.
+      *
+           WRITE REG-REL-CLIENTES      FROM CAB-L1 AFTER 2.
+           WRITE REG-REL-CLIENTES      FROM CAB-L2 AFTER 1.
+           WRITE REG-REL-CLIENTES      FROM LINHA-BRANCO AFTER 1.
+           WRITE REG-REL-CLIENTES      FROM CAB-L3-CARGA AFTER 1.
+           WRITE REG-REL-CLIENTES      FROM LINHA-TRACO AFTER 1.
+      *
+           ADD 1                       TO WSS-REL-NPAG.
+      *
+       RT-IMPRIME-CRG-CABX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * Grava linha detalhe relatorio de carga por vendedor
+      *----------------------------------------------------------------*
+       RT-IMPRIME-CRG-DET               SECTION.
+      *
+           MOVE SRTG-CVENDEDOR          TO RLD-CRG-CODIGO.
+           MOVE SRTG-NOME               TO RLD-CRG-NOME.
+           MOVE SRTG-QTDE               TO RLD-CRG-QTDE.
+      *
+           WRITE REG-REL-CLIENTES      FROM DETALHE-CARGA AFTER 1.
+      *
+           IF FS-CLI-REL               EQUAL ZEROS
+              ADD 1                    TO WSS-REL-TOTREG
+           ELSE
+              MOVE 13                  TO LKS-RETORNO
+              MOVE 'ERRO AO GRAVAR DETALHE NO REL DE CARGA'
+                                       TO LKS-MENSAGEM
+              PERFORM RT-FINALIZAR     THRU RT-FINALIZARX
+           END-IF.
+      *
+       RT-IMPRIME-CRG-DETX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * Concilia a quantidade de clientes do arquivo CLIENTES com a
+      * quantidade de clientes distribuidos no arquivo DISTRIBUICAO,
+      * apontando eventual divergencia (cliente(s) nao distribuido(s)
+      * por erro de leitura ou outro desvio durante a distribuicao)
+      *----------------------------------------------------------------*
+       RT-CONCILIACAO                   SECTION.
+      *
+           MOVE ZEROS                  TO WSS-REL-NLIN.
+      *
+           PERFORM RT-CONTAR-CLIENTES-CNC
+                                       THRU RT-CONTAR-CLIENTES-CNCX.
+      *
+           PERFORM RT-CONTAR-DISTRIBUICAO-CNC
+                                       THRU RT-CONTAR-DISTRIBUICAO-CNCX.
+      *
+           PERFORM RT-IMPRIME-CNC-CAB  THRU RT-IMPRIME-CNC-CABX.
+      *
+           PERFORM RT-IMPRIME-CNC-DET  THRU RT-IMPRIME-CNC-DETX.
+      *
+       RT-CONCILIACAOX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * Conta o total de registros do arquivo CLIENTES
+      *----------------------------------------------------------------*
+       RT-CONTAR-CLIENTES-CNC           SECTION.
+      *
+           MOVE ZEROS                  TO WSS-QTD-CLIENTES-CNC.
+           MOVE SPACES                 TO WSS-FIM-ARQ.
+      *
+           PERFORM RT-LER-CLIENTE-CNC  THRU RT-LER-CLIENTE-CNCX.
+      *
+           PERFORM UNTIL WSS-FIM-ARQ   EQUAL 'S' OR 's'
+              PERFORM RT-CONTAR-CLIENTE-UNICO
+                                       THRU RT-CONTAR-CLIENTE-UNICOX
+           END-PERFORM.
+      *
+       RT-CONTAR-CLIENTES-CNCX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * Acumula um cliente e avanca para o proximo registro
+      *----------------------------------------------------------------*
+       RT-CONTAR-CLIENTE-UNICO          SECTION.
+      *
+           ADD 1                       TO WSS-QTD-CLIENTES-CNC.
+      *
+           PERFORM RT-LER-CLIENTE-CNC  THRU RT-LER-CLIENTE-CNCX.
+      *
+       RT-CONTAR-CLIENTE-UNICOX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * Leitura arquivo CLIENTES - contagem de conciliacao
+      *----------------------------------------------------------------*
+       RT-LER-CLIENTE-CNC               SECTION.
+      *
+           READ ARQ-CLIENTES           NEXT
+                                       INTO REG-WSC
+             AT END
+                MOVE 'S'               TO WSS-FIM-ARQ
+           END-READ.
+      *
+       RT-LER-CLIENTE-CNCX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * Conta o total de registros do arquivo DISTRIBUICAO (CCLIENTE e
+      * chave unica do arquivo, portanto o total de registros equivale
+      * a quantidade de clientes distintos ja distribuidos)
+      *----------------------------------------------------------------*
+       RT-CONTAR-DISTRIBUICAO-CNC       SECTION.
+      *
+           MOVE ZEROS                  TO WSS-QTD-DISTRIB-CNC.
+           MOVE SPACES                 TO WSS-FIM-ARQ-DIS.
+      *
+           PERFORM RT-LER-DISTRIBUICAO-CNC
+                                       THRU RT-LER-DISTRIBUICAO-CNCX.
+      *
+           PERFORM UNTIL WSS-FIM-ARQ-DIS EQUAL 'S' OR 's'
+              PERFORM RT-CONTAR-DISTRIB-UNICO
+                                       THRU RT-CONTAR-DISTRIB-UNICOX
+           END-PERFORM.
+      *
+       RT-CONTAR-DISTRIBUICAO-CNCX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * Acumula um registro de distribuicao e avanca para o proximo
+      *----------------------------------------------------------------*
+       RT-CONTAR-DISTRIB-UNICO          SECTION.
+      *
+           ADD 1                       TO WSS-QTD-DISTRIB-CNC.
+      *
+           PERFORM RT-LER-DISTRIBUICAO-CNC
+                                       THRU RT-LER-DISTRIBUICAO-CNCX.
+      *
+       RT-CONTAR-DISTRIB-UNICOX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * Leitura arquivo DISTRIBUICAO - contagem de conciliacao
+      *----------------------------------------------------------------*
+       RT-LER-DISTRIBUICAO-CNC          SECTION.
+      *
+           READ ARQ-DISTRIBUIR         NEXT
+                                       INTO REG-WSD
+             AT END
+                MOVE 'S'               TO WSS-FIM-ARQ-DIS
+           END-READ.
+      *
+           IF FS-DISTRIBUIR             EQUAL ZEROS
+              ADD 1                    TO WSS-REL-TOTARQ
+           END-IF.
+      *
+       RT-LER-DISTRIBUICAO-CNCX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * Grava cabecalho relatorio de conciliacao
+      *----------------------------------------------------------------*
+       RT-IMPRIME-CNC-CAB               SECTION.
+      *
+           MOVE 'CONCILIACAO'          TO RLC-TITULO.
+      *
+           WRITE REG-REL-CLIENTES      FROM LINHA-TRACO AFTER 1.
+      *
+           WRITE REG-REL-CLIENTES      FROM CAB-L1 AFTER 2.
+           WRITE REG-REL-CLIENTES      FROM CAB-L2 AFTER 1.
+           WRITE REG-REL-CLIENTES      FROM LINHA-BRANCO AFTER 1.
+           WRITE REG-REL-CLIENTES      FROM CAB-L3-CONCILIACAO AFTER 1.
+           WRITE REG-REL-CLIENTES      FROM LINHA-TRACO AFTER 1.
+      *
+           ADD 1                       TO WSS-REL-NPAG.
+      *
+       RT-IMPRIME-CNC-CABX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * Grava linhas detalhe relatorio de conciliacao
+      *----------------------------------------------------------------*
+       RT-IMPRIME-CNC-DET               SECTION.
+      *
+           MOVE 'CLIENTES CADASTRADOS' TO RLD-CNC-DESCR.
+           MOVE WSS-QTD-CLIENTES-CNC   TO RLD-CNC-QTDE.
+      *
+           WRITE REG-REL-CLIENTES      FROM DETALHE-CONCILIACAO AFTER 1.
+      *
+           IF FS-CLI-REL               EQUAL ZEROS
+              ADD 1                    TO WSS-REL-TOTREG
+           ELSE
+              MOVE 13                  TO LKS-RETORNO
+              MOVE 'ERRO AO GRAVAR DETALHE NO REL DE CONCILIACAO'
+                                       TO LKS-MENSAGEM
+              PERFORM RT-FINALIZAR     THRU RT-FINALIZARX
+           END-IF.
+      *
+           MOVE 'CLIENTES DISTRIBUIDOS' TO RLD-CNC-DESCR.
+           MOVE WSS-QTD-DISTRIB-CNC    TO RLD-CNC-QTDE.
+      *
+           WRITE REG-REL-CLIENTES      FROM DETALHE-CONCILIACAO AFTER 1.
+      *
+           IF FS-CLI-REL               EQUAL ZEROS
+              ADD 1                    TO WSS-REL-TOTREG
+           ELSE
+              MOVE 13                  TO LKS-RETORNO
+              MOVE 'ERRO AO GRAVAR DETALHE NO REL DE CONCILIACAO'
+                                       TO LKS-MENSAGEM
+              PERFORM RT-FINALIZAR     THRU RT-FINALIZARX
+           END-IF.
+      *
+           WRITE REG-REL-CLIENTES      FROM LINHA-BRANCO AFTER 1.
+      *
+           IF WSS-QTD-CLIENTES-CNC     EQUAL WSS-QTD-DISTRIB-CNC
+              MOVE 'SITUACAO OK - TODOS CLIENTES DISTRIBUIDOS'
+                                       TO RLD-CNC-STATUS
+           ELSE
+              MOVE
+              'SITUACAO DIVERGENTE - EXISTEM CLIENTES SEM DISTRIBUICAO'
+                                       TO RLD-CNC-STATUS
+           END-IF.
+      *
+           WRITE REG-REL-CLIENTES      FROM DETALHE-CONCILIACAO-STATUS
+                                       AFTER 1.
+      *
+           IF FS-CLI-REL               EQUAL ZEROS
+              ADD 1                    TO WSS-REL-TOTREG
+           ELSE
+              MOVE 13                  TO LKS-RETORNO
+              MOVE 'ERRO AO GRAVAR DETALHE NO REL DE CONCILIACAO'
+                                       TO LKS-MENSAGEM
+              PERFORM RT-FINALIZAR     THRU RT-FINALIZARX
+           END-IF.
+      *
+       RT-IMPRIME-CNC-DETX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-LIMPAR-TELA                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE 4                      TO WSS-LINHA.
+      *
+           PERFORM VARYING WSS-LINHA   FROM 04 BY 01
+                   UNTIL   WSS-LINHA   EQUAL 22
+              DISPLAY WSS-LIMPA-LINHA  LINE WSS-LINHA COL 1
+           END-PERFORM.
+      *
+       RT-LIMPAR-TELAX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * Finaliza programa e devolve controle ao programa chamador
+      *----------------------------------------------------------------*
+       RT-FINALIZAR                    SECTION.
+      *
+           PERFORM VARYING WSS-IND     FROM WSS-REL-NLIN   BY 1
+                UNTIL WSS-IND          GREATER WSS-LINPAG-MENOS1
+                WRITE REG-REL-CLIENTES FROM LINHA-BRANCO   AFTER 1
+           END-PERFORM.
+      *
+           PERFORM RT-IMPRIME-REL-RDP  THRU RT-IMPRIME-REL-RDPX.
+      *
+           MOVE WSS-REL-TOTREG         TO RLT-TOTREG.
+           MOVE WSS-REL-TOTARQ         TO RLT-TOTARQ.
+           WRITE REG-REL-CLIENTES      FROM RODAPE-TOTAL AFTER 1.
+      *
+           MOVE ZEROS                  TO WSS-REL-NLIN.
+      *
+           PERFORM RT-FECHAR-ARQUIVOS  THRU RT-FECHAR-ARQUIVOSX.
+      *
+           MOVE WSS-ARQ-REL-CLIENTES   TO LKS-ARQ-REL.
+      *
+           GOBACK.
+      *
+       RT-FINALIZARX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * Leitura arquivo CLIENTES
+      *----------------------------------------------------------------*
+       RT-LER-CLIENTES                 SECTION.
+      *
+           READ ARQ-CLIENTES
+                NEXT
+                INTO REG-WSC
+             AT END
+                MOVE 'S'               TO WSS-FIM-ARQ
+                PERFORM RT-INPUT-SORT-CLIENTE
+           END-READ.
+      *
+           IF FS-CLIENTES              EQUAL ZEROS
+              ADD 1                    TO WSS-REL-TOTARQ
+           ELSE
+              MOVE 10                  TO LKS-RETORNO
+              MOVE 'ERRO NA LEITURA DO ARQUIVO CLIENTES'
+                                       TO LKS-MENSAGEM
+              PERFORM RT-FINALIZAR     THRU RT-FINALIZARX
+           END-IF.
+      *
+       RT-LER-CLIENTESX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * Fechamento de arquivos
+      *----------------------------------------------------------------*
+       RT-FECHAR-ARQUIVOS              SECTION.
+      *
+           CLOSE ARQ-CLIENTES.
+      *
+           IF FS-CLIENTES              EQUAL ZEROS
               CONTINUE
            ELSE
               MOVE 9                   TO LKS-RETORNO
@@ -751,6 +1729,30 @@
                                        TO LKS-MENSAGEM
               PERFORM RT-FINALIZAR     THRU RT-FINALIZARX
            END-IF.
+      *
+           IF WSS-T-CSV                EQUAL 'S' OR 's'
+              CLOSE CSV-CLIENTES
+              IF FS-CLI-CSV            EQUAL ZEROS
+                 CONTINUE
+              ELSE
+                 MOVE 14               TO LKS-RETORNO
+                 MOVE 'ERRO NO FECHAMENTO DO ARQUIVO CSV-CLIENTES'
+                                       TO LKS-MENSAGEM
+                 PERFORM RT-FINALIZAR  THRU RT-FINALIZARX
+              END-IF
+           END-IF.
+      *
+           IF WSS-T-FILTRO             EQUAL 4 OR 5
+              CLOSE ARQ-VENDEDOR
+              IF FS-VENDEDOR           EQUAL ZEROS
+                 CONTINUE
+              ELSE
+                 MOVE 14               TO LKS-RETORNO
+                 MOVE 'ERRO NO FECHAMENTO DO ARQUIVO VENDEDOR'
+                                       TO LKS-MENSAGEM
+                 PERFORM RT-FINALIZAR  THRU RT-FINALIZARX
+              END-IF
+           END-IF.
       *
        RT-FECHAR-ARQUIVOSX.
            EXIT.
@@ -760,11 +1762,15 @@
       *----------------------------------------------------------------*
        RT-CNPJ                         SECTION.
       *
-           MOVE WSS-CNPJ-AUX(01:2)     TO WSS-CNPJ-EDT-1.
-           MOVE WSS-CNPJ-AUX(03:3)     TO WSS-CNPJ-EDT-2.
-           MOVE WSS-CNPJ-AUX(06:3)     TO WSS-CNPJ-EDT-3.
-           MOVE WSS-CNPJ-AUX(09:4)     TO WSS-CNPJ-EDT-4.
-           MOVE WSS-CNPJ-AUX(13:2)     TO WSS-CNPJ-EDT-5.
+           IF WSS-T-SEM-FMT            EQUAL 'S' OR 's'
+              MOVE WSS-CNPJ-AUX        TO WSS-CNPJ-EDITADO
+           ELSE
+              MOVE WSS-CNPJ-AUX(01:2)  TO WSS-CNPJ-EDT-1
+              MOVE WSS-CNPJ-AUX(03:3)  TO WSS-CNPJ-EDT-2
+              MOVE WSS-CNPJ-AUX(06:3)  TO WSS-CNPJ-EDT-3
+              MOVE WSS-CNPJ-AUX(09:4)  TO WSS-CNPJ-EDT-4
+              MOVE WSS-CNPJ-AUX(13:2)  TO WSS-CNPJ-EDT-5
+           END-IF.
       *
        RT-CNPJX.
            EXIT.
@@ -797,6 +1803,12 @@
            END-IF.
       *
            ADD 1                       TO WSS-REL-NPAG.
+      *
+           IF WSS-T-CSV                EQUAL 'S' OR 's'
+              IF WSS-REL-NPAG          EQUAL 1
+                 WRITE REG-CSV-CLIENTES FROM CSV-CAB-CLIENTES
+              END-IF
+           END-IF.
       *
        RT-IMPRIME-REL-CABX.
            EXIT.
@@ -834,13 +1846,22 @@
            WRITE REG-REL-CLIENTES      FROM DETALHE-CLIENTE AFTER 1.
       *
            IF FS-CLI-REL               EQUAL ZEROS
-              CONTINUE
+              ADD 1                    TO WSS-REL-TOTREG
            ELSE
               MOVE 13                  TO LKS-RETORNO
               MOVE 'ERRO AO GRAVAR DETALHE NO REL DE CLIENTES'
                                        TO LKS-MENSAGEM
               PERFORM RT-FINALIZAR     THRU RT-FINALIZARX
            END-IF.
+      *
+           IF WSS-T-CSV                EQUAL 'S' OR 's'
+              MOVE RLD-CODIGO          TO CSVD-CODIGO
+              MOVE RLD-CNPJ            TO CSVD-CNPJ
+              MOVE RLD-RSOCIAL         TO CSVD-RSOCIAL
+              MOVE RLD-LATITUDE        TO CSVD-LATITUDE
+              MOVE RLD-LONGITUDE       TO CSVD-LONGITUDE
+              WRITE REG-CSV-CLIENTES   FROM CSV-DET-CLIENTES
+           END-IF.
       *
        RT-IMPRIME-REL-DETX.
            EXIT.
