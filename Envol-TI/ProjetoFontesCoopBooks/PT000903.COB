@@ -32,13 +32,25 @@
        FILE-CONTROL.
       *
       *  ---> Arquivo DISTRIBUICAO
-           SELECT ARQ-DISTRIBUIR       ASSIGN TO DISK
-                  ORGANIZATION         IS LINE SEQUENTIAL
-                  FILE STATUS          IS FS-DISTRIBUIR.
+           COPY 'SEL-DISTRIBUIR.CPY'   REPLACING ==::== BY ==-FDD==.
       *
-           SELECT REL-DISTRIBUIR       ASSIGN TO 'DISTRIBUIR.CSV'
+           SELECT REL-DISTRIBUIR       ASSIGN TO WSS-ARQ-CSV
                   ORGANIZATION         IS LINE SEQUENTIAL
                   FILE STATUS          IS FS-RELATO.
+      *
+           SELECT REL-INTERFACE        ASSIGN TO 'DISTRIB.ERP'
+                  ORGANIZATION         IS LINE SEQUENTIAL
+                  FILE STATUS          IS FS-INTERFACE.
+      *
+      *  ---> Arquivo SORT (ordena distribuicao por vendedor, para
+      *       gerar um arquivo de rota por vendedor)
+           SELECT SRT-DISTRIBUIR-VND   ASSIGN TO
+                                        'SRT-DISTRIBUIR-VND.TMP'
+                  FILE STATUS          IS FS-VND-SRT.
+      *
+           SELECT REL-ROTA             ASSIGN TO WSS-ARQ-ROTA
+                  ORGANIZATION         IS LINE SEQUENTIAL
+                  FILE STATUS          IS FS-ROTA.
       *
       *================================================================*
        DATA                            DIVISION.
@@ -49,10 +61,24 @@
                                                        'DISTRIBUICAO'
            LABEL RECORDS               IS STANDARD
            DATA RECORD                 IS REG-FDD.
-       COPY 'FD-DISTRIBUIR.CPY'        REPLACING ==::== BY == -FDD ==.
+       COPY 'FD-DISTRIBUIR.CPY'        REPLACING ==::== BY ==-FDD==.
       *
        FD  REL-DISTRIBUIR.
        01  REG-RELATO                  PIC X(120).
+      *
+       FD  REL-INTERFACE.
+       01  REG-INTERFACE               PIC X(120).
+      *
+       SD  SRT-DISTRIBUIR-VND.
+       01  REG-SRTV.
+           03  CCLIENTE-SRTV           PIC  9(007).
+           03  RSOCIAL-SRTV            PIC  X(040).
+           03  CVENDEDOR-SRTV          PIC  9(007).
+           03  NOME-SRTV               PIC  X(040).
+           03  DISTANCIA-SRTV          PIC  9(009)V9(002).
+      *
+       FD  REL-ROTA.
+       01  REG-ROTA                    PIC X(120).
       *
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
@@ -61,6 +87,12 @@
            'III  WORKING STORAGE SECTION III'.
       *
        77  WSS-FIM-ARQ                 PIC  X(001)         VALUE 'N'.
+      *
+       77  WSS-QTDE-REG                PIC  9(007)         VALUE ZEROS.
+      *
+       77  WSS-IDX-VDT                 PIC  9(005)         VALUE ZEROS.
+       77  WSS-VEN-ACHOU               PIC  X(001)         VALUE 'N'.
+           88  VEN-DIST-ACHOU                      VALUE 'S'.
       *
        01  WSS-AUXILIARES.
       *
@@ -71,12 +103,53 @@
            03  FS-VENDEDOR             PIC  X(002)         VALUE SPACES.
            03  FS-DISTRIBUIR           PIC  X(002)         VALUE SPACES.
            03  FS-RELATO               PIC  X(002)         VALUE SPACES.
+           03  FS-INTERFACE            PIC  X(002)         VALUE SPACES.
+           03  FS-VND-SRT              PIC  X(002)         VALUE SPACES.
+           03  FS-ROTA                 PIC  X(002)         VALUE SPACES.
+      *
+      *----------------------------------------------------------------*
+      *    AREA NOME DO ARQUIVO CSV COM DATA DO SISTEMA
+      *----------------------------------------------------------------*
+           03  WSS-ARQ-CSV             PIC  X(030)         VALUE SPACES.
+      *
+      *----------------------------------------------------------------*
+      *    VARIAVEL - TOTAL DE CONTROLE (HASH) DO ARQUIVO INTERFACE
+      *----------------------------------------------------------------*
+           03  WSS-HASH-TOTAL          PIC  9(015)         VALUE ZEROS.
+      *
+      *----------------------------------------------------------------*
+      *    VARIAVEIS - ARQUIVOS DE ROTA (UM POR VENDEDOR)
+      *----------------------------------------------------------------*
+           03  WSS-ARQ-ROTA            PIC  X(020)         VALUE SPACES.
+           03  WSS-CVENDEDOR-ANT       PIC  9(007)         VALUE ZEROS.
+           03  WSS-FIM-ARQ-VND         PIC  X(001)         VALUE 'N'.
+           03  WSS-T-ROTA-ABERTA       PIC  X(001)         VALUE 'N'.
+               88  ROTA-ABERTA                     VALUE 'S'.
+               88  ROTA-FECHADA                    VALUE 'N'.
+      *
+       01  WSS-DATA-SIS.
+           03  WSS-DATA-SIS-DIA        PIC  X(002).
+           03  WSS-DATA-SIS-MES        PIC  X(002).
+           03  WSS-DATA-SIS-ANO        PIC  X(004).
       *
       *----------------------------------------------------------------*
       *    AREA DE ARQUIVOS NA WORKING
       *----------------------------------------------------------------*
       *  ---> DISTRIBUIR
-       COPY 'FD-DISTRIBUIR.CPY'        REPLACING ==::== BY == -WSD ==.
+       COPY 'FD-DISTRIBUIR.CPY'        REPLACING ==::== BY ==-WSD==.
+      *
+      *----------------------------------------------------------------*
+      *    VARIAVEIS - ESTATISTICAS DO RODAPE (VENDEDORES/DISTANCIA)
+      *----------------------------------------------------------------*
+           03  WSS-QTD-VEN-DIST        PIC  9(005)         VALUE ZEROS.
+           03  WSS-TOT-DISTANCIA       PIC  9(011)V9(002)  VALUE ZEROS.
+           03  WSS-MIN-DISTANCIA       PIC  9(009)V9(002)  VALUE ZEROS.
+           03  WSS-MAX-DISTANCIA       PIC  9(009)V9(002)  VALUE ZEROS.
+           03  WSS-MED-DISTANCIA       PIC  9(009)V9(002)  VALUE ZEROS.
+      *
+       01  WSS-TAB-VEN-DIST.
+           03  WSS-VEN-DIST-OCR        OCCURS 5000 TIMES.
+               05  WSS-COD-VEN-DIST    PIC  9(007).
       *
       *----------------------------------------------------------------*
       *    AREA LAY-OUT PARA RELATORIO CSV
@@ -115,6 +188,67 @@
            03  DISTANCIA-CSV           PIC  ZZZZZZZZ9,99   VALUE ZEROS.
            03  FILLER                  PIC  X(001)         VALUE ';'.
       *
+      *  ---> RODAPE
+       01  RODAPE-CSV.
+           03  FILLER                  PIC  X(029)         VALUE
+                                         'Total de registros emitidos;'.
+           03  QTDE-REG-CSV            PIC  9(007)         VALUE ZEROS.
+           03  FILLER                  PIC  X(001)         VALUE ';'.
+      *
+      *  ---> RODAPE - ESTATISTICAS COMPLEMENTARES
+       01  RODAPE-CSV-VENDEDORES.
+           03  FILLER                  PIC  X(029)         VALUE
+                                         'Total de vendedores atingid;'.
+           03  QTDE-VEN-DIST-CSV       PIC  9(005)         VALUE ZEROS.
+           03  FILLER                  PIC  X(001)         VALUE ';'.
+      *
+       01  RODAPE-CSV-DIST-MEDIA.
+           03  FILLER                  PIC  X(029)         VALUE
+                                         'Distancia media (m);'.
+           03  DIST-MEDIA-CSV          PIC  ZZZZZZZZ9,99   VALUE ZEROS.
+           03  FILLER                  PIC  X(001)         VALUE ';'.
+      *
+       01  RODAPE-CSV-DIST-MINIMA.
+           03  FILLER                  PIC  X(029)         VALUE
+                                         'Distancia minima (m);'.
+           03  DIST-MINIMA-CSV         PIC  ZZZZZZZZ9,99   VALUE ZEROS.
+           03  FILLER                  PIC  X(001)         VALUE ';'.
+      *
+       01  RODAPE-CSV-DIST-MAXIMA.
+           03  FILLER                  PIC  X(029)         VALUE
+                                         'Distancia maxima (m);'.
+           03  DIST-MAXIMA-CSV         PIC  ZZZZZZZZ9,99   VALUE ZEROS.
+           03  FILLER                  PIC  X(001)         VALUE ';'.
+      *
+      *----------------------------------------------------------------*
+      *    AREA LAY-OUT PARA ARQUIVO INTERFACE (ERP) - LARGURA FIXA
+      *----------------------------------------------------------------*
+      *
+      *  ---> CABECALHO DE CONTROLE
+       01  CAB-INTERFACE.
+           03  TIPO-REG-CAB            PIC  X(001)         VALUE 'H'.
+           03  DATA-GERACAO-CAB        PIC  9(008)         VALUE ZEROS.
+           03  ORIGEM-CAB              PIC  X(020)         VALUE
+                                                        'DISTRIBUICAO'.
+           03  FILLER                  PIC  X(091)         VALUE SPACES.
+      *
+      *  ---> DETALHE
+       01  DET-INTERFACE.
+           03  TIPO-REG-DET            PIC  X(001)         VALUE 'D'.
+           03  CODIGO-CLIENTE-INT      PIC  9(007)         VALUE ZEROS.
+           03  RSOCIAL-INT             PIC  X(040)         VALUE SPACES.
+           03  CODIGO-VENDEDOR-INT     PIC  9(007)         VALUE ZEROS.
+           03  NOME-INT                PIC  X(040)         VALUE SPACES.
+           03  DISTANCIA-INT           PIC  9(009)V9(002)  VALUE ZEROS.
+           03  FILLER                  PIC  X(014)         VALUE SPACES.
+      *
+      *  ---> RODAPE DE CONTROLE
+       01  RODAPE-INTERFACE.
+           03  TIPO-REG-TRL            PIC  X(001)         VALUE 'T'.
+           03  QTDE-REG-TRL            PIC  9(007)         VALUE ZEROS.
+           03  HASH-TOTAL-TRL          PIC  9(015)         VALUE ZEROS.
+           03  FILLER                  PIC  X(097)         VALUE SPACES.
+      *
       *----------------------------------------------------------------*
        LINKAGE                         SECTION.
       *----------------------------------------------------------------*
@@ -150,6 +284,10 @@
                         NUMERIC        BY ZEROS.
       *
            MOVE '00'                   TO LKS-RETORNO
+      *
+           PERFORM RT-MONTAR-ARQ-CSV   THRU RT-MONTAR-ARQ-CSVX.
+      *
+           PERFORM RT-GERAR-ROTAS-VND  THRU RT-GERAR-ROTAS-VNDX.
       *
            PERFORM RT-ABRIR-ARQUIVOS   THRU RT-ABRIR-ARQUIVOSX.
       *
@@ -158,6 +296,222 @@
        RT-INICIALIZARX.
            EXIT.
       *
+      *----------------------------------------------------------------*
+       RT-MONTAR-ARQ-CSV               SECTION.
+      *  ---> Monta o nome do arquivo CSV com a data do sistema, para
+      *       nao sobrepor execucoes de dias diferentes
+      *----------------------------------------------------------------*
+      *
+           MOVE FUNCTION CURRENT-DATE (7:2)
+                                       TO WSS-DATA-SIS-DIA.
+           MOVE FUNCTION CURRENT-DATE (5:2)
+                                       TO WSS-DATA-SIS-MES.
+           MOVE FUNCTION CURRENT-DATE (1:4)
+                                       TO WSS-DATA-SIS-ANO.
+      *
+           STRING 'DISTRIBUIR-'        DELIMITED BY SIZE
+                  WSS-DATA-SIS-ANO     DELIMITED BY SIZE
+                  WSS-DATA-SIS-MES     DELIMITED BY SIZE
+                  WSS-DATA-SIS-DIA     DELIMITED BY SIZE
+                  '.CSV'               DELIMITED BY SIZE
+              INTO WSS-ARQ-CSV
+           END-STRING.
+      *
+       RT-MONTAR-ARQ-CSVX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-GERAR-ROTAS-VND              SECTION.
+      *  ---> Gera um arquivo de rota (CSV) por vendedor, separando
+      *       os clientes atribuidos a cada um deles
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT ARQ-DISTRIBUIR.
+      *
+           IF FS-DISTRIBUIR            EQUAL ZEROS
+              PERFORM RT-SORT-DISTRIBUIR-VND
+                                       THRU RT-SORT-DISTRIBUIR-VNDX
+              CLOSE ARQ-DISTRIBUIR
+           ELSE
+              MOVE '09'                TO LKS-RETORNO
+              MOVE 'Erro ao abrir DISTRIBUIR p/ rotas de vendedor'
+                                       TO LKS-MENSAGEM
+              PERFORM RT-FINALIZAR     THRU RT-FINALIZAR
+           END-IF.
+      *
+       RT-GERAR-ROTAS-VNDX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-SORT-DISTRIBUIR-VND          SECTION.
+      *  ---> Ordena a distribuicao por codigo de vendedor
+      *----------------------------------------------------------------*
+      *
+           SORT SRT-DISTRIBUIR-VND
+                ON ASCENDING            KEY CVENDEDOR-SRTV
+                   INPUT PROCEDURE      IS RT-INPUT-SORT-VND
+                   OUTPUT PROCEDURE     IS RT-OUTPUT-SORT-VND.
+      *
+       RT-SORT-DISTRIBUIR-VNDX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-INPUT-SORT-VND               SECTION.
+      *  ---> Alimenta o SORT com os registros de DISTRIBUIR
+      *----------------------------------------------------------------*
+      *
+           MOVE 'N'                    TO WSS-FIM-ARQ-VND.
+      *
+           PERFORM RT-LER-DISTRIBUIR-VND
+                                       THRU RT-LER-DISTRIBUIR-VNDX.
+      *
+           PERFORM
+              UNTIL WSS-FIM-ARQ-VND    EQUAL 'S' OR 's'
+              PERFORM RT-ALIMENTA-SORT-VND
+                                       THRU RT-ALIMENTA-SORT-VNDX
+           END-PERFORM.
+      *
+       RT-INPUT-SORT-VNDX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-LER-DISTRIBUIR-VND           SECTION.
+      *  ---> Leitura arquivo DISTRIBUIR (uso exclusivo do SORT)
+      *----------------------------------------------------------------*
+      *
+           READ ARQ-DISTRIBUIR
+                NEXT
+                INTO REG-WSD
+             AT END
+                MOVE 'S'               TO WSS-FIM-ARQ-VND
+           END-READ.
+      *
+       RT-LER-DISTRIBUIR-VNDX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-ALIMENTA-SORT-VND            SECTION.
+      *  ---> Move o registro lido para a area do SORT e o libera
+      *----------------------------------------------------------------*
+      *
+           MOVE CCLIENTE-WSD           TO CCLIENTE-SRTV.
+           MOVE RSOCIAL-WSD            TO RSOCIAL-SRTV.
+           MOVE CVENDEDOR-WSD          TO CVENDEDOR-SRTV.
+           MOVE NOME-WSD               TO NOME-SRTV.
+           MOVE DISTANCIA-WSD          TO DISTANCIA-SRTV.
+      *
+           RELEASE REG-SRTV.
+      *
+           PERFORM RT-LER-DISTRIBUIR-VND
+                                       THRU RT-LER-DISTRIBUIR-VNDX.
+      *
+       RT-ALIMENTA-SORT-VNDX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-OUTPUT-SORT-VND              SECTION.
+      *  ---> Devolve os registros ordenados por vendedor e aciona a
+      *       quebra de controle para gerar um arquivo por vendedor
+      *----------------------------------------------------------------*
+      *
+           MOVE 'N'                    TO WSS-FIM-ARQ-VND.
+           MOVE ZEROS                  TO WSS-CVENDEDOR-ANT.
+           SET  ROTA-FECHADA           TO TRUE.
+      *
+           RETURN SRT-DISTRIBUIR-VND   INTO REG-SRTV
+             AT END
+                MOVE 'S'               TO WSS-FIM-ARQ-VND
+           END-RETURN.
+      *
+           PERFORM
+              UNTIL WSS-FIM-ARQ-VND    EQUAL 'S' OR 's'
+              PERFORM RT-TRATAR-ROTA   THRU RT-TRATAR-ROTAX
+           END-PERFORM.
+      *
+           IF ROTA-ABERTA
+              PERFORM RT-FECHAR-ROTA   THRU RT-FECHAR-ROTAX
+           END-IF.
+      *
+       RT-OUTPUT-SORT-VNDX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-TRATAR-ROTA                  SECTION.
+      *  ---> Grava o detalhe no arquivo de rota do vendedor corrente,
+      *       trocando de arquivo quando muda o vendedor
+      *----------------------------------------------------------------*
+      *
+           IF CVENDEDOR-SRTV           NOT EQUAL WSS-CVENDEDOR-ANT
+              IF ROTA-ABERTA
+                 PERFORM RT-FECHAR-ROTA
+                                       THRU RT-FECHAR-ROTAX
+              END-IF
+              PERFORM RT-ABRIR-ROTA    THRU RT-ABRIR-ROTAX
+           END-IF.
+      *
+           MOVE CCLIENTE-SRTV          TO CODIGO-CLIENTE-CSV.
+           MOVE RSOCIAL-SRTV           TO RSOCIAL-CSV.
+           MOVE CVENDEDOR-SRTV         TO CODIGO-VENDEDOR-CSV.
+           MOVE NOME-SRTV              TO NOME-CSV.
+           MOVE DISTANCIA-SRTV         TO DISTANCIA-CSV.
+      *
+           WRITE REG-ROTA              FROM DET-CSV AFTER 1 LINE.
+      *
+           MOVE CVENDEDOR-SRTV         TO WSS-CVENDEDOR-ANT.
+      *
+           RETURN SRT-DISTRIBUIR-VND   INTO REG-SRTV
+             AT END
+                MOVE 'S'               TO WSS-FIM-ARQ-VND
+           END-RETURN.
+      *
+       RT-TRATAR-ROTAX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-ABRIR-ROTA                   SECTION.
+      *  ---> Monta o nome e abre o arquivo de rota do vendedor
+      *----------------------------------------------------------------*
+      *
+           STRING 'ROTA-'              DELIMITED BY SIZE
+                  CVENDEDOR-SRTV       DELIMITED BY SIZE
+                  '.CSV'               DELIMITED BY SIZE
+              INTO WSS-ARQ-ROTA
+           END-STRING.
+      *
+           OPEN OUTPUT REL-ROTA.
+      *
+           IF FS-ROTA                  EQUAL '00'
+              SET ROTA-ABERTA          TO TRUE
+              WRITE REG-ROTA           FROM CAB-CSV AFTER 1 LINE
+           ELSE
+              MOVE '09'                TO LKS-RETORNO
+              MOVE 'Erro ao abrir arquivo de rota do vendedor'
+                                       TO LKS-MENSAGEM
+              PERFORM RT-FINALIZAR     THRU RT-FINALIZAR
+           END-IF.
+      *
+       RT-ABRIR-ROTAX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-FECHAR-ROTA                  SECTION.
+      *  ---> Fecha o arquivo de rota do vendedor corrente
+      *----------------------------------------------------------------*
+      *
+           CLOSE REL-ROTA.
+      *
+           IF FS-ROTA                  EQUAL ZEROS
+              SET ROTA-FECHADA         TO TRUE
+           ELSE
+              MOVE '09'                TO LKS-RETORNO
+              MOVE 'Erro ao fechar arquivo de rota do vendedor'
+                                       TO LKS-MENSAGEM
+              PERFORM RT-FINALIZAR     THRU RT-FINALIZAR
+           END-IF.
+      *
+       RT-FECHAR-ROTAX.
+           EXIT.
+      *
       *----------------------------------------------------------------*
        RT-ABRIR-ARQUIVOS               SECTION.
       *  ---> Abrir arquivos
@@ -186,6 +540,18 @@
                                        TO LKS-MENSAGEM
               PERFORM RT-FINALIZAR     THRU RT-FINALIZAR
            END-IF.
+      *
+      *  ---> arquivo DISTRIBUIR - Interface ERP
+           OPEN OUTPUT REL-INTERFACE.
+      *
+           IF FS-INTERFACE             EQUAL '00'
+              CONTINUE
+           ELSE
+              MOVE '09'                TO LKS-RETORNO
+              MOVE 'Erro ao abrir arquivo DISTRIB.ERP'
+                                       TO LKS-MENSAGEM
+              PERFORM RT-FINALIZAR     THRU RT-FINALIZAR
+           END-IF.
       *
        RT-ABRIR-ARQUIVOSX.
            EXIT.
@@ -196,6 +562,11 @@
       *----------------------------------------------------------------*
       *
            WRITE REG-RELATO            FROM CAB-CSV AFTER 1 LINE.
+      *
+           MOVE FUNCTION CURRENT-DATE (1:8)
+                                       TO DATA-GERACAO-CAB.
+      *
+           WRITE REG-INTERFACE         FROM CAB-INTERFACE.
       *
        RT-GRAVAR-CABECALHOX.
            EXIT.
@@ -212,6 +583,8 @@
               PERFORM RT-TRATAR-ARQUIVO
                                        THRU RT-TRATAR-ARQUIVOX
            END-PERFORM.
+      *
+           PERFORM RT-GRAVAR-RODAPE    THRU RT-GRAVAR-RODAPEX.
       *
            PERFORM RT-FECHAR-ARQUIVOS  THRU RT-FECHAR-ARQUIVOSX.
       *
@@ -269,10 +642,133 @@
       *
       *  ---> Grava linha detalhe
            WRITE REG-RELATO            FROM DET-CSV AFTER 1 LINE.
+      *
+           ADD 1                       TO WSS-QTDE-REG.
+      *
+      *  ---> Acumula estatisticas de distancia e vendedores distintos
+           PERFORM RT-ACUMULAR-DISTANCIA
+                                       THRU RT-ACUMULAR-DISTANCIAX.
+      *
+           PERFORM RT-MARCAR-VEN-DIST  THRU RT-MARCAR-VEN-DISTX.
+      *
+      *  ---> Carrega e grava linha detalhe do arquivo interface
+           MOVE CCLIENTE-WSD           TO CODIGO-CLIENTE-INT.
+           MOVE RSOCIAL-WSD            TO RSOCIAL-INT.
+           MOVE CVENDEDOR-WSD          TO CODIGO-VENDEDOR-INT.
+           MOVE NOME-WSD               TO NOME-INT.
+           MOVE DISTANCIA-WSD          TO DISTANCIA-INT.
+      *
+           WRITE REG-INTERFACE         FROM DET-INTERFACE.
+      *
+           ADD CCLIENTE-WSD            TO WSS-HASH-TOTAL.
       *
        RT-GRAVAR-DETALHEX.
            EXIT.
       *
+      *----------------------------------------------------------------*
+       RT-ACUMULAR-DISTANCIA           SECTION.
+      *  ---> Acumula soma, menor e maior distancia para a media do
+      *       rodape
+      *----------------------------------------------------------------*
+      *
+           ADD DISTANCIA-WSD           TO WSS-TOT-DISTANCIA.
+      *
+           IF WSS-QTDE-REG              EQUAL 1
+              MOVE DISTANCIA-WSD        TO WSS-MIN-DISTANCIA
+                                           WSS-MAX-DISTANCIA
+           ELSE
+              IF DISTANCIA-WSD          LESS WSS-MIN-DISTANCIA
+                 MOVE DISTANCIA-WSD     TO WSS-MIN-DISTANCIA
+              END-IF
+              IF DISTANCIA-WSD          GREATER WSS-MAX-DISTANCIA
+                 MOVE DISTANCIA-WSD     TO WSS-MAX-DISTANCIA
+              END-IF
+           END-IF.
+      *
+       RT-ACUMULAR-DISTANCIAX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-MARCAR-VEN-DIST              SECTION.
+      *  ---> Verifica se o vendedor do registro corrente ja foi
+      *       contabilizado e, caso novo, inclui na tabela de
+      *       vendedores distintos
+      *----------------------------------------------------------------*
+      *
+           MOVE 'N'                    TO WSS-VEN-ACHOU.
+           MOVE 1                      TO WSS-IDX-VDT.
+      *
+           PERFORM
+              UNTIL WSS-IDX-VDT        GREATER WSS-QTD-VEN-DIST
+                 OR VEN-DIST-ACHOU
+              PERFORM RT-COMPARAR-VEN-DIST
+                                       THRU RT-COMPARAR-VEN-DISTX
+           END-PERFORM.
+      *
+           IF NOT VEN-DIST-ACHOU
+              AND WSS-QTD-VEN-DIST     LESS 5000
+              ADD 1                    TO WSS-QTD-VEN-DIST
+              MOVE CVENDEDOR-WSD       TO WSS-COD-VEN-DIST
+                                           (WSS-QTD-VEN-DIST)
+           END-IF.
+      *
+       RT-MARCAR-VEN-DISTX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-COMPARAR-VEN-DIST            SECTION.
+      *  ---> Compara o vendedor corrente com uma posicao da tabela
+      *----------------------------------------------------------------*
+      *
+           IF WSS-COD-VEN-DIST (WSS-IDX-VDT)
+                                        EQUAL CVENDEDOR-WSD
+              SET VEN-DIST-ACHOU       TO TRUE
+           ELSE
+              ADD 1                    TO WSS-IDX-VDT
+           END-IF.
+      *
+       RT-COMPARAR-VEN-DISTX.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       RT-GRAVAR-RODAPE                SECTION.
+      *  ---> Grava rodape com total de controle do relatorio
+      *----------------------------------------------------------------*
+      *
+           MOVE WSS-QTDE-REG           TO QTDE-REG-CSV.
+      *
+           WRITE REG-RELATO            FROM RODAPE-CSV AFTER 1 LINE.
+      *
+      *  ---> Grava rodape com estatisticas de vendedores e distancia
+           MOVE WSS-QTD-VEN-DIST       TO QTDE-VEN-DIST-CSV.
+      *
+           WRITE REG-RELATO            FROM RODAPE-CSV-VENDEDORES
+                                        AFTER 1 LINE.
+      *
+           IF WSS-QTDE-REG              GREATER ZEROS
+              COMPUTE WSS-MED-DISTANCIA = WSS-TOT-DISTANCIA
+                                         / WSS-QTDE-REG
+           END-IF.
+      *
+           MOVE WSS-MED-DISTANCIA      TO DIST-MEDIA-CSV.
+           MOVE WSS-MIN-DISTANCIA      TO DIST-MINIMA-CSV.
+           MOVE WSS-MAX-DISTANCIA      TO DIST-MAXIMA-CSV.
+      *
+           WRITE REG-RELATO            FROM RODAPE-CSV-DIST-MEDIA
+                                        AFTER 1 LINE.
+           WRITE REG-RELATO            FROM RODAPE-CSV-DIST-MINIMA
+                                        AFTER 1 LINE.
+           WRITE REG-RELATO            FROM RODAPE-CSV-DIST-MAXIMA
+                                        AFTER 1 LINE.
+      *
+           MOVE WSS-QTDE-REG           TO QTDE-REG-TRL.
+           MOVE WSS-HASH-TOTAL         TO HASH-TOTAL-TRL.
+      *
+           WRITE REG-INTERFACE         FROM RODAPE-INTERFACE.
+      *
+       RT-GRAVAR-RODAPEX.
+           EXIT.
+      *
       *----------------------------------------------------------------*
        RT-FECHAR-ARQUIVOS              SECTION.
       *  ---> Fechar arquivos
@@ -299,6 +795,17 @@
                                        TO LKS-MENSAGEM
               PERFORM RT-FINALIZAR     THRU RT-FINALIZAR
            END-IF.
+      *
+           CLOSE REL-INTERFACE.
+      *
+           IF FS-INTERFACE             EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE '09'                TO LKS-RETORNO
+              MOVE 'Erro ao fechar arquivo DISTRIB.ERP'
+                                       TO LKS-MENSAGEM
+              PERFORM RT-FINALIZAR     THRU RT-FINALIZAR
+           END-IF.
       *
        RT-FECHAR-ARQUIVOSX.
            EXIT.
